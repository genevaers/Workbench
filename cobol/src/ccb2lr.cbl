@@ -0,0 +1,1754 @@
+      ******************************************************************
+      **                                                              *
+      **  PROGRAM      CCB2LR                                         *
+      **  AUTHOR       D. OKAFOR - DATA LIBRARY SERVICES               *
+      **  INSTALLATION GENEVA EXTRACT SYSTEMS                          *
+      **  DATE-WRITTEN 2024/02/14                                      *
+      **                                                               *
+      **  DESCRIPTION.  READS A MAINFRAME COPYBOOK MEMBER (DD CPYIN)   *
+      **      AND GENERATES A LOGICAL RECORD CATALOG (DD LRCAT) - ONE  *
+      **      ENTRY PER FIELD, SUITABLE FOR LOADING INTO THE EXTRACT   *
+      **      VIEW REPOSITORY.  PARSE FAILURES ARE WRITTEN TO THE      *
+      **      EXCEPTION FILE (DD CPYEXC) RATHER THAN ABENDING THE RUN. *
+      **      IF AN OPTIONAL DD LRCATPRM IS SUPPLIED - THE PRIOR       *
+      **      PROMOTED CATALOG FOR THIS LR - EVERY NAMED FIELD IS      *
+      **      COMPARED AGAINST IT AND ANY OFFSET OR LENGTH CHANGE IS   *
+      **      FLAGGED AS AN "X" EXCEPTION ROW IN LRCAT ITSELF.         *
+      **                                                               *
+      **  MODIFICATION HISTORY.                                       *
+      **  DATE       INIT  DESCRIPTION                                 *
+      **  2024/02/14 DAO   INITIAL VERSION - ELEMENTARY PIC FIELDS,    *
+      **                   OCCURS N TIMES AND OCCURS M TO N TIMES      *
+      **                   DEPENDING ON SUPPORT.                       *
+      **  2024/02/21 DAO   CARRY 88-LEVEL CONDITION NAMES THROUGH TO   *
+      **                   THE CATALOG AS "V" ROWS AGAINST THEIR       *
+      **                   OWNING FIELD.                               *
+      **  2024/03/05 DAO   RESOLVE COPY ... REPLACING AGAINST A        *
+      **                   CONFIGURED COPYBOOK LIBRARY (DD/ENV CPYLIB) *
+      **                   BEFORE A MEMBER'S LINES ARE CLASSIFIED.     *
+      **  2024/03/19 DAO   RECOGNIZE SIGN LEADING/TRAILING SEPARATE.   *
+      **  2024/03/26 DAO   RECOGNIZE COMP-1/COMP-2 FLOATING USAGE.     *
+      **  2024/04/09 DAO   FLAG REDEFINES LENGTH MISMATCHES AS "X"     *
+      **                   EXCEPTION ROWS; REWIND THE RUNNING OFFSET   *
+      **                   BACK TO THE REDEFINED FIELD'S OWN START     *
+      **                   WHILE A REDEFINES GROUP IS OPEN.            *
+      **  2024/04/16 DAO   CARRY THE OWNING 01-LEVEL NAME THROUGH AS   *
+      **                   LRC-LR-NAME ON EVERY ROW, NOT JUST THE      *
+      **                   CURRENT FIELD'S OWN NAME.                   *
+      **  2024/05/02 DAO   PULL THE VER/CONTROL/ANALYST/EFFECTIVE      *
+      **                   DATE REVISION TABLE OUT OF A MEMBER'S OWN   *
+      **                   HEADER COMMENTS AND APPEND IT TO A          *
+      **                   PERSISTENT CHANGE LOG (DD CHGLOG) TIED TO   *
+      **                   THE 01-LEVEL IT DESCRIBES.                  *
+      **  2024/05/14 DAO   APPEND ONE ROW PER GENERATED LOGICAL RECORD *
+      **                   TO A PERSISTENT REGISTRATION AUDIT TRAIL    *
+      **                   (DD CCBAUDIT) - RUN DATE/TIME, THE          *
+      **                   ANALYST RUNNING THE IMPORT (ENV/DD          *
+      **                   CCBANALYST), THE SOURCE COPYBOOK NAME (ENV  *
+      **                   /DD CPYNAME), AND THE RESULTING LR NAME     *
+      **                   AND SEQUENCE NUMBER.                        *
+      **  2024/05/21 DAO   COMPARE EVERY NAMED FIELD AGAINST THE       *
+      **                   PRIOR PROMOTED CATALOG FOR THE SAME LR      *
+      **                   (OPTIONAL DD LRCATPRM) AND FLAG ANY FIELD   *
+      **                   WHOSE OFFSET OR LENGTH CHANGED AS AN "X"    *
+      **                   EXCEPTION ROW, THE SAME CATALOG-ITSELF      *
+      **                   WARNING MECHANISM THE REDEFINES LENGTH      *
+      **                   CHECK ALREADY USES.                         *
+      **  2024/05/28 DAO   GIVE CPYEXC A STRUCTURED LAYOUT (SOURCE     *
+      **                   COPYBOOK, LINE NUMBER, OFFENDING CLAUSE     *
+      **                   TEXT, REASON) AND ROUTE EVERY KNOWN PARSE   *
+      **                   FAILURE THROUGH IT - A MISSING NESTED COPY  *
+      **                   MEMBER OR A REDEFINES TARGET THAT CANNOT BE *
+      **                   FOUND - SO A FAILED OR PARTIAL IMPORT CAN   *
+      **                   BE HANDED TO THE MAINFRAME TEAM WITH THE    *
+      **                   EXACT LINE AND CLAUSE AT FAULT.             *
+      **  2024/06/04 DAO   WRITE A FAILURE ALERT ROW (DD CCBALERT) THE *
+      **                   MOMENT A COPYBOOK CANNOT BE OPENED OR A     *
+      **                   KNOWN PARSE FAILURE IS HIT, CARRYING THE    *
+      **                   SAME DETAIL AS THE CPYEXC ROW PLUS THE      *
+      **                   REQUESTING ANALYST (ENV/DD CCBANALYST) AND  *
+      **                   THE SHARED OPS DISTRIBUTION LIST (ENV/DD    *
+      **                   CCBOPSDIST) - FOR A DOWNSTREAM MAIL/        *
+      **                   MESSAGING JOB STEP TO DELIVER, INSTEAD OF   *
+      **                   A FAILED IMPORT SITTING UNNOTICED.          *
+      **  2024/06/11 DAO   ACCEPT AN OPTIONAL MEMBER LIST (DD          *
+      **                   CPYMEMLST) NAMING AN ENTIRE BATCH OF        *
+      **                   COPYBOOK MEMBERS TO IMPORT IN ONE RUN,      *
+      **                   RESOLVING CPYIN DYNAMICALLY AGAINST THE     *
+      **                   CONFIGURED LIBRARY (ENV/DD CPYLIB) ONE      *
+      **                   MEMBER AT A TIME, THE SAME WAY A NESTED     *
+      **                   COPY STATEMENT ALREADY RESOLVES CPYLIB.     *
+      **                   WRITES ONE SUMMARY ROW PER MEMBER (DD       *
+      **                   CCBSUM) SHOWING ITS LOGICAL RECORD NAME     *
+      **                   AND WHETHER IT WAS CREATED, UPDATED OR      *
+      **                   FAILED.  A RUN WITH NO CPYMEMLST IS         *
+      **                   UNCHANGED - ONE MEMBER FROM THE LITERAL DD  *
+      **                   CPYIN, AS BEFORE.                           *
+      **                                                               *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CCB2LR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> RESOLVED AT RUN TIME FROM CCB-CPYIN-PATH - THE LITERAL DD
+      *> "CPYIN" FOR A SINGLE-MEMBER RUN, OR A LIBRARY MEMBER BUILT
+      *> FROM THE CONFIGURED LIBRARY (ENV/DD CPYLIB) AND THE CURRENT
+      *> MEMBER NAME WHEN A MEMBER LIST (DD CPYMEMLST) IS SUPPLIED.
+           SELECT CPYIN-FILE   ASSIGN DYNAMIC CCB-CPYIN-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CCB-CPYIN-STATUS.
+           SELECT LRCAT-FILE   ASSIGN TO "LRCAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CCB-LRCAT-STATUS.
+           SELECT CPYEXC-FILE  ASSIGN TO "CPYEXC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CCB-CPYEXC-STATUS.
+      *> RESOLVED AT RUN TIME FROM CCB-CPYLIB-PATH - ONE MEMBER OF THE
+      *> CONFIGURED COPYBOOK LIBRARY (DD/ENV CPYLIB) AT A TIME.
+           SELECT CPYLIB-FILE  ASSIGN DYNAMIC CCB-CPYLIB-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CCB-CPYLIB-STATUS.
+      *> PERSISTENT ACROSS RUNS - EACH IMPORT APPENDS TO WHATEVER
+      *> REVISION HISTORY IS ALREADY ON FILE RATHER THAN REPLACING IT.
+           SELECT OPTIONAL CHGLOG-FILE ASSIGN TO "CHGLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CCB-CHGLOG-STATUS.
+      *> PERSISTENT ACROSS RUNS - EVERY IMPORT APPENDS ITS OWN
+      *> REGISTRATION ROW RATHER THAN REPLACING WHAT IS ALREADY ON FILE.
+           SELECT OPTIONAL CCBAUDIT-FILE ASSIGN TO "CCBAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CCB-CCBAUDIT-STATUS.
+      *> THE PRIOR PROMOTED CATALOG FOR THIS LR, IF ANY, TO REGRESS
+      *> THIS RUN'S FIELD OFFSETS AND LENGTHS AGAINST.
+           SELECT OPTIONAL PRMLRCAT-FILE ASSIGN TO "LRCATPRM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CCB-PRMLRCAT-STATUS.
+      *> PERSISTENT ACROSS RUNS - EVERY FAILURE APPENDS ITS OWN ALERT
+      *> ROW RATHER THAN REPLACING WHAT IS ALREADY ON FILE, SO A
+      *> DOWNSTREAM MAIL/MESSAGING STEP CAN DELIVER EACH ONE AND MARK
+      *> IT SENT WITHOUT LOSING A PRIOR FAILURE'S NOTICE.
+           SELECT OPTIONAL ALERT-FILE ASSIGN TO "CCBALERT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CCB-ALERT-STATUS.
+      *> OPTIONAL - ONE MEMBER NAME PER LINE.  PRESENT AND OPENABLE
+      *> MEANS A BULK IMPORT RUN; ABSENT MEANS THE USUAL SINGLE-MEMBER
+      *> RUN OFF THE LITERAL DD CPYIN.
+           SELECT OPTIONAL CPYMEMLST-FILE ASSIGN TO "CPYMEMLST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CCB-CPYMEMLST-STATUS.
+      *> ONE SUMMARY LINE PER MEMBER PROCESSED - ITS SOURCE COPYBOOK,
+      *> RESULTING LOGICAL RECORD, AND WHETHER IT WAS CREATED, UPDATED
+      *> OR FAILED.  WRITTEN FOR A SINGLE-MEMBER RUN TOO, SO A
+      *> SCHEDULER STEP HAS ONE REPORT FORMAT TO READ EITHER WAY.
+           SELECT CCBSUM-FILE ASSIGN TO "CCBSUM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CCB-CCBSUM-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CPYIN-FILE.
+       01  CPYIN-RECORD                    PIC X(80).
+       FD  LRCAT-FILE.
+       COPY LRCATREC.
+       FD  CPYEXC-FILE.
+       COPY CPYEXCREC.
+       FD  CPYLIB-FILE.
+       01  CPYLIB-RECORD                   PIC X(80).
+       FD  CHGLOG-FILE.
+       COPY CHGLOGREC.
+       FD  CCBAUDIT-FILE.
+       COPY CCBAUDREC.
+       FD  PRMLRCAT-FILE.
+       COPY LRCATREC
+           REPLACING LR-CATALOG-RECORD BY PRM-CATALOG-RECORD.
+       FD  ALERT-FILE.
+       COPY CCBALERT.
+       FD  CPYMEMLST-FILE.
+       01  CPYMEMLST-RECORD               PIC X(30).
+       FD  CCBSUM-FILE.
+       01  CCBSUM-RECORD                  PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  CCB-CPYIN-STATUS                PIC XX.
+           88  CCB-CPYIN-OK                VALUE "00".
+           88  CCB-CPYIN-EOF                VALUE "10".
+       01  CCB-LRCAT-STATUS                PIC XX.
+       01  CCB-CPYEXC-STATUS               PIC XX.
+       01  CCB-CPYLIB-STATUS               PIC XX.
+           88  CCB-CPYLIB-OK               VALUE "00".
+       01  CCB-CHGLOG-STATUS               PIC XX.
+           88  CCB-CHGLOG-NOT-FOUND        VALUE "35".
+       01  CCB-CCBAUDIT-STATUS             PIC XX.
+           88  CCB-CCBAUDIT-OK             VALUE "00".
+           88  CCB-CCBAUDIT-NOT-FOUND      VALUE "35".
+           88  CCB-CCBAUDIT-OPT-MISSING    VALUE "05".
+       01  CCB-ANALYST-ID                  PIC X(10)       VALUE SPACES.
+       01  CCB-RUN-DATE                    PIC 9(08)       VALUE 0.
+       01  CCB-RUN-TIME                    PIC 9(08)       VALUE 0.
+       01  CCB-PRMLRCAT-STATUS             PIC XX.
+           88  CCB-PRMLRCAT-OK             VALUE "00".
+           88  CCB-PRMLRCAT-OPT-MISSING    VALUE "05".
+       01  CCB-ALERT-STATUS                PIC XX.
+           88  CCB-ALERT-NOT-FOUND         VALUE "35".
+      *> THE SHARED OPS DISTRIBUTION LIST A DOWNSTREAM MAIL/MESSAGING
+      *> STEP ROUTES EVERY ALERT TO, ALONGSIDE THE REQUESTING ANALYST
+      *> (ENV/DD CCBANALYST) - CONFIGURABLE VIA ENV/DD CCBOPSDIST, BUT
+      *> DEFAULTED SO A RUN THAT LEAVES IT UNSET STILL REACHES OPS.
+       01  CCB-OPS-DIST-LIST               PIC X(20)       VALUE SPACES.
+      *> ---------------- BULK DIRECTORY IMPORT WORK AREA --------------
+      *> DD CPYMEMLST, WHEN PRESENT, NAMES A WHOLE BATCH OF LIBRARY
+      *> MEMBERS TO IMPORT IN ONE RUN.  CCB-CPYIN-PATH IS BUILT FRESH
+      *> FOR EACH ONE THE SAME WAY 2540-BUILD-CPYLIB-PATH RESOLVES A
+      *> NESTED COPY MEMBER.
+       01  CCB-CPYIN-PATH                  PIC X(90)       VALUE SPACES.
+       01  CCB-CPYMEMLST-STATUS            PIC XX.
+           88  CCB-CPYMEMLST-OK            VALUE "00".
+       01  CCB-CCBSUM-STATUS               PIC XX.
+       01  CCB-BULK-MODE-SW                PIC X(01)       VALUE "N".
+           88  CCB-BULK-MODE               VALUE "Y".
+       01  CCB-MEMLST-EOF-SW               PIC X(01)       VALUE "N".
+           88  CCB-MEMLST-EOF              VALUE "Y".
+       01  CCB-MEMLST-OPENED-SW            PIC X(01)       VALUE "N".
+           88  CCB-MEMLST-OPENED           VALUE "Y".
+      *> CAPTURED RIGHT AFTER OPEN INPUT CCBAUDIT-FILE SUCCEEDS, SINCE
+      *> BY THE TIME THE LOAD LOOP HITS END OF FILE THE STATUS FIELD
+      *> NO LONGER READS "00" AND WOULD WRONGLY SKIP THE CLOSE.
+       01  CCB-CCBAUDIT-OPENED-SW           PIC X(01)       VALUE "N".
+           88  CCB-CCBAUDIT-OPENED          VALUE "Y".
+      *> SAME REASON AS CCB-CCBAUDIT-OPENED-SW ABOVE, FOR THE OTHER
+      *> SELECT OPTIONAL FILE - LRCATPRM.
+       01  CCB-PRMLRCAT-OPENED-SW           PIC X(01)       VALUE "N".
+           88  CCB-PRMLRCAT-OPENED          VALUE "Y".
+      *> SET THE MOMENT A MEMBER'S OWN IMPORT HITS A FAILURE - EITHER
+      *> ITS CPYIN CANNOT BE OPENED OR 2295-WRITE-PARSE-EXCEPTION IS
+      *> REACHED WHILE IT IS BEING PROCESSED - SO ITS SUMMARY ROW
+      *> READS "FAILED" RATHER THAN "CREATED"/"UPDATED".
+       01  CCB-MEMBER-FAILED-SW            PIC X(01)       VALUE "N".
+           88  CCB-MEMBER-FAILED           VALUE "Y".
+       01  CCB-MEMBER-STATUS               PIC X(08)       VALUE SPACES.
+      *> ---------------- PRIOR-RUN SOURCE COPYBOOK TABLE --------------
+      *> EVERY DISTINCT SOURCE COPYBOOK ALREADY ON CCBAUDIT BEFORE THIS
+      *> RUN STARTED, LOADED ONCE SO A MEMBER'S SUMMARY ROW CAN TELL
+      *> "CREATED" (NEVER SEEN BEFORE) FROM "UPDATED" (RE-IMPORTED)
+      *> WITHOUT RE-READING CCBAUDIT ONCE PER MEMBER.
+       01  CCB-SEEN-EOF-SW                  PIC X(01)       VALUE "N".
+           88  CCB-SEEN-EOF                 VALUE "Y".
+       01  CCB-SEEN-TAB.
+           05  CCB-SEEN-NAME                PIC X(30)   OCCURS 200.
+       01  CCB-SEEN-CNT                    PIC 9(03)       VALUE 0.
+       01  CCB-SEEN-IDX                    PIC 9(03).
+       01  CCB-SEEN-MATCH-IDX              PIC 9(03)       VALUE 0.
+       01  CCB-PRM-EOF-SW                  PIC X(01)       VALUE "N".
+           88  CCB-PRM-EOF                 VALUE "Y".
+      *> ---------------- PRIOR PROMOTED CATALOG WORK AREA -------------
+      *> ONE ROW PER NAMED FIELD ON THE PRIOR PROMOTED CATALOG, LOADED
+      *> UP FRONT SO THIS RUN'S FIELDS CAN BE REGRESSED AGAINST IT AS
+      *> THEY ARE CATALOGED - FILLER IS EXCLUDED, THE SAME AS LRDIFF
+      *> EXCLUDES IT FROM ITS OWN COMPARISON.
+       01  CCB-PRM-TAB.
+           05  CCB-PRM-ENTRY               OCCURS 200.
+               10  CCB-PRM-NAME            PIC X(30).
+               10  CCB-PRM-OFFSET          PIC 9(05).
+               10  CCB-PRM-LEN             PIC 9(05).
+       01  CCB-PRM-CNT                     PIC 9(03)       VALUE 0.
+       01  CCB-PRM-IDX                     PIC 9(03).
+       01  CCB-PRM-MATCH-IDX               PIC 9(03)       VALUE 0.
+       01  CCB-EOF-SW                      PIC X(01)       VALUE "N".
+           88  CCB-EOF                     VALUE "Y".
+       01  CCB-SOURCE-COPYBOOK             PIC X(30)       VALUE SPACES.
+       01  CCB-LR-SEQ                      PIC 9(04)       VALUE 0.
+       01  CCB-FIELD-SEQ                   PIC 9(04)       VALUE 0.
+       01  CCB-CURRENT-OFFSET              PIC 9(05)       VALUE 0.
+       01  CCB-LAST-FIELD-NAME             PIC X(30)       VALUE SPACES.
+       01  CCB-RECORD-NAME                 PIC X(30)       VALUE SPACES.
+       01  CCB-SRC-LINE                    PIC X(80)       VALUE SPACES.
+       01  CCB-LINE-NO                     PIC 9(06)       VALUE 0.
+       01  CCB-EXC-REASON                  PIC X(60)       VALUE SPACES.
+      *> ---------------- COPY ... REPLACING WORK AREA -----------------
+       01  CCB-IN-COPY-SW                  PIC X(01)       VALUE "N".
+           88  CCB-IN-COPY                 VALUE "Y".
+       01  CCB-CPYLIB-DIR                  PIC X(60)       VALUE SPACES.
+       01  CCB-CPYLIB-PATH                 PIC X(90)       VALUE SPACES.
+       01  CCB-COPY-MEMBER                 PIC X(30)       VALUE SPACES.
+       01  CCB-REPL-TAB.
+           05  CCB-REPL-ENTRY              OCCURS 5.
+               10  CCB-REPL-FROM           PIC X(30).
+               10  CCB-REPL-FROM-LEN       PIC 9(02).
+               10  CCB-REPL-TO             PIC X(30).
+               10  CCB-REPL-TO-LEN         PIC 9(02).
+       01  CCB-REPL-CNT                    PIC 9(01)       VALUE 0.
+       01  CCB-REPL-IDX                    PIC 9(01).
+       01  CCB-REPL-WORK                   PIC X(30)       VALUE SPACES.
+       01  CCB-REPL-WORK-LEN               PIC 9(02)       VALUE 0.
+       01  CCB-SCAN-POS                    PIC 9(02)       VALUE 0.
+       01  CCB-MATCH-POS                   PIC 9(02)       VALUE 0.
+       01  CCB-AFTER-START                 PIC 9(03)       VALUE 0.
+       01  CCB-NEW-LINE                    PIC X(80)       VALUE SPACES.
+       01  CCB-OUT-PTR                     PIC 9(03)       VALUE 1.
+       01  CCB-CUR-FROM-LEN                PIC 9(02)       VALUE 0.
+       01  CCB-CUR-TO-LEN                  PIC 9(02)       VALUE 0.
+      *> ------------------  TOKEN WORK AREA  --------------------------
+       01  CCB-RAW-TOKEN-TAB.
+           05  CCB-RAW-TOKEN               PIC X(30)   OCCURS 16.
+       01  CCB-TOKEN-TAB.
+           05  CCB-TOKEN                   PIC X(30)   OCCURS 16.
+       01  CCB-TOKEN-CNT                   PIC 9(02)       VALUE 0.
+       01  CCB-TOKEN-IDX                   PIC 9(02).
+       01  CCB-TOK-NUM-LEN                 PIC 9(02)       VALUE 0.
+      *> ---------------- SEQUENCE-NUMBER AREA WORK ----------------
+      *> COLUMNS 1-6 ARE THE MAINFRAME SEQUENCE-NUMBER AREA WHEN A
+      *> MEMBER IS PASTED STRAIGHT OFF A COPY LIBRARY LISTING -
+      *> BLANKED OUT BEFORE TOKENIZING SO THEY NEVER GET MISREAD AS
+      *> A LEVEL NUMBER OR FIELD NAME.
+       01  CCB-SEQ-IDX                     PIC 9(01).
+       01  CCB-SEQ-CHAR                    PIC X(01).
+       01  CCB-SEQ-SEEN-SPACE-SW           PIC X(01)       VALUE "N".
+           88  CCB-SEQ-SEEN-SPACE          VALUE "Y".
+       01  CCB-SEQ-AREA-SW                 PIC X(01)       VALUE "Y".
+           88  CCB-SEQ-AREA-OK             VALUE "Y".
+      *> ---------------- PARSED FIELD ATTRIBUTES ----------------------
+       01  CCB-LEVEL-NO                    PIC 9(02).
+       01  CCB-FIELD-NAME                  PIC X(30).
+       01  CCB-PICTURE                     PIC X(30)       VALUE SPACES.
+       01  CCB-USAGE-CD                    PIC X(10)  VALUE "DISPLAY".
+       01  CCB-SIGN-CD                     PIC X(01)       VALUE "N".
+       01  CCB-BYTE-LEN                    PIC 9(05).
+       01  CCB-OCCURS-MIN                  PIC 9(05)       VALUE 0.
+       01  CCB-OCCURS-MAX                  PIC 9(05)       VALUE 0.
+       01  CCB-ODO-FIELD-NAME              PIC X(30)       VALUE SPACES.
+       01  CCB-REDEFINES-NAME              PIC X(30)       VALUE SPACES.
+       01  CCB-HAS-PIC-SW                  PIC X(01).
+           88  CCB-HAS-PIC                 VALUE "Y".
+       01  CCB-SIGN-POSITION               PIC X(01)       VALUE SPACE.
+       01  CCB-SIGN-SEPARATE-SW            PIC X(01)       VALUE "N".
+           88  CCB-SIGN-SEPARATE           VALUE "Y".
+      *> ---------------- REDEFINES LENGTH-CHECKING WORK AREA ----------
+      *> OPEN GROUP/ELEMENTARY LEVELS, INNERMOST LAST, SO A GROUP'S
+      *> TOTAL LENGTH CAN BE TOTALLED FROM ITS CHILDREN AND COMPARED
+      *> AGAINST WHATEVER IT REDEFINES ONCE IT CLOSES.
+       01  CCB-LVL-TAB.
+           05  CCB-LVL-ENTRY               OCCURS 60.
+               10  CCB-LVL-NO               PIC 9(02).
+               10  CCB-LVL-NAME             PIC X(30).
+               10  CCB-LVL-REDEFINES        PIC X(30).
+               10  CCB-LVL-SUBTOTAL         PIC 9(05).
+               10  CCB-LVL-CAUSED-SW        PIC X(01).
+               10  CCB-LVL-START-OFFSET     PIC 9(05).
+               10  CCB-LVL-SAVED-OFFSET     PIC 9(05).
+               10  CCB-LVL-OCCURS-MIN       PIC 9(05).
+               10  CCB-LVL-OCCURS-MAX       PIC 9(05).
+               10  CCB-LVL-ODO-NAME         PIC X(30).
+       01  CCB-LVL-TOP                     PIC 9(02)       VALUE 0.
+       01  CCB-LVL-IDX                     PIC 9(02).
+      *> AN OPEN ANCESTOR'S OCCURS MULTIPLIES EVERY BYTE A DESCENDANT
+      *> CONTRIBUTES TO THE RUNNING OFFSET AND TO ITS ENCLOSING GROUPS'
+      *> SUBTOTALS, AND A DESCENDANT WITH NO OCCURS OF ITS OWN INHERITS
+      *> ITS NEAREST OPEN ANCESTOR'S OCCURS-MIN/MAX AND ODO FIELD NAME
+      *> ONTO ITS OWN CATALOG ROW.
+       01  CCB-ANCESTOR-MULT                PIC 9(09)       VALUE 1.
+       01  CCB-EFFECTIVE-LEN                PIC 9(09)       VALUE 0.
+       01  CCB-GOV-OCCURS-MIN               PIC 9(05)       VALUE 0.
+       01  CCB-GOV-OCCURS-MAX               PIC 9(05)       VALUE 0.
+       01  CCB-GOV-ODO-NAME                 PIC X(30)       VALUE SPACES.
+      *> CLOSED LEVELS' FINAL LENGTHS AND STARTING OFFSETS, LOOKED UP BY
+      *> NAME WHEN A LATER REDEFINES CLAUSE NEEDS TO COMPARE AGAINST OR
+      *> OVERLAY THEM.
+       01  CCB-LEN-TAB.
+           05  CCB-LEN-ENTRY                OCCURS 60.
+               10  CCB-LEN-NAME             PIC X(30).
+               10  CCB-LEN-VALUE            PIC 9(05).
+               10  CCB-LEN-START            PIC 9(05).
+       01  CCB-LEN-CNT                     PIC 9(02)       VALUE 0.
+       01  CCB-LEN-IDX                     PIC 9(02).
+       01  CCB-TARGET-LEN                  PIC 9(05)       VALUE 0.
+       01  CCB-TARGET-START                PIC 9(05)       VALUE 0.
+       01  CCB-TARGET-FOUND-SW             PIC X(01)       VALUE "N".
+           88  CCB-TARGET-FOUND            VALUE "Y".
+       01  CCB-IS-FIELD-SW                 PIC X(01)       VALUE "N".
+           88  CCB-IS-FIELD                VALUE "Y".
+      *> ---------------- 88-LEVEL CONDITION-NAME WORK -----------------
+       01  CCB-CONDITION-NAME              PIC X(30)       VALUE SPACES.
+       01  CCB-VALUE-LITERAL               PIC X(30)       VALUE SPACES.
+      *> ---------------- PICTURE LENGTH SCAN --------------------------
+       01  CCB-PIC-LEN                     PIC 9(02).
+       01  CCB-PIC-IDX                     PIC 9(02).
+       01  CCB-PIC-CH                      PIC X(01).
+       01  CCB-DIGIT-CNT                   PIC 9(05)       VALUE 0.
+       01  CCB-ALPHA-CNT                   PIC 9(05)       VALUE 0.
+       01  CCB-REPEAT-NUM                  PIC 9(05)       VALUE 0.
+       01  CCB-REPEAT-TXT                  PIC X(05)       VALUE SPACES.
+       01  CCB-REPEAT-IDX                  PIC 9(02).
+       01  CCB-LAST-SYM                    PIC X(01)       VALUE SPACES.
+      *> ---------------- CHANGE-LOG HEADER-BLOCK WORK ----------------
+      *> A COPYBOOK'S OWN HEADER COMMENTS CARRY ITS REVISION HISTORY AS
+      *> A VER/CONTROL/ANALYST/EFFECTIVE-DATE ROW FOLLOWED BY A REASON:
+      *> LINE, ALWAYS AHEAD OF THE 01-LEVEL THEY DESCRIBE - SO EACH
+      *> REVISION IS BUFFERED HERE UNTIL THE 01-LEVEL NAME IT BELONGS
+      *> TO IS KNOWN, THEN FLUSHED OUT TO CHGLOG.
+       01  CCB-CHG-TAB.
+           05  CCB-CHG-ENTRY                OCCURS 20.
+               10  CCB-CHG-VER              PIC X(02).
+               10  CCB-CHG-CONTROL          PIC X(10).
+               10  CCB-CHG-ANALYST          PIC X(10).
+               10  CCB-CHG-EFF-DATE         PIC X(10).
+               10  CCB-CHG-REASON           PIC X(60).
+       01  CCB-CHG-CNT                     PIC 9(02)       VALUE 0.
+       01  CCB-CHG-IDX                     PIC 9(02).
+       01  CCB-CHG-TOK-IDX                 PIC 9(02).
+       01  CCB-CHG-OUT-PTR                 PIC 9(03).
+       01  CCB-CHG-PENDING-SW              PIC X(01)       VALUE "N".
+           88  CCB-CHG-PENDING             VALUE "Y".
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           IF CCB-BULK-MODE
+               PERFORM 0600-PROCESS-ONE-MEMBER THRU 0600-EXIT
+                   UNTIL CCB-MEMLST-EOF
+           ELSE
+               PERFORM 2000-PROCESS-COPYBOOK
+                   UNTIL CCB-EOF AND NOT CCB-IN-COPY
+               PERFORM 0650-WRITE-MEMBER-SUMMARY THRU 0650-EXIT
+           END-IF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           OPEN OUTPUT LRCAT-FILE
+           OPEN OUTPUT CPYEXC-FILE
+           PERFORM 1170-OPEN-CHGLOG
+           PERFORM 1175-LOAD-SEEN-COPYBOOKS THRU 1175-EXIT
+           PERFORM 1180-OPEN-CCBAUDIT
+           PERFORM 1185-OPEN-ALERT
+           OPEN OUTPUT CCBSUM-FILE
+           ACCEPT CCB-CPYLIB-DIR FROM ENVIRONMENT "CPYLIB"
+           IF CCB-CPYLIB-DIR = SPACES
+               MOVE "." TO CCB-CPYLIB-DIR
+           END-IF
+           ACCEPT CCB-SOURCE-COPYBOOK FROM ENVIRONMENT "CPYNAME"
+           ACCEPT CCB-ANALYST-ID FROM ENVIRONMENT "CCBANALYST"
+           IF CCB-ANALYST-ID = SPACES
+               MOVE "UNKNOWN" TO CCB-ANALYST-ID
+           END-IF
+           ACCEPT CCB-OPS-DIST-LIST FROM ENVIRONMENT "CCBOPSDIST"
+           IF CCB-OPS-DIST-LIST = SPACES
+               MOVE "OPS-COBOL-ALERTS" TO CCB-OPS-DIST-LIST
+           END-IF
+           ACCEPT CCB-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT CCB-RUN-TIME FROM TIME
+           PERFORM 1190-LOAD-PROMOTED-TAB
+           OPEN INPUT CPYMEMLST-FILE
+           IF CCB-CPYMEMLST-OK
+               MOVE "Y" TO CCB-BULK-MODE-SW
+               MOVE "Y" TO CCB-MEMLST-OPENED-SW
+           ELSE
+      *> SINGLE-MEMBER LEGACY MODE - CPYIN RESOLVES STRAIGHT TO THE
+      *> LITERAL DD RATHER THAN A NAMED LIBRARY MEMBER.
+               MOVE "N" TO CCB-BULK-MODE-SW
+               MOVE "CPYIN" TO CCB-CPYIN-PATH
+               OPEN INPUT CPYIN-FILE
+               IF NOT CCB-CPYIN-OK
+                   DISPLAY "CCB2LR - UNABLE TO OPEN CPYIN, STATUS="
+                       CCB-CPYIN-STATUS
+                   MOVE "Y" TO CCB-EOF-SW
+                   MOVE "Y" TO CCB-MEMBER-FAILED-SW
+                   MOVE "UNABLE TO OPEN CPYIN" TO CCB-EXC-REASON
+                   PERFORM 2296-WRITE-ALERT-NOTICE THRU 2296-EXIT
+                   GO TO 1000-EXIT
+               END-IF
+               PERFORM 1100-READ-CPYIN
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *
+      *> APPENDS TO WHATEVER CHANGE-LOG HISTORY IS ALREADY ON FILE; A
+      *> FIRST-TIME RUN WITH NO CHGLOG ON FILE YET STARTS ONE INSTEAD.
+       1170-OPEN-CHGLOG.
+           OPEN EXTEND CHGLOG-FILE
+           IF CCB-CHGLOG-NOT-FOUND
+               OPEN OUTPUT CHGLOG-FILE
+           END-IF.
+      *> LOADS THE DISTINCT SOURCE COPYBOOKS ALREADY REGISTERED BEFORE
+      *> THIS RUN, READING CCBAUDIT AS INPUT AND CLOSING IT AGAIN
+      *> BEFORE 1180-OPEN-CCBAUDIT REOPENS IT FOR APPENDING.  A
+      *> FIRST-TIME RUN WITH NO CCBAUDIT ON FILE YET SIMPLY LEAVES THE
+      *> TABLE EMPTY, SO EVERY MEMBER COMES BACK "CREATED".
+       1175-LOAD-SEEN-COPYBOOKS.
+           OPEN INPUT CCBAUDIT-FILE
+      *> AN OPTIONAL FILE NOT FOUND AT OPEN INPUT TIME IS STILL LEFT
+      *> OPEN (AT END-OF-FILE) RATHER THAN REJECTED, SO EITHER STATUS
+      *> MEANS THE FILE MUST BE CLOSED BELOW.  CAPTURED NOW, BEFORE
+      *> THE READ LOOP OVERWRITES THE STATUS FIELD WITH "10" AT EOF.
+           IF CCB-CCBAUDIT-OK OR CCB-CCBAUDIT-OPT-MISSING
+               MOVE "Y" TO CCB-CCBAUDIT-OPENED-SW
+           END-IF
+           IF CCB-CCBAUDIT-OK
+               PERFORM 1176-LOAD-ONE-SEEN-ROW THRU 1176-EXIT
+                   UNTIL CCB-SEEN-EOF
+           END-IF
+           IF CCB-CCBAUDIT-OPENED
+               CLOSE CCBAUDIT-FILE
+           END-IF.
+       1175-EXIT.
+           EXIT.
+       1176-LOAD-ONE-SEEN-ROW.
+           READ CCBAUDIT-FILE
+               AT END
+                   MOVE "Y" TO CCB-SEEN-EOF-SW
+                   GO TO 1176-EXIT
+           END-READ
+           PERFORM 1177-ADD-SEEN-IF-NEW THRU 1177-EXIT.
+       1176-EXIT.
+           EXIT.
+       1177-ADD-SEEN-IF-NEW.
+           MOVE 0 TO CCB-SEEN-MATCH-IDX
+           PERFORM 1178-CHECK-ONE-EXISTING-SEEN
+               VARYING CCB-SEEN-IDX FROM 1 BY 1
+               UNTIL CCB-SEEN-IDX > CCB-SEEN-CNT
+                   OR CCB-SEEN-MATCH-IDX NOT = 0
+           IF CCB-SEEN-MATCH-IDX = 0 AND CCB-SEEN-CNT < 200
+               ADD 1 TO CCB-SEEN-CNT
+               MOVE CAU-SOURCE-COPYBOOK TO CCB-SEEN-NAME(CCB-SEEN-CNT)
+           END-IF.
+       1177-EXIT.
+           EXIT.
+       1178-CHECK-ONE-EXISTING-SEEN.
+           IF CCB-SEEN-NAME(CCB-SEEN-IDX) = CAU-SOURCE-COPYBOOK
+               MOVE CCB-SEEN-IDX TO CCB-SEEN-MATCH-IDX
+           END-IF.
+      *
+      *> APPENDS TO WHATEVER REGISTRATION HISTORY IS ALREADY ON FILE; A
+      *> FIRST-TIME RUN WITH NO CCBAUDIT ON FILE YET STARTS ONE INSTEAD.
+       1180-OPEN-CCBAUDIT.
+           OPEN EXTEND CCBAUDIT-FILE
+           IF CCB-CCBAUDIT-NOT-FOUND
+               OPEN OUTPUT CCBAUDIT-FILE
+           END-IF.
+      *> APPENDS TO WHATEVER ALERT HISTORY IS ALREADY ON FILE; A
+      *> FIRST-TIME RUN WITH NO CCBALERT ON FILE YET STARTS ONE INSTEAD.
+       1185-OPEN-ALERT.
+           OPEN EXTEND ALERT-FILE
+           IF CCB-ALERT-NOT-FOUND
+               OPEN OUTPUT ALERT-FILE
+           END-IF.
+      *
+      *> LRCATPRM IS OPTIONAL - A FIRST-TIME IMPORT WITH NOTHING YET
+      *> PROMOTED SIMPLY LEAVES THE TABLE EMPTY AND NO FIELD REGRESSES
+      *> AGAINST ANYTHING.
+       1190-LOAD-PROMOTED-TAB.
+           OPEN INPUT PRMLRCAT-FILE
+      *> AN OPTIONAL FILE NOT FOUND AT OPEN INPUT TIME IS STILL LEFT
+      *> OPEN (AT END-OF-FILE) RATHER THAN REJECTED, SO EITHER STATUS
+      *> MEANS THE FILE MUST BE CLOSED BELOW.  CAPTURED NOW, BEFORE
+      *> THE READ LOOP OVERWRITES THE STATUS FIELD WITH "10" AT EOF.
+           IF CCB-PRMLRCAT-OK OR CCB-PRMLRCAT-OPT-MISSING
+               MOVE "Y" TO CCB-PRMLRCAT-OPENED-SW
+           END-IF
+           IF CCB-PRMLRCAT-OK
+               PERFORM 1195-LOAD-ONE-PROMOTED-ROW THRU 1195-EXIT
+                   UNTIL CCB-PRM-EOF
+           END-IF
+           IF CCB-PRMLRCAT-OPENED
+               CLOSE PRMLRCAT-FILE
+           END-IF.
+       1195-LOAD-ONE-PROMOTED-ROW.
+           READ PRMLRCAT-FILE
+               AT END
+                   MOVE "Y" TO CCB-PRM-EOF-SW
+                   GO TO 1195-EXIT
+           END-READ
+           IF LRC-IS-FIELD OF PRM-CATALOG-RECORD
+                   AND LRC-FIELD-NAME OF PRM-CATALOG-RECORD
+                       NOT = "FILLER"
+                   AND CCB-PRM-CNT < 200
+               ADD 1 TO CCB-PRM-CNT
+               MOVE LRC-FIELD-NAME OF PRM-CATALOG-RECORD
+                   TO CCB-PRM-NAME(CCB-PRM-CNT)
+               MOVE LRC-OFFSET OF PRM-CATALOG-RECORD
+                   TO CCB-PRM-OFFSET(CCB-PRM-CNT)
+               MOVE LRC-BYTE-LEN OF PRM-CATALOG-RECORD
+                   TO CCB-PRM-LEN(CCB-PRM-CNT)
+           END-IF.
+       1195-EXIT.
+           EXIT.
+       1100-READ-CPYIN.
+           READ CPYIN-FILE
+               AT END
+                   MOVE "Y" TO CCB-EOF-SW
+               NOT AT END
+                   ADD 1 TO CCB-LINE-NO
+           END-READ.
+      *
+      ******************************************************************
+      *  0600-PROCESS-ONE-MEMBER - ONE ITERATION OF THE BULK IMPORT    *
+      *  LOOP.  READS THE NEXT MEMBER NAME OFF CPYMEMLST, RESOLVES IT  *
+      *  AGAINST THE CONFIGURED LIBRARY, RUNS IT THROUGH THE SAME      *
+      *  CLASSIFICATION LOGIC AS A SINGLE-MEMBER RUN, AND WRITES ITS   *
+      *  OWN SUMMARY ROW.  A MEMBER CCB2LR CANNOT OPEN IS REPORTED AND *
+      *  ALERTED THE SAME WAY A WHOLE-RUN CPYIN OPEN FAILURE IS, BUT   *
+      *  DOES NOT STOP THE REMAINING MEMBERS FROM BEING TRIED.         *
+      ******************************************************************
+       0600-PROCESS-ONE-MEMBER.
+           READ CPYMEMLST-FILE
+               AT END
+                   MOVE "Y" TO CCB-MEMLST-EOF-SW
+                   GO TO 0600-EXIT
+           END-READ
+           MOVE CPYMEMLST-RECORD TO CCB-SOURCE-COPYBOOK
+           PERFORM 0610-RESET-MEMBER-STATE THRU 0610-EXIT
+           PERFORM 0620-BUILD-CPYIN-PATH
+           OPEN INPUT CPYIN-FILE
+           IF CCB-CPYIN-OK
+               PERFORM 1100-READ-CPYIN
+               PERFORM 2000-PROCESS-COPYBOOK
+                   UNTIL CCB-EOF AND NOT CCB-IN-COPY
+               PERFORM 0670-FLUSH-MEMBER-TAIL THRU 0670-EXIT
+               CLOSE CPYIN-FILE
+           ELSE
+               DISPLAY "CCB2LR - UNABLE TO OPEN MEMBER "
+                   CCB-SOURCE-COPYBOOK ", STATUS=" CCB-CPYIN-STATUS
+               MOVE "Y" TO CCB-MEMBER-FAILED-SW
+               STRING "UNABLE TO OPEN MEMBER " DELIMITED BY SIZE
+                   CCB-SOURCE-COPYBOOK DELIMITED BY SPACE
+                   INTO CCB-EXC-REASON
+               END-STRING
+               PERFORM 2296-WRITE-ALERT-NOTICE THRU 2296-EXIT
+           END-IF
+           PERFORM 0650-WRITE-MEMBER-SUMMARY THRU 0650-EXIT.
+       0600-EXIT.
+           EXIT.
+      *
+      *> RESETS EVERYTHING THAT 2200-CLASSIFY-LINE AND ITS SUBORDINATE
+      *> PARAGRAPHS BUILD UP OVER THE COURSE OF ONE MEMBER, SO A
+      *> SECOND MEMBER STARTS WITH A CLEAN SLATE - NO OPEN REDEFINES
+      *> LEVELS, NO PENDING CHANGE-LOG ROWS, NO STALE LR NAME.
+       0610-RESET-MEMBER-STATE.
+           MOVE "N" TO CCB-EOF-SW
+           MOVE "N" TO CCB-IN-COPY-SW
+           MOVE "N" TO CCB-MEMBER-FAILED-SW
+           MOVE 0 TO CCB-LINE-NO
+           MOVE 0 TO CCB-CURRENT-OFFSET
+           MOVE 0 TO CCB-FIELD-SEQ
+           MOVE 0 TO CCB-LVL-TOP
+           MOVE 0 TO CCB-LEN-CNT
+           MOVE 0 TO CCB-CHG-CNT
+           MOVE SPACES TO CCB-RECORD-NAME CCB-LAST-FIELD-NAME.
+       0610-EXIT.
+           EXIT.
+      *
+      *> THE SAME DIRECTORY-RESOLUTION STYLE 2540-BUILD-CPYLIB-PATH
+      *> USES FOR A NESTED COPY MEMBER, APPLIED TO THE TOP-LEVEL
+      *> MEMBER NAMED ON CPYMEMLST.
+       0620-BUILD-CPYIN-PATH.
+           MOVE SPACES TO CCB-CPYIN-PATH
+           STRING CCB-CPYLIB-DIR      DELIMITED BY SPACE
+                  "/"                 DELIMITED BY SIZE
+                  CCB-SOURCE-COPYBOOK DELIMITED BY SPACE
+                  ".cpy"              DELIMITED BY SIZE
+               INTO CCB-CPYIN-PATH.
+      *
+      *> ANY REDEFINES LEVELS STILL OPEN AND ANY CHANGE-LOG ROWS NOT
+      *> YET FLUSHED WHEN A MEMBER'S LAST LINE IS READ BELONG TO THAT
+      *> MEMBER, NOT THE NEXT ONE - FLUSHED HERE BEFORE
+      *> 0610-RESET-MEMBER-STATE CLEARS THE TABLES THEY LIVE IN.
+       0670-FLUSH-MEMBER-TAIL.
+           MOVE 0 TO CCB-LEVEL-NO
+           PERFORM 2210-CLOSE-LEVELS-ABOVE THRU 2210-EXIT
+           IF CCB-CHG-CNT > 0
+               PERFORM 2280-FLUSH-CHANGE-LOG THRU 2280-EXIT
+           END-IF.
+       0670-EXIT.
+           EXIT.
+      *
+      *> WRITES ONE LINE TO CCBSUM FOR THE MEMBER JUST PROCESSED -
+      *> ITS SOURCE COPYBOOK, THE LOGICAL RECORD NAME IT PRODUCED (THE
+      *> LAST 01-LEVEL SEEN, FOR A MEMBER DEFINING MORE THAN ONE), AND
+      *> WHETHER IT WAS CREATED, UPDATED OR FAILED.
+       0650-WRITE-MEMBER-SUMMARY.
+           IF CCB-MEMBER-FAILED
+               MOVE "FAILED" TO CCB-MEMBER-STATUS
+           ELSE
+               PERFORM 0660-LOOKUP-SEEN-COPYBOOK THRU 0660-EXIT
+           END-IF
+           MOVE SPACES TO CCBSUM-RECORD
+           STRING CCB-SOURCE-COPYBOOK DELIMITED BY SPACE
+                  "  "                DELIMITED BY SIZE
+                  CCB-RECORD-NAME     DELIMITED BY SPACE
+                  "  "                DELIMITED BY SIZE
+                  CCB-MEMBER-STATUS   DELIMITED BY SPACE
+               INTO CCBSUM-RECORD
+           WRITE CCBSUM-RECORD.
+       0650-EXIT.
+           EXIT.
+      *
+       0660-LOOKUP-SEEN-COPYBOOK.
+           MOVE 0 TO CCB-SEEN-MATCH-IDX
+           PERFORM 0665-CHECK-ONE-SEEN
+               VARYING CCB-SEEN-IDX FROM 1 BY 1
+               UNTIL CCB-SEEN-IDX > CCB-SEEN-CNT
+                   OR CCB-SEEN-MATCH-IDX NOT = 0
+           IF CCB-SEEN-MATCH-IDX NOT = 0
+               MOVE "UPDATED" TO CCB-MEMBER-STATUS
+           ELSE
+               MOVE "CREATED" TO CCB-MEMBER-STATUS
+           END-IF.
+       0660-EXIT.
+           EXIT.
+       0665-CHECK-ONE-SEEN.
+           IF CCB-SEEN-NAME(CCB-SEEN-IDX) = CCB-SOURCE-COPYBOOK
+               MOVE CCB-SEEN-IDX TO CCB-SEEN-MATCH-IDX
+           END-IF.
+      *
+      *> WHILE A COPY MEMBER IS BEING EXPANDED ITS LINES ARE CLASSIFIED
+      *> IN PLACE OF CPYIN-FILE; ONCE THE MEMBER RUNS OUT, PROCESSING
+      *> RESUMES WITH THE NEXT LINE OF THE ORIGINAL SUBMISSION.
+       2000-PROCESS-COPYBOOK.
+           IF CCB-IN-COPY
+               MOVE CPYLIB-RECORD TO CCB-SRC-LINE
+               PERFORM 2100-TOKENIZE-LINE
+               IF CCB-TOKEN-CNT > 0
+                   PERFORM 2200-CLASSIFY-LINE THRU 2200-EXIT
+               END-IF
+               PERFORM 1150-READ-CPYLIB
+           ELSE
+               MOVE CPYIN-RECORD TO CCB-SRC-LINE
+               PERFORM 2100-TOKENIZE-LINE
+               IF CCB-TOKEN-CNT > 0
+                   PERFORM 2200-CLASSIFY-LINE THRU 2200-EXIT
+               END-IF
+               PERFORM 1100-READ-CPYIN
+           END-IF.
+      *
+       1150-READ-CPYLIB.
+           READ CPYLIB-FILE
+               AT END
+                   CLOSE CPYLIB-FILE
+                   MOVE "N" TO CCB-IN-COPY-SW
+               NOT AT END
+                   ADD 1 TO CCB-LINE-NO
+           END-READ
+           IF CCB-IN-COPY
+               PERFORM 2600-APPLY-ALL-REPLACING
+           END-IF.
+      *
+       2100-TOKENIZE-LINE.
+           PERFORM 2105-STRIP-SEQUENCE-AREA THRU 2105-EXIT
+           MOVE 0 TO CCB-TOKEN-CNT
+           MOVE SPACES TO CCB-TOKEN-TAB CCB-RAW-TOKEN-TAB
+           UNSTRING CCB-SRC-LINE DELIMITED BY ALL SPACES
+               INTO CCB-RAW-TOKEN(1)  CCB-RAW-TOKEN(2)  CCB-RAW-TOKEN(3)
+                    CCB-RAW-TOKEN(4)  CCB-RAW-TOKEN(5)  CCB-RAW-TOKEN(6)
+                    CCB-RAW-TOKEN(7)  CCB-RAW-TOKEN(8)  CCB-RAW-TOKEN(9)
+                    CCB-RAW-TOKEN(10) CCB-RAW-TOKEN(11)
+                    CCB-RAW-TOKEN(12) CCB-RAW-TOKEN(13)
+                    CCB-RAW-TOKEN(14) CCB-RAW-TOKEN(15)
+                    CCB-RAW-TOKEN(16)
+           END-UNSTRING
+      *> DROP EMPTY SLOTS LEFT BY LEADING/REPEATED BLANKS SO TOKEN(1)
+      *> IS ALWAYS THE LEVEL NUMBER AND TOKEN(2) THE FIELD NAME.
+           PERFORM 2110-COMPACT-ONE-TOKEN THRU 2110-EXIT
+               VARYING CCB-TOKEN-IDX FROM 1 BY 1
+                   UNTIL CCB-TOKEN-IDX > 16
+      *> A CLAUSE-ENDING PERIOD RIDES ALONG WITH THE LAST TOKEN ON THE
+      *> LINE (E.G. "CONTACT-COUNT.") - STRIP IT SO NAME COMPARISONS
+      *> AND LOOKUPS WORK.
+           PERFORM 2150-STRIP-TOKEN-PERIOD THRU 2150-EXIT
+               VARYING CCB-TOKEN-IDX FROM 1 BY 1
+                   UNTIL CCB-TOKEN-IDX > CCB-TOKEN-CNT.
+      *
+      ******************************************************************
+      *  2105-STRIP-SEQUENCE-AREA - COLUMNS 1-6 ARE BLANKED OUT WHEN  *
+      *  THEY HOLD NOTHING BUT A SEQUENCE NUMBER (A RUN OF DIGITS,    *
+      *  LEFT-JUSTIFIED, PADDED WITH TRAILING SPACES) SO A PASTED     *
+      *  LISTING'S LINE NUMBERS NEVER REACH THE TOKENIZER.  A LINE    *
+      *  WITH NO SEQUENCE NUMBER - CODE STARTING IN COLUMN 1, OR A    *
+      *  DIGIT FOLLOWED BY MORE CODE ON THE SAME LINE - LEAVES THE    *
+      *  NUMERIC-THEN-SPACE PATTERN BROKEN AND IS LEFT ALONE.         *
+      ******************************************************************
+       2105-STRIP-SEQUENCE-AREA.
+           MOVE "Y" TO CCB-SEQ-AREA-SW
+           MOVE "N" TO CCB-SEQ-SEEN-SPACE-SW
+           PERFORM 2106-CHECK-SEQ-CHAR THRU 2106-EXIT
+               VARYING CCB-SEQ-IDX FROM 1 BY 1 UNTIL CCB-SEQ-IDX > 6
+           IF CCB-SEQ-AREA-OK
+               MOVE SPACES TO CCB-SRC-LINE(1:6)
+           END-IF.
+       2105-EXIT.
+           EXIT.
+      *
+       2106-CHECK-SEQ-CHAR.
+           MOVE CCB-SRC-LINE(CCB-SEQ-IDX:1) TO CCB-SEQ-CHAR
+           IF CCB-SEQ-CHAR = SPACE
+               MOVE "Y" TO CCB-SEQ-SEEN-SPACE-SW
+           ELSE
+               IF CCB-SEQ-CHAR IS NOT NUMERIC
+                       OR CCB-SEQ-SEEN-SPACE
+                   MOVE "N" TO CCB-SEQ-AREA-SW
+               END-IF
+           END-IF.
+       2106-EXIT.
+           EXIT.
+      *
+       2110-COMPACT-ONE-TOKEN.
+           IF CCB-RAW-TOKEN(CCB-TOKEN-IDX) NOT = SPACES
+               ADD 1 TO CCB-TOKEN-CNT
+               MOVE CCB-RAW-TOKEN(CCB-TOKEN-IDX)
+                   TO CCB-TOKEN(CCB-TOKEN-CNT)
+           END-IF.
+       2110-EXIT.
+           EXIT.
+      *
+       2150-STRIP-TOKEN-PERIOD.
+           MOVE 0 TO CCB-TOK-NUM-LEN
+           INSPECT CCB-TOKEN(CCB-TOKEN-IDX) TALLYING CCB-TOK-NUM-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE
+           IF CCB-TOK-NUM-LEN > 0
+               IF CCB-TOKEN(CCB-TOKEN-IDX)(CCB-TOK-NUM-LEN:1) = "."
+                   MOVE SPACE
+                       TO CCB-TOKEN(CCB-TOKEN-IDX)(CCB-TOK-NUM-LEN:1)
+               END-IF
+           END-IF.
+       2150-EXIT.
+           EXIT.
+      *
+       2200-CLASSIFY-LINE.
+      *> A COMMENT OR BLANK LINE HAS NO LEADING NUMERIC LEVEL NUMBER -
+      *> BUT A HEADER-BLOCK REVISION ROW OR REASON: LINE STILL NEEDS
+      *> TO BE BUFFERED FOR THE CHANGE LOG BEFORE IT IS SKIPPED.
+           IF CCB-TOKEN(1)(1:1) = "*"
+               PERFORM 2265-CHECK-CHANGE-LOG-LINE THRU 2265-EXIT
+               GO TO 2200-EXIT
+           END-IF
+      *> A COPY STATEMENT PULLS IN A LIBRARY MEMBER'S LINES IN PLACE
+      *> OF ITSELF - IT DEFINES NO FIELD OF ITS OWN.
+           IF CCB-TOKEN(1) = "COPY"
+               PERFORM 2500-EXPAND-COPY THRU 2500-EXIT
+               GO TO 2200-EXIT
+           END-IF
+           IF CCB-TOKEN(1)(1:2) IS NOT NUMERIC
+               GO TO 2200-EXIT
+           END-IF
+           MOVE CCB-TOKEN(1)(1:2) TO CCB-LEVEL-NO
+           IF CCB-LEVEL-NO = 01
+               ADD 1 TO CCB-LR-SEQ
+               MOVE 0 TO CCB-CURRENT-OFFSET
+               MOVE 0 TO CCB-FIELD-SEQ
+               MOVE 0 TO CCB-LEN-CNT
+           END-IF
+           MOVE CCB-TOKEN(2) TO CCB-FIELD-NAME
+      *> THE 01-LEVEL NAME IS CARRIED ON EVERY ROW BELOW IT AS
+      *> LRC-LR-NAME, SO A LATER CONSUMER CAN TELL WHICH RECORD A
+      *> FIELD BELONGS TO WITHOUT GOING BACK TO THE SOURCE COPYBOOK.
+           IF CCB-LEVEL-NO = 01
+               MOVE CCB-FIELD-NAME TO CCB-RECORD-NAME
+               PERFORM 2285-WRITE-AUDIT-ROW THRU 2285-EXIT
+               IF CCB-CHG-CNT > 0
+                   PERFORM 2280-FLUSH-CHANGE-LOG THRU 2280-EXIT
+               END-IF
+           END-IF
+      *> AN 88-LEVEL LINE DESCRIBES A CONDITION NAME AGAINST THE FIELD
+      *> CATALOGED IMMEDIATELY ABOVE IT, NOT A FIELD OF ITS OWN.
+           IF CCB-LEVEL-NO = 88
+               PERFORM 2260-PROCESS-CONDITION-NAME THRU 2260-EXIT
+               GO TO 2200-EXIT
+           END-IF
+           PERFORM 2300-SCAN-CLAUSES
+      *> LRCATREC CATALOGS ONE ROW PER ELEMENTARY OR GROUP ITEM - A
+      *> PURE STRUCTURAL GROUP CARRIES NO PIC OF ITS OWN BUT STILL
+      *> NEEDS A ROW, OR ITS LEVEL/NAME (AND ANY REDEFINES/OCCURS IT
+      *> CARRIES) ARE LOST AND THE ORIGINAL NESTING CAN'T BE REBUILT.
+           MOVE "Y" TO CCB-IS-FIELD-SW
+      *> A NEW LEVEL CLOSES OFF ANY PRIOR GROUP OR ELEMENTARY ITEM
+      *> NESTED AT THIS LEVEL OR DEEPER, SO ITS TOTAL LENGTH CAN BE
+      *> COMPARED AGAINST WHATEVER IT REDEFINES, IF ANYTHING.
+           PERFORM 2210-CLOSE-LEVELS-ABOVE THRU 2210-EXIT
+           PERFORM 2242-COMPUTE-ANCESTOR-SCALE THRU 2242-EXIT
+           IF CCB-HAS-PIC OR CCB-USAGE-CD = "COMP-1"
+              OR CCB-USAGE-CD = "COMP-2"
+               PERFORM 5000-CALC-BYTE-LEN
+           ELSE
+               MOVE 0 TO CCB-BYTE-LEN
+           END-IF
+           COMPUTE CCB-EFFECTIVE-LEN = CCB-BYTE-LEN * CCB-ANCESTOR-MULT
+           PERFORM 2230-PUSH-LEVEL
+           PERFORM 2240-ADD-TO-OPEN-SUBTOTALS THRU 2240-EXIT
+           IF CCB-IS-FIELD
+               ADD 1 TO CCB-FIELD-SEQ
+               MOVE "F"               TO LRC-REC-TYPE
+                                          OF LR-CATALOG-RECORD
+               MOVE CCB-LR-SEQ        TO LRC-LR-SEQ OF LR-CATALOG-RECORD
+               MOVE CCB-RECORD-NAME   TO LRC-LR-NAME
+                                          OF LR-CATALOG-RECORD
+               MOVE CCB-SOURCE-COPYBOOK TO LRC-SOURCE-COPYBOOK
+                                          OF LR-CATALOG-RECORD
+               MOVE CCB-FIELD-SEQ     TO LRC-FIELD-SEQ
+                                          OF LR-CATALOG-RECORD
+               MOVE CCB-LEVEL-NO      TO LRC-LEVEL-NO
+                                          OF LR-CATALOG-RECORD
+               MOVE CCB-FIELD-NAME    TO LRC-FIELD-NAME
+                                          OF LR-CATALOG-RECORD
+               MOVE CCB-PICTURE       TO LRC-PICTURE
+                                          OF LR-CATALOG-RECORD
+               MOVE CCB-USAGE-CD      TO LRC-USAGE-CD
+                                          OF LR-CATALOG-RECORD
+               MOVE CCB-SIGN-CD       TO LRC-SIGN-CD
+                                          OF LR-CATALOG-RECORD
+               MOVE CCB-BYTE-LEN      TO LRC-BYTE-LEN
+                                          OF LR-CATALOG-RECORD
+               MOVE CCB-EFFECTIVE-LEN TO LRC-EFFECTIVE-LEN
+                                          OF LR-CATALOG-RECORD
+               IF CCB-OCCURS-MAX = 0 AND CCB-GOV-OCCURS-MAX > 0
+                   MOVE CCB-GOV-OCCURS-MIN TO LRC-OCCURS-MIN
+                                              OF LR-CATALOG-RECORD
+                   MOVE CCB-GOV-OCCURS-MAX TO LRC-OCCURS-MAX
+                                              OF LR-CATALOG-RECORD
+                   MOVE CCB-GOV-ODO-NAME   TO LRC-ODO-FIELD-NAME
+                                              OF LR-CATALOG-RECORD
+                   MOVE "N"                TO LRC-OCCURS-OWN-SW
+                                              OF LR-CATALOG-RECORD
+               ELSE
+                   MOVE CCB-OCCURS-MIN    TO LRC-OCCURS-MIN
+                                              OF LR-CATALOG-RECORD
+                   MOVE CCB-OCCURS-MAX    TO LRC-OCCURS-MAX
+                                              OF LR-CATALOG-RECORD
+                   MOVE CCB-ODO-FIELD-NAME TO LRC-ODO-FIELD-NAME
+                                              OF LR-CATALOG-RECORD
+                   IF CCB-OCCURS-MAX > 0
+                       MOVE "Y"            TO LRC-OCCURS-OWN-SW
+                                              OF LR-CATALOG-RECORD
+                   ELSE
+                       MOVE "N"            TO LRC-OCCURS-OWN-SW
+                                              OF LR-CATALOG-RECORD
+                   END-IF
+               END-IF
+               MOVE CCB-REDEFINES-NAME TO LRC-REDEFINES-NAME
+                                          OF LR-CATALOG-RECORD
+               MOVE SPACES TO LRC-VALUE-LITERAL OF LR-CATALOG-RECORD
+                   LRC-CONDITION-NAME OF LR-CATALOG-RECORD
+                   LRC-EXCEPTION-TEXT OF LR-CATALOG-RECORD
+               MOVE CCB-CURRENT-OFFSET
+                   TO LRC-OFFSET OF LR-CATALOG-RECORD
+               IF CCB-REDEFINES-NAME = SPACES
+                   ADD CCB-EFFECTIVE-LEN TO CCB-CURRENT-OFFSET
+               END-IF
+               WRITE LR-CATALOG-RECORD
+               MOVE CCB-FIELD-NAME    TO CCB-LAST-FIELD-NAME
+               PERFORM 2290-CHECK-OFFSET-REGRESSION THRU 2290-EXIT
+           END-IF.
+       2200-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  2290-CHECK-OFFSET-REGRESSION - WHEN A PRIOR PROMOTED CATALOG *
+      *  WAS SUPPLIED ON DD LRCATPRM, COMPARES THIS FIELD'S NEWLY     *
+      *  COMPUTED OFFSET AND LENGTH AGAINST WHAT THE SAME FIELD NAME  *
+      *  HELD IN THAT PRIOR CATALOG, AND FILES AN "X" EXCEPTION ROW   *
+      *  IF EITHER CHANGED - CATCHING A COPYBOOK EDIT THAT SHIFTED OR *
+      *  RESIZED A FIELD BEFORE THE NEW GENERATION IS PROMOTED.       *
+      ******************************************************************
+       2290-CHECK-OFFSET-REGRESSION.
+           IF CCB-FIELD-NAME NOT = "FILLER" AND CCB-PRM-CNT > 0
+               MOVE 0 TO CCB-PRM-MATCH-IDX
+               PERFORM 2291-FIND-PROMOTED-ENTRY
+                   VARYING CCB-PRM-IDX FROM 1 BY 1
+                   UNTIL CCB-PRM-IDX > CCB-PRM-CNT
+                   OR CCB-PRM-MATCH-IDX NOT = 0
+               IF CCB-PRM-MATCH-IDX NOT = 0
+                   IF LRC-OFFSET OF LR-CATALOG-RECORD
+                           NOT = CCB-PRM-OFFSET(CCB-PRM-MATCH-IDX)
+                       OR LRC-BYTE-LEN OF LR-CATALOG-RECORD
+                           NOT = CCB-PRM-LEN(CCB-PRM-MATCH-IDX)
+                       PERFORM 2292-WRITE-OFFSET-EXCEPTION
+                   END-IF
+               END-IF
+           END-IF.
+       2290-EXIT.
+           EXIT.
+      *
+       2291-FIND-PROMOTED-ENTRY.
+           IF CCB-PRM-NAME(CCB-PRM-IDX)
+                   = LRC-FIELD-NAME OF LR-CATALOG-RECORD
+               MOVE CCB-PRM-IDX TO CCB-PRM-MATCH-IDX
+           END-IF.
+      *
+       2292-WRITE-OFFSET-EXCEPTION.
+           ADD 1 TO CCB-FIELD-SEQ
+           MOVE "X" TO LRC-REC-TYPE OF LR-CATALOG-RECORD
+           MOVE CCB-FIELD-SEQ TO LRC-FIELD-SEQ OF LR-CATALOG-RECORD
+           STRING "WAS OFS=" DELIMITED BY SIZE
+               CCB-PRM-OFFSET(CCB-PRM-MATCH-IDX) DELIMITED BY SIZE
+               " LEN=" DELIMITED BY SIZE
+               CCB-PRM-LEN(CCB-PRM-MATCH-IDX) DELIMITED BY SIZE
+               " NOW OFS=" DELIMITED BY SIZE
+               LRC-OFFSET OF LR-CATALOG-RECORD DELIMITED BY SIZE
+               " LEN=" DELIMITED BY SIZE
+               LRC-BYTE-LEN OF LR-CATALOG-RECORD DELIMITED BY SIZE
+               INTO LRC-EXCEPTION-TEXT OF LR-CATALOG-RECORD
+           END-STRING
+           WRITE LR-CATALOG-RECORD.
+      *
+      ******************************************************************
+      *  2295-WRITE-PARSE-EXCEPTION - FILES ONE ROW TO THE DEDICATED  *
+      *  PARSE EXCEPTION REPORT (DD CPYEXC) FOR A COPYBOOK CONSTRUCT  *
+      *  CCB2LR COULD NOT HANDLE, CARRYING THE SOURCE COPYBOOK, THE   *
+      *  LINE NUMBER AND TEXT OF THE OFFENDING CLAUSE, AND WHATEVER   *
+      *  REASON THE CALLER LEFT IN CCB-EXC-REASON.  IMPORT PROCESSING *
+      *  CONTINUES AFTERWARD RATHER THAN ABENDING THE RUN.            *
+      ******************************************************************
+       2295-WRITE-PARSE-EXCEPTION.
+           MOVE CCB-SOURCE-COPYBOOK TO CPX-SOURCE-COPYBOOK
+           MOVE CCB-LINE-NO         TO CPX-LINE-NO
+           MOVE CCB-SRC-LINE        TO CPX-CLAUSE-TEXT
+           MOVE CCB-EXC-REASON      TO CPX-REASON-TEXT
+           WRITE EXCEPTION-REPORT-RECORD
+           MOVE "Y" TO CCB-MEMBER-FAILED-SW
+           PERFORM 2296-WRITE-ALERT-NOTICE THRU 2296-EXIT.
+       2295-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  2296-WRITE-ALERT-NOTICE - FILES ONE ROW TO THE FAILURE ALERT  *
+      *  FEED (DD CCBALERT) THE MOMENT A PARSE FAILURE OR A WHOLE-RUN  *
+      *  OPEN FAILURE IS DETECTED, CARRYING THE SAME REASON TEXT AS    *
+      *  THE CPYEXC ROW (IF ANY) SO THE REQUESTING ANALYST AND THE     *
+      *  SHARED OPS DISTRIBUTION LIST CAN BE PAGED BY A DOWNSTREAM     *
+      *  MAIL/MESSAGING JOB STEP WITHOUT WAITING FOR SOMEONE TO CHECK  *
+      *  ON THE RUN.                                                   *
+      ******************************************************************
+       2296-WRITE-ALERT-NOTICE.
+           MOVE CCB-RUN-DATE           TO CAL-ALERT-DATE
+           MOVE CCB-RUN-TIME           TO CAL-ALERT-TIME
+           MOVE "FAILURE"              TO CAL-SEVERITY
+           MOVE CCB-ANALYST-ID         TO CAL-RECIPIENT-ANALYST
+           MOVE CCB-OPS-DIST-LIST      TO CAL-OPS-DIST-LIST
+           MOVE CCB-SOURCE-COPYBOOK    TO CAL-SOURCE-COPYBOOK
+           MOVE CCB-EXC-REASON         TO CAL-DETAIL-TEXT
+           WRITE ALERT-NOTICE-RECORD.
+       2296-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  2210-CLOSE-LEVELS-ABOVE - POPS EVERY OPEN LEVEL NESTED AT OR *
+      *  DEEPER THAN THE ONE JUST READ, SINCE A SIBLING OR AN ANCESTOR *
+      *  HAS ENDED THEM.  EACH POPPED LEVEL'S TOTAL LENGTH IS FILED *
+      *  AWAY AND, IF IT CARRIED A REDEFINES, CHECKED AGAINST IT. *
+      ******************************************************************
+       2210-CLOSE-LEVELS-ABOVE.
+           PERFORM 2215-POP-ONE-LEVEL THRU 2215-EXIT
+               UNTIL CCB-LVL-TOP = 0
+               OR CCB-LVL-NO(CCB-LVL-TOP) < CCB-LEVEL-NO.
+       2210-EXIT.
+           EXIT.
+      *
+       2215-POP-ONE-LEVEL.
+           PERFORM 2216-RECORD-CLOSED-LEN
+           IF CCB-LVL-REDEFINES(CCB-LVL-TOP) NOT = SPACES
+               PERFORM 2217-CHECK-REDEFINES-LEN THRU 2217-EXIT
+           END-IF
+      *> A LEVEL THAT REDEFINED ANOTHER ONE BORROWED THE OFFSET RUNNING
+      *> INTO IT FOR ITSELF AND ITS CHILDREN - NOW THAT IT IS CLOSING,
+      *> HAND THE OFFSET BACK SO THE NEXT SIBLING PICKS UP WHERE THE
+      *> WIDER OF THE REDEFINED FIELD AND THE REDEFINER LEFT OFF - A
+      *> REDEFINER NARROWER THAN ITS TARGET LEAVES THE NEXT SIBLING
+      *> WHERE THE TARGET ENDED, BUT A REDEFINER WIDER THAN ITS TARGET
+      *> PUSHES THE NEXT SIBLING OUT PAST ITS OWN FAR END INSTEAD.
+           IF CCB-LVL-CAUSED-SW(CCB-LVL-TOP) = "Y"
+               IF CCB-TARGET-FOUND
+                  AND CCB-LVL-SUBTOTAL(CCB-LVL-TOP) > CCB-TARGET-LEN
+                   COMPUTE CCB-CURRENT-OFFSET =
+                       CCB-LVL-START-OFFSET(CCB-LVL-TOP)
+                       + CCB-LVL-SUBTOTAL(CCB-LVL-TOP)
+               ELSE
+                   MOVE CCB-LVL-SAVED-OFFSET(CCB-LVL-TOP)
+                       TO CCB-CURRENT-OFFSET
+               END-IF
+           END-IF
+           SUBTRACT 1 FROM CCB-LVL-TOP.
+       2215-EXIT.
+           EXIT.
+      *
+       2216-RECORD-CLOSED-LEN.
+           IF CCB-LEN-CNT < 60
+               ADD 1 TO CCB-LEN-CNT
+               MOVE CCB-LVL-NAME(CCB-LVL-TOP)
+                   TO CCB-LEN-NAME(CCB-LEN-CNT)
+               MOVE CCB-LVL-SUBTOTAL(CCB-LVL-TOP)
+                   TO CCB-LEN-VALUE(CCB-LEN-CNT)
+               MOVE CCB-LVL-START-OFFSET(CCB-LVL-TOP)
+                   TO CCB-LEN-START(CCB-LEN-CNT)
+           END-IF.
+      *
+       2217-CHECK-REDEFINES-LEN.
+           PERFORM 2212-LOOKUP-REDEFINES-TARGET THRU 2212-EXIT
+           IF CCB-TARGET-FOUND
+              AND CCB-TARGET-LEN NOT = CCB-LVL-SUBTOTAL(CCB-LVL-TOP)
+               PERFORM 2219-WRITE-REDEFINES-EXCEPTION
+           END-IF.
+       2217-EXIT.
+           EXIT.
+      *
+      *> SHARED BY THE MISMATCH CHECK ABOVE (WHEN A REDEFINING LEVEL
+      *> CLOSES) AND BY 2230-PUSH-LEVEL BELOW (WHEN ONE OPENS) - BOTH
+      *> NEED THE REDEFINED TARGET'S RECORDED LENGTH AND STARTING
+      *> OFFSET, LOOKED UP BY NAME AGAINST THE TOP-OF-STACK ENTRY'S OWN
+      *> REDEFINES CLAUSE.
+       2212-LOOKUP-REDEFINES-TARGET.
+           MOVE "N" TO CCB-TARGET-FOUND-SW
+           MOVE 0   TO CCB-TARGET-LEN CCB-TARGET-START
+           PERFORM 2218-FIND-ONE-LEN-ENTRY
+               VARYING CCB-LEN-IDX FROM 1 BY 1
+                   UNTIL CCB-LEN-IDX > CCB-LEN-CNT
+                   OR CCB-TARGET-FOUND.
+       2212-EXIT.
+           EXIT.
+      *
+       2218-FIND-ONE-LEN-ENTRY.
+           IF CCB-LEN-NAME(CCB-LEN-IDX) = CCB-LVL-REDEFINES(CCB-LVL-TOP)
+               MOVE "Y" TO CCB-TARGET-FOUND-SW
+               MOVE CCB-LEN-VALUE(CCB-LEN-IDX) TO CCB-TARGET-LEN
+               MOVE CCB-LEN-START(CCB-LEN-IDX) TO CCB-TARGET-START
+           END-IF.
+      *
+      *> FILES A WARNING IN THE CATALOG ITSELF, AS AN "X" EXCEPTION
+      *> ROW, RATHER THAN FAILING THE IMPORT - THE MISMATCHED FIELDS
+      *> STILL GET CATALOGUED, BUT THE OVERLAP IS FLAGGED FOR REVIEW.
+       2219-WRITE-REDEFINES-EXCEPTION.
+           ADD 1 TO CCB-FIELD-SEQ
+           MOVE "X"                       TO LRC-REC-TYPE
+                                          OF LR-CATALOG-RECORD
+           MOVE CCB-LR-SEQ                TO LRC-LR-SEQ
+                                          OF LR-CATALOG-RECORD
+           MOVE CCB-RECORD-NAME           TO LRC-LR-NAME
+                                          OF LR-CATALOG-RECORD
+           MOVE CCB-SOURCE-COPYBOOK       TO LRC-SOURCE-COPYBOOK
+                                          OF LR-CATALOG-RECORD
+           MOVE CCB-FIELD-SEQ             TO LRC-FIELD-SEQ
+                                          OF LR-CATALOG-RECORD
+           MOVE CCB-LVL-NO(CCB-LVL-TOP)   TO LRC-LEVEL-NO
+                                          OF LR-CATALOG-RECORD
+           MOVE CCB-LVL-NAME(CCB-LVL-TOP) TO LRC-FIELD-NAME
+                                          OF LR-CATALOG-RECORD
+           MOVE SPACES                    TO LRC-PICTURE
+                                          OF LR-CATALOG-RECORD
+           MOVE SPACES                    TO LRC-USAGE-CD
+                                          OF LR-CATALOG-RECORD
+           MOVE "N"                       TO LRC-SIGN-CD
+                                          OF LR-CATALOG-RECORD
+           MOVE CCB-LVL-SUBTOTAL(CCB-LVL-TOP) TO LRC-BYTE-LEN
+                                          OF LR-CATALOG-RECORD
+           MOVE CCB-LVL-SUBTOTAL(CCB-LVL-TOP) TO LRC-EFFECTIVE-LEN
+                                          OF LR-CATALOG-RECORD
+           MOVE 0 TO LRC-OCCURS-MIN OF LR-CATALOG-RECORD
+               LRC-OCCURS-MAX OF LR-CATALOG-RECORD
+           MOVE SPACES                    TO LRC-ODO-FIELD-NAME
+                                          OF LR-CATALOG-RECORD
+           MOVE "N"                       TO LRC-OCCURS-OWN-SW
+                                          OF LR-CATALOG-RECORD
+           MOVE CCB-LVL-REDEFINES(CCB-LVL-TOP) TO LRC-REDEFINES-NAME
+                                          OF LR-CATALOG-RECORD
+           MOVE SPACES TO LRC-VALUE-LITERAL OF LR-CATALOG-RECORD
+               LRC-CONDITION-NAME OF LR-CATALOG-RECORD
+           MOVE 0 TO LRC-OFFSET OF LR-CATALOG-RECORD
+           STRING "REDEFINES LEN MISMATCH VS " DELIMITED BY SIZE
+                  CCB-LVL-REDEFINES(CCB-LVL-TOP) DELIMITED BY SPACE
+               INTO LRC-EXCEPTION-TEXT OF LR-CATALOG-RECORD
+           WRITE LR-CATALOG-RECORD.
+      *
+      ******************************************************************
+      *  2230-PUSH-LEVEL - OPENS A NEW GROUP/ELEMENTARY LEVEL ON THE *
+      *  NESTING STACK.  A LEVEL THAT ITSELF REDEFINES ANOTHER ONE *
+      *  BORROWS THAT TARGET'S STARTING OFFSET FOR ITSELF AND EVERY *
+      *  FIELD NESTED UNDER IT, SINCE IT OCCUPIES THE SAME BYTES - THE *
+      *  OFFSET IS HANDED BACK TO IT WHEN THIS LEVEL CLOSES, BY *
+      *  2215-POP-ONE-LEVEL. *
+      ******************************************************************
+       2230-PUSH-LEVEL.
+           IF CCB-LVL-TOP < 60
+               ADD 1 TO CCB-LVL-TOP
+               MOVE CCB-LEVEL-NO        TO CCB-LVL-NO(CCB-LVL-TOP)
+               MOVE CCB-FIELD-NAME      TO CCB-LVL-NAME(CCB-LVL-TOP)
+               MOVE CCB-REDEFINES-NAME
+                   TO CCB-LVL-REDEFINES(CCB-LVL-TOP)
+               MOVE 0 TO CCB-LVL-SUBTOTAL(CCB-LVL-TOP)
+               MOVE "N" TO CCB-LVL-CAUSED-SW(CCB-LVL-TOP)
+               MOVE CCB-CURRENT-OFFSET
+                   TO CCB-LVL-START-OFFSET(CCB-LVL-TOP)
+               IF CCB-OCCURS-MAX > 0
+                   MOVE CCB-OCCURS-MIN
+                       TO CCB-LVL-OCCURS-MIN(CCB-LVL-TOP)
+                   MOVE CCB-OCCURS-MAX
+                       TO CCB-LVL-OCCURS-MAX(CCB-LVL-TOP)
+                   MOVE CCB-ODO-FIELD-NAME
+                       TO CCB-LVL-ODO-NAME(CCB-LVL-TOP)
+               ELSE
+                   MOVE 0 TO CCB-LVL-OCCURS-MIN(CCB-LVL-TOP)
+                             CCB-LVL-OCCURS-MAX(CCB-LVL-TOP)
+                   MOVE SPACES TO CCB-LVL-ODO-NAME(CCB-LVL-TOP)
+               END-IF
+               IF CCB-REDEFINES-NAME NOT = SPACES
+                   MOVE "Y" TO CCB-LVL-CAUSED-SW(CCB-LVL-TOP)
+                   MOVE CCB-CURRENT-OFFSET
+                       TO CCB-LVL-SAVED-OFFSET(CCB-LVL-TOP)
+                   PERFORM 2212-LOOKUP-REDEFINES-TARGET THRU 2212-EXIT
+                   IF CCB-TARGET-FOUND
+                       MOVE CCB-TARGET-START TO CCB-CURRENT-OFFSET
+                       MOVE CCB-TARGET-START
+                           TO CCB-LVL-START-OFFSET(CCB-LVL-TOP)
+                   ELSE
+                       STRING "REDEFINES TARGET " DELIMITED BY SIZE
+                           CCB-REDEFINES-NAME DELIMITED BY SPACE
+                           " NOT FOUND IN COPYBOOK" DELIMITED BY SIZE
+                           INTO CCB-EXC-REASON
+                       END-STRING
+                       PERFORM 2295-WRITE-PARSE-EXCEPTION THRU 2295-EXIT
+                   END-IF
+               END-IF
+           END-IF.
+      *
+      *> EVERY LEVEL CURRENTLY OPEN GETS THE CURRENT FIELD'S
+      *> ANCESTOR-SCALED BYTES ADDED TO ITS RUNNING SUBTOTAL, SO A
+      *> GROUP'S SUBTOTAL ENDS UP AS THE SUM OF ALL ITS DESCENDANTS'
+      *> LENGTHS, EACH ALREADY MULTIPLIED BY ANY OCCURS NESTED BETWEEN
+      *> THE GROUP AND THE DESCENDANT.
+       2240-ADD-TO-OPEN-SUBTOTALS.
+           PERFORM 2245-ADD-ONE-SUBTOTAL
+               VARYING CCB-LVL-IDX FROM 1 BY 1
+                   UNTIL CCB-LVL-IDX > CCB-LVL-TOP.
+       2240-EXIT.
+           EXIT.
+      *
+       2245-ADD-ONE-SUBTOTAL.
+           ADD CCB-EFFECTIVE-LEN TO CCB-LVL-SUBTOTAL(CCB-LVL-IDX).
+      *
+      ******************************************************************
+      *  2242-COMPUTE-ANCESTOR-SCALE - BEFORE THE CURRENT LINE IS      *
+      *  PUSHED, MULTIPLIES TOGETHER THE OCCURS-MAX OF EVERY LEVEL     *
+      *  STILL OPEN ABOVE IT, SO A FIELD NESTED UNDER ONE OR MORE      *
+      *  REPEATING GROUPS CONTRIBUTES ITS TRUE REPEATED SIZE TO THE    *
+      *  RUNNING OFFSET AND TO EACH OPEN ANCESTOR'S SUBTOTAL, AND      *
+      *  CARRIES FORWARD ITS NEAREST OPEN ANCESTOR'S OWN OCCURS-MIN,   *
+      *  OCCURS-MAX AND ODO FIELD NAME FOR A DESCENDANT THAT DECLARES  *
+      *  NONE OF ITS OWN.                                              *
+      ******************************************************************
+       2242-COMPUTE-ANCESTOR-SCALE.
+           MOVE 1 TO CCB-ANCESTOR-MULT
+           MOVE 0 TO CCB-GOV-OCCURS-MIN CCB-GOV-OCCURS-MAX
+           MOVE SPACES TO CCB-GOV-ODO-NAME
+           PERFORM 2243-SCALE-ONE-ANCESTOR
+               VARYING CCB-LVL-IDX FROM 1 BY 1
+                   UNTIL CCB-LVL-IDX > CCB-LVL-TOP.
+       2242-EXIT.
+           EXIT.
+      *
+       2243-SCALE-ONE-ANCESTOR.
+           IF CCB-LVL-OCCURS-MAX(CCB-LVL-IDX) > 0
+               COMPUTE CCB-ANCESTOR-MULT =
+                   CCB-ANCESTOR-MULT * CCB-LVL-OCCURS-MAX(CCB-LVL-IDX)
+               MOVE CCB-LVL-OCCURS-MIN(CCB-LVL-IDX)
+                   TO CCB-GOV-OCCURS-MIN
+               MOVE CCB-LVL-OCCURS-MAX(CCB-LVL-IDX)
+                   TO CCB-GOV-OCCURS-MAX
+               MOVE CCB-LVL-ODO-NAME(CCB-LVL-IDX)
+                   TO CCB-GOV-ODO-NAME
+           END-IF.
+      *
+      ******************************************************************
+      *  2260-PROCESS-CONDITION-NAME - EMITS A "V" CATALOG ROW FOR AN  *
+      *  88-LEVEL CONDITION NAME, LINKED BACK TO THE FIELD IT TESTS.   *
+      ******************************************************************
+       2260-PROCESS-CONDITION-NAME.
+           MOVE CCB-FIELD-NAME TO CCB-CONDITION-NAME
+           MOVE SPACES TO CCB-VALUE-LITERAL
+           PERFORM 2270-SCAN-FOR-VALUE THRU 2270-EXIT
+               VARYING CCB-TOKEN-IDX FROM 3 BY 1
+                   UNTIL CCB-TOKEN-IDX > CCB-TOKEN-CNT
+           ADD 1 TO CCB-FIELD-SEQ
+           MOVE "V"               TO LRC-REC-TYPE OF LR-CATALOG-RECORD
+           MOVE CCB-LR-SEQ        TO LRC-LR-SEQ OF LR-CATALOG-RECORD
+           MOVE CCB-RECORD-NAME   TO LRC-LR-NAME OF LR-CATALOG-RECORD
+           MOVE CCB-SOURCE-COPYBOOK TO LRC-SOURCE-COPYBOOK
+                                          OF LR-CATALOG-RECORD
+           MOVE CCB-FIELD-SEQ     TO LRC-FIELD-SEQ OF LR-CATALOG-RECORD
+           MOVE CCB-LEVEL-NO      TO LRC-LEVEL-NO OF LR-CATALOG-RECORD
+           MOVE CCB-LAST-FIELD-NAME TO LRC-FIELD-NAME
+                                          OF LR-CATALOG-RECORD
+           MOVE SPACES            TO LRC-PICTURE OF LR-CATALOG-RECORD
+           MOVE SPACES            TO LRC-USAGE-CD OF LR-CATALOG-RECORD
+           MOVE "N"               TO LRC-SIGN-CD OF LR-CATALOG-RECORD
+           MOVE 0                 TO LRC-BYTE-LEN OF LR-CATALOG-RECORD
+           MOVE 0                 TO LRC-EFFECTIVE-LEN
+                                          OF LR-CATALOG-RECORD
+           MOVE 0                 TO LRC-OCCURS-MIN OF LR-CATALOG-RECORD
+           MOVE 0                 TO LRC-OCCURS-MAX OF LR-CATALOG-RECORD
+           MOVE SPACES            TO LRC-ODO-FIELD-NAME
+                                          OF LR-CATALOG-RECORD
+           MOVE "N"               TO LRC-OCCURS-OWN-SW
+                                          OF LR-CATALOG-RECORD
+           MOVE SPACES            TO LRC-REDEFINES-NAME
+                                          OF LR-CATALOG-RECORD
+           MOVE CCB-VALUE-LITERAL TO LRC-VALUE-LITERAL
+                                          OF LR-CATALOG-RECORD
+           MOVE CCB-CONDITION-NAME TO LRC-CONDITION-NAME
+                                          OF LR-CATALOG-RECORD
+           MOVE SPACES            TO LRC-EXCEPTION-TEXT
+                                          OF LR-CATALOG-RECORD
+           MOVE CCB-CURRENT-OFFSET TO LRC-OFFSET OF LR-CATALOG-RECORD
+           WRITE LR-CATALOG-RECORD.
+       2260-EXIT.
+           EXIT.
+      *
+       2270-SCAN-FOR-VALUE.
+           IF CCB-TOKEN(CCB-TOKEN-IDX) = "VALUE"
+              OR CCB-TOKEN(CCB-TOKEN-IDX) = "VALUES"
+               IF CCB-TOKEN-IDX < CCB-TOKEN-CNT
+                   MOVE CCB-TOKEN(CCB-TOKEN-IDX + 1)
+                       TO CCB-VALUE-LITERAL
+               END-IF
+           END-IF.
+       2270-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  2265-CHECK-CHANGE-LOG-LINE - RECOGNIZES THE TWO COMMENT-LINE  *
+      *  SHAPES A COPYBOOK HEADER'S REVISION TABLE USES: A VER/CONTROL/*
+      *  ANALYST/EFFECTIVE-DATE ROW (EFFECTIVE DATE TOKEN PUNCHED AS   *
+      *  YYYY/MM/DD) FOLLOWED ON THE NEXT LINE BY A REASON: LINE.      *
+      ******************************************************************
+       2265-CHECK-CHANGE-LOG-LINE.
+           IF CCB-TOKEN-CNT >= 5
+                   AND CCB-TOKEN(5)(1:4) IS NUMERIC
+                   AND CCB-TOKEN(5)(5:1) = "/"
+                   AND CCB-TOKEN(5)(8:1) = "/"
+               PERFORM 2266-BUFFER-REVISION-ROW THRU 2266-EXIT
+           ELSE
+               IF CCB-TOKEN(2) = "REASON:" AND CCB-CHG-PENDING
+                   PERFORM 2267-CAPTURE-REASON THRU 2267-EXIT
+               END-IF
+           END-IF.
+       2265-EXIT.
+           EXIT.
+      *
+       2266-BUFFER-REVISION-ROW.
+           IF CCB-CHG-CNT < 20
+               ADD 1 TO CCB-CHG-CNT
+               MOVE CCB-TOKEN(2) TO CCB-CHG-VER(CCB-CHG-CNT)
+               MOVE CCB-TOKEN(3) TO CCB-CHG-CONTROL(CCB-CHG-CNT)
+               MOVE CCB-TOKEN(4) TO CCB-CHG-ANALYST(CCB-CHG-CNT)
+               MOVE CCB-TOKEN(5) TO CCB-CHG-EFF-DATE(CCB-CHG-CNT)
+               MOVE SPACES TO CCB-CHG-REASON(CCB-CHG-CNT)
+               MOVE "Y" TO CCB-CHG-PENDING-SW
+           END-IF.
+       2266-EXIT.
+           EXIT.
+      *
+       2267-CAPTURE-REASON.
+           MOVE SPACES TO CCB-CHG-REASON(CCB-CHG-CNT)
+           MOVE 1 TO CCB-CHG-OUT-PTR
+           PERFORM 2268-APPEND-REASON-TOKEN THRU 2268-EXIT
+               VARYING CCB-CHG-TOK-IDX FROM 3 BY 1
+                   UNTIL CCB-CHG-TOK-IDX > CCB-TOKEN-CNT
+           MOVE "N" TO CCB-CHG-PENDING-SW.
+       2267-EXIT.
+           EXIT.
+      *
+      *> THE BORDER "*" CLOSING THE COMMENT BOX RIDES ALONG AS A TOKEN
+      *> OF ITS OWN AND IS LEFT OUT OF THE REASON TEXT.
+       2268-APPEND-REASON-TOKEN.
+           IF CCB-TOKEN(CCB-CHG-TOK-IDX) NOT = "*"
+               IF CCB-CHG-OUT-PTR > 1
+                   STRING " " DELIMITED BY SIZE
+                       INTO CCB-CHG-REASON(CCB-CHG-CNT)
+                       WITH POINTER CCB-CHG-OUT-PTR
+                   END-STRING
+               END-IF
+               STRING CCB-TOKEN(CCB-CHG-TOK-IDX) DELIMITED BY SPACE
+                   INTO CCB-CHG-REASON(CCB-CHG-CNT)
+                   WITH POINTER CCB-CHG-OUT-PTR
+               END-STRING
+           END-IF.
+       2268-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  2280-FLUSH-CHANGE-LOG - WRITES EVERY REVISION BUFFERED SINCE  *
+      *  THE LAST FLUSH OUT TO CHGLOG NOW THAT THE 01-LEVEL NAME THEY  *
+      *  BELONG TO HAS BEEN READ.                                      *
+      ******************************************************************
+       2280-FLUSH-CHANGE-LOG.
+           PERFORM 2281-WRITE-ONE-CHANGE-LOG THRU 2281-EXIT
+               VARYING CCB-CHG-IDX FROM 1 BY 1
+                   UNTIL CCB-CHG-IDX > CCB-CHG-CNT
+           MOVE 0 TO CCB-CHG-CNT.
+       2280-EXIT.
+           EXIT.
+      *
+       2281-WRITE-ONE-CHANGE-LOG.
+           MOVE CCB-RECORD-NAME               TO CHG-LR-NAME
+           MOVE CCB-SOURCE-COPYBOOK           TO CHG-SOURCE-COPYBOOK
+           MOVE CCB-CHG-VER(CCB-CHG-IDX)      TO CHG-VER
+           MOVE CCB-CHG-CONTROL(CCB-CHG-IDX)  TO CHG-CONTROL
+           MOVE CCB-CHG-ANALYST(CCB-CHG-IDX)  TO CHG-ANALYST
+           MOVE CCB-CHG-EFF-DATE(CCB-CHG-IDX) TO CHG-EFFECTIVE-DATE
+           MOVE CCB-CHG-REASON(CCB-CHG-IDX)   TO CHG-REASON
+           WRITE CHG-LOG-RECORD.
+       2281-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  2285-WRITE-AUDIT-ROW - LOGS ONE REGISTRATION EVENT FOR THE    *
+      *  LOGICAL RECORD WHOSE 01-LEVEL WAS JUST READ, SO WHO IMPORTED  *
+      *  WHICH SOURCE COPYBOOK AND WHICH LR GENERATION IT PRODUCED CAN *
+      *  BE ANSWERED WITHOUT GUESSWORK LATER.                          *
+      ******************************************************************
+       2285-WRITE-AUDIT-ROW.
+           MOVE CCB-RUN-DATE           TO CAU-RUN-DATE
+           MOVE CCB-RUN-TIME           TO CAU-RUN-TIME
+           MOVE CCB-ANALYST-ID         TO CAU-ANALYST-ID
+           MOVE CCB-SOURCE-COPYBOOK    TO CAU-SOURCE-COPYBOOK
+           MOVE CCB-RECORD-NAME        TO CAU-LR-NAME
+           MOVE CCB-LR-SEQ             TO CAU-LR-VERSION
+           WRITE AUDIT-LOG-RECORD.
+       2285-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  2500-EXPAND-COPY - OPENS THE NAMED LIBRARY MEMBER AND SWITCHES
+      *  THE READ LOOP OVER TO IT, APPLYING ANY REPLACING PAIRS TO
+      *  EACH LINE AS IT COMES IN.  A MEMBER CCB2LR CANNOT FIND IS
+      *  REPORTED TO CPYEXC RATHER THAN ABENDING THE RUN. *
+      ******************************************************************
+       2500-EXPAND-COPY.
+           MOVE CCB-TOKEN(2) TO CCB-COPY-MEMBER
+           MOVE 0 TO CCB-REPL-CNT
+           IF CCB-TOKEN-CNT >= 3 AND CCB-TOKEN(3) = "REPLACING"
+               MOVE 4 TO CCB-TOKEN-IDX
+               PERFORM 2510-SCAN-ONE-REPLACING-PAIR THRU 2510-EXIT
+                   UNTIL CCB-TOKEN-IDX > CCB-TOKEN-CNT
+                   OR CCB-REPL-CNT >= 5
+           END-IF
+           PERFORM 2540-BUILD-CPYLIB-PATH
+           MOVE "Y" TO CCB-IN-COPY-SW
+           OPEN INPUT CPYLIB-FILE
+           IF CCB-CPYLIB-OK
+               PERFORM 1150-READ-CPYLIB
+           ELSE
+               MOVE "N" TO CCB-IN-COPY-SW
+               STRING "COPY MEMBER " DELIMITED BY SIZE
+                   CCB-COPY-MEMBER DELIMITED BY SPACE
+                   " NOT FOUND IN LIBRARY" DELIMITED BY SIZE
+                   INTO CCB-EXC-REASON
+               END-STRING
+               PERFORM 2295-WRITE-PARSE-EXCEPTION THRU 2295-EXIT
+           END-IF.
+       2500-EXIT.
+           EXIT.
+      *
+       2510-SCAN-ONE-REPLACING-PAIR.
+           ADD 1 TO CCB-REPL-CNT
+           MOVE CCB-TOKEN(CCB-TOKEN-IDX) TO CCB-REPL-WORK
+           PERFORM 2530-CLEAN-REPL-TOKEN
+           MOVE CCB-REPL-WORK     TO CCB-REPL-FROM(CCB-REPL-CNT)
+           MOVE CCB-REPL-WORK-LEN TO CCB-REPL-FROM-LEN(CCB-REPL-CNT)
+           ADD 2 TO CCB-TOKEN-IDX
+           MOVE CCB-TOKEN(CCB-TOKEN-IDX) TO CCB-REPL-WORK
+           PERFORM 2530-CLEAN-REPL-TOKEN
+           MOVE CCB-REPL-WORK     TO CCB-REPL-TO(CCB-REPL-CNT)
+           MOVE CCB-REPL-WORK-LEN TO CCB-REPL-TO-LEN(CCB-REPL-CNT)
+           ADD 1 TO CCB-TOKEN-IDX.
+       2510-EXIT.
+           EXIT.
+      *
+      *> A REPLACING OPERAND MAY BE WRAPPED IN ==PSEUDO-TEXT==
+      *> DELIMITERS - STRIP THEM AND RETURN THE OCCUPIED LENGTH.
+       2530-CLEAN-REPL-TOKEN.
+           MOVE 0 TO CCB-REPL-WORK-LEN
+           INSPECT CCB-REPL-WORK TALLYING CCB-REPL-WORK-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE
+           IF CCB-REPL-WORK-LEN > 4
+               IF CCB-REPL-WORK(1:2) = "=="
+                  AND CCB-REPL-WORK(CCB-REPL-WORK-LEN - 1:2) = "=="
+                   MOVE CCB-REPL-WORK(3:CCB-REPL-WORK-LEN - 4)
+                       TO CCB-REPL-WORK
+                   SUBTRACT 4 FROM CCB-REPL-WORK-LEN
+               END-IF
+           END-IF.
+      *
+       2540-BUILD-CPYLIB-PATH.
+           MOVE SPACES TO CCB-CPYLIB-PATH
+           STRING CCB-CPYLIB-DIR   DELIMITED BY SPACE
+                  "/"              DELIMITED BY SIZE
+                  CCB-COPY-MEMBER  DELIMITED BY SPACE
+                  ".cpy"           DELIMITED BY SIZE
+               INTO CCB-CPYLIB-PATH.
+      *
+      ******************************************************************
+      *  2600-APPLY-ALL-REPLACING - RUNS EVERY ACTIVE REPLACING PAIR   *
+      *  AGAINST THE JUST-READ LIBRARY LINE BEFORE IT IS TOKENIZED.    *
+      ******************************************************************
+       2600-APPLY-ALL-REPLACING.
+           PERFORM 2610-APPLY-ONE-REPLACING
+               VARYING CCB-REPL-IDX FROM 1 BY 1
+                   UNTIL CCB-REPL-IDX > CCB-REPL-CNT.
+      *
+       2610-APPLY-ONE-REPLACING.
+           MOVE 0 TO CCB-MATCH-POS
+           MOVE CCB-REPL-FROM-LEN(CCB-REPL-IDX) TO CCB-CUR-FROM-LEN
+           MOVE CCB-REPL-TO-LEN(CCB-REPL-IDX)   TO CCB-CUR-TO-LEN
+           PERFORM 2620-FIND-MATCH-POSITION THRU 2620-EXIT
+               VARYING CCB-SCAN-POS FROM 1 BY 1
+                   UNTIL CCB-MATCH-POS > 0
+                   OR CCB-SCAN-POS + CCB-CUR-FROM-LEN - 1 > 80
+           IF CCB-MATCH-POS > 0
+               PERFORM 2630-SPLICE-REPLACEMENT
+           END-IF.
+      *
+       2620-FIND-MATCH-POSITION.
+           IF CPYLIB-RECORD(CCB-SCAN-POS:CCB-CUR-FROM-LEN)
+                   = CCB-REPL-FROM(CCB-REPL-IDX)(1:CCB-CUR-FROM-LEN)
+               MOVE CCB-SCAN-POS TO CCB-MATCH-POS
+           END-IF.
+       2620-EXIT.
+           EXIT.
+      *
+      *> REBUILDS THE LINE AS BEFORE-TEXT + REPLACEMENT + AFTER-TEXT,
+      *> EACH PIECE MOVED BY EXACT LENGTH SO EMBEDDED SPACES IN THE
+      *> SURROUNDING CODE ARE NOT MISTAKEN FOR A STRING DELIMITER.
+       2630-SPLICE-REPLACEMENT.
+           MOVE SPACES TO CCB-NEW-LINE
+           MOVE 1 TO CCB-OUT-PTR
+           IF CCB-MATCH-POS > 1
+               STRING CPYLIB-RECORD(1:CCB-MATCH-POS - 1)
+                   DELIMITED BY SIZE
+                   INTO CCB-NEW-LINE WITH POINTER CCB-OUT-PTR
+           END-IF
+           IF CCB-CUR-TO-LEN > 0
+               STRING CCB-REPL-TO(CCB-REPL-IDX)(1:CCB-CUR-TO-LEN)
+                   DELIMITED BY SIZE
+                   INTO CCB-NEW-LINE WITH POINTER CCB-OUT-PTR
+           END-IF
+           COMPUTE CCB-AFTER-START =
+               CCB-MATCH-POS + CCB-REPL-FROM-LEN(CCB-REPL-IDX)
+           IF CCB-AFTER-START <= 80
+               STRING CPYLIB-RECORD(CCB-AFTER-START:80 -
+                          CCB-AFTER-START + 1)
+                   DELIMITED BY SIZE
+                   INTO CCB-NEW-LINE WITH POINTER CCB-OUT-PTR
+           END-IF
+           MOVE CCB-NEW-LINE TO CPYLIB-RECORD.
+      *
+       2300-SCAN-CLAUSES.
+           MOVE SPACES  TO CCB-PICTURE CCB-ODO-FIELD-NAME
+                           CCB-REDEFINES-NAME
+           MOVE "DISPLAY" TO CCB-USAGE-CD
+           MOVE "N"     TO CCB-SIGN-CD
+           MOVE "N"     TO CCB-HAS-PIC-SW
+           MOVE SPACE   TO CCB-SIGN-POSITION
+           MOVE "N"     TO CCB-SIGN-SEPARATE-SW
+           MOVE 0       TO CCB-OCCURS-MIN CCB-OCCURS-MAX
+           PERFORM 2310-SCAN-ONE-CLAUSE THRU 2310-EXIT
+               VARYING CCB-TOKEN-IDX FROM 3 BY 1
+                   UNTIL CCB-TOKEN-IDX > CCB-TOKEN-CNT
+           IF CCB-PICTURE(1:1) = "S"
+               IF CCB-SIGN-SEPARATE
+                   MOVE CCB-SIGN-POSITION TO CCB-SIGN-CD
+               ELSE
+                   MOVE "S" TO CCB-SIGN-CD
+               END-IF
+           END-IF.
+      *
+       2310-SCAN-ONE-CLAUSE.
+           EVALUATE CCB-TOKEN(CCB-TOKEN-IDX)
+               WHEN "PIC"
+               WHEN "PICTURE"
+                   ADD 1 TO CCB-TOKEN-IDX
+                   MOVE CCB-TOKEN(CCB-TOKEN-IDX) TO CCB-PICTURE
+                   MOVE "Y" TO CCB-HAS-PIC-SW
+               WHEN "REDEFINES"
+                   ADD 1 TO CCB-TOKEN-IDX
+                   MOVE CCB-TOKEN(CCB-TOKEN-IDX) TO CCB-REDEFINES-NAME
+               WHEN "OCCURS"
+                   PERFORM 2400-SCAN-OCCURS
+               WHEN "COMP-3"
+                   MOVE "COMP-3" TO CCB-USAGE-CD
+               WHEN "COMP-1"
+                   MOVE "COMP-1" TO CCB-USAGE-CD
+               WHEN "COMP-2"
+                   MOVE "COMP-2" TO CCB-USAGE-CD
+               WHEN "COMP"
+                   MOVE "COMP" TO CCB-USAGE-CD
+               WHEN "SIGN"
+                   PERFORM 2320-SCAN-SIGN-CLAUSE
+           END-EVALUATE.
+       2310-EXIT.
+           EXIT.
+      *
+      *> SIGN IS LEADING|TRAILING [SEPARATE [CHARACTER]] - THE "IS",
+      *> "SEPARATE" AND "CHARACTER" WORDS ARE ALL OPTIONAL.  WHEN
+      *> SEPARATE IS PRESENT THE SIGN OCCUPIES A BYTE OF ITS OWN
+      *> INSTEAD OF RIDING ALONG WITH THE LEADING/TRAILING DIGIT.
+       2320-SCAN-SIGN-CLAUSE.
+           ADD 1 TO CCB-TOKEN-IDX
+           IF CCB-TOKEN(CCB-TOKEN-IDX) = "IS"
+               ADD 1 TO CCB-TOKEN-IDX
+           END-IF
+           IF CCB-TOKEN(CCB-TOKEN-IDX) = "LEADING"
+               MOVE "L" TO CCB-SIGN-POSITION
+           ELSE
+               IF CCB-TOKEN(CCB-TOKEN-IDX) = "TRAILING"
+                   MOVE "T" TO CCB-SIGN-POSITION
+               END-IF
+           END-IF
+           IF CCB-TOKEN-IDX < CCB-TOKEN-CNT
+               AND CCB-TOKEN(CCB-TOKEN-IDX + 1) = "SEPARATE"
+               ADD 1 TO CCB-TOKEN-IDX
+               MOVE "Y" TO CCB-SIGN-SEPARATE-SW
+               IF CCB-TOKEN-IDX < CCB-TOKEN-CNT
+                   AND CCB-TOKEN(CCB-TOKEN-IDX + 1) = "CHARACTER"
+                   ADD 1 TO CCB-TOKEN-IDX
+               END-IF
+           END-IF.
+      *
+       2400-SCAN-OCCURS.
+      *> HANDLES BOTH  OCCURS N TIMES
+      *> AND            OCCURS N TO M TIMES DEPENDING ON FIELD-NAME
+           ADD 1 TO CCB-TOKEN-IDX
+           PERFORM 2450-TOKEN-NUMERIC-LEN
+           IF CCB-TOK-NUM-LEN > 0
+               MOVE CCB-TOKEN(CCB-TOKEN-IDX)(1:CCB-TOK-NUM-LEN)
+                   TO CCB-OCCURS-MIN
+               MOVE CCB-TOKEN(CCB-TOKEN-IDX)(1:CCB-TOK-NUM-LEN)
+                   TO CCB-OCCURS-MAX
+           END-IF
+           ADD 1 TO CCB-TOKEN-IDX
+           IF CCB-TOKEN(CCB-TOKEN-IDX) = "TO"
+               ADD 1 TO CCB-TOKEN-IDX
+               PERFORM 2450-TOKEN-NUMERIC-LEN
+               IF CCB-TOK-NUM-LEN > 0
+                   MOVE CCB-TOKEN(CCB-TOKEN-IDX)(1:CCB-TOK-NUM-LEN)
+                       TO CCB-OCCURS-MAX
+               END-IF
+               ADD 1 TO CCB-TOKEN-IDX
+           END-IF
+           IF CCB-TOKEN(CCB-TOKEN-IDX) = "TIMES"
+               ADD 1 TO CCB-TOKEN-IDX
+           END-IF
+           IF CCB-TOKEN(CCB-TOKEN-IDX) = "DEPENDING"
+               ADD 1 TO CCB-TOKEN-IDX
+               IF CCB-TOKEN(CCB-TOKEN-IDX) = "ON"
+                   ADD 1 TO CCB-TOKEN-IDX
+               END-IF
+               MOVE CCB-TOKEN(CCB-TOKEN-IDX) TO CCB-ODO-FIELD-NAME
+           ELSE
+               SUBTRACT 1 FROM CCB-TOKEN-IDX
+           END-IF.
+      *
+      *> COMPUTES THE LENGTH OF THE NUMERIC PREFIX OF THE CURRENT
+      *> TOKEN (IT IS RIGHT-PADDED WITH SPACES) SO NUMERIC CLASS
+      *> TESTS ARE NOT FOOLED BY THE TRAILING BLANKS.
+       2450-TOKEN-NUMERIC-LEN.
+           MOVE 0 TO CCB-TOK-NUM-LEN
+           INSPECT CCB-TOKEN(CCB-TOKEN-IDX) TALLYING CCB-TOK-NUM-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE
+           IF CCB-TOK-NUM-LEN = 0
+              OR CCB-TOKEN(CCB-TOKEN-IDX)(1:CCB-TOK-NUM-LEN)
+                  IS NOT NUMERIC
+               MOVE 0 TO CCB-TOK-NUM-LEN
+           END-IF.
+      *
+      ******************************************************************
+      *  5000-CALC-BYTE-LEN - EXPAND A PICTURE STRING INTO A STORAGE   *
+      *  LENGTH, HONORING USAGE (DISPLAY/COMP/COMP-3) AND OCCURS.      *
+      ******************************************************************
+       5000-CALC-BYTE-LEN.
+           MOVE 0 TO CCB-DIGIT-CNT CCB-ALPHA-CNT
+           MOVE SPACES TO CCB-LAST-SYM
+           PERFORM 5100-SCAN-PIC-CHAR THRU 5100-EXIT
+               VARYING CCB-PIC-IDX FROM 1 BY 1
+                   UNTIL CCB-PIC-IDX > 30
+                   OR CCB-PICTURE(CCB-PIC-IDX:1) = SPACE
+           EVALUATE CCB-USAGE-CD
+               WHEN "COMP-3"
+                   COMPUTE CCB-BYTE-LEN = (CCB-DIGIT-CNT + 1) / 2
+               WHEN "COMP-1"
+                   MOVE 4 TO CCB-BYTE-LEN
+               WHEN "COMP-2"
+                   MOVE 8 TO CCB-BYTE-LEN
+               WHEN "COMP"
+                   IF CCB-DIGIT-CNT <= 4
+                       MOVE 2 TO CCB-BYTE-LEN
+                   ELSE IF CCB-DIGIT-CNT <= 9
+                       MOVE 4 TO CCB-BYTE-LEN
+                   ELSE
+                       MOVE 8 TO CCB-BYTE-LEN
+                   END-IF
+                   END-IF
+               WHEN OTHER
+                   COMPUTE CCB-BYTE-LEN = CCB-DIGIT-CNT + CCB-ALPHA-CNT
+           END-EVALUATE
+           IF CCB-SIGN-SEPARATE
+               ADD 1 TO CCB-BYTE-LEN
+           END-IF
+           IF CCB-OCCURS-MAX > 1
+               COMPUTE CCB-BYTE-LEN = CCB-BYTE-LEN * CCB-OCCURS-MAX
+           END-IF.
+      *
+       5100-SCAN-PIC-CHAR.
+           MOVE CCB-PICTURE(CCB-PIC-IDX:1) TO CCB-PIC-CH
+           EVALUATE CCB-PIC-CH
+               WHEN "9"
+                   ADD 1 TO CCB-DIGIT-CNT
+                   MOVE "9" TO CCB-LAST-SYM
+               WHEN "X"
+               WHEN "A"
+                   ADD 1 TO CCB-ALPHA-CNT
+                   MOVE "X" TO CCB-LAST-SYM
+               WHEN "S"
+                   CONTINUE
+               WHEN "V"
+                   CONTINUE
+               WHEN "("
+                   PERFORM 5150-SCAN-REPEAT-COUNT THRU 5150-EXIT
+           END-EVALUATE.
+       5100-EXIT.
+           EXIT.
+      *
+      *> A "(N)" REPEAT FACTOR APPLIES TO THE SYMBOL THAT PRECEDED IT -
+      *> EXPAND IT BY ADDING THE EXTRA OCCURRENCES TO THE RUNNING COUNT.
+       5150-SCAN-REPEAT-COUNT.
+           MOVE SPACES TO CCB-REPEAT-TXT
+           MOVE 0 TO CCB-REPEAT-IDX
+           ADD 1 TO CCB-PIC-IDX
+           PERFORM 5160-COPY-REPEAT-DIGIT THRU 5160-EXIT
+               UNTIL CCB-PICTURE(CCB-PIC-IDX:1) = ")"
+           MOVE CCB-REPEAT-TXT TO CCB-REPEAT-NUM
+           EVALUATE CCB-LAST-SYM
+               WHEN "9"
+                   ADD CCB-REPEAT-NUM TO CCB-DIGIT-CNT
+                   SUBTRACT 1 FROM CCB-DIGIT-CNT
+               WHEN "X"
+                   ADD CCB-REPEAT-NUM TO CCB-ALPHA-CNT
+                   SUBTRACT 1 FROM CCB-ALPHA-CNT
+           END-EVALUATE.
+       5150-EXIT.
+           EXIT.
+      *
+       5160-COPY-REPEAT-DIGIT.
+           ADD 1 TO CCB-REPEAT-IDX
+           MOVE CCB-PICTURE(CCB-PIC-IDX:1)
+               TO CCB-REPEAT-TXT(CCB-REPEAT-IDX:1)
+           ADD 1 TO CCB-PIC-IDX.
+       5160-EXIT.
+           EXIT.
+      *
+       9000-TERMINATE.
+      *> IN BULK MODE EVERY MEMBER ALREADY FLUSHED AND CLOSED ITS OWN
+      *> CPYIN AS 0600-PROCESS-ONE-MEMBER FINISHED WITH IT; A
+      *> SINGLE-MEMBER RUN STILL HAS ITS ONE OPEN MEMBER TO FLUSH AND
+      *> CLOSE HERE, THE SAME AS BEFORE BULK IMPORT EXISTED.
+           IF NOT CCB-BULK-MODE
+               PERFORM 0670-FLUSH-MEMBER-TAIL THRU 0670-EXIT
+               CLOSE CPYIN-FILE
+           END-IF
+           IF CCB-MEMLST-OPENED
+               CLOSE CPYMEMLST-FILE
+           END-IF
+           CLOSE LRCAT-FILE CPYEXC-FILE CHGLOG-FILE
+               CCBAUDIT-FILE ALERT-FILE CCBSUM-FILE.
