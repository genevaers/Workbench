@@ -0,0 +1,120 @@
+      ******************************************************************
+      **                                                              *
+      **  PROGRAM      RHRECCNT                                       *
+      **  AUTHOR       D. OKAFOR - DATA LIBRARY SERVICES               *
+      **  INSTALLATION GENEVA EXTRACT SYSTEMS                          *
+      **  DATE-WRITTEN 2024/05/07                                      *
+      **                                                               *
+      **  DESCRIPTION.  READS A GVBRH-HEADER-RECORD EXTRACT FILE      *
+      **      (DD EXTRACT) AND COUNTS THE DETAIL RECORDS PHYSICALLY   *
+      **      PRESENT BEHIND THE HEADER, FAILING THE RUN WITH A       *
+      **      NON-ZERO RETURN CODE WHEN THAT COUNT DISAGREES WITH     *
+      **      RH-RECORD-CNT RATHER THAN LETTING A SHORT OR PADDED     *
+      **      EXTRACT FLOW INTO THE LOAD STEP.                        *
+      **                                                               *
+      **  MODIFICATION HISTORY.                                       *
+      **  DATE       INIT  DESCRIPTION                                 *
+      **  2024/05/07 DAO   INITIAL VERSION.                            *
+      **  2024/05/28 DAO   SWITCHED EXTRACT TO ORGANIZATION SEQUENTIAL *
+      **                   - A COMP FIELD IN THE HEADER CAN LEGALLY    *
+      **                   CARRY A BYTE VALUE OF X"0A", WHICH LINE     *
+      **                   SEQUENTIAL MISREADS AS AN END-OF-RECORD     *
+      **                   MARKER AND SPLITS THE RECORD ON.            *
+      **                                                               *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RHRECCNT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> SEQUENTIAL, NOT LINE SEQUENTIAL - THE HEADER AND DETAIL
+      *> RECORDS CARRY COMP FIELDS WHOSE BYTES CAN LEGITIMATELY
+      *> COLLIDE WITH THE LINE SEQUENTIAL END-OF-RECORD MARKER.
+           SELECT EXTRACT-FILE ASSIGN TO "EXTRACT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS RHC-EXTRACT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXTRACT-FILE.
+       01  EXTRACT-RECORD                  PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  RHC-EXTRACT-STATUS              PIC XX.
+           88  RHC-EXTRACT-OK              VALUE "00".
+      *> THE FINAL READ'S AT END DRIVES RHC-EXTRACT-STATUS TO "10",
+      *> SO WHETHER THE FILE IS STILL OPEN AT TERMINATION TIME IS
+      *> TRACKED HERE INSTEAD OF BY RE-TESTING THE LIVE STATUS.
+       01  RHC-EXTRACT-OPENED-SW           PIC X(01)       VALUE "N".
+           88  RHC-EXTRACT-OPENED          VALUE "Y".
+       01  RHC-EOF-SW                      PIC X(01)       VALUE "N".
+           88  RHC-EOF                     VALUE "Y".
+       01  RHC-HEADER-SEEN-SW              PIC X(01)       VALUE "N".
+           88  RHC-HEADER-SEEN             VALUE "Y".
+      *> THE HEADER RECORD IS READ INTO THE SAME 80-BYTE SLOT THE
+      *> DETAIL RECORDS COME THROUGH, THEN REINTERPRETED AS GVBRH.
+       COPY GVBRH.
+       01  RHC-DETAIL-COUNT                PIC 9(08)       VALUE 0.
+       01  RHC-EXPECTED-TXT                PIC ZZZZZZZ9.
+       01  RHC-ACTUAL-TXT                  PIC ZZZZZZZ9.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-COUNT-DETAILS
+               UNTIL RHC-EOF
+           PERFORM 3000-RECONCILE THRU 3000-EXIT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           OPEN INPUT EXTRACT-FILE
+           IF NOT RHC-EXTRACT-OK
+               DISPLAY "RHRECCNT - UNABLE TO OPEN EXTRACT, STATUS="
+                   RHC-EXTRACT-STATUS
+               MOVE "Y" TO RHC-EOF-SW
+               MOVE 16 TO RETURN-CODE
+               GO TO 1000-EXIT
+           END-IF
+           MOVE "Y" TO RHC-EXTRACT-OPENED-SW
+           READ EXTRACT-FILE INTO GVBRH-HEADER-RECORD
+               AT END
+                   MOVE "Y" TO RHC-EOF-SW
+           END-READ
+           IF NOT RHC-EOF
+               MOVE "Y" TO RHC-HEADER-SEEN-SW
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *
+       2000-COUNT-DETAILS.
+           READ EXTRACT-FILE
+               AT END
+                   MOVE "Y" TO RHC-EOF-SW
+           END-READ
+           IF NOT RHC-EOF
+               ADD 1 TO RHC-DETAIL-COUNT
+           END-IF.
+      *
+       3000-RECONCILE.
+           IF NOT RHC-HEADER-SEEN
+               DISPLAY "RHRECCNT - EXTRACT FILE HAS NO HEADER RECORD"
+               MOVE 16 TO RETURN-CODE
+               GO TO 3000-EXIT
+           END-IF
+           MOVE RH-RECORD-CNT TO RHC-EXPECTED-TXT
+           MOVE RHC-DETAIL-COUNT TO RHC-ACTUAL-TXT
+           IF RHC-DETAIL-COUNT = RH-RECORD-CNT
+               DISPLAY "RHRECCNT - RECORD COUNT RECONCILED, "
+                   RHC-ACTUAL-TXT " DETAIL RECORDS"
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               DISPLAY "RHRECCNT - RECORD COUNT MISMATCH - HEADER "
+                   "CLAIMS " RHC-EXPECTED-TXT " BUT EXTRACT HAS "
+                   RHC-ACTUAL-TXT " DETAIL RECORDS"
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+       3000-EXIT.
+           EXIT.
+      *
+       9000-TERMINATE.
+           IF RHC-EXTRACT-OPENED
+               CLOSE EXTRACT-FILE
+           END-IF.
