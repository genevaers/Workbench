@@ -0,0 +1,193 @@
+      ******************************************************************
+      **                                                              *
+      **  PROGRAM      STUFFDEC                                       *
+      **  AUTHOR       D. OKAFOR - DATA LIBRARY SERVICES               *
+      **  INSTALLATION GENEVA EXTRACT SYSTEMS                          *
+      **  DATE-WRITTEN 2024/08/12                                      *
+      **                                                               *
+      **  DESCRIPTION.  READS A PREMIUM-HIST-DATA EXTRACT (DD PREMEXT) *
+      **      AND DECODES EACH RECORD'S STUFF FIELD AGAINST A          *
+      **      MAINTAINED REFERENCE TABLE LOADED FROM DD STUFFREF (THE  *
+      **      STUFFREF-RECORD LAYOUT, ONE KNOWN STUFF CODE AND ITS     *
+      **      BUSINESS MEANING PER RECORD), WRITING ONE LINE PER       *
+      **      PREMEXT RECORD TO DD STUFFRPT.  A STUFF VALUE NOT FOUND  *
+      **      ON THE REFERENCE TABLE IS STILL LISTED, WITH ITS         *
+      **      MEANING SHOWN AS "*** NOT ON STUFFREF ***" RATHER THAN    *
+      **      DROPPED, SINCE AN UNDOCUMENTED STUFF VALUE IS EXACTLY    *
+      **      THE KIND OF GAP THIS REPORT EXISTS TO SURFACE.           *
+      **                                                               *
+      **  MODIFICATION HISTORY.                                       *
+      **  DATE       INIT  DESCRIPTION                                 *
+      **  2024/08/12 DAO   INITIAL VERSION.                            *
+      **                                                               *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUFFDEC.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PREMEXT-FILE  ASSIGN TO "PREMEXT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS SDC-PREMEXT-STATUS.
+           SELECT STUFFREF-FILE ASSIGN TO "STUFFREF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SDC-STUFFREF-STATUS.
+           SELECT STUFFRPT-FILE ASSIGN TO "STUFFRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SDC-STUFFRPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PREMEXT-FILE.
+       COPY PREMHIST.
+       FD  STUFFREF-FILE.
+       COPY STUFFREF.
+       FD  STUFFRPT-FILE.
+       01  STUFFRPT-RECORD                  PIC X(132).
+       WORKING-STORAGE SECTION.
+       01  SDC-PREMEXT-STATUS               PIC XX.
+           88  SDC-PREMEXT-OK               VALUE "00".
+      *> THE FINAL READ'S AT END DRIVES SDC-PREMEXT-STATUS TO "10",
+      *> SO WHETHER THE FILE IS STILL OPEN AT TERMINATION TIME IS
+      *> TRACKED HERE INSTEAD OF BY RE-TESTING THE LIVE STATUS.
+       01  SDC-PREMEXT-OPENED-SW            PIC X(01)      VALUE "N".
+           88  SDC-PREMEXT-OPENED           VALUE "Y".
+       01  SDC-STUFFREF-STATUS              PIC XX.
+           88  SDC-STUFFREF-OK              VALUE "00".
+      *> SAME REASONING AS SDC-PREMEXT-OPENED-SW ABOVE.
+       01  SDC-STUFFREF-OPENED-SW           PIC X(01)      VALUE "N".
+           88  SDC-STUFFREF-OPENED          VALUE "Y".
+       01  SDC-STUFFRPT-STATUS              PIC XX.
+       01  SDC-EOF-SW                       PIC X(01)      VALUE "N".
+           88  SDC-EOF                      VALUE "Y".
+       01  SDC-STUFFREF-EOF-SW              PIC X(01)      VALUE "N".
+           88  SDC-STUFFREF-EOF             VALUE "Y".
+      *> UP TO 200 KNOWN STUFF CODES ARE HELD IN MEMORY AT ONCE, THE
+      *> SAME FIXED-OCCURS/COUNT/LINEAR-SEARCH TABLE STYLE AS
+      *> FIRHCVAL'S HCV-HCODE-TAB.
+       01  SDC-STUFF-TAB.
+           05  SDC-STUFF-ENTRY OCCURS 200 TIMES.
+               10  SDC-TAB-CODE             PIC X(22).
+               10  SDC-TAB-MEANING          PIC X(40).
+       01  SDC-STUFF-TOP                    PIC 9(03)      VALUE 0.
+       01  SDC-STUFF-OVERFLOW-CNT           PIC 9(04)      VALUE 0.
+       01  SDC-SEARCH-IDX                   PIC 9(03).
+       01  SDC-MATCH-IDX                    PIC 9(03)      VALUE 0.
+       01  SDC-MEANING-TXT                  PIC X(40)      VALUE SPACES.
+       01  SDC-TOTAL-RECS                   PIC 9(08)      VALUE 0.
+       01  SDC-UNDECODED-CNT                PIC 9(08)      VALUE 0.
+       01  SDC-OUT-LINE                     PIC X(132)     VALUE SPACES.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 1100-LOAD-STUFF-TAB THRU 1100-EXIT
+               UNTIL SDC-STUFFREF-EOF
+           PERFORM 2000-DECODE-ONE-RECORD THRU 2000-EXIT
+               UNTIL SDC-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           OPEN INPUT  PREMEXT-FILE
+           OPEN INPUT  STUFFREF-FILE
+           OPEN OUTPUT STUFFRPT-FILE
+           IF NOT SDC-PREMEXT-OK
+               DISPLAY "STUFFDEC - UNABLE TO OPEN PREMEXT, STATUS="
+                   SDC-PREMEXT-STATUS
+               MOVE "Y" TO SDC-EOF-SW
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE "Y" TO SDC-PREMEXT-OPENED-SW
+           END-IF
+           IF NOT SDC-STUFFREF-OK
+               DISPLAY "STUFFDEC - UNABLE TO OPEN STUFFREF, STATUS="
+                   SDC-STUFFREF-STATUS
+               MOVE "Y" TO SDC-STUFFREF-EOF-SW
+               MOVE "Y" TO SDC-EOF-SW
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE "Y" TO SDC-STUFFREF-OPENED-SW
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *
+       1100-LOAD-STUFF-TAB.
+           READ STUFFREF-FILE
+               AT END
+                   MOVE "Y" TO SDC-STUFFREF-EOF-SW
+                   GO TO 1100-EXIT
+           END-READ
+           IF SDC-STUFF-TOP < 200
+               ADD 1 TO SDC-STUFF-TOP
+               MOVE SRF-STUFF-CODE TO SDC-TAB-CODE(SDC-STUFF-TOP)
+               MOVE SRF-MEANING    TO SDC-TAB-MEANING(SDC-STUFF-TOP)
+           ELSE
+               ADD 1 TO SDC-STUFF-OVERFLOW-CNT
+           END-IF.
+       1100-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  2000-DECODE-ONE-RECORD - LOOKS UP EACH RECORD'S STUFF VALUE   *
+      *  AND LISTS ITS DECODED MEANING, OR A "NOT ON STUFFREF" CALLOUT *
+      *  WHEN NO REFERENCE ENTRY MATCHES.                               *
+      ******************************************************************
+       2000-DECODE-ONE-RECORD.
+           READ PREMEXT-FILE
+               AT END
+                   MOVE "Y" TO SDC-EOF-SW
+           END-READ
+           IF SDC-EOF
+               GO TO 2000-EXIT
+           END-IF
+           ADD 1 TO SDC-TOTAL-RECS
+           PERFORM 2100-LOOKUP-STUFF THRU 2100-EXIT
+           PERFORM 2200-WRITE-DECODE-LINE THRU 2200-EXIT.
+       2000-EXIT.
+           EXIT.
+      *
+       2100-LOOKUP-STUFF.
+           MOVE 0 TO SDC-MATCH-IDX
+           PERFORM 2110-SEARCH-ONE-ENTRY THRU 2110-EXIT
+               VARYING SDC-SEARCH-IDX FROM 1 BY 1
+               UNTIL SDC-SEARCH-IDX > SDC-STUFF-TOP
+               OR SDC-MATCH-IDX NOT = 0
+           IF SDC-MATCH-IDX NOT = 0
+               MOVE SDC-TAB-MEANING(SDC-MATCH-IDX) TO SDC-MEANING-TXT
+           ELSE
+               ADD 1 TO SDC-UNDECODED-CNT
+               MOVE "*** NOT ON STUFFREF ***" TO SDC-MEANING-TXT
+           END-IF.
+       2100-EXIT.
+           EXIT.
+      *
+       2110-SEARCH-ONE-ENTRY.
+           IF SDC-TAB-CODE(SDC-SEARCH-IDX) = STUFF OF FILLER-CODES
+               MOVE SDC-SEARCH-IDX TO SDC-MATCH-IDX
+           END-IF.
+       2110-EXIT.
+           EXIT.
+      *
+       2200-WRITE-DECODE-LINE.
+           MOVE SPACES TO SDC-OUT-LINE
+           STRING "RECORD-FORMAT=" DELIMITED BY SIZE
+               RECORD-FORMAT DELIMITED BY SIZE
+               " STUFF=" DELIMITED BY SIZE
+               STUFF OF FILLER-CODES DELIMITED BY SIZE
+               " MEANING=" DELIMITED BY SIZE
+               SDC-MEANING-TXT DELIMITED BY SIZE
+               INTO SDC-OUT-LINE
+           END-STRING
+           WRITE STUFFRPT-RECORD FROM SDC-OUT-LINE.
+       2200-EXIT.
+           EXIT.
+      *
+       9000-TERMINATE.
+           DISPLAY "STUFFDEC - " SDC-TOTAL-RECS " RECORDS PROCESSED, "
+               SDC-UNDECODED-CNT " STUFF VALUES NOT ON STUFFREF"
+           IF SDC-PREMEXT-OPENED
+               CLOSE PREMEXT-FILE
+           END-IF
+           IF SDC-STUFFREF-OPENED
+               CLOSE STUFFREF-FILE
+           END-IF
+           CLOSE STUFFRPT-FILE.
