@@ -0,0 +1,283 @@
+      ******************************************************************
+      **                                                              *
+      **  PROGRAM      LR2CCB                                         *
+      **  AUTHOR       D. OKAFOR - DATA LIBRARY SERVICES               *
+      **  INSTALLATION GENEVA EXTRACT SYSTEMS                          *
+      **  DATE-WRITTEN 2024/04/23                                      *
+      **                                                               *
+      **  DESCRIPTION.  THE INVERSE OF CCB2LR - READS A SAVED LOGICAL  *
+      **      RECORD CATALOG (DD LRCAT, THE SAME LRCATREC LAYOUT       *
+      **      CCB2LR PRODUCES) AND REGENERATES VALID COBOL COPYBOOK    *
+      **      SOURCE TEXT (DD COPYOUT), INCLUDING REDEFINES, OCCURS,   *
+      **      SEPARATELY-SIGNED NUMERICS AND 88-LEVEL CONDITION NAMES, *
+      **      SO A HAND-ADJUSTED LOGICAL RECORD CAN BE HANDED BACK TO  *
+      **      THE MAINFRAME TEAM AS COPY LIBRARY TEXT.  "X" EXCEPTION  *
+      **      ROWS CARRY NO FIELD OF THEIR OWN AND ARE SKIPPED.        *
+      **                                                               *
+      **  MODIFICATION HISTORY.                                       *
+      **  DATE       INIT  DESCRIPTION                                 *
+      **  2024/04/23 DAO   INITIAL VERSION.                            *
+      **                                                               *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LR2CCB.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LRCAT-FILE   ASSIGN TO "LRCAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS L2C-LRCAT-STATUS.
+           SELECT COPYOUT-FILE ASSIGN TO "COPYOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS L2C-COPYOUT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LRCAT-FILE.
+       COPY LRCATREC.
+       FD  COPYOUT-FILE.
+       01  COPYOUT-RECORD                  PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  L2C-LRCAT-STATUS                PIC XX.
+           88  L2C-LRCAT-OK                VALUE "00".
+           88  L2C-LRCAT-EOF               VALUE "10".
+       01  L2C-COPYOUT-STATUS              PIC XX.
+       01  L2C-EOF-SW                      PIC X(01)       VALUE "N".
+           88  L2C-EOF                     VALUE "Y".
+      *> -------------- LINE-BUILDING WORK AREA --------------------
+       01  L2C-OUT-LINE                    PIC X(80)       VALUE SPACES.
+       01  L2C-PTR                         PIC 9(03)       VALUE 1.
+       01  L2C-INDENT                      PIC 9(02)       VALUE 8.
+       01  L2C-LAST-INDENT                 PIC 9(02)       VALUE 8.
+       01  L2C-LEVEL-TXT                   PIC 9(02).
+      *> ---- ONE CLAUSE IS BUILT HERE, MEASURED, THEN HANDED TO -----
+      *> ---- 2180-EMIT-CLAUSE, WHICH WRAPS TO A CONTINUATION LINE ----
+      *> ---- RATHER THAN LET A CLAUSE RUN PAST COLUMN 72 -------------
+       01  L2C-SCRATCH                     PIC X(80)       VALUE SPACES.
+       01  L2C-SCR-PTR                     PIC 9(03)       VALUE 1.
+       01  L2C-CLAUSE-LEN                  PIC 9(03)       VALUE 0.
+       01  L2C-CONT-INDENT                 PIC 9(02)       VALUE 0.
+      *> ------------ LEADING-ZERO-FREE NUMBER EDIT ------------------
+       01  L2C-NUM-IN                      PIC 9(05)       VALUE 0.
+       01  L2C-NUM-EDITED                  PIC Z(4)9.
+       01  L2C-TRIM-POS                    PIC 9(02)       VALUE 0.
+       01  L2C-TRIMMED-NUM                 PIC X(05)       VALUE SPACES.
+       01  L2C-MIN-TXT                     PIC X(05)       VALUE SPACES.
+       01  L2C-MAX-TXT                     PIC X(05)       VALUE SPACES.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-ONE-ROW
+               UNTIL L2C-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           OPEN INPUT  LRCAT-FILE
+           OPEN OUTPUT COPYOUT-FILE
+           IF NOT L2C-LRCAT-OK
+               DISPLAY "LR2CCB - UNABLE TO OPEN LRCAT, STATUS="
+                   L2C-LRCAT-STATUS
+               MOVE "Y" TO L2C-EOF-SW
+           END-IF
+           PERFORM 1100-READ-LRCAT.
+      *
+       1100-READ-LRCAT.
+           READ LRCAT-FILE
+               AT END
+                   MOVE "Y" TO L2C-EOF-SW
+           END-READ.
+      *
+      *> A FIELD OR GROUP ROW BECOMES A NUMBERED COPYBOOK LINE; A
+      *> CONDITION-NAME ROW BECOMES AN 88-LEVEL UNDER THE FIELD IT
+      *> TESTS; AN EXCEPTION ROW CARRIES NO FIELD OF ITS OWN AND IS
+      *> SKIPPED.
+       2000-PROCESS-ONE-ROW.
+           EVALUATE TRUE
+               WHEN LRC-IS-FIELD
+                   PERFORM 2100-EMIT-FIELD-LINE THRU 2100-EXIT
+               WHEN LRC-IS-VALUE
+                   PERFORM 2200-EMIT-CONDITION-LINE THRU 2200-EXIT
+           END-EVALUATE
+           PERFORM 1100-READ-LRCAT.
+      *
+      ******************************************************************
+      *  2100-EMIT-FIELD-LINE - REBUILDS ONE LEVEL/NAME/PIC/USAGE/    *
+      *  SIGN/OCCURS/REDEFINES ENTRY AS A SINGLE COPYBOOK SOURCE LINE. *
+      ******************************************************************
+       2100-EMIT-FIELD-LINE.
+           MOVE SPACES TO L2C-OUT-LINE
+           COMPUTE L2C-INDENT = 8 + (LRC-LEVEL-NO / 5) * 4
+           MOVE L2C-INDENT TO L2C-LAST-INDENT
+           MOVE L2C-INDENT TO L2C-PTR
+           MOVE LRC-LEVEL-NO TO L2C-LEVEL-TXT
+           MOVE SPACES TO L2C-SCRATCH
+           MOVE 1 TO L2C-SCR-PTR
+           STRING L2C-LEVEL-TXT         DELIMITED BY SIZE
+                  "  "                  DELIMITED BY SIZE
+                  LRC-FIELD-NAME        DELIMITED BY SPACE
+               INTO L2C-SCRATCH
+               WITH POINTER L2C-SCR-PTR
+           END-STRING
+           COMPUTE L2C-CLAUSE-LEN = L2C-SCR-PTR - 1
+           PERFORM 2180-EMIT-CLAUSE
+           IF LRC-REDEFINES-NAME NOT = SPACES
+               PERFORM 2110-APPEND-REDEFINES
+           END-IF
+           IF LRC-PICTURE NOT = SPACES
+               PERFORM 2120-APPEND-PICTURE
+           END-IF
+           IF LRC-SIGN-LEADING-SEP OR LRC-SIGN-TRAILING-SEP
+               PERFORM 2130-APPEND-SIGN
+           END-IF
+           IF LRC-USAGE-CD NOT = SPACES AND LRC-USAGE-CD NOT = "DISPLAY"
+               PERFORM 2140-APPEND-USAGE
+           END-IF
+           IF LRC-OCCURS-MAX > 0 AND LRC-OCCURS-IS-OWN
+               PERFORM 2150-APPEND-OCCURS
+           END-IF
+           MOVE "." TO L2C-SCRATCH
+           MOVE 1 TO L2C-CLAUSE-LEN
+           PERFORM 2180-EMIT-CLAUSE
+           WRITE COPYOUT-RECORD FROM L2C-OUT-LINE.
+       2100-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  2180-EMIT-CLAUSE - APPENDS THE CLAUSE TEXT ALREADY BUILT IN   *
+      *  L2C-SCRATCH (L2C-CLAUSE-LEN BYTES LONG) TO THE OUTPUT LINE.   *
+      *  IF IT WOULD RUN PAST COLUMN 72, THE CURRENT LINE IS WRITTEN  *
+      *  AND THE CLAUSE CONTINUES ON THE NEXT LINE INDENTED ONE STEP  *
+      *  DEEPER - A COPYBOOK LINE MUST NEVER RUN PAST COLUMN 72, OR A *
+      *  FIXED-FORMAT COMPILE SILENTLY TRUNCATES WHATEVER FOLLOWS.    *
+      ******************************************************************
+       2180-EMIT-CLAUSE.
+           IF L2C-PTR + L2C-CLAUSE-LEN - 1 > 72
+               WRITE COPYOUT-RECORD FROM L2C-OUT-LINE
+               MOVE SPACES TO L2C-OUT-LINE
+               COMPUTE L2C-CONT-INDENT = L2C-INDENT + 4
+               MOVE L2C-CONT-INDENT TO L2C-PTR
+           END-IF
+           STRING L2C-SCRATCH(1:L2C-CLAUSE-LEN)  DELIMITED BY SIZE
+               INTO L2C-OUT-LINE
+               WITH POINTER L2C-PTR
+           END-STRING.
+      *
+       2110-APPEND-REDEFINES.
+           MOVE SPACES TO L2C-SCRATCH
+           MOVE 1 TO L2C-SCR-PTR
+           STRING " REDEFINES "     DELIMITED BY SIZE
+                  LRC-REDEFINES-NAME DELIMITED BY SPACE
+               INTO L2C-SCRATCH
+               WITH POINTER L2C-SCR-PTR
+           END-STRING
+           COMPUTE L2C-CLAUSE-LEN = L2C-SCR-PTR - 1
+           PERFORM 2180-EMIT-CLAUSE.
+      *
+       2120-APPEND-PICTURE.
+           MOVE SPACES TO L2C-SCRATCH
+           MOVE 1 TO L2C-SCR-PTR
+           STRING " PIC "      DELIMITED BY SIZE
+                  LRC-PICTURE  DELIMITED BY SPACE
+               INTO L2C-SCRATCH
+               WITH POINTER L2C-SCR-PTR
+           END-STRING
+           COMPUTE L2C-CLAUSE-LEN = L2C-SCR-PTR - 1
+           PERFORM 2180-EMIT-CLAUSE.
+      *
+       2130-APPEND-SIGN.
+           MOVE SPACES TO L2C-SCRATCH
+           MOVE 1 TO L2C-SCR-PTR
+           IF LRC-SIGN-LEADING-SEP
+               STRING " SIGN IS LEADING SEPARATE" DELIMITED BY SIZE
+                   INTO L2C-SCRATCH
+                   WITH POINTER L2C-SCR-PTR
+               END-STRING
+           ELSE
+               STRING " SIGN IS TRAILING SEPARATE" DELIMITED BY SIZE
+                   INTO L2C-SCRATCH
+                   WITH POINTER L2C-SCR-PTR
+               END-STRING
+           END-IF
+           COMPUTE L2C-CLAUSE-LEN = L2C-SCR-PTR - 1
+           PERFORM 2180-EMIT-CLAUSE.
+      *
+       2140-APPEND-USAGE.
+           MOVE SPACES TO L2C-SCRATCH
+           MOVE 1 TO L2C-SCR-PTR
+           STRING " "          DELIMITED BY SIZE
+                  LRC-USAGE-CD DELIMITED BY SPACE
+               INTO L2C-SCRATCH
+               WITH POINTER L2C-SCR-PTR
+           END-STRING
+           COMPUTE L2C-CLAUSE-LEN = L2C-SCR-PTR - 1
+           PERFORM 2180-EMIT-CLAUSE.
+      *
+       2150-APPEND-OCCURS.
+           MOVE LRC-OCCURS-MAX TO L2C-NUM-IN
+           PERFORM 5000-TRIM-NUMBER
+           MOVE L2C-TRIMMED-NUM TO L2C-MAX-TXT
+           MOVE SPACES TO L2C-SCRATCH
+           MOVE 1 TO L2C-SCR-PTR
+           IF LRC-OCCURS-MIN = LRC-OCCURS-MAX
+               STRING " OCCURS "   DELIMITED BY SIZE
+                      L2C-MAX-TXT  DELIMITED BY SPACE
+                      " TIMES"     DELIMITED BY SIZE
+                   INTO L2C-SCRATCH
+                   WITH POINTER L2C-SCR-PTR
+               END-STRING
+           ELSE
+               MOVE LRC-OCCURS-MIN TO L2C-NUM-IN
+               PERFORM 5000-TRIM-NUMBER
+               MOVE L2C-TRIMMED-NUM TO L2C-MIN-TXT
+               STRING " OCCURS "            DELIMITED BY SIZE
+                      L2C-MIN-TXT           DELIMITED BY SPACE
+                      " TO "                DELIMITED BY SIZE
+                      L2C-MAX-TXT           DELIMITED BY SPACE
+                      " TIMES DEPENDING ON " DELIMITED BY SIZE
+                      LRC-ODO-FIELD-NAME    DELIMITED BY SPACE
+                   INTO L2C-SCRATCH
+                   WITH POINTER L2C-SCR-PTR
+               END-STRING
+           END-IF
+           COMPUTE L2C-CLAUSE-LEN = L2C-SCR-PTR - 1
+           PERFORM 2180-EMIT-CLAUSE.
+      *
+      ******************************************************************
+      *  2200-EMIT-CONDITION-LINE - REBUILDS AN 88-LEVEL CONDITION     *
+      *  NAME UNDER THE FIELD IT TESTS, INDENTED ONE STEP DEEPER THAN *
+      *  THAT FIELD'S OWN LINE.                                       *
+      ******************************************************************
+       2200-EMIT-CONDITION-LINE.
+           MOVE SPACES TO L2C-OUT-LINE
+           COMPUTE L2C-INDENT = L2C-LAST-INDENT + 4
+           MOVE L2C-INDENT TO L2C-PTR
+           MOVE SPACES TO L2C-SCRATCH
+           MOVE 1 TO L2C-SCR-PTR
+           STRING "88  "              DELIMITED BY SIZE
+                  LRC-CONDITION-NAME  DELIMITED BY SPACE
+                  " VALUE "           DELIMITED BY SIZE
+                  LRC-VALUE-LITERAL   DELIMITED BY SPACE
+                  "."                 DELIMITED BY SIZE
+               INTO L2C-SCRATCH
+               WITH POINTER L2C-SCR-PTR
+           END-STRING
+           COMPUTE L2C-CLAUSE-LEN = L2C-SCR-PTR - 1
+           PERFORM 2180-EMIT-CLAUSE
+           WRITE COPYOUT-RECORD FROM L2C-OUT-LINE.
+       2200-EXIT.
+           EXIT.
+      *
+      *> TURNS A ZERO-FILLED COUNT (OCCURS MIN/MAX) INTO THE SHORT FORM
+      *> A HUMAN WOULD HAVE TYPED - NO LEADING ZEROS - THE SAME WAY THE
+      *> MAINFRAME TEAM WOULD EXPECT TO SEE IT IN COPY LIBRARY TEXT.
+       5000-TRIM-NUMBER.
+           MOVE L2C-NUM-IN TO L2C-NUM-EDITED
+           MOVE 0 TO L2C-TRIM-POS
+           INSPECT L2C-NUM-EDITED TALLYING L2C-TRIM-POS
+               FOR LEADING SPACE
+           ADD 1 TO L2C-TRIM-POS
+           MOVE SPACES TO L2C-TRIMMED-NUM
+           MOVE L2C-NUM-EDITED(L2C-TRIM-POS:) TO L2C-TRIMMED-NUM.
+      *
+       9000-TERMINATE.
+           CLOSE LRCAT-FILE COPYOUT-FILE.
