@@ -0,0 +1,143 @@
+      ******************************************************************
+      **                                                              *
+      **  PROGRAM      RLHLRCNT                                       *
+      **  AUTHOR       D. OKAFOR - DATA LIBRARY SERVICES               *
+      **  INSTALLATION GENEVA EXTRACT SYSTEMS                          *
+      **  DATE-WRITTEN 2024/05/21                                      *
+      **                                                               *
+      **  DESCRIPTION.  READS AN RLHL-HEADER-RECORD EXTRACT FILE      *
+      **      (DD EXTRACT) AND CONFIRMS THAT THE PHYSICAL DETAIL       *
+      **      RECORD COUNT AGREES WITH WHAT THE HEADER CLAIMS ON BOTH  *
+      **      SIDES OF THE KEY RECORD.  RLHL-RECORDS-ABOVE PLUS THE    *
+      **      KEY RECORD ITSELF PLUS RLHL-RECORDS-BELOW MUST ACCOUNT   *
+      **      FOR EVERY DETAIL RECORD PHYSICALLY PRESENT, AND THAT     *
+      **      SAME TOTAL MUST AGREE WITH RLHL-RECORD-COUNT - AN        *
+      **      EXTRACT JOB CHANGE CAN LEAVE RLHL-RECORD-COUNT LOOKING   *
+      **      RIGHT WHILE QUIETLY SHIFTING THE ABOVE/BELOW BALANCE,    *
+      **      SO BOTH CHECKS ARE MADE RATHER THAN JUST THE TOTAL.      *
+      **                                                               *
+      **  MODIFICATION HISTORY.                                       *
+      **  DATE       INIT  DESCRIPTION                                 *
+      **  2024/05/21 DAO   INITIAL VERSION.                            *
+      **  2024/05/28 DAO   SWITCHED EXTRACT TO ORGANIZATION SEQUENTIAL *
+      **                   - A COMP FIELD IN THE HEADER CAN LEGALLY    *
+      **                   CARRY A BYTE VALUE OF X"0A", WHICH LINE     *
+      **                   SEQUENTIAL MISREADS AS AN END-OF-RECORD     *
+      **                   MARKER AND SPLITS THE RECORD ON.            *
+      **                                                               *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RLHLRCNT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> SEQUENTIAL, NOT LINE SEQUENTIAL - THE HEADER AND DETAIL
+      *> RECORDS CARRY COMP FIELDS WHOSE BYTES CAN LEGITIMATELY
+      *> COLLIDE WITH THE LINE SEQUENTIAL END-OF-RECORD MARKER.
+           SELECT EXTRACT-FILE ASSIGN TO "EXTRACT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS RLC-EXTRACT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXTRACT-FILE.
+       01  EXTRACT-RECORD                  PIC X(100).
+       WORKING-STORAGE SECTION.
+       01  RLC-EXTRACT-STATUS              PIC XX.
+           88  RLC-EXTRACT-OK              VALUE "00".
+      *> THE FINAL READ'S AT END DRIVES RLC-EXTRACT-STATUS TO "10",
+      *> SO WHETHER THE FILE IS STILL OPEN AT TERMINATION TIME IS
+      *> TRACKED HERE INSTEAD OF BY RE-TESTING THE LIVE STATUS.
+       01  RLC-EXTRACT-OPENED-SW           PIC X(01)       VALUE "N".
+           88  RLC-EXTRACT-OPENED          VALUE "Y".
+       01  RLC-EOF-SW                      PIC X(01)       VALUE "N".
+           88  RLC-EOF                     VALUE "Y".
+       01  RLC-HEADER-SEEN-SW              PIC X(01)       VALUE "N".
+           88  RLC-HEADER-SEEN             VALUE "Y".
+      *> THE HEADER RECORD IS READ INTO THE SAME SLOT THE DETAIL
+      *> RECORDS COME THROUGH, THEN REINTERPRETED AS RLHL.
+       COPY RLHL.
+       01  RLC-DETAIL-COUNT                PIC 9(08)       VALUE 0.
+       01  RLC-EXPECTED-SPLIT               PIC 9(08)       VALUE 0.
+       01  RLC-EXPECTED-TXT                PIC ZZZZZZZ9.
+       01  RLC-ACTUAL-TXT                  PIC ZZZZZZZ9.
+       01  RLC-RECCNT-TXT                   PIC ZZZZZZZ9.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-COUNT-DETAILS
+               UNTIL RLC-EOF
+           PERFORM 3000-RECONCILE THRU 3000-EXIT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           OPEN INPUT EXTRACT-FILE
+           IF NOT RLC-EXTRACT-OK
+               DISPLAY "RLHLRCNT - UNABLE TO OPEN EXTRACT, STATUS="
+                   RLC-EXTRACT-STATUS
+               MOVE "Y" TO RLC-EOF-SW
+               MOVE 16 TO RETURN-CODE
+               GO TO 1000-EXIT
+           END-IF
+           MOVE "Y" TO RLC-EXTRACT-OPENED-SW
+           READ EXTRACT-FILE INTO RLHL-HEADER-RECORD
+               AT END
+                   MOVE "Y" TO RLC-EOF-SW
+           END-READ
+           IF NOT RLC-EOF
+               MOVE "Y" TO RLC-HEADER-SEEN-SW
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *
+       2000-COUNT-DETAILS.
+           READ EXTRACT-FILE
+               AT END
+                   MOVE "Y" TO RLC-EOF-SW
+           END-READ
+           IF NOT RLC-EOF
+               ADD 1 TO RLC-DETAIL-COUNT
+           END-IF.
+      *
+      ******************************************************************
+      *  3000-RECONCILE - CHECKS THE PHYSICAL DETAIL COUNT AGAINST THE *
+      *  ABOVE/KEY/BELOW SPLIT THE HEADER CLAIMS, AND CROSS-CHECKS     *
+      *  THAT SPLIT AGAINST RLHL-RECORD-COUNT ITSELF.                  *
+      ******************************************************************
+       3000-RECONCILE.
+           IF NOT RLC-HEADER-SEEN
+               DISPLAY "RLHLRCNT - EXTRACT FILE HAS NO HEADER RECORD"
+               MOVE 16 TO RETURN-CODE
+               GO TO 3000-EXIT
+           END-IF
+           COMPUTE RLC-EXPECTED-SPLIT =
+               RLHL-RECORDS-ABOVE + RLHL-RECORDS-BELOW + 1
+           MOVE 0 TO RETURN-CODE
+           MOVE RLC-EXPECTED-SPLIT TO RLC-EXPECTED-TXT
+           MOVE RLC-DETAIL-COUNT   TO RLC-ACTUAL-TXT
+           IF RLC-DETAIL-COUNT NOT = RLC-EXPECTED-SPLIT
+               DISPLAY "RLHLRCNT - ABOVE/BELOW SPLIT MISMATCH - HEADER "
+                   "CLAIMS " RLC-EXPECTED-TXT " RECORDS (ABOVE + KEY "
+                   "+ BELOW) BUT EXTRACT HAS " RLC-ACTUAL-TXT
+                   " DETAIL RECORDS"
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           MOVE RLHL-RECORD-COUNT TO RLC-RECCNT-TXT
+           IF RLHL-RECORD-COUNT NOT = RLC-EXPECTED-SPLIT
+               DISPLAY "RLHLRCNT - RLHL-RECORD-COUNT DISAGREES WITH "
+                   "THE ABOVE/BELOW SPLIT - RECORD-COUNT IS "
+                   RLC-RECCNT-TXT " BUT ABOVE + KEY + BELOW IS "
+                   RLC-EXPECTED-TXT
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           IF RETURN-CODE = 0
+               DISPLAY "RLHLRCNT - RECORD COUNT RECONCILED, "
+                   RLC-ACTUAL-TXT " DETAIL RECORDS"
+           END-IF.
+       3000-EXIT.
+           EXIT.
+      *
+       9000-TERMINATE.
+           IF RLC-EXTRACT-OPENED
+               CLOSE EXTRACT-FILE
+           END-IF.
