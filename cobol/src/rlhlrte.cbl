@@ -0,0 +1,125 @@
+      ******************************************************************
+      **                                                              *
+      **  PROGRAM      RLHLRTE                                        *
+      **  AUTHOR       D. OKAFOR - DATA LIBRARY SERVICES               *
+      **  INSTALLATION GENEVA EXTRACT SYSTEMS                          *
+      **  DATE-WRITTEN 2024/06/04                                      *
+      **                                                               *
+      **  DESCRIPTION.  READS AN RLHL-HEADER-RECORD EXTRACT FILE      *
+      **      (DD EXTRACT) AND DECIDES WHICH LOAD PROGRAM THE FILE     *
+      **      BELONGS TO BASED ON RLHL-DSAM-FLAG, WRITING THE ROUTING  *
+      **      DECISION TO DD ROUTEOUT FOR THE POST-EXTRACT HANDOFF     *
+      **      STEP TO ACT ON.  AN UNRECOGNIZED FLAG VALUE IS NOT       *
+      **      GUESSED AT - IT IS ROUTED TO MANUAL REVIEW AND THE RUN   *
+      **      ENDS WITH A NON-ZERO RETURN CODE.                        *
+      **                                                               *
+      **  MODIFICATION HISTORY.                                       *
+      **  DATE       INIT  DESCRIPTION                                 *
+      **  2024/06/04 DAO   INITIAL VERSION.                            *
+      **                                                               *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RLHLRTE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> SEQUENTIAL, NOT LINE SEQUENTIAL - THE HEADER CARRIES COMP
+      *> FIELDS WHOSE BYTES CAN LEGITIMATELY COLLIDE WITH THE LINE
+      *> SEQUENTIAL END-OF-RECORD MARKER.
+           SELECT EXTRACT-FILE  ASSIGN TO "EXTRACT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS RTE-EXTRACT-STATUS.
+           SELECT ROUTEOUT-FILE ASSIGN TO "ROUTEOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RTE-ROUTEOUT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXTRACT-FILE.
+       01  EXTRACT-RECORD                  PIC X(100).
+       FD  ROUTEOUT-FILE.
+       01  ROUTEOUT-RECORD                 PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  RTE-EXTRACT-STATUS              PIC XX.
+           88  RTE-EXTRACT-OK              VALUE "00".
+       01  RTE-ROUTEOUT-STATUS             PIC XX.
+       01  RTE-EOF-SW                      PIC X(01)       VALUE "N".
+           88  RTE-EOF                     VALUE "Y".
+       COPY RLHL.
+      *> KNOWN DSAM-FLAG VALUES AND THE LOAD PROGRAM EACH ROUTES TO.
+      *> SPACE IS THE LONGSTANDING DEFAULT - A HEADER MIGRATED FROM
+      *> GVBRH (SEE GVBRH2RLHL) THAT NEVER CARRIED A DSAM-FLAG OF ITS
+      *> OWN COMES OVER AS SPACE AND ROUTES THE SAME AS "S".
+       01  RTE-LOAD-PROGRAM                PIC X(08)       VALUE SPACES.
+       01  RTE-ROUTE-LINE.
+           05  FILLER                       PIC X(10)  VALUE
+               "ROUTE-TO= ".
+           05  RTE-RTL-PROGRAM              PIC X(08).
+           05  FILLER                       PIC X(62)  VALUE SPACES.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-DETERMINE-ROUTE THRU 2000-EXIT
+           PERFORM 3000-WRITE-ROUTE THRU 3000-EXIT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           OPEN INPUT  EXTRACT-FILE
+           OPEN OUTPUT ROUTEOUT-FILE
+           IF NOT RTE-EXTRACT-OK
+               DISPLAY "RLHLRTE - UNABLE TO OPEN EXTRACT, STATUS="
+                   RTE-EXTRACT-STATUS
+               MOVE "Y" TO RTE-EOF-SW
+               MOVE 16 TO RETURN-CODE
+               GO TO 1000-EXIT
+           END-IF
+           READ EXTRACT-FILE INTO RLHL-HEADER-RECORD
+               AT END
+                   DISPLAY "RLHLRTE - EXTRACT FILE IS EMPTY"
+                   MOVE "Y" TO RTE-EOF-SW
+                   MOVE 16 TO RETURN-CODE
+           END-READ.
+       1000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  2000-DETERMINE-ROUTE - MAPS RLHL-DSAM-FLAG TO THE LOAD        *
+      *  PROGRAM THAT HANDLES IT.  AN UNRECOGNIZED FLAG IS FLAGGED     *
+      *  FOR MANUAL REVIEW RATHER THAN DEFAULTED TO A GUESS.           *
+      ******************************************************************
+       2000-DETERMINE-ROUTE.
+           IF RTE-EOF
+               GO TO 2000-EXIT
+           END-IF
+           EVALUATE RLHL-DSAM-FLAG
+               WHEN SPACE
+               WHEN "S"
+                   MOVE "LOADSEQ " TO RTE-LOAD-PROGRAM
+               WHEN "V"
+                   MOVE "LOADVSAM" TO RTE-LOAD-PROGRAM
+               WHEN "I"
+                   MOVE "LOADIMS " TO RTE-LOAD-PROGRAM
+               WHEN OTHER
+                   DISPLAY "RLHLRTE - UNRECOGNIZED RLHL-DSAM-FLAG ["
+                       RLHL-DSAM-FLAG "] - ROUTING TO MANUAL REVIEW"
+                   MOVE "REVIEW  " TO RTE-LOAD-PROGRAM
+                   MOVE 16 TO RETURN-CODE
+           END-EVALUATE.
+       2000-EXIT.
+           EXIT.
+      *
+       3000-WRITE-ROUTE.
+           IF RTE-EOF
+               GO TO 3000-EXIT
+           END-IF
+           MOVE RTE-LOAD-PROGRAM TO RTE-RTL-PROGRAM
+           WRITE ROUTEOUT-RECORD FROM RTE-ROUTE-LINE
+           DISPLAY "RLHLRTE - ROUTED TO " RTE-LOAD-PROGRAM.
+       3000-EXIT.
+           EXIT.
+      *
+       9000-TERMINATE.
+           IF RTE-EXTRACT-OK
+               CLOSE EXTRACT-FILE
+           END-IF
+           CLOSE ROUTEOUT-FILE.
