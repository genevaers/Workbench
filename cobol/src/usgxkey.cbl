@@ -0,0 +1,273 @@
+      ******************************************************************
+      **                                                              *
+      **  PROGRAM      USGXKEY                                        *
+      **  AUTHOR       D. OKAFOR - DATA LIBRARY SERVICES               *
+      **  INSTALLATION GENEVA EXTRACT SYSTEMS                          *
+      **  DATE-WRITTEN 2024/07/10                                      *
+      **                                                               *
+      **  DESCRIPTION.  LOADS A MASTER_REC EXTRACT (DD MASTEXT) INTO   *
+      **      AN IN-MEMORY TABLE OF ACCOUNT_NO VALUES, THEN READS A    *
+      **      USAGE-RECORD EXTRACT (DD USGEXT) AND LOOKS UP EACH       *
+      **      RECORD'S KEY-ID1 AND KEY-ID2 AGAINST THAT TABLE.         *
+      **      KEY-ID1/KEY-ID2 ARE EACH EXPECTED TO RESOLVE, AS A       *
+      **      ZERO-FILLED NINE-DIGIT ACCOUNT NUMBER, TO THE SAME       *
+      **      MASTER RECORD - EITHER KEY NOT FOUND, OR THE TWO KEYS    *
+      **      RESOLVING TO DIFFERENT MASTER RECORDS, IS A STRONG       *
+      **      SIGNAL OF A BAD MATCH UPSTREAM AND IS LISTED ON DD       *
+      **      XKEYRPT.  KEY-ID1/KEY-ID2 ARE SIGNED FIELDS BUT A        *
+      **      NEGATIVE ACCOUNT KEY IS NOT EXPECTED IN PRACTICE, SO     *
+      **      THE SIGN IS DROPPED WHEN THE KEY IS FORMATTED FOR        *
+      **      LOOKUP, THE SAME AS A MOVE TO AN UNSIGNED FIELD WOULD    *
+      **      DO ANYWHERE ELSE IN THIS SUITE.                          *
+      **                                                               *
+      **  MODIFICATION HISTORY.                                       *
+      **  DATE       INIT  DESCRIPTION                                 *
+      **  2024/07/10 DAO   INITIAL VERSION.                            *
+      **                                                               *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. USGXKEY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> SEQUENTIAL, NOT LINE SEQUENTIAL - BOTH RECORDS CARRY COMP AND
+      *> COMP-3 FIELDS WHOSE BYTES CAN LEGITIMATELY COLLIDE WITH THE
+      *> LINE SEQUENTIAL END-OF-RECORD MARKER.
+           SELECT MASTEXT-FILE  ASSIGN TO "MASTEXT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS UXK-MASTEXT-STATUS.
+           SELECT USGEXT-FILE  ASSIGN TO "USGEXT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS UXK-USGEXT-STATUS.
+           SELECT XKEYRPT-FILE  ASSIGN TO "XKEYRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS UXK-XKEYRPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MASTEXT-FILE.
+       COPY MASTERREC.
+       FD  USGEXT-FILE.
+       COPY USAGEREC.
+       FD  XKEYRPT-FILE.
+       01  XKEYRPT-RECORD                  PIC X(90).
+       WORKING-STORAGE SECTION.
+       01  UXK-MASTEXT-STATUS               PIC XX.
+           88  UXK-MASTEXT-OK               VALUE "00".
+      *> THE FINAL READ'S AT END DRIVES UXK-MASTEXT-STATUS TO "10", SO
+      *> WHETHER THE FILE IS STILL OPEN AT TERMINATION TIME IS
+      *> TRACKED HERE INSTEAD OF BY RE-TESTING THE LIVE STATUS.
+       01  UXK-MASTEXT-OPENED-SW            PIC X(01)      VALUE "N".
+           88  UXK-MASTEXT-OPENED           VALUE "Y".
+       01  UXK-USGEXT-STATUS                PIC XX.
+           88  UXK-USGEXT-OK                VALUE "00".
+      *> SAME REASONING AS UXK-MASTEXT-OPENED-SW ABOVE.
+       01  UXK-USGEXT-OPENED-SW             PIC X(01)      VALUE "N".
+           88  UXK-USGEXT-OPENED            VALUE "Y".
+       01  UXK-XKEYRPT-STATUS               PIC XX.
+       01  UXK-MASTER-EOF-SW                PIC X(01)      VALUE "N".
+           88  UXK-MASTER-EOF               VALUE "Y".
+       01  UXK-USAGE-EOF-SW                 PIC X(01)      VALUE "N".
+           88  UXK-USAGE-EOF                VALUE "Y".
+      *> UP TO 2000 MASTER ACCOUNTS ARE HELD IN MEMORY AT ONCE - THE
+      *> SAME CAPACITY AND OVERFLOW-COUNTED-NOT-DROPPED APPROACH AS
+      *> MRECMTCH'S OLD-EXTRACT TABLE.
+       01  UXK-MASTER-TAB.
+           05  UXK-MASTER-ACCOUNT OCCURS 2000 TIMES PIC X(09).
+       01  UXK-MASTER-TOP                   PIC 9(04)      VALUE 0.
+       01  UXK-MASTER-OVERFLOW-CNT          PIC 9(04)      VALUE 0.
+       01  UXK-LOOKUP-TARGET                PIC X(09).
+       01  UXK-LOOKUP-FOUND-SW              PIC X(01).
+           88  UXK-LOOKUP-FOUND             VALUE "Y".
+       01  UXK-LOOKUP-IDX                   PIC 9(04).
+       01  UXK-KEY1-TXT                     PIC 9(09).
+       01  UXK-KEY2-TXT                     PIC 9(09).
+       01  UXK-KEY1-FOUND-SW                PIC X(01).
+           88  UXK-KEY1-FOUND                VALUE "Y".
+       01  UXK-KEY2-FOUND-SW                PIC X(01).
+           88  UXK-KEY2-FOUND                VALUE "Y".
+       01  UXK-KEY1-IDX                     PIC 9(04).
+       01  UXK-KEY2-IDX                     PIC 9(04).
+       01  UXK-REASON-TXT                   PIC X(45)      VALUE SPACES.
+       01  UXK-TOTAL-CNT                    PIC 9(08)      VALUE 0.
+       01  UXK-MISMATCH-CNT                 PIC 9(08)      VALUE 0.
+       01  UXK-OUT-LINE                     PIC X(90)      VALUE SPACES.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 1100-LOAD-MASTER-RECORDS THRU 1100-EXIT
+               UNTIL UXK-MASTER-EOF
+           PERFORM 2000-CHECK-USAGE-RECORDS THRU 2000-EXIT
+               UNTIL UXK-USAGE-EOF
+           PERFORM 4000-SUMMARIZE THRU 4000-EXIT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           OPEN INPUT  MASTEXT-FILE
+           OPEN INPUT  USGEXT-FILE
+           OPEN OUTPUT XKEYRPT-FILE
+           IF NOT UXK-MASTEXT-OK
+               DISPLAY "USGXKEY - UNABLE TO OPEN MASTEXT, STATUS="
+                   UXK-MASTEXT-STATUS
+               MOVE "Y" TO UXK-MASTER-EOF-SW
+               MOVE "Y" TO UXK-USAGE-EOF-SW
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE "Y" TO UXK-MASTEXT-OPENED-SW
+           END-IF
+           IF NOT UXK-USGEXT-OK
+               DISPLAY "USGXKEY - UNABLE TO OPEN USGEXT, STATUS="
+                   UXK-USGEXT-STATUS
+               MOVE "Y" TO UXK-USAGE-EOF-SW
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE "Y" TO UXK-USGEXT-OPENED-SW
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  1100-LOAD-MASTER-RECORDS - READS MASTEXT IN FULL, KEEPING     *
+      *  EACH ACCOUNT_NO SEEN IN UXK-MASTER-TAB.                       *
+      ******************************************************************
+       1100-LOAD-MASTER-RECORDS.
+           READ MASTEXT-FILE
+               AT END
+                   MOVE "Y" TO UXK-MASTER-EOF-SW
+                   GO TO 1100-EXIT
+           END-READ
+           IF UXK-MASTER-TOP < 2000
+               ADD 1 TO UXK-MASTER-TOP
+               MOVE ACCOUNT_NO TO UXK-MASTER-ACCOUNT(UXK-MASTER-TOP)
+           ELSE
+               ADD 1 TO UXK-MASTER-OVERFLOW-CNT
+           END-IF.
+       1100-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  2000-CHECK-USAGE-RECORDS - LOOKS UP A USAGE-RECORD'S KEY-ID1  *
+      *  AND KEY-ID2 AGAINST THE MASTER TABLE AND COMPARES THE TWO     *
+      *  RESULTS.                                                      *
+      ******************************************************************
+       2000-CHECK-USAGE-RECORDS.
+           READ USGEXT-FILE
+               AT END
+                   MOVE "Y" TO UXK-USAGE-EOF-SW
+           END-READ
+           IF UXK-USAGE-EOF
+               GO TO 2000-EXIT
+           END-IF
+           ADD 1 TO UXK-TOTAL-CNT
+           MOVE KEY-ID1 TO UXK-KEY1-TXT
+           MOVE KEY-ID2 TO UXK-KEY2-TXT
+           MOVE UXK-KEY1-TXT TO UXK-LOOKUP-TARGET
+           PERFORM 2100-LOOKUP-KEY THRU 2100-EXIT
+           MOVE UXK-LOOKUP-FOUND-SW TO UXK-KEY1-FOUND-SW
+           MOVE UXK-LOOKUP-IDX      TO UXK-KEY1-IDX
+           MOVE UXK-KEY2-TXT TO UXK-LOOKUP-TARGET
+           PERFORM 2100-LOOKUP-KEY THRU 2100-EXIT
+           MOVE UXK-LOOKUP-FOUND-SW TO UXK-KEY2-FOUND-SW
+           MOVE UXK-LOOKUP-IDX      TO UXK-KEY2-IDX
+           PERFORM 2300-COMPARE-KEYS THRU 2300-EXIT.
+       2000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  2100-LOOKUP-KEY - LINEAR-SEARCHES UXK-MASTER-TAB FOR          *
+      *  UXK-LOOKUP-TARGET.  SHARED BY BOTH THE KEY-ID1 AND KEY-ID2    *
+      *  LOOKUPS SO THE SEARCH LOGIC IS WRITTEN ONCE.                  *
+      ******************************************************************
+       2100-LOOKUP-KEY.
+           MOVE "N" TO UXK-LOOKUP-FOUND-SW
+           PERFORM 2110-SEARCH-ONE-SLOT THRU 2110-EXIT
+               VARYING UXK-LOOKUP-IDX FROM 1 BY 1
+               UNTIL UXK-LOOKUP-IDX > UXK-MASTER-TOP
+               OR UXK-LOOKUP-FOUND
+      *> THE VARYING LOOP ABOVE INCREMENTS UXK-LOOKUP-IDX ONE LAST TIME
+      *> BEFORE RE-TESTING AND EXITING ON UXK-LOOKUP-FOUND, SO ON A
+      *> MATCH IT LEAVES UXK-LOOKUP-IDX ONE PAST THE MATCHING SLOT.
+           IF UXK-LOOKUP-FOUND
+               SUBTRACT 1 FROM UXK-LOOKUP-IDX
+           END-IF.
+       2100-EXIT.
+           EXIT.
+      *
+       2110-SEARCH-ONE-SLOT.
+           IF UXK-MASTER-ACCOUNT(UXK-LOOKUP-IDX) = UXK-LOOKUP-TARGET
+               MOVE "Y" TO UXK-LOOKUP-FOUND-SW
+           END-IF.
+       2110-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  2300-COMPARE-KEYS - FLAGS A RECORD WHEN EITHER KEY IS MISSING *
+      *  FROM THE MASTER TABLE OR THE TWO KEYS RESOLVE TO DIFFERENT    *
+      *  MASTER RECORDS.                                               *
+      ******************************************************************
+       2300-COMPARE-KEYS.
+           IF NOT UXK-KEY1-FOUND AND NOT UXK-KEY2-FOUND
+               ADD 1 TO UXK-MISMATCH-CNT
+               MOVE "NEITHER KEY-ID1 NOR KEY-ID2 FOUND ON MASTER"
+                   TO UXK-REASON-TXT
+               PERFORM 2310-WRITE-MISMATCH THRU 2310-EXIT
+           ELSE
+               IF NOT UXK-KEY1-FOUND
+                   ADD 1 TO UXK-MISMATCH-CNT
+                   MOVE "KEY-ID1 NOT FOUND ON MASTER"
+                       TO UXK-REASON-TXT
+                   PERFORM 2310-WRITE-MISMATCH THRU 2310-EXIT
+               ELSE
+                   IF NOT UXK-KEY2-FOUND
+                       ADD 1 TO UXK-MISMATCH-CNT
+                       MOVE "KEY-ID2 NOT FOUND ON MASTER"
+                           TO UXK-REASON-TXT
+                       PERFORM 2310-WRITE-MISMATCH THRU 2310-EXIT
+                   ELSE
+                       IF UXK-KEY1-IDX NOT = UXK-KEY2-IDX
+                           ADD 1 TO UXK-MISMATCH-CNT
+                           MOVE SPACES TO UXK-REASON-TXT
+                           STRING "KEY-ID1 AND KEY-ID2 RESOLVE TO "
+                               DELIMITED BY SIZE
+                               "DIFFERENT ACCOUNTS" DELIMITED BY SIZE
+                               INTO UXK-REASON-TXT
+                           END-STRING
+                           PERFORM 2310-WRITE-MISMATCH THRU 2310-EXIT
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+       2300-EXIT.
+           EXIT.
+      *
+       2310-WRITE-MISMATCH.
+           MOVE SPACES TO UXK-OUT-LINE
+           STRING "KEY-ID1=" DELIMITED BY SIZE
+               UXK-KEY1-TXT DELIMITED BY SIZE
+               " KEY-ID2=" DELIMITED BY SIZE
+               UXK-KEY2-TXT DELIMITED BY SIZE
+               " - " DELIMITED BY SIZE
+               UXK-REASON-TXT DELIMITED BY SIZE
+               INTO UXK-OUT-LINE
+           END-STRING
+           WRITE XKEYRPT-RECORD FROM UXK-OUT-LINE.
+       2310-EXIT.
+           EXIT.
+      *
+       4000-SUMMARIZE.
+           DISPLAY "USGXKEY - " UXK-TOTAL-CNT " RECORDS CHECKED, "
+               UXK-MISMATCH-CNT " KEY-ID1/KEY-ID2 MISMATCHES"
+           IF UXK-MISMATCH-CNT > 0 OR UXK-MASTER-OVERFLOW-CNT > 0
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+       4000-EXIT.
+           EXIT.
+      *
+       9000-TERMINATE.
+           IF UXK-MASTEXT-OPENED
+               CLOSE MASTEXT-FILE
+           END-IF
+           IF UXK-USGEXT-OPENED
+               CLOSE USGEXT-FILE
+           END-IF
+           CLOSE XKEYRPT-FILE.
