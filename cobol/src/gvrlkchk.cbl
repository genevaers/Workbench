@@ -0,0 +1,137 @@
+      ******************************************************************
+      **                                                              *
+      **  PROGRAM      GVRLKCHK                                       *
+      **  AUTHOR       D. OKAFOR - DATA LIBRARY SERVICES               *
+      **  INSTALLATION GENEVA EXTRACT SYSTEMS                          *
+      **  DATE-WRITTEN 2024/06/21                                      *
+      **                                                               *
+      **  DESCRIPTION.  DURING A MIXED-ERA BATCH WINDOW, SOME EXTRACT *
+      **      FILES STILL CARRY THE OLD GVBRH-HEADER-RECORD AND SOME   *
+      **      CARRY THE CURRENT RLHL-HEADER-RECORD FOR WHAT IS SUPPOSED*
+      **      TO BE THE SAME LOGICAL KEY.  THIS PROGRAM READS ONE      *
+      **      HEADER OF EACH STYLE (DD GVBRHDR AND DD RLHLHDR, BOTH    *
+      **      OPTIONAL) AND, WHEN BOTH ARE PRESENT, CONFIRMS THE KEY   *
+      **      OFFSET AND KEY LENGTH THE TWO HEADERS CLAIM ACTUALLY     *
+      **      AGREE.  A DISAGREEMENT IS NOT A WARNING - IT MEANS ONE   *
+      **      OF THE TWO EXTRACTS IS KEYING ON THE WRONG BYTES, WHICH  *
+      **      HAS CAUSED SILENT KEY-MATCHING ERRORS DOWNSTREAM, SO THE *
+      **      RUN FAILS LOUDLY WITH A NON-ZERO RETURN CODE INSTEAD.    *
+      **      IF EITHER HEADER IS ABSENT THERE IS NOTHING TO CROSS-    *
+      **      CHECK AND THE RUN ENDS CLEAN.                            *
+      **                                                               *
+      **  MODIFICATION HISTORY.                                       *
+      **  DATE       INIT  DESCRIPTION                                 *
+      **  2024/06/21 DAO   INITIAL VERSION.                            *
+      **                                                               *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GVRLKCHK.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> BOTH OPTIONAL - A RUN CARRYING ONLY ONE ERA'S HEADER (OR
+      *> NEITHER) HAS NOTHING TO CROSS-CHECK AND IS NOT AN ERROR.
+      *> SEQUENTIAL, NOT LINE SEQUENTIAL - BOTH HEADERS CARRY COMP
+      *> FIELDS WHOSE BYTES CAN LEGITIMATELY COLLIDE WITH THE LINE
+      *> SEQUENTIAL END-OF-RECORD MARKER.
+           SELECT OPTIONAL GVBRH-FILE ASSIGN TO "GVBRHDR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS KCX-GVBRH-STATUS.
+           SELECT OPTIONAL RLHL-FILE  ASSIGN TO "RLHLHDR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS KCX-RLHL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GVBRH-FILE.
+       COPY GVBRH.
+       FD  RLHL-FILE.
+       COPY RLHL.
+       WORKING-STORAGE SECTION.
+       01  KCX-GVBRH-STATUS                PIC XX.
+           88  KCX-GVBRH-OK                VALUE "00".
+       01  KCX-RLHL-STATUS                 PIC XX.
+           88  KCX-RLHL-OK                 VALUE "00".
+       01  KCX-GVBRH-PRESENT-SW            PIC X(01)       VALUE "N".
+           88  KCX-GVBRH-PRESENT           VALUE "Y".
+       01  KCX-RLHL-PRESENT-SW             PIC X(01)       VALUE "N".
+           88  KCX-RLHL-PRESENT            VALUE "Y".
+       01  KCX-GVBRH-OFFSET-TXT            PIC ZZZZ9.
+       01  KCX-RLHL-OFFSET-TXT             PIC ZZZZ9.
+       01  KCX-GVBRH-LEN-TXT               PIC ZZZZ9.
+       01  KCX-RLHL-LEN-TXT                PIC ZZZZ9.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-CROSS-CHECK-KEYS THRU 2000-EXIT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+      *
+      ******************************************************************
+      *  1000-INITIALIZE - OPENS AND READS WHICHEVER OF THE TWO        *
+      *  OPTIONAL HEADER FILES ARE ACTUALLY PRESENT IN THIS RUN.       *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT GVBRH-FILE
+           IF KCX-GVBRH-OK
+               READ GVBRH-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE "Y" TO KCX-GVBRH-PRESENT-SW
+               END-READ
+           END-IF
+           OPEN INPUT RLHL-FILE
+           IF KCX-RLHL-OK
+               READ RLHL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE "Y" TO KCX-RLHL-PRESENT-SW
+               END-READ
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  2000-CROSS-CHECK-KEYS - WHEN BOTH HEADERS ARE PRESENT,        *
+      *  CONFIRMS RH-KEY-OFFSET/RH-KEY-LEN AGREE WITH RLHL-KEY-OFFSET/ *
+      *  RLHL-KEY-LENGTH.  A DISAGREEMENT FAILS THE RUN LOUDLY.        *
+      ******************************************************************
+       2000-CROSS-CHECK-KEYS.
+           IF NOT KCX-GVBRH-PRESENT OR NOT KCX-RLHL-PRESENT
+               DISPLAY "GVRLKCHK - BOTH HEADER STYLES ARE NOT PRESENT "
+                   "IN THIS RUN, NOTHING TO CROSS-CHECK"
+               MOVE 0 TO RETURN-CODE
+               GO TO 2000-EXIT
+           END-IF
+           MOVE 0 TO RETURN-CODE
+           MOVE RH-KEY-OFFSET   TO KCX-GVBRH-OFFSET-TXT
+           MOVE RLHL-KEY-OFFSET TO KCX-RLHL-OFFSET-TXT
+           IF RH-KEY-OFFSET NOT = RLHL-KEY-OFFSET
+               DISPLAY "GVRLKCHK - KEY OFFSET MISMATCH - GVBRH SAYS "
+                   KCX-GVBRH-OFFSET-TXT " BUT RLHL SAYS "
+                   KCX-RLHL-OFFSET-TXT
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           MOVE RH-KEY-LEN       TO KCX-GVBRH-LEN-TXT
+           MOVE RLHL-KEY-LENGTH  TO KCX-RLHL-LEN-TXT
+           IF RH-KEY-LEN NOT = RLHL-KEY-LENGTH
+               DISPLAY "GVRLKCHK - KEY LENGTH MISMATCH - GVBRH SAYS "
+                   KCX-GVBRH-LEN-TXT " BUT RLHL SAYS "
+                   KCX-RLHL-LEN-TXT
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           IF RETURN-CODE = 0
+               DISPLAY "GVRLKCHK - KEY OFFSET AND LENGTH RECONCILED "
+                   "BETWEEN GVBRH AND RLHL HEADERS"
+           END-IF.
+       2000-EXIT.
+           EXIT.
+      *
+       9000-TERMINATE.
+           IF KCX-GVBRH-OK
+               CLOSE GVBRH-FILE
+           END-IF
+           IF KCX-RLHL-OK
+               CLOSE RLHL-FILE
+           END-IF.
