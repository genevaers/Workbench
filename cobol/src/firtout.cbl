@@ -0,0 +1,465 @@
+      ******************************************************************
+      **                                                              *
+      **  PROGRAM      FIRTOUT                                        *
+      **  AUTHOR       D. OKAFOR - DATA LIBRARY SERVICES               *
+      **  INSTALLATION GENEVA EXTRACT SYSTEMS                          *
+      **  DATE-WRITTEN 2024/07/12                                      *
+      **                                                               *
+      **  DESCRIPTION.  READS A FIRE ALLOCATION EXTRACT (DD FIREXT,   *
+      **      FDW-FIRE-ALLOC-REC) AND SUMS PREM-ALLOC-FIELDS AND       *
+      **      LOSS-ALLOC-FIELDS BY AGENT/CO-CD WITHIN EACH             *
+      **      WRITING-MIS-STATE.  EACH STATE'S COMBINED ACTUAL TOTAL   *
+      **      IS THEN TIED OUT AGAINST THE GENERAL-LEDGER CONTROL      *
+      **      TOTAL FOR THAT STATE (DD GLCTL), FLAGGING ANY VARIANCE   *
+      **      WHOSE ABSOLUTE VALUE EXCEEDS A CONFIGURABLE THRESHOLD    *
+      **      (DD TOUTPRM, DEFAULTING TO $100.00 WHEN ABSENT).  ONE    *
+      **      TIE-OUT LINE PER STATE, FOLLOWED BY ITS AGENT/CO-CD      *
+      **      BREAKDOWN LINES, IS WRITTEN TO DD TOUTRPT.               *
+      **                                                               *
+      **  MODIFICATION HISTORY.                                       *
+      **  DATE       INIT  DESCRIPTION                                 *
+      **  2024/07/12 DAO   INITIAL VERSION.                            *
+      **                                                               *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FIRTOUT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> SEQUENTIAL, NOT LINE SEQUENTIAL - THE FIRE ALLOCATION RECORD'S
+      *> AMOUNT FIELDS ARE REDEFINED AS ZONED-DECIMAL DISPLAY NUMERICS
+      *> WHOSE OVERPUNCHED SIGN BYTE CAN LEGITIMATELY COLLIDE WITH THE
+      *> LINE SEQUENTIAL END-OF-RECORD MARKER, AND THE GL CONTROL
+      *> RECORD CARRIES A COMP-3 TOTAL OUTRIGHT.
+           SELECT FIREXT-FILE  ASSIGN TO "FIREXT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FTO-FIREXT-STATUS.
+           SELECT GLCTL-FILE  ASSIGN TO "GLCTL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FTO-GLCTL-STATUS.
+           SELECT TOUTRPT-FILE  ASSIGN TO "TOUTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FTO-TOUTRPT-STATUS.
+      *> OPTIONAL - A RUN WITH NO OVERRIDE USES THE $100.00 DEFAULT
+      *> THRESHOLD, THE SAME AS BEFORE THIS PARM WAS ADDED.
+           SELECT OPTIONAL PARM-FILE ASSIGN TO "TOUTPRM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FTO-PARM-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FIREXT-FILE.
+       COPY FIREALOC.
+       FD  GLCTL-FILE.
+       COPY GLCTLREC.
+       FD  TOUTRPT-FILE.
+       01  TOUTRPT-RECORD                   PIC X(150).
+       FD  PARM-FILE.
+       01  PARM-RECORD                      PIC 9(09)V99.
+       WORKING-STORAGE SECTION.
+       01  FTO-FIREXT-STATUS                PIC XX.
+           88  FTO-FIREXT-OK                VALUE "00".
+      *> THE FINAL READ'S AT END DRIVES FTO-FIREXT-STATUS TO "10", SO
+      *> WHETHER THE FILE IS STILL OPEN AT TERMINATION TIME IS
+      *> TRACKED HERE INSTEAD OF BY RE-TESTING THE LIVE STATUS.
+       01  FTO-FIREXT-OPENED-SW             PIC X(01)      VALUE "N".
+           88  FTO-FIREXT-OPENED            VALUE "Y".
+       01  FTO-GLCTL-STATUS                 PIC XX.
+           88  FTO-GLCTL-OK                 VALUE "00".
+      *> SAME REASONING AS FTO-FIREXT-OPENED-SW ABOVE.
+       01  FTO-GLCTL-OPENED-SW              PIC X(01)      VALUE "N".
+           88  FTO-GLCTL-OPENED             VALUE "Y".
+       01  FTO-TOUTRPT-STATUS               PIC XX.
+       01  FTO-PARM-STATUS                  PIC XX.
+           88  FTO-PARM-OK                  VALUE "00".
+       01  FTO-EOF-SW                       PIC X(01)      VALUE "N".
+           88  FTO-EOF                      VALUE "Y".
+       01  FTO-GLCTL-EOF-SW                 PIC X(01)      VALUE "N".
+           88  FTO-GLCTL-EOF                VALUE "Y".
+      *> A VARIANCE WHOSE ABSOLUTE VALUE EXCEEDS THIS AMOUNT IS FLAGGED
+      *> ON THE TIE-OUT REPORT.
+       01  FTO-THRESHOLD                    PIC S9(09)V99  VALUE 100.00.
+      *> UP TO 50 STATES, EACH WITH UP TO 100 DISTINCT AGENT/CO-CD
+      *> COMBINATIONS - THE SAME NESTED FIND-OR-ADD TABLE SHAPE AS
+      *> USGQMSTR'S MATCH-QUALITY TIER/TYPE-CODE BREAKDOWN.
+       01  FTO-STATE-TAB.
+           05  FTO-STATE-ENTRY OCCURS 50 TIMES.
+               10  FTO-STATE-CD             PIC X(02).
+               10  FTO-STATE-PREM-TOTAL     PIC S9(15)V99
+                                                   COMP-3.
+               10  FTO-STATE-LOSS-TOTAL     PIC S9(15)V99
+                                                   COMP-3.
+               10  FTO-COMBO-TOP            PIC 9(03).
+               10  FTO-COMBO-ENTRY OCCURS 100 TIMES.
+                   15  FTO-COMBO-AGENT      PIC X(04).
+                   15  FTO-COMBO-CO-CD      PIC X(04).
+                   15  FTO-COMBO-PREM-TOTAL PIC S9(15)V99
+                                                   COMP-3.
+                   15  FTO-COMBO-LOSS-TOTAL PIC S9(15)V99
+                                                   COMP-3.
+       01  FTO-STATE-TOP                    PIC 9(02)      VALUE 0.
+       01  FTO-STATE-IDX                    PIC 9(02).
+       01  FTO-COMBO-IDX                    PIC 9(03).
+       01  FTO-FOUND-SW                     PIC X(01).
+           88  FTO-FOUND                    VALUE "Y".
+       01  FTO-STATE-OVERFLOW-CNT           PIC 9(04)      VALUE 0.
+       01  FTO-COMBO-OVERFLOW-CNT           PIC 9(04)      VALUE 0.
+       01  FTO-AMT-IDX                      PIC 9(02).
+       01  FTO-REC-PREM-TOTAL               PIC S9(17)V99  VALUE 0.
+       01  FTO-REC-LOSS-TOTAL               PIC S9(17)V99  VALUE 0.
+      *> UP TO 50 GL CONTROL TOTALS ARE HELD IN MEMORY AT ONCE.
+       01  FTO-GLCTL-TAB.
+           05  FTO-GLCTL-ENTRY OCCURS 50 TIMES.
+               10  FTO-GLCTL-STATE-CD       PIC X(02).
+               10  FTO-GLCTL-AMOUNT         PIC S9(15)V99
+                                                   COMP-3.
+       01  FTO-GLCTL-TOP                    PIC 9(02)      VALUE 0.
+       01  FTO-GLCTL-OVERFLOW-CNT           PIC 9(04)      VALUE 0.
+       01  FTO-GLCTL-IDX                    PIC 9(02).
+       01  FTO-ACTUAL-TOTAL                 PIC S9(16)V99.
+       01  FTO-VARIANCE                     PIC S9(16)V99.
+       01  FTO-ABS-VARIANCE                 PIC S9(16)V99.
+       01  FTO-TOTAL-RECS                   PIC 9(08)      VALUE 0.
+       01  FTO-FLAGGED-CNT                  PIC 9(08)      VALUE 0.
+       01  FTO-PREM-TXT                     PIC -9(15).99.
+       01  FTO-LOSS-TXT                     PIC -9(15).99.
+       01  FTO-ACTUAL-TXT                   PIC -9(15).99.
+       01  FTO-GLCTL-TXT                    PIC -9(15).99.
+       01  FTO-VARIANCE-TXT                 PIC -9(15).99.
+       01  FTO-OUT-LINE                     PIC X(150)     VALUE SPACES.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 1200-LOAD-GLCTL-RECORDS THRU 1200-EXIT
+               UNTIL FTO-GLCTL-EOF
+           PERFORM 2000-ACCUMULATE-RECORDS THRU 2000-EXIT
+               UNTIL FTO-EOF
+           PERFORM 3000-WRITE-REPORT THRU 3000-EXIT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           PERFORM 1100-READ-THRESHOLD-PARM THRU 1100-EXIT
+           OPEN INPUT  FIREXT-FILE
+           OPEN INPUT  GLCTL-FILE
+           OPEN OUTPUT TOUTRPT-FILE
+           IF NOT FTO-FIREXT-OK
+               DISPLAY "FIRTOUT - UNABLE TO OPEN FIREXT, STATUS="
+                   FTO-FIREXT-STATUS
+               MOVE "Y" TO FTO-EOF-SW
+               MOVE "Y" TO FTO-GLCTL-EOF-SW
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE "Y" TO FTO-FIREXT-OPENED-SW
+           END-IF
+           IF NOT FTO-GLCTL-OK
+               MOVE "Y" TO FTO-GLCTL-EOF-SW
+           ELSE
+               MOVE "Y" TO FTO-GLCTL-OPENED-SW
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  1100-READ-THRESHOLD-PARM - AN OPTIONAL NINE-DIGIT-DOT-TWO     *
+      *  VARIANCE THRESHOLD OVERRIDE FROM DD TOUTPRM.  MISSING LEAVES  *
+      *  THE THRESHOLD AT $100.00.                                     *
+      ******************************************************************
+       1100-READ-THRESHOLD-PARM.
+           OPEN INPUT PARM-FILE
+           IF NOT FTO-PARM-OK
+               GO TO 1100-EXIT
+           END-IF
+           READ PARM-FILE
+               AT END
+                   CLOSE PARM-FILE
+                   GO TO 1100-EXIT
+           END-READ
+           MOVE PARM-RECORD TO FTO-THRESHOLD
+           CLOSE PARM-FILE.
+       1100-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  1200-LOAD-GLCTL-RECORDS - READS GLCTL, WHEN PRESENT, IN FULL  *
+      *  INTO FTO-GLCTL-TAB.                                           *
+      ******************************************************************
+       1200-LOAD-GLCTL-RECORDS.
+           IF NOT FTO-GLCTL-OK
+               GO TO 1200-EXIT
+           END-IF
+           READ GLCTL-FILE
+               AT END
+                   MOVE "Y" TO FTO-GLCTL-EOF-SW
+                   GO TO 1200-EXIT
+           END-READ
+           IF FTO-GLCTL-TOP < 50
+               ADD 1 TO FTO-GLCTL-TOP
+               MOVE GLC-WRITING-MIS-STATE
+                   TO FTO-GLCTL-STATE-CD(FTO-GLCTL-TOP)
+               MOVE GLC-CONTROL-TOTAL
+                   TO FTO-GLCTL-AMOUNT(FTO-GLCTL-TOP)
+           ELSE
+               ADD 1 TO FTO-GLCTL-OVERFLOW-CNT
+           END-IF.
+       1200-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  2000-ACCUMULATE-RECORDS - SUMS ONE RECORD'S PREM-ALLOC AND    *
+      *  LOSS-ALLOC GROUPS AND ROLLS THEM UP INTO ITS STATE AND        *
+      *  AGENT/CO-CD COMBINATION TOTALS.                               *
+      ******************************************************************
+       2000-ACCUMULATE-RECORDS.
+           READ FIREXT-FILE
+               AT END
+                   MOVE "Y" TO FTO-EOF-SW
+           END-READ
+           IF FTO-EOF
+               GO TO 2000-EXIT
+           END-IF
+           ADD 1 TO FTO-TOTAL-RECS
+           PERFORM 2100-SUM-PREM-FIELDS THRU 2100-EXIT
+           PERFORM 2200-SUM-LOSS-FIELDS THRU 2200-EXIT
+           PERFORM 2300-FIND-OR-ADD-STATE THRU 2300-EXIT
+           PERFORM 2400-FIND-OR-ADD-COMBO THRU 2400-EXIT.
+       2000-EXIT.
+           EXIT.
+      *
+       2100-SUM-PREM-FIELDS.
+           MOVE 0 TO FTO-REC-PREM-TOTAL
+           PERFORM 2110-ADD-ONE-PREM-AMT THRU 2110-EXIT
+               VARYING FTO-AMT-IDX FROM 1 BY 1 UNTIL FTO-AMT-IDX > 14.
+       2100-EXIT.
+           EXIT.
+      *
+       2110-ADD-ONE-PREM-AMT.
+           ADD PAF-AMT-NUM(FTO-AMT-IDX) TO FTO-REC-PREM-TOTAL.
+       2110-EXIT.
+           EXIT.
+      *
+       2200-SUM-LOSS-FIELDS.
+           MOVE 0 TO FTO-REC-LOSS-TOTAL
+           PERFORM 2210-ADD-ONE-LOSS-AMT THRU 2210-EXIT
+               VARYING FTO-AMT-IDX FROM 1 BY 1 UNTIL FTO-AMT-IDX > 8.
+       2200-EXIT.
+           EXIT.
+      *
+       2210-ADD-ONE-LOSS-AMT.
+           ADD LAF-AMT-NUM(FTO-AMT-IDX) TO FTO-REC-LOSS-TOTAL.
+       2210-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  2300-FIND-OR-ADD-STATE - LOCATES OR ADDS THE TIER FOR THIS    *
+      *  RECORD'S WRITING-MIS-STATE AND ROLLS THE RECORD'S TOTALS      *
+      *  INTO IT.                                                      *
+      ******************************************************************
+       2300-FIND-OR-ADD-STATE.
+           MOVE "N" TO FTO-FOUND-SW
+           PERFORM 2310-SEARCH-ONE-STATE THRU 2310-EXIT
+               VARYING FTO-STATE-IDX FROM 1 BY 1
+               UNTIL FTO-STATE-IDX > FTO-STATE-TOP
+               OR FTO-FOUND
+      *> THE VARYING LOOP ABOVE INCREMENTS FTO-STATE-IDX ONE LAST TIME
+      *> BEFORE RE-TESTING AND EXITING ON FTO-FOUND, SO ON A MATCH IT
+      *> LEAVES FTO-STATE-IDX ONE PAST THE MATCHING SLOT.
+           IF FTO-FOUND
+               SUBTRACT 1 FROM FTO-STATE-IDX
+           ELSE
+               IF FTO-STATE-TOP < 50
+                   ADD 1 TO FTO-STATE-TOP
+                   MOVE FTO-STATE-TOP TO FTO-STATE-IDX
+                   MOVE WRITING-MIS-STATE TO FTO-STATE-CD(FTO-STATE-IDX)
+                   MOVE 0 TO FTO-STATE-PREM-TOTAL(FTO-STATE-IDX)
+                   MOVE 0 TO FTO-STATE-LOSS-TOTAL(FTO-STATE-IDX)
+                   MOVE 0 TO FTO-COMBO-TOP(FTO-STATE-IDX)
+               ELSE
+                   ADD 1 TO FTO-STATE-OVERFLOW-CNT
+                   MOVE 0 TO FTO-STATE-IDX
+                   GO TO 2300-EXIT
+               END-IF
+           END-IF
+           ADD FTO-REC-PREM-TOTAL
+               TO FTO-STATE-PREM-TOTAL(FTO-STATE-IDX)
+           ADD FTO-REC-LOSS-TOTAL
+               TO FTO-STATE-LOSS-TOTAL(FTO-STATE-IDX).
+       2300-EXIT.
+           EXIT.
+      *
+       2310-SEARCH-ONE-STATE.
+           IF FTO-STATE-CD(FTO-STATE-IDX) = WRITING-MIS-STATE
+               MOVE "Y" TO FTO-FOUND-SW
+           END-IF.
+       2310-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  2400-FIND-OR-ADD-COMBO - LOCATES OR ADDS THE AGENT/CO-CD      *
+      *  BREAKDOWN ENTRY WITHIN THIS RECORD'S STATE TIER AND ROLLS     *
+      *  THE RECORD'S TOTALS INTO IT.  SKIPPED WHEN THE STATE TABLE    *
+      *  HAS ALREADY OVERFLOWED FOR THIS RECORD.                       *
+      ******************************************************************
+       2400-FIND-OR-ADD-COMBO.
+           IF FTO-STATE-IDX = 0
+               GO TO 2400-EXIT
+           END-IF
+           MOVE "N" TO FTO-FOUND-SW
+           PERFORM 2410-SEARCH-ONE-COMBO THRU 2410-EXIT
+               VARYING FTO-COMBO-IDX FROM 1 BY 1
+               UNTIL FTO-COMBO-IDX > FTO-COMBO-TOP(FTO-STATE-IDX)
+               OR FTO-FOUND
+           IF FTO-FOUND
+               SUBTRACT 1 FROM FTO-COMBO-IDX
+           ELSE
+               IF FTO-COMBO-TOP(FTO-STATE-IDX) < 100
+                   ADD 1 TO FTO-COMBO-TOP(FTO-STATE-IDX)
+                   MOVE FTO-COMBO-TOP(FTO-STATE-IDX) TO FTO-COMBO-IDX
+                   MOVE AGENT
+                       TO FTO-COMBO-AGENT(FTO-STATE-IDX FTO-COMBO-IDX)
+                   MOVE CO-CD
+                       TO FTO-COMBO-CO-CD(FTO-STATE-IDX FTO-COMBO-IDX)
+                   MOVE 0
+                   TO FTO-COMBO-PREM-TOTAL(FTO-STATE-IDX FTO-COMBO-IDX)
+                   MOVE 0
+                   TO FTO-COMBO-LOSS-TOTAL(FTO-STATE-IDX FTO-COMBO-IDX)
+               ELSE
+                   ADD 1 TO FTO-COMBO-OVERFLOW-CNT
+                   GO TO 2400-EXIT
+               END-IF
+           END-IF
+           ADD FTO-REC-PREM-TOTAL
+               TO FTO-COMBO-PREM-TOTAL(FTO-STATE-IDX FTO-COMBO-IDX)
+           ADD FTO-REC-LOSS-TOTAL
+               TO FTO-COMBO-LOSS-TOTAL(FTO-STATE-IDX FTO-COMBO-IDX).
+       2400-EXIT.
+           EXIT.
+      *
+       2410-SEARCH-ONE-COMBO.
+           IF FTO-COMBO-AGENT(FTO-STATE-IDX FTO-COMBO-IDX) = AGENT
+               AND FTO-COMBO-CO-CD(FTO-STATE-IDX FTO-COMBO-IDX) = CO-CD
+               MOVE "Y" TO FTO-FOUND-SW
+           END-IF.
+       2410-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  3000-WRITE-REPORT - WRITES ONE TIE-OUT LINE PER STATE,        *
+      *  FOLLOWED BY ITS AGENT/CO-CD BREAKDOWN LINES.                  *
+      ******************************************************************
+       3000-WRITE-REPORT.
+           PERFORM 3100-WRITE-ONE-STATE THRU 3100-EXIT
+               VARYING FTO-STATE-IDX FROM 1 BY 1
+               UNTIL FTO-STATE-IDX > FTO-STATE-TOP
+           DISPLAY "FIRTOUT - " FTO-TOTAL-RECS " RECORDS, "
+               FTO-STATE-TOP " STATES, " FTO-FLAGGED-CNT
+               " OVER THRESHOLD"
+           IF FTO-FLAGGED-CNT > 0
+               OR FTO-STATE-OVERFLOW-CNT > 0
+               OR FTO-COMBO-OVERFLOW-CNT > 0
+               OR FTO-GLCTL-OVERFLOW-CNT > 0
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+       3000-EXIT.
+           EXIT.
+      *
+       3100-WRITE-ONE-STATE.
+           COMPUTE FTO-ACTUAL-TOTAL =
+               FTO-STATE-PREM-TOTAL(FTO-STATE-IDX)
+               + FTO-STATE-LOSS-TOTAL(FTO-STATE-IDX)
+           MOVE FTO-STATE-PREM-TOTAL(FTO-STATE-IDX) TO FTO-PREM-TXT
+           MOVE FTO-STATE-LOSS-TOTAL(FTO-STATE-IDX) TO FTO-LOSS-TXT
+           MOVE FTO-ACTUAL-TOTAL TO FTO-ACTUAL-TXT
+           PERFORM 3110-LOOKUP-GLCTL THRU 3110-EXIT
+           MOVE SPACES TO FTO-OUT-LINE
+           IF FTO-FOUND
+               COMPUTE FTO-VARIANCE =
+                   FTO-ACTUAL-TOTAL - FTO-GLCTL-AMOUNT(FTO-GLCTL-IDX)
+               IF FTO-VARIANCE < 0
+                   COMPUTE FTO-ABS-VARIANCE = 0 - FTO-VARIANCE
+               ELSE
+                   MOVE FTO-VARIANCE TO FTO-ABS-VARIANCE
+               END-IF
+               MOVE FTO-GLCTL-AMOUNT(FTO-GLCTL-IDX) TO FTO-GLCTL-TXT
+               MOVE FTO-VARIANCE TO FTO-VARIANCE-TXT
+               STRING "STATE=" FTO-STATE-CD(FTO-STATE-IDX)
+                   DELIMITED BY SIZE
+                   " PREM=" FTO-PREM-TXT DELIMITED BY SIZE
+                   " LOSS=" FTO-LOSS-TXT DELIMITED BY SIZE
+                   " ACTUAL=" FTO-ACTUAL-TXT DELIMITED BY SIZE
+                   " GLCTL=" FTO-GLCTL-TXT DELIMITED BY SIZE
+                   " VARIANCE=" FTO-VARIANCE-TXT DELIMITED BY SIZE
+                   INTO FTO-OUT-LINE
+               END-STRING
+               WRITE TOUTRPT-RECORD FROM FTO-OUT-LINE
+               IF FTO-ABS-VARIANCE > FTO-THRESHOLD
+                   ADD 1 TO FTO-FLAGGED-CNT
+                   MOVE "  *** VARIANCE EXCEEDS THRESHOLD ***"
+                       TO TOUTRPT-RECORD
+                   WRITE TOUTRPT-RECORD
+               END-IF
+           ELSE
+               ADD 1 TO FTO-FLAGGED-CNT
+               STRING "STATE=" FTO-STATE-CD(FTO-STATE-IDX)
+                   DELIMITED BY SIZE
+                   " PREM=" FTO-PREM-TXT DELIMITED BY SIZE
+                   " LOSS=" FTO-LOSS-TXT DELIMITED BY SIZE
+                   " ACTUAL=" FTO-ACTUAL-TXT DELIMITED BY SIZE
+                   " - NO GL CONTROL TOTAL ON FILE" DELIMITED BY SIZE
+                   INTO FTO-OUT-LINE
+               END-STRING
+               WRITE TOUTRPT-RECORD FROM FTO-OUT-LINE
+           END-IF
+           PERFORM 3120-WRITE-ONE-COMBO THRU 3120-EXIT
+               VARYING FTO-COMBO-IDX FROM 1 BY 1
+               UNTIL FTO-COMBO-IDX > FTO-COMBO-TOP(FTO-STATE-IDX).
+       3100-EXIT.
+           EXIT.
+      *
+       3110-LOOKUP-GLCTL.
+           MOVE "N" TO FTO-FOUND-SW
+           PERFORM 3111-SEARCH-ONE-GLCTL THRU 3111-EXIT
+               VARYING FTO-GLCTL-IDX FROM 1 BY 1
+               UNTIL FTO-GLCTL-IDX > FTO-GLCTL-TOP
+               OR FTO-FOUND
+           IF FTO-FOUND
+               SUBTRACT 1 FROM FTO-GLCTL-IDX
+           END-IF.
+       3110-EXIT.
+           EXIT.
+      *
+       3111-SEARCH-ONE-GLCTL.
+           IF FTO-GLCTL-STATE-CD(FTO-GLCTL-IDX)
+                   = FTO-STATE-CD(FTO-STATE-IDX)
+               MOVE "Y" TO FTO-FOUND-SW
+           END-IF.
+       3111-EXIT.
+           EXIT.
+      *
+       3120-WRITE-ONE-COMBO.
+           MOVE FTO-COMBO-PREM-TOTAL(FTO-STATE-IDX FTO-COMBO-IDX)
+               TO FTO-PREM-TXT
+           MOVE FTO-COMBO-LOSS-TOTAL(FTO-STATE-IDX FTO-COMBO-IDX)
+               TO FTO-LOSS-TXT
+           MOVE SPACES TO FTO-OUT-LINE
+           STRING "  AGENT="
+               FTO-COMBO-AGENT(FTO-STATE-IDX FTO-COMBO-IDX)
+               DELIMITED BY SIZE
+               " CO-CD="
+               FTO-COMBO-CO-CD(FTO-STATE-IDX FTO-COMBO-IDX)
+               DELIMITED BY SIZE
+               " PREM=" FTO-PREM-TXT DELIMITED BY SIZE
+               " LOSS=" FTO-LOSS-TXT DELIMITED BY SIZE
+               INTO FTO-OUT-LINE
+           END-STRING
+           WRITE TOUTRPT-RECORD FROM FTO-OUT-LINE.
+       3120-EXIT.
+           EXIT.
+      *
+       9000-TERMINATE.
+           IF FTO-FIREXT-OPENED
+               CLOSE FIREXT-FILE
+           END-IF
+           IF FTO-GLCTL-OPENED
+               CLOSE GLCTL-FILE
+           END-IF
+           CLOSE TOUTRPT-FILE.
