@@ -0,0 +1,189 @@
+      ******************************************************************
+      **                                                              *
+      **  PROGRAM      MRECBNAU                                       *
+      **  AUTHOR       D. OKAFOR - DATA LIBRARY SERVICES               *
+      **  INSTALLATION GENEVA EXTRACT SYSTEMS                          *
+      **  DATE-WRITTEN 2024/06/28                                      *
+      **                                                               *
+      **  DESCRIPTION.  READS A MASTER_REC EXTRACT FILE (DD EXTRACT)  *
+      **      AND AUDITS BIN-NO, A PACKED PIC S9(8) COMP FIELD THAT    *
+      **      IS REDEFINED AS BIN-NO-X, A 4-BYTE ALPHANUMERIC VIEW OF  *
+      **      THE SAME STORAGE - SOME FEEDS WRITE A BINARY BIN NUMBER  *
+      **      INTO THE SLOT, OTHERS WRITE A 4-CHARACTER BIN CODE, AND  *
+      **      NOTHING ON THE RECORD SAYS WHICH.  A RECORD IS FLAGGED   *
+      **      WHENEVER THE NUMERIC VIEW IS NOT PLAUSIBLE AS A BIN      *
+      **      NUMBER (NOT POSITIVE, OR LARGER THAN MBA-MAX-PLAUSIBLE-  *
+      **      BIN) - FLAGGED RECORDS ARE FURTHER SORTED BY WHETHER THE *
+      **      CHARACTER VIEW LOOKS LIKE PRINTABLE TEXT (ALL FOUR BYTES *
+      **      IN THE PRINTABLE RANGE), WHICH TELLS US WHICH FEED MOST  *
+      **      LIKELY WROTE THE RECORD.  FLAGGED RECORDS ARE LISTED ON  *
+      **      DD BINRPT WITH BOTH VIEWS SHOWN; A SUMMARY LINE WITH THE *
+      **      TOTAL AND FLAGGED COUNTS FOLLOWS, AND THE RUN ENDS WITH  *
+      **      RETURN-CODE 16 IF ANY RECORD WAS FLAGGED.                *
+      **                                                               *
+      **  MODIFICATION HISTORY.                                       *
+      **  DATE       INIT  DESCRIPTION                                 *
+      **  2024/06/28 DAO   INITIAL VERSION.                            *
+      **                                                               *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MRECBNAU.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> SEQUENTIAL, NOT LINE SEQUENTIAL - THE RECORD CARRIES COMP AND
+      *> COMP-3 FIELDS WHOSE BYTES CAN LEGITIMATELY COLLIDE WITH THE
+      *> LINE SEQUENTIAL END-OF-RECORD MARKER.
+           SELECT EXTRACT-FILE  ASSIGN TO "EXTRACT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS MBA-EXTRACT-STATUS.
+           SELECT BINRPT-FILE   ASSIGN TO "BINRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MBA-BINRPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXTRACT-FILE.
+       COPY MASTERREC.
+       FD  BINRPT-FILE.
+       01  BINRPT-RECORD                    PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  MBA-EXTRACT-STATUS               PIC XX.
+           88  MBA-EXTRACT-OK               VALUE "00".
+      *> THE FINAL READ'S AT END DRIVES MBA-EXTRACT-STATUS TO "10",
+      *> SO WHETHER THE FILE IS STILL OPEN AT TERMINATION TIME IS
+      *> TRACKED HERE INSTEAD OF BY RE-TESTING THE LIVE STATUS.
+       01  MBA-EXTRACT-OPENED-SW            PIC X(01)      VALUE "N".
+           88  MBA-EXTRACT-OPENED           VALUE "Y".
+       01  MBA-BINRPT-STATUS                PIC XX.
+       01  MBA-EOF-SW                       PIC X(01)      VALUE "N".
+           88  MBA-EOF                      VALUE "Y".
+      *> A BIN NUMBER IS EXPECTED TO BE A SMALL POSITIVE CODE - THE
+      *> SAME ORDER OF MAGNITUDE AS THE 4-CHARACTER BIN-NO-X VIEW IT
+      *> SHARES STORAGE WITH - RATHER THAN AN 8-DIGIT QUANTITY.
+       01  MBA-MAX-PLAUSIBLE-BIN            PIC 9(04)      VALUE 9999.
+       01  MBA-CHAR-IDX                     PIC 9(02).
+       01  MBA-CHAR-OK-SW                   PIC X(01)      VALUE "Y".
+           88  MBA-CHAR-OK                  VALUE "Y".
+      *> ONE BYTE OF BIN-NO-X AT A TIME IS OVERLAID ON A BINARY-CHAR
+      *> SLOT SO ITS NUMERIC VALUE CAN BE RANGE-CHECKED AGAINST THE
+      *> PRINTABLE ASCII RANGE - THE SAME IDIOM GVBRHBRW USES FOR ITS
+      *> HEX DUMP.
+       01  MBA-CHARBUF.
+           05  MBA-CHARBUF-CHAR             PIC X(01).
+       01  MBA-CHARBUF-NUM REDEFINES MBA-CHARBUF.
+           05  MBA-CHARBUF-VAL              BINARY-CHAR UNSIGNED.
+       01  MBA-BIN-TXT                      PIC -9(8).
+       01  MBA-TOTAL-CNT                    PIC 9(08)      VALUE 0.
+       01  MBA-FLAGGED-CNT                  PIC 9(08)      VALUE 0.
+       01  MBA-TOTAL-TXT                    PIC ZZZZZZZ9.
+       01  MBA-FLAGGED-TXT                  PIC ZZZZZZZ9.
+       01  MBA-OUT-LINE                     PIC X(80)      VALUE SPACES.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-AUDIT-RECORDS THRU 2000-EXIT
+               UNTIL MBA-EOF
+           PERFORM 3000-SUMMARIZE
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           OPEN INPUT  EXTRACT-FILE
+           OPEN OUTPUT BINRPT-FILE
+           IF NOT MBA-EXTRACT-OK
+               DISPLAY "MRECBNAU - UNABLE TO OPEN EXTRACT, STATUS="
+                   MBA-EXTRACT-STATUS
+               MOVE "Y" TO MBA-EOF-SW
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE "Y" TO MBA-EXTRACT-OPENED-SW
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  2000-AUDIT-RECORDS - FLAGS ANY RECORD WHERE BIN-NO IS NOT A   *
+      *  PLAUSIBLE BIN NUMBER, NOTING WHETHER BIN-NO-X LOOKS LIKE A    *
+      *  PRINTABLE 4-CHARACTER CODE INSTEAD.                          *
+      ******************************************************************
+       2000-AUDIT-RECORDS.
+           READ EXTRACT-FILE
+               AT END
+                   MOVE "Y" TO MBA-EOF-SW
+           END-READ
+           IF MBA-EOF
+               GO TO 2000-EXIT
+           END-IF
+           ADD 1 TO MBA-TOTAL-CNT
+           PERFORM 2100-CHECK-CHAR-VIEW THRU 2100-EXIT
+           IF BIN-NO > 0 AND BIN-NO <= MBA-MAX-PLAUSIBLE-BIN
+               CONTINUE
+           ELSE
+               MOVE BIN-NO TO MBA-BIN-TXT
+               MOVE SPACES TO MBA-OUT-LINE
+               IF MBA-CHAR-OK
+                   STRING "ACCOUNT " ACCOUNT_NO
+                       " BIN-NO=" MBA-BIN-TXT
+                       " NOT A PLAUSIBLE BIN NUMBER - BIN-NO-X=["
+                       BIN-NO-X "] LOOKS LIKE CHARACTER MODE"
+                       DELIMITED BY SIZE
+                       INTO MBA-OUT-LINE
+                   END-STRING
+               ELSE
+                   STRING "ACCOUNT " ACCOUNT_NO
+                       " BIN-NO=" MBA-BIN-TXT
+                       " NOT A PLAUSIBLE BIN NUMBER - BIN-NO-X VIEW "
+                       "IS NOT PRINTABLE EITHER, MODE UNDETERMINED"
+                       DELIMITED BY SIZE
+                       INTO MBA-OUT-LINE
+                   END-STRING
+               END-IF
+               PERFORM 2900-FLAG-RECORD THRU 2900-EXIT
+           END-IF.
+       2000-EXIT.
+           EXIT.
+      *
+       2100-CHECK-CHAR-VIEW.
+           MOVE "Y" TO MBA-CHAR-OK-SW
+           PERFORM 2110-CHECK-ONE-CHAR-BYTE THRU 2110-EXIT
+               VARYING MBA-CHAR-IDX FROM 1 BY 1
+               UNTIL MBA-CHAR-IDX > 4.
+       2100-EXIT.
+           EXIT.
+      *
+       2110-CHECK-ONE-CHAR-BYTE.
+           MOVE BIN-NO-X(MBA-CHAR-IDX:1) TO MBA-CHARBUF-CHAR
+           IF MBA-CHARBUF-VAL < 32 OR MBA-CHARBUF-VAL > 126
+               MOVE "N" TO MBA-CHAR-OK-SW
+           END-IF.
+       2110-EXIT.
+           EXIT.
+      *
+       2900-FLAG-RECORD.
+           WRITE BINRPT-RECORD FROM MBA-OUT-LINE
+           ADD 1 TO MBA-FLAGGED-CNT.
+       2900-EXIT.
+           EXIT.
+      *
+       3000-SUMMARIZE.
+           MOVE MBA-TOTAL-CNT    TO MBA-TOTAL-TXT
+           MOVE MBA-FLAGGED-CNT  TO MBA-FLAGGED-TXT
+           MOVE SPACES TO MBA-OUT-LINE
+           STRING "TOTAL=" MBA-TOTAL-TXT
+               " FLAGGED=" MBA-FLAGGED-TXT DELIMITED BY SIZE
+               INTO MBA-OUT-LINE
+           END-STRING
+           WRITE BINRPT-RECORD FROM MBA-OUT-LINE
+           DISPLAY "MRECBNAU - " MBA-TOTAL-TXT " RECORDS READ, "
+               MBA-FLAGGED-TXT " FLAGGED"
+           IF MBA-FLAGGED-CNT > 0
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+       3000-EXIT.
+           EXIT.
+      *
+       9000-TERMINATE.
+           IF MBA-EXTRACT-OPENED
+               CLOSE EXTRACT-FILE
+           END-IF
+           CLOSE BINRPT-FILE.
