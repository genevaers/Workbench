@@ -0,0 +1,402 @@
+      ******************************************************************
+      **                                                              *
+      **  PROGRAM      FILLACT                                        *
+      **  AUTHOR       D. OKAFOR - DATA LIBRARY SERVICES               *
+      **  INSTALLATION GENEVA EXTRACT SYSTEMS                          *
+      **  DATE-WRITTEN 2024/08/01                                      *
+      **                                                               *
+      **  DESCRIPTION.  ACTIVATES RESERVED FILLER SPACE IN A SAVED     *
+      **      LOGICAL RECORD CATALOG (DD LRCATIN, THE LRCATREC LAYOUT  *
+      **      CCB2LR PRODUCES) WITHOUT A FULL COPYBOOK RE-IMPORT AND   *
+      **      RE-LINK.  DD FILLPARM CARRIES ONE OR MORE RENAME         *
+      **      REQUESTS, EACH NAMING THE LR-SEQ, OFFSET AND LENGTH OF   *
+      **      AN EXISTING "FILLER" FIELD ROW PLUS THE REAL FIELD NAME  *
+      **      (AND, OPTIONALLY, PICTURE) TO REPLACE IT WITH.  A        *
+      **      REQUEST IS ONLY APPLIED WHEN IT MATCHES A CATALOGED      *
+      **      FILLER ROW EXACTLY ON LR-SEQ, OFFSET AND BYTE LENGTH -   *
+      **      THAT IS WHAT GUARANTEES THE RENAME REPLACES THE WHOLE    *
+      **      RESERVED SPAN IN PLACE AND LEAVES EVERY OTHER FIELD'S    *
+      **      OFFSET EXACTLY WHERE IT WAS, SINCE NOTHING ABOUT THE     *
+      **      RECORD'S LAYOUT OR LENGTH ACTUALLY CHANGES.  A REQUEST   *
+      **      WHOSE OFFSET/LENGTH DOES NOT MATCH A CATALOGED FILLER    *
+      **      EXACTLY IS REJECTED RATHER THAN GUESSED AT, SINCE A      *
+      **      PARTIAL OR MISALIGNED MATCH IS EXACTLY THE KIND OF       *
+      **      MISTAKE THIS WORKFLOW EXISTS TO CATCH BEFORE IT REACHES  *
+      **      PRODUCTION.  THE REWRITTEN CATALOG (DD LRCATOUT) CAN BE  *
+      **      FED BACK THROUGH LR2CCB TO REGENERATE COPYBOOK SOURCE    *
+      **      WITH THE ACTIVATED FIELD IN PLACE.  A SUMMARY OF WHAT    *
+      **      WAS ACTIVATED AND WHAT WAS REJECTED IS WRITTEN TO DD     *
+      **      FILLRPT.                                                 *
+      **                                                               *
+      **  MODIFICATION HISTORY.                                       *
+      **  DATE       INIT  DESCRIPTION                                 *
+      **  2024/08/01 DAO   INITIAL VERSION.                            *
+      **                                                               *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FILLACT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LRCATIN-FILE  ASSIGN TO "LRCATIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FAC-LRCATIN-STATUS.
+           SELECT FILLPARM-FILE ASSIGN TO "FILLPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FAC-FILLPARM-STATUS.
+           SELECT LRCATOUT-FILE ASSIGN TO "LRCATOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FAC-LRCATOUT-STATUS.
+           SELECT FILLRPT-FILE  ASSIGN TO "FILLRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FAC-FILLRPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LRCATIN-FILE.
+       COPY LRCATREC
+           REPLACING LR-CATALOG-RECORD BY IN-CATALOG-RECORD.
+       FD  FILLPARM-FILE.
+       01  FILLPARM-RECORD.
+           05  FAC-PARM-LR-SEQ              PIC 9(04).
+           05  FAC-PARM-OFFSET              PIC 9(05).
+           05  FAC-PARM-LENGTH              PIC 9(05).
+           05  FAC-PARM-NEW-NAME            PIC X(30).
+           05  FAC-PARM-NEW-PICTURE         PIC X(30).
+       FD  LRCATOUT-FILE.
+       COPY LRCATREC
+           REPLACING LR-CATALOG-RECORD BY OUT-CATALOG-RECORD.
+       FD  FILLRPT-FILE.
+       01  FILLRPT-RECORD                  PIC X(132).
+       WORKING-STORAGE SECTION.
+       01  FAC-LRCATIN-STATUS               PIC XX.
+           88  FAC-LRCATIN-OK               VALUE "00".
+      *> THE FINAL READ'S AT END DRIVES FAC-LRCATIN-STATUS TO "10",
+      *> SO WHETHER THE FILE IS STILL OPEN AT TERMINATION TIME IS
+      *> TRACKED HERE INSTEAD OF BY RE-TESTING THE LIVE STATUS.
+       01  FAC-LRCATIN-OPENED-SW            PIC X(01)      VALUE "N".
+           88  FAC-LRCATIN-OPENED           VALUE "Y".
+       01  FAC-FILLPARM-STATUS              PIC XX.
+           88  FAC-FILLPARM-OK              VALUE "00".
+      *> SAME REASONING AS FAC-LRCATIN-OPENED-SW ABOVE.
+       01  FAC-FILLPARM-OPENED-SW           PIC X(01)      VALUE "N".
+           88  FAC-FILLPARM-OPENED          VALUE "Y".
+       01  FAC-LRCATOUT-STATUS              PIC XX.
+       01  FAC-FILLRPT-STATUS               PIC XX.
+       01  FAC-IN-EOF-SW                    PIC X(01)      VALUE "N".
+           88  FAC-IN-EOF                   VALUE "Y".
+       01  FAC-PARM-EOF-SW                  PIC X(01)      VALUE "N".
+           88  FAC-PARM-EOF                 VALUE "Y".
+       01  FAC-TOTAL-ROWS                   PIC 9(05)      VALUE 0.
+       01  FAC-ACTIVATED-CNT                PIC 9(03)      VALUE 0.
+       01  FAC-REJECTED-CNT                 PIC 9(03)      VALUE 0.
+       01  FAC-OUT-LINE                     PIC X(132)     VALUE SPACES.
+      *> ----------------- PENDING RENAME REQUEST TABLE -----------------
+      *> ALL OF DD FILLPARM IS LOADED HERE BEFORE DD LRCATIN IS READ, SO
+      *> EACH CATALOG ROW CAN BE CHECKED AGAINST EVERY PENDING REQUEST IN
+      *> ONE PASS - THE SAME FIXED-OCCURS, LINEAR-SEARCH TABLE STYLE AS
+      *> MRECXTAB/MRECMTCH.
+       01  FAC-PARM-TAB.
+           05  FAC-PARM-ENTRY               OCCURS 50.
+               10  FAC-TAB-LR-SEQ           PIC 9(04).
+               10  FAC-TAB-OFFSET           PIC 9(05).
+               10  FAC-TAB-LENGTH           PIC 9(05).
+               10  FAC-TAB-NEW-NAME         PIC X(30).
+               10  FAC-TAB-NEW-PICTURE      PIC X(30).
+               10  FAC-TAB-MATCHED-SW       PIC X(01)  VALUE "N".
+                   88  FAC-TAB-MATCHED       VALUE "Y".
+       01  FAC-PARM-TOP                     PIC 9(02)      VALUE 0.
+       01  FAC-PARM-IDX                     PIC 9(02).
+       01  FAC-CUR-MATCH-IDX                PIC 9(02)      VALUE 0.
+      *> -------------- DEFAULT-PICTURE / LENGTH-CHECK WORK -------------
+       01  FAC-DEFAULT-PIC                  PIC X(30).
+       01  FAC-LEN-EDITED                   PIC Z(4)9.
+       01  FAC-LEN-TRIM-POS                 PIC 9(02)      VALUE 0.
+       01  FAC-LEN-TRIMMED                  PIC X(05)      VALUE SPACES.
+       01  FAC-PIC-PREFIX                   PIC X(10).
+       01  FAC-PIC-LEN-TOKEN                PIC X(10).
+       01  FAC-PIC-LEN-NUM                  PIC 9(05)      VALUE 0.
+       01  FAC-PIC-OPEN-POS                 PIC 9(02)      VALUE 0.
+       01  FAC-PIC-TRAIL-SPACES             PIC 9(02)      VALUE 0.
+       01  FAC-PIC-DIGIT-LEN                PIC 9(02)      VALUE 0.
+       01  FAC-PIC-LEN-OK-SW                PIC X(01)      VALUE "N".
+           88  FAC-PIC-LEN-OK                VALUE "Y".
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 1100-LOAD-FILLPARM THRU 1100-EXIT
+               UNTIL FAC-PARM-EOF
+           PERFORM 2000-PROCESS-ONE-ROW THRU 2000-EXIT
+               UNTIL FAC-IN-EOF
+           PERFORM 3000-REPORT-UNMATCHED THRU 3000-EXIT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           OPEN INPUT  LRCATIN-FILE
+           OPEN INPUT  FILLPARM-FILE
+           OPEN OUTPUT LRCATOUT-FILE
+           OPEN OUTPUT FILLRPT-FILE
+           IF NOT FAC-LRCATIN-OK
+               DISPLAY "FILLACT - UNABLE TO OPEN LRCATIN, STATUS="
+                   FAC-LRCATIN-STATUS
+               MOVE "Y" TO FAC-IN-EOF-SW
+               MOVE "Y" TO FAC-PARM-EOF-SW
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE "Y" TO FAC-LRCATIN-OPENED-SW
+           END-IF
+           IF NOT FAC-FILLPARM-OK
+               DISPLAY "FILLACT - UNABLE TO OPEN FILLPARM, STATUS="
+                   FAC-FILLPARM-STATUS
+               MOVE "Y" TO FAC-PARM-EOF-SW
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE "Y" TO FAC-FILLPARM-OPENED-SW
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  1100-LOAD-FILLPARM - READS EVERY RENAME REQUEST OFF DD        *
+      *  FILLPARM INTO FAC-PARM-TAB.  A TABLE FULL OF REQUESTS IS       *
+      *  FLAGGED LOUDLY RATHER THAN SILENTLY DROPPING THE OVERFLOW.     *
+      ******************************************************************
+       1100-LOAD-FILLPARM.
+           READ FILLPARM-FILE
+               AT END
+                   MOVE "Y" TO FAC-PARM-EOF-SW
+           END-READ
+           IF FAC-PARM-EOF
+               GO TO 1100-EXIT
+           END-IF
+           IF FAC-PARM-TOP >= 50
+               DISPLAY "FILLACT - FILLPARM TABLE FULL, REQUEST FOR "
+                   "LR-SEQ=" FAC-PARM-LR-SEQ " OFFSET=" FAC-PARM-OFFSET
+                   " IGNORED"
+               MOVE 16 TO RETURN-CODE
+               GO TO 1100-EXIT
+           END-IF
+           ADD 1 TO FAC-PARM-TOP
+           MOVE FAC-PARM-LR-SEQ    TO FAC-TAB-LR-SEQ(FAC-PARM-TOP)
+           MOVE FAC-PARM-OFFSET    TO FAC-TAB-OFFSET(FAC-PARM-TOP)
+           MOVE FAC-PARM-LENGTH    TO FAC-TAB-LENGTH(FAC-PARM-TOP)
+           MOVE FAC-PARM-NEW-NAME  TO FAC-TAB-NEW-NAME(FAC-PARM-TOP)
+           MOVE FAC-PARM-NEW-PICTURE
+               TO FAC-TAB-NEW-PICTURE(FAC-PARM-TOP)
+           MOVE "N" TO FAC-TAB-MATCHED-SW(FAC-PARM-TOP).
+       1100-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  2000-PROCESS-ONE-ROW - COPIES EACH LRCATIN ROW TO LRCATOUT,   *
+      *  APPLYING A MATCHING RENAME REQUEST IN PLACE WHEN ONE IS        *
+      *  FOUND.                                                         *
+      ******************************************************************
+       2000-PROCESS-ONE-ROW.
+           READ LRCATIN-FILE
+               AT END
+                   MOVE "Y" TO FAC-IN-EOF-SW
+           END-READ
+           IF FAC-IN-EOF
+               GO TO 2000-EXIT
+           END-IF
+           ADD 1 TO FAC-TOTAL-ROWS
+           MOVE IN-CATALOG-RECORD TO OUT-CATALOG-RECORD
+           MOVE 0 TO FAC-CUR-MATCH-IDX
+           IF LRC-IS-FIELD OF OUT-CATALOG-RECORD
+               AND LRC-FIELD-NAME OF OUT-CATALOG-RECORD = "FILLER"
+               PERFORM 2100-FIND-MATCHING-REQUEST THRU 2100-EXIT
+                   VARYING FAC-PARM-IDX FROM 1 BY 1
+                       UNTIL FAC-PARM-IDX > FAC-PARM-TOP
+                       OR FAC-CUR-MATCH-IDX NOT = 0
+           END-IF
+           IF FAC-CUR-MATCH-IDX NOT = 0
+               PERFORM 2200-APPLY-ONE-RENAME THRU 2200-EXIT
+           END-IF
+           WRITE OUT-CATALOG-RECORD.
+       2000-EXIT.
+           EXIT.
+      *
+       2100-FIND-MATCHING-REQUEST.
+           IF LRC-LR-SEQ OF OUT-CATALOG-RECORD
+               = FAC-TAB-LR-SEQ(FAC-PARM-IDX)
+               AND LRC-OFFSET OF OUT-CATALOG-RECORD
+                   = FAC-TAB-OFFSET(FAC-PARM-IDX)
+               MOVE FAC-PARM-IDX TO FAC-CUR-MATCH-IDX
+           END-IF.
+       2100-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  2200-APPLY-ONE-RENAME - THE MATCHED ROW'S BYTE LENGTH MUST    *
+      *  EQUAL THE REQUEST'S LENGTH EXACTLY BEFORE THE RENAME IS        *
+      *  APPLIED - A MISMATCH MEANS THE REQUEST DOES NOT DESCRIBE THE   *
+      *  WHOLE RESERVED SPAN AND IS REJECTED RATHER THAN HONORED        *
+      *  PARTIALLY, SINCE A PARTIAL RENAME WOULD LEAVE THE REMAINING    *
+      *  BYTES WITH NO FIELD OF THEIR OWN.                              *
+      ******************************************************************
+       2200-APPLY-ONE-RENAME.
+           IF LRC-BYTE-LEN OF OUT-CATALOG-RECORD
+               NOT = FAC-TAB-LENGTH(FAC-CUR-MATCH-IDX)
+               MOVE "Y" TO FAC-TAB-MATCHED-SW(FAC-CUR-MATCH-IDX)
+               PERFORM 2250-REJECT-LENGTH-MISMATCH THRU 2250-EXIT
+               GO TO 2200-EXIT
+           END-IF
+           MOVE "Y" TO FAC-TAB-MATCHED-SW(FAC-CUR-MATCH-IDX)
+           MOVE FAC-TAB-NEW-NAME(FAC-CUR-MATCH-IDX)
+               TO LRC-FIELD-NAME OF OUT-CATALOG-RECORD
+           IF FAC-TAB-NEW-PICTURE(FAC-CUR-MATCH-IDX) = SPACES
+               PERFORM 2260-BUILD-DEFAULT-PICTURE THRU 2260-EXIT
+               MOVE FAC-DEFAULT-PIC TO LRC-PICTURE OF OUT-CATALOG-RECORD
+           ELSE
+               PERFORM 2270-CHECK-PICTURE-LENGTH THRU 2270-EXIT
+               IF FAC-PIC-LEN-OK
+                   MOVE FAC-TAB-NEW-PICTURE(FAC-CUR-MATCH-IDX)
+                       TO LRC-PICTURE OF OUT-CATALOG-RECORD
+               ELSE
+                   PERFORM 2250-REJECT-LENGTH-MISMATCH THRU 2250-EXIT
+                   GO TO 2200-EXIT
+               END-IF
+           END-IF
+           ADD 1 TO FAC-ACTIVATED-CNT
+           MOVE SPACES TO FAC-OUT-LINE
+           STRING "ACTIVATED LR-SEQ=" DELIMITED BY SIZE
+               LRC-LR-SEQ OF OUT-CATALOG-RECORD DELIMITED BY SIZE
+               " OFFSET=" DELIMITED BY SIZE
+               LRC-OFFSET OF OUT-CATALOG-RECORD DELIMITED BY SIZE
+               " LENGTH=" DELIMITED BY SIZE
+               LRC-BYTE-LEN OF OUT-CATALOG-RECORD DELIMITED BY SIZE
+               " NEW-NAME=" DELIMITED BY SIZE
+               LRC-FIELD-NAME OF OUT-CATALOG-RECORD DELIMITED BY SIZE
+               INTO FAC-OUT-LINE
+           END-STRING
+           WRITE FILLRPT-RECORD FROM FAC-OUT-LINE.
+       2200-EXIT.
+           EXIT.
+      *
+       2250-REJECT-LENGTH-MISMATCH.
+           ADD 1 TO FAC-REJECTED-CNT
+           MOVE SPACES TO FAC-OUT-LINE
+           STRING "REJECTED LR-SEQ=" DELIMITED BY SIZE
+               FAC-TAB-LR-SEQ(FAC-CUR-MATCH-IDX) DELIMITED BY SIZE
+               " OFFSET=" DELIMITED BY SIZE
+               FAC-TAB-OFFSET(FAC-CUR-MATCH-IDX) DELIMITED BY SIZE
+               " - REQUESTED LENGTH " DELIMITED BY SIZE
+               FAC-TAB-LENGTH(FAC-CUR-MATCH-IDX) DELIMITED BY SIZE
+               " DOES NOT MATCH THE FILLER SPAN" DELIMITED BY SIZE
+               INTO FAC-OUT-LINE
+           END-STRING
+           WRITE FILLRPT-RECORD FROM FAC-OUT-LINE
+           MOVE 16 TO RETURN-CODE.
+       2250-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  2260-BUILD-DEFAULT-PICTURE - NO REPLACEMENT PICTURE WAS       *
+      *  SUPPLIED, SO THE ACTIVATED FIELD KEEPS THE SAME ALPHANUMERIC   *
+      *  SHAPE EVERY FILLER SPAN IN THIS SUITE IS DEFINED WITH - PIC    *
+      *  X OF THE SAME BYTE LENGTH.                                     *
+      ******************************************************************
+       2260-BUILD-DEFAULT-PICTURE.
+           MOVE LRC-BYTE-LEN OF OUT-CATALOG-RECORD TO FAC-LEN-EDITED
+           MOVE 0 TO FAC-LEN-TRIM-POS
+           INSPECT FAC-LEN-EDITED TALLYING FAC-LEN-TRIM-POS
+               FOR LEADING SPACE
+           ADD 1 TO FAC-LEN-TRIM-POS
+           MOVE SPACES TO FAC-LEN-TRIMMED
+           MOVE FAC-LEN-EDITED(FAC-LEN-TRIM-POS:) TO FAC-LEN-TRIMMED
+           STRING "X(" DELIMITED BY SIZE
+               FAC-LEN-TRIMMED DELIMITED BY SPACE
+               ")" DELIMITED BY SIZE
+               INTO FAC-DEFAULT-PIC
+           END-STRING.
+       2260-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  2270-CHECK-PICTURE-LENGTH - A SUPPLIED REPLACEMENT PICTURE IS  *
+      *  ONLY TRUSTED WHEN IT IS A SIMPLE X(NN) OR 9(NN) FORM WHOSE     *
+      *  PARENTHESIZED COUNT MATCHES THE FILLER SPAN'S OWN BYTE LENGTH  *
+      *  EXACTLY - THE SAME SAFETY CHECK THIS PROGRAM ALREADY APPLIES   *
+      *  TO A REDEFINES GROUP, APPLIED HERE TO AN ACTIVATED FIELD       *
+      *  INSTEAD.                                                       *
+      ******************************************************************
+       2270-CHECK-PICTURE-LENGTH.
+           MOVE "N" TO FAC-PIC-LEN-OK-SW
+           MOVE 0 TO FAC-PIC-OPEN-POS FAC-PIC-TRAIL-SPACES
+           MOVE SPACES TO FAC-PIC-PREFIX FAC-PIC-LEN-TOKEN
+           INSPECT FAC-TAB-NEW-PICTURE(FAC-CUR-MATCH-IDX)
+               TALLYING FAC-PIC-OPEN-POS FOR ALL "("
+           IF FAC-PIC-OPEN-POS = 0
+               GO TO 2270-EXIT
+           END-IF
+           UNSTRING FAC-TAB-NEW-PICTURE(FAC-CUR-MATCH-IDX)
+               DELIMITED BY "(" INTO FAC-PIC-PREFIX FAC-PIC-LEN-TOKEN
+           END-UNSTRING
+           UNSTRING FAC-PIC-LEN-TOKEN DELIMITED BY ")"
+               INTO FAC-PIC-LEN-TOKEN
+           END-UNSTRING
+      *> FAC-PIC-LEN-TOKEN IS LEFT-JUSTIFIED WITH TRAILING SPACES AFTER
+      *> THE UNSTRINGS ABOVE - THE NUMERIC CLASS TEST ONLY HOLDS ACROSS
+      *> THE DIGIT PORTION, SO THE TRAILING SPACES ARE COUNTED AND
+      *> REFERENCE-MODIFIED AWAY BEFORE THE TEST, THE SAME WAY
+      *> LR2CCB'S 5000-TRIM-NUMBER STRIPS LEADING SPACES OFF AN EDITED
+      *> NUMBER.
+           INSPECT FAC-PIC-LEN-TOKEN TALLYING FAC-PIC-TRAIL-SPACES
+               FOR TRAILING SPACE
+           COMPUTE FAC-PIC-DIGIT-LEN = 10 - FAC-PIC-TRAIL-SPACES
+           IF FAC-PIC-DIGIT-LEN > 0 AND FAC-PIC-DIGIT-LEN <= 5
+               IF FAC-PIC-LEN-TOKEN(1:FAC-PIC-DIGIT-LEN) IS NUMERIC
+                   MOVE FAC-PIC-LEN-TOKEN(1:FAC-PIC-DIGIT-LEN)
+                       TO FAC-PIC-LEN-NUM
+                   IF FAC-PIC-LEN-NUM =
+                       FAC-TAB-LENGTH(FAC-CUR-MATCH-IDX)
+                       MOVE "Y" TO FAC-PIC-LEN-OK-SW
+                   END-IF
+               END-IF
+           END-IF.
+       2270-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  3000-REPORT-UNMATCHED - ANY RENAME REQUEST THAT NEVER MATCHED *
+      *  A CATALOGED FILLER ROW AT ALL (WRONG LR-SEQ/OFFSET, NOT JUST   *
+      *  A LENGTH MISMATCH) IS CALLED OUT HERE.                         *
+      ******************************************************************
+       3000-REPORT-UNMATCHED.
+           PERFORM 3100-CHECK-ONE-REQUEST THRU 3100-EXIT
+               VARYING FAC-PARM-IDX FROM 1 BY 1
+                   UNTIL FAC-PARM-IDX > FAC-PARM-TOP.
+       3000-EXIT.
+           EXIT.
+      *
+       3100-CHECK-ONE-REQUEST.
+           IF NOT FAC-TAB-MATCHED(FAC-PARM-IDX)
+               ADD 1 TO FAC-REJECTED-CNT
+               MOVE SPACES TO FAC-OUT-LINE
+               STRING "REJECTED LR-SEQ=" DELIMITED BY SIZE
+                   FAC-TAB-LR-SEQ(FAC-PARM-IDX) DELIMITED BY SIZE
+                   " OFFSET=" DELIMITED BY SIZE
+                   FAC-TAB-OFFSET(FAC-PARM-IDX) DELIMITED BY SIZE
+                   " - NO CATALOGED FILLER FOUND AT THAT LR-SEQ/OFFSET"
+                       DELIMITED BY SIZE
+                   INTO FAC-OUT-LINE
+               END-STRING
+               WRITE FILLRPT-RECORD FROM FAC-OUT-LINE
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+       3100-EXIT.
+           EXIT.
+      *
+       9000-TERMINATE.
+           DISPLAY "FILLACT - " FAC-TOTAL-ROWS " CATALOG ROWS, "
+               FAC-ACTIVATED-CNT " ACTIVATED, "
+               FAC-REJECTED-CNT " REJECTED"
+           IF FAC-LRCATIN-OPENED
+               CLOSE LRCATIN-FILE
+           END-IF
+           IF FAC-FILLPARM-OPENED
+               CLOSE FILLPARM-FILE
+           END-IF
+           CLOSE LRCATOUT-FILE
+           CLOSE FILLRPT-FILE.
