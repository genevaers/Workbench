@@ -0,0 +1,296 @@
+      ******************************************************************
+      **                                                              *
+      **  PROGRAM      USGREGEO                                       *
+      **  AUTHOR       D. OKAFOR - DATA LIBRARY SERVICES               *
+      **  INSTALLATION GENEVA EXTRACT SYSTEMS                          *
+      **  DATE-WRITTEN 2024/07/11                                      *
+      **                                                               *
+      **  DESCRIPTION.  SELECTS USAGE-RECORD EXTRACT (DD USGEXT)       *
+      **      RECORDS WHOSE QMS-MTCH-CD FALLS AT OR BELOW A            *
+      **      CONFIGURABLE QUALITY GRADE (DD REGEOPRM, A ONE-          *
+      **      CHARACTER GRADE OVERRIDE, DEFAULTING TO "M" WHEN         *
+      **      ABSENT) AND LOOKS EACH SELECTED RECORD'S KEY-ID1 UP IN   *
+      **      THE RE-GEOCODE RESPONSE EXTRACT (DD REGEOFIX) THAT THE   *
+      **      GEOCODING VENDOR RETURNS FOR RECORDS RESUBMITTED ON A    *
+      **      PRIOR RUN.  A RESPONSE ON FILE UPDATES LATUD/LNGTD AND   *
+      **      THE MATCH CODES IN PLACE; NO RESPONSE YET LEAVES THE     *
+      **      RECORD UNCHANGED, STILL PENDING A BETTER MATCH.  EVERY   *
+      **      RECORD, UPDATED OR NOT, IS COPIED TO DD USGRGOUT SO      *
+      **      DOWNSTREAM JOBS SEE ONE REFRESHED EXTRACT; SELECTED AND  *
+      **      UPDATED RECORDS ARE ALSO LISTED ON DD REGEORPT.          *
+      **                                                               *
+      **  MODIFICATION HISTORY.                                       *
+      **  DATE       INIT  DESCRIPTION                                 *
+      **  2024/07/11 DAO   INITIAL VERSION.                            *
+      **                                                               *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. USGREGEO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> SEQUENTIAL, NOT LINE SEQUENTIAL - THE USAGE AND RE-GEOCODE
+      *> RECORDS BOTH CARRY COMP/COMP-3 FIELDS WHOSE BYTES CAN
+      *> LEGITIMATELY COLLIDE WITH THE LINE SEQUENTIAL END-OF-RECORD
+      *> MARKER.
+           SELECT USGEXT-FILE  ASSIGN TO "USGEXT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS RGO-USGEXT-STATUS.
+           SELECT REGEOFIX-FILE  ASSIGN TO "REGEOFIX"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS RGO-REGEOFIX-STATUS.
+           SELECT USGRGOUT-FILE  ASSIGN TO "USGRGOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS RGO-USGRGOUT-STATUS.
+           SELECT REGEORPT-FILE  ASSIGN TO "REGEORPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RGO-REGEORPT-STATUS.
+      *> OPTIONAL - A RUN WITH NO OVERRIDE USES THE "M" DEFAULT GRADE,
+      *> THE SAME AS BEFORE THIS PARM WAS ADDED.
+           SELECT OPTIONAL PARM-FILE ASSIGN TO "REGEOPRM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RGO-PARM-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  USGEXT-FILE.
+       COPY USAGEREC.
+       FD  REGEOFIX-FILE.
+       COPY REGEOFIX.
+       FD  USGRGOUT-FILE.
+       COPY USAGEREC REPLACING USAGE-RECORD BY USGRGOUT-RECORD.
+       FD  REGEORPT-FILE.
+       01  REGEORPT-RECORD                  PIC X(80).
+       FD  PARM-FILE.
+       01  PARM-RECORD                      PIC X(01).
+       WORKING-STORAGE SECTION.
+       01  RGO-USGEXT-STATUS                PIC XX.
+           88  RGO-USGEXT-OK                VALUE "00".
+      *> THE FINAL READ'S AT END DRIVES RGO-USGEXT-STATUS TO "10", SO
+      *> WHETHER THE FILE IS STILL OPEN AT TERMINATION TIME IS
+      *> TRACKED HERE INSTEAD OF BY RE-TESTING THE LIVE STATUS.
+       01  RGO-USGEXT-OPENED-SW             PIC X(01)      VALUE "N".
+           88  RGO-USGEXT-OPENED            VALUE "Y".
+       01  RGO-REGEOFIX-STATUS              PIC XX.
+           88  RGO-REGEOFIX-OK              VALUE "00".
+      *> SAME REASONING AS RGO-USGEXT-OPENED-SW ABOVE.
+       01  RGO-REGEOFIX-OPENED-SW           PIC X(01)      VALUE "N".
+           88  RGO-REGEOFIX-OPENED          VALUE "Y".
+       01  RGO-USGRGOUT-STATUS              PIC XX.
+       01  RGO-REGEORPT-STATUS              PIC XX.
+       01  RGO-PARM-STATUS                  PIC XX.
+           88  RGO-PARM-OK                  VALUE "00".
+       01  RGO-EOF-SW                       PIC X(01)      VALUE "N".
+           88  RGO-EOF                      VALUE "Y".
+       01  RGO-FIX-EOF-SW                   PIC X(01)      VALUE "N".
+           88  RGO-FIX-EOF                  VALUE "Y".
+      *> "A" IS THE BEST MATCH GRADE AND "Z" THE WORST - A RECORD
+      *> GRADED AT OR PAST THE THRESHOLD LETTER IS LOW CONFIDENCE AND
+      *> SELECTED FOR RE-GEOCODING.
+       01  RGO-THRESHOLD-CD                 PIC X(01)      VALUE "M".
+      *> UP TO THIS MANY RE-GEOCODE RESPONSES ARE HELD IN MEMORY AT
+      *> ONCE - THE SAME CAPACITY AND OVERFLOW-COUNTED-NOT-DROPPED
+      *> APPROACH AS MRECMTCH'S OLD-EXTRACT TABLE.
+       01  RGO-FIX-TAB.
+           05  RGO-FIX-ENTRY OCCURS 2000 TIMES.
+               10  RGO-FIX-KEY-ID1          PIC S9(9).
+               10  RGO-FIX-LATUD            PIC S9(4)V9(7).
+               10  RGO-FIX-LNGTD            PIC S9(4)V9(7).
+               10  RGO-FIX-QMS-LOC-CD       PIC X(05).
+               10  RGO-FIX-QMS-MTCH-CD      PIC X(05).
+       01  RGO-FIX-TOP                      PIC 9(04)      VALUE 0.
+       01  RGO-FIX-OVERFLOW-CNT             PIC 9(04)      VALUE 0.
+       01  RGO-FIX-IDX                      PIC 9(04).
+       01  RGO-FIX-FOUND-SW                 PIC X(01).
+           88  RGO-FIX-FOUND                VALUE "Y".
+       01  RGO-OLD-QMS-MTCH-CD              PIC X(05).
+       01  RGO-KEY-ID1-TXT                  PIC -9(9).
+       01  RGO-TOTAL-CNT                    PIC 9(08)      VALUE 0.
+       01  RGO-SELECTED-CNT                 PIC 9(08)      VALUE 0.
+       01  RGO-UPDATED-CNT                  PIC 9(08)      VALUE 0.
+       01  RGO-PENDING-CNT                  PIC 9(08)      VALUE 0.
+       01  RGO-OUT-LINE                     PIC X(80)      VALUE SPACES.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 1200-LOAD-FIX-RECORDS THRU 1200-EXIT
+               UNTIL RGO-FIX-EOF
+           PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+               UNTIL RGO-EOF
+           PERFORM 4000-SUMMARIZE THRU 4000-EXIT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           PERFORM 1100-READ-THRESHOLD-PARM THRU 1100-EXIT
+           OPEN INPUT  USGEXT-FILE
+           OPEN INPUT  REGEOFIX-FILE
+           OPEN OUTPUT USGRGOUT-FILE
+           OPEN OUTPUT REGEORPT-FILE
+           IF NOT RGO-USGEXT-OK
+               DISPLAY "USGREGEO - UNABLE TO OPEN USGEXT, STATUS="
+                   RGO-USGEXT-STATUS
+               MOVE "Y" TO RGO-EOF-SW
+               MOVE "Y" TO RGO-FIX-EOF-SW
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE "Y" TO RGO-USGEXT-OPENED-SW
+           END-IF
+           IF NOT RGO-REGEOFIX-OK
+               MOVE "Y" TO RGO-FIX-EOF-SW
+           ELSE
+               MOVE "Y" TO RGO-REGEOFIX-OPENED-SW
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  1100-READ-THRESHOLD-PARM - AN OPTIONAL ONE-CHARACTER QUALITY  *
+      *  GRADE OVERRIDE FROM DD REGEOPRM.  MISSING OR EMPTY LEAVES     *
+      *  THE THRESHOLD AT "M".                                         *
+      ******************************************************************
+       1100-READ-THRESHOLD-PARM.
+           OPEN INPUT PARM-FILE
+           IF NOT RGO-PARM-OK
+               GO TO 1100-EXIT
+           END-IF
+           READ PARM-FILE
+               AT END
+                   CLOSE PARM-FILE
+                   GO TO 1100-EXIT
+           END-READ
+           IF PARM-RECORD NOT = SPACE
+               MOVE PARM-RECORD TO RGO-THRESHOLD-CD
+           END-IF
+           CLOSE PARM-FILE.
+       1100-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  1200-LOAD-FIX-RECORDS - READS REGEOFIX, WHEN PRESENT, IN      *
+      *  FULL INTO RGO-FIX-TAB.                                        *
+      ******************************************************************
+       1200-LOAD-FIX-RECORDS.
+           IF NOT RGO-REGEOFIX-OK
+               GO TO 1200-EXIT
+           END-IF
+           READ REGEOFIX-FILE
+               AT END
+                   MOVE "Y" TO RGO-FIX-EOF-SW
+                   GO TO 1200-EXIT
+           END-READ
+           IF RGO-FIX-TOP < 2000
+               ADD 1 TO RGO-FIX-TOP
+               MOVE RGF-KEY-ID1      TO RGO-FIX-KEY-ID1(RGO-FIX-TOP)
+               MOVE RGF-LATUD        TO RGO-FIX-LATUD(RGO-FIX-TOP)
+               MOVE RGF-LNGTD        TO RGO-FIX-LNGTD(RGO-FIX-TOP)
+               MOVE RGF-QMS-LOC-CD   TO RGO-FIX-QMS-LOC-CD(RGO-FIX-TOP)
+               MOVE RGF-QMS-MTCH-CD  TO RGO-FIX-QMS-MTCH-CD(RGO-FIX-TOP)
+           ELSE
+               ADD 1 TO RGO-FIX-OVERFLOW-CNT
+           END-IF.
+       1200-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  2000-PROCESS-RECORDS - PASSES A GOOD-GRADE RECORD THROUGH     *
+      *  UNCHANGED, OR SELECTS A LOW-GRADE RECORD FOR RE-GEOCODING     *
+      *  AND APPLIES ANY RESPONSE ALREADY ON FILE FOR IT.              *
+      ******************************************************************
+       2000-PROCESS-RECORDS.
+           READ USGEXT-FILE
+               AT END
+                   MOVE "Y" TO RGO-EOF-SW
+           END-READ
+           IF RGO-EOF
+               GO TO 2000-EXIT
+           END-IF
+           ADD 1 TO RGO-TOTAL-CNT
+           IF QMS-MTCH-CD OF USAGE-RECORD (1:1) >= RGO-THRESHOLD-CD
+               ADD 1 TO RGO-SELECTED-CNT
+               PERFORM 2100-APPLY-FIX THRU 2100-EXIT
+           END-IF
+           MOVE USAGE-RECORD TO USGRGOUT-RECORD
+           WRITE USGRGOUT-RECORD.
+       2000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  2100-APPLY-FIX - LOOKS KEY-ID1 UP IN RGO-FIX-TAB.  A MATCH    *
+      *  REPLACES LATUD/LNGTD/QMS-LOC-CD/QMS-MTCH-CD IN PLACE; NO      *
+      *  MATCH LEAVES THE RECORD PENDING A FUTURE RESPONSE.            *
+      ******************************************************************
+       2100-APPLY-FIX.
+           MOVE "N" TO RGO-FIX-FOUND-SW
+           PERFORM 2110-SEARCH-ONE-SLOT THRU 2110-EXIT
+               VARYING RGO-FIX-IDX FROM 1 BY 1
+               UNTIL RGO-FIX-IDX > RGO-FIX-TOP
+               OR RGO-FIX-FOUND
+      *> THE VARYING LOOP ABOVE INCREMENTS RGO-FIX-IDX ONE LAST TIME
+      *> BEFORE RE-TESTING AND EXITING ON RGO-FIX-FOUND, SO ON A
+      *> MATCH IT LEAVES RGO-FIX-IDX ONE PAST THE MATCHING SLOT.
+           IF RGO-FIX-FOUND
+               SUBTRACT 1 FROM RGO-FIX-IDX
+               MOVE QMS-MTCH-CD OF USAGE-RECORD TO RGO-OLD-QMS-MTCH-CD
+               MOVE RGO-FIX-LATUD(RGO-FIX-IDX)
+                   TO LATUD OF USAGE-RECORD
+               MOVE RGO-FIX-LNGTD(RGO-FIX-IDX)
+                   TO LNGTD OF USAGE-RECORD
+               MOVE RGO-FIX-QMS-LOC-CD(RGO-FIX-IDX)
+                   TO QMS-LOC-CD OF USAGE-RECORD
+               MOVE RGO-FIX-QMS-MTCH-CD(RGO-FIX-IDX)
+                   TO QMS-MTCH-CD OF USAGE-RECORD
+               ADD 1 TO RGO-UPDATED-CNT
+               MOVE KEY-ID1 OF USAGE-RECORD TO RGO-KEY-ID1-TXT
+               MOVE SPACES TO RGO-OUT-LINE
+               STRING "RE-GEOCODED KEY-ID1=" DELIMITED BY SIZE
+                   RGO-KEY-ID1-TXT DELIMITED BY SIZE
+                   " OLD QMS-MTCH-CD=" DELIMITED BY SIZE
+                   RGO-OLD-QMS-MTCH-CD DELIMITED BY SIZE
+                   " NEW QMS-MTCH-CD=" DELIMITED BY SIZE
+                   QMS-MTCH-CD OF USAGE-RECORD DELIMITED BY SIZE
+                   INTO RGO-OUT-LINE
+               END-STRING
+               WRITE REGEORPT-RECORD FROM RGO-OUT-LINE
+           ELSE
+               ADD 1 TO RGO-PENDING-CNT
+               MOVE KEY-ID1 OF USAGE-RECORD TO RGO-KEY-ID1-TXT
+               MOVE SPACES TO RGO-OUT-LINE
+               STRING "SELECTED KEY-ID1=" DELIMITED BY SIZE
+                   RGO-KEY-ID1-TXT DELIMITED BY SIZE
+                   " FOR RE-GEOCODE, NO RESPONSE ON FILE YET"
+                   DELIMITED BY SIZE
+                   INTO RGO-OUT-LINE
+               END-STRING
+               WRITE REGEORPT-RECORD FROM RGO-OUT-LINE
+           END-IF.
+       2100-EXIT.
+           EXIT.
+      *
+       2110-SEARCH-ONE-SLOT.
+           IF RGO-FIX-KEY-ID1(RGO-FIX-IDX) = KEY-ID1 OF USAGE-RECORD
+               MOVE "Y" TO RGO-FIX-FOUND-SW
+           END-IF.
+       2110-EXIT.
+           EXIT.
+      *
+       4000-SUMMARIZE.
+           DISPLAY "USGREGEO - " RGO-TOTAL-CNT " RECORDS, "
+               RGO-SELECTED-CNT " SELECTED, " RGO-UPDATED-CNT
+               " RE-GEOCODED, " RGO-PENDING-CNT " STILL PENDING"
+           IF RGO-FIX-OVERFLOW-CNT > 0
+               DISPLAY "USGREGEO - REGEOFIX TABLE OVERFLOWED, "
+                   RGO-FIX-OVERFLOW-CNT " RESPONSE(S) NOT APPLIED"
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+       4000-EXIT.
+           EXIT.
+      *
+       9000-TERMINATE.
+           IF RGO-USGEXT-OPENED
+               CLOSE USGEXT-FILE
+           END-IF
+           IF RGO-REGEOFIX-OPENED
+               CLOSE REGEOFIX-FILE
+           END-IF
+           CLOSE USGRGOUT-FILE
+           CLOSE REGEORPT-FILE.
