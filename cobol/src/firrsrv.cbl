@@ -0,0 +1,387 @@
+      ******************************************************************
+      **                                                              *
+      **  PROGRAM      FIRRSRV                                        *
+      **  AUTHOR       D. OKAFOR - DATA LIBRARY SERVICES               *
+      **  INSTALLATION GENEVA EXTRACT SYSTEMS                          *
+      **  DATE-WRITTEN 2024/07/29                                      *
+      **                                                               *
+      **  DESCRIPTION.  READS A FIRE ALLOCATION EXTRACT (DD FIREXT,   *
+      **      FDW-FIRE-ALLOC-REC) AND ROLLS UP ITS SUPP-RSRV-*,        *
+      **      IBNR-RSRV-*, OS-RSRV-*, SUPP-CAT-*, IBNR-CAT-*, AND      *
+      **      OS-CAT-R-* AMOUNTS INTO A SINGLE RESERVE PICTURE BY      *
+      **      COMPONENT (INDM/ALAE/ULAE) AND STATE/AGENT, SO A         *
+      **      RESERVE REVIEW NO LONGER NEEDS A MANUAL FIELD-BY-FIELD   *
+      **      PULL.  ONE SUMMARY LINE PER WRITING-MIS-STATE, FOLLOWED  *
+      **      BY ITS AGENT BREAKDOWN LINES, IS WRITTEN TO DD RSRVRPT.  *
+      **                                                               *
+      **      THE RSRV GROUP CARRIES NO OS-RSRV-INDM-AMT AND THE CAT   *
+      **      GROUP CARRIES NO OS-CAT-R-INDM-AMT - THE COPYBOOK NEVER  *
+      **      DEFINED AN OUTSTANDING-INDEMNITY FIELD FOR EITHER SIDE   *
+      **      OF THE RECORD - SO THE OS-INDM COLUMN ON THIS REPORT     *
+      **      ALWAYS TOTALS ZERO.  THAT IS A GAP IN THE SOURCE         *
+      **      RECORD, NOT A DEFECT IN THIS ROLL-UP.                    *
+      **                                                               *
+      **  MODIFICATION HISTORY.                                       *
+      **  DATE       INIT  DESCRIPTION                                 *
+      **  2024/07/29 DAO   INITIAL VERSION.                            *
+      **                                                               *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FIRRSRV.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIREXT-FILE  ASSIGN TO "FIREXT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FRR-FIREXT-STATUS.
+           SELECT RSRVRPT-FILE ASSIGN TO "RSRVRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FRR-RSRVRPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FIREXT-FILE.
+       COPY FIREALOC.
+       FD  RSRVRPT-FILE.
+       01  RSRVRPT-RECORD                   PIC X(300).
+       WORKING-STORAGE SECTION.
+       01  FRR-FIREXT-STATUS                PIC XX.
+           88  FRR-FIREXT-OK                VALUE "00".
+      *> THE FINAL READ'S AT END DRIVES FRR-FIREXT-STATUS TO "10", SO
+      *> WHETHER THE FILE IS STILL OPEN AT TERMINATION TIME IS
+      *> TRACKED HERE INSTEAD OF BY RE-TESTING THE LIVE STATUS.
+       01  FRR-FIREXT-OPENED-SW             PIC X(01)      VALUE "N".
+           88  FRR-FIREXT-OPENED            VALUE "Y".
+       01  FRR-RSRVRPT-STATUS               PIC XX.
+       01  FRR-EOF-SW                       PIC X(01)      VALUE "N".
+           88  FRR-EOF                      VALUE "Y".
+       01  FRR-TOTAL-RECS                   PIC 9(08)      VALUE 0.
+       01  FRR-OUT-LINE                     PIC X(300)     VALUE SPACES.
+      *> ------------- STATE/AGENT RESERVE ROLL-UP TABLE --------------
+      *> NESTED OCCURS TABLE, ONE ENTRY PER WRITING-MIS-STATE AND ONE
+      *> NESTED ENTRY PER AGENT WITHIN IT, CARRYING NINE RUNNING
+      *> TOTALS APIECE (SUPP/IBNR/OS ACROSS INDM/ALAE/ULAE) - THE SAME
+      *> FIXED-TABLE, FIND-OR-ADD APPROACH FIRTOUT USES FOR ITS
+      *> STATE/AGENT/CO-CD TIE-OUT BREAKDOWN.
+       01  FRR-STATE-TAB.
+           05  FRR-STATE-ENTRY              OCCURS 50.
+               10  FRR-STATE-CD              PIC X(02).
+               10  FRR-STATE-SUPP-INDM       PIC S9(17)V99 COMP-3.
+               10  FRR-STATE-SUPP-ALAE       PIC S9(17)V99 COMP-3.
+               10  FRR-STATE-SUPP-ULAE       PIC S9(17)V99 COMP-3.
+               10  FRR-STATE-IBNR-INDM       PIC S9(17)V99 COMP-3.
+               10  FRR-STATE-IBNR-ALAE       PIC S9(17)V99 COMP-3.
+               10  FRR-STATE-IBNR-ULAE       PIC S9(17)V99 COMP-3.
+               10  FRR-STATE-OS-INDM         PIC S9(17)V99 COMP-3.
+               10  FRR-STATE-OS-ALAE         PIC S9(17)V99 COMP-3.
+               10  FRR-STATE-OS-ULAE         PIC S9(17)V99 COMP-3.
+               10  FRR-AGENT-TOP             PIC 9(03)     VALUE 0.
+               10  FRR-AGENT-ENTRY           OCCURS 100.
+                   15  FRR-AGENT-CD          PIC X(04).
+                   15  FRR-AGENT-SUPP-INDM   PIC S9(17)V99 COMP-3.
+                   15  FRR-AGENT-SUPP-ALAE   PIC S9(17)V99 COMP-3.
+                   15  FRR-AGENT-SUPP-ULAE   PIC S9(17)V99 COMP-3.
+                   15  FRR-AGENT-IBNR-INDM   PIC S9(17)V99 COMP-3.
+                   15  FRR-AGENT-IBNR-ALAE   PIC S9(17)V99 COMP-3.
+                   15  FRR-AGENT-IBNR-ULAE   PIC S9(17)V99 COMP-3.
+                   15  FRR-AGENT-OS-INDM     PIC S9(17)V99 COMP-3.
+                   15  FRR-AGENT-OS-ALAE     PIC S9(17)V99 COMP-3.
+                   15  FRR-AGENT-OS-ULAE     PIC S9(17)V99 COMP-3.
+       01  FRR-STATE-TOP                    PIC 9(02)      VALUE 0.
+       01  FRR-STATE-IDX                    PIC 9(02).
+       01  FRR-AGENT-IDX                    PIC 9(03).
+       01  FRR-CUR-STATE-IDX                PIC 9(02).
+       01  FRR-CUR-AGENT-IDX                PIC 9(03).
+      *> EDITED WORK FIELDS FOR REPORT OUTPUT - ONE SET, REUSED BY BOTH
+      *> THE STATE LINE AND THE AGENT LINE SINCE ONLY ONE IS EVER BEING
+      *> BUILT AT A TIME, THE SAME WAY FIRTOUT REUSES ITS -TXT FIELDS.
+       01  FRR-SUPP-INDM-TXT                PIC -9(15).99.
+       01  FRR-SUPP-ALAE-TXT                PIC -9(15).99.
+       01  FRR-SUPP-ULAE-TXT                PIC -9(15).99.
+       01  FRR-IBNR-INDM-TXT                PIC -9(15).99.
+       01  FRR-IBNR-ALAE-TXT                PIC -9(15).99.
+       01  FRR-IBNR-ULAE-TXT                PIC -9(15).99.
+       01  FRR-OS-INDM-TXT                  PIC -9(15).99.
+       01  FRR-OS-ALAE-TXT                  PIC -9(15).99.
+       01  FRR-OS-ULAE-TXT                  PIC -9(15).99.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-ACCUMULATE-RECORDS THRU 2000-EXIT
+               UNTIL FRR-EOF
+           PERFORM 3000-WRITE-REPORT THRU 3000-EXIT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           OPEN INPUT  FIREXT-FILE
+           OPEN OUTPUT RSRVRPT-FILE
+           IF NOT FRR-FIREXT-OK
+               DISPLAY "FIRRSRV - UNABLE TO OPEN FIREXT, STATUS="
+                   FRR-FIREXT-STATUS
+               MOVE "Y" TO FRR-EOF-SW
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE "Y" TO FRR-FIREXT-OPENED-SW
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  2000-ACCUMULATE-RECORDS - FOR EACH RECORD, FINDS OR ADDS ITS  *
+      *  STATE AND AGENT IN THE ROLL-UP TABLE, THEN ADDS ITS NINE      *
+      *  RESERVE COMPONENTS INTO BOTH THE STATE AND AGENT TOTALS.      *
+      ******************************************************************
+       2000-ACCUMULATE-RECORDS.
+           READ FIREXT-FILE
+               AT END
+                   MOVE "Y" TO FRR-EOF-SW
+           END-READ
+           IF FRR-EOF
+               GO TO 2000-EXIT
+           END-IF
+           ADD 1 TO FRR-TOTAL-RECS
+           PERFORM 2100-FIND-OR-ADD-STATE THRU 2100-EXIT
+           PERFORM 2200-FIND-OR-ADD-AGENT THRU 2200-EXIT
+           PERFORM 2300-ACCUMULATE-AMOUNTS THRU 2300-EXIT.
+       2000-EXIT.
+           EXIT.
+      *
+       2100-FIND-OR-ADD-STATE.
+           MOVE 0 TO FRR-CUR-STATE-IDX
+           PERFORM 2110-SEARCH-ONE-STATE
+               VARYING FRR-STATE-IDX FROM 1 BY 1
+                   UNTIL FRR-STATE-IDX > FRR-STATE-TOP
+                   OR FRR-CUR-STATE-IDX NOT = 0
+           IF FRR-CUR-STATE-IDX = 0
+               ADD 1 TO FRR-STATE-TOP
+               MOVE FRR-STATE-TOP TO FRR-CUR-STATE-IDX
+               MOVE WRITING-MIS-STATE
+                   TO FRR-STATE-CD(FRR-CUR-STATE-IDX)
+               MOVE 0 TO FRR-STATE-SUPP-INDM(FRR-CUR-STATE-IDX)
+                         FRR-STATE-SUPP-ALAE(FRR-CUR-STATE-IDX)
+                         FRR-STATE-SUPP-ULAE(FRR-CUR-STATE-IDX)
+                         FRR-STATE-IBNR-INDM(FRR-CUR-STATE-IDX)
+                         FRR-STATE-IBNR-ALAE(FRR-CUR-STATE-IDX)
+                         FRR-STATE-IBNR-ULAE(FRR-CUR-STATE-IDX)
+                         FRR-STATE-OS-INDM(FRR-CUR-STATE-IDX)
+                         FRR-STATE-OS-ALAE(FRR-CUR-STATE-IDX)
+                         FRR-STATE-OS-ULAE(FRR-CUR-STATE-IDX)
+               MOVE 0 TO FRR-AGENT-TOP(FRR-CUR-STATE-IDX)
+           END-IF.
+       2100-EXIT.
+           EXIT.
+      *
+       2110-SEARCH-ONE-STATE.
+           IF FRR-STATE-CD(FRR-STATE-IDX) = WRITING-MIS-STATE
+               MOVE FRR-STATE-IDX TO FRR-CUR-STATE-IDX
+           END-IF.
+      *
+       2200-FIND-OR-ADD-AGENT.
+           MOVE 0 TO FRR-CUR-AGENT-IDX
+           PERFORM 2210-SEARCH-ONE-AGENT
+               VARYING FRR-AGENT-IDX FROM 1 BY 1
+                   UNTIL FRR-AGENT-IDX >
+                       FRR-AGENT-TOP(FRR-CUR-STATE-IDX)
+                   OR FRR-CUR-AGENT-IDX NOT = 0
+           IF FRR-CUR-AGENT-IDX = 0
+               ADD 1 TO FRR-AGENT-TOP(FRR-CUR-STATE-IDX)
+               MOVE FRR-AGENT-TOP(FRR-CUR-STATE-IDX)
+                   TO FRR-CUR-AGENT-IDX
+               MOVE AGENT
+                   TO FRR-AGENT-CD(FRR-CUR-STATE-IDX FRR-CUR-AGENT-IDX)
+               MOVE 0
+                   TO FRR-AGENT-SUPP-INDM(FRR-CUR-STATE-IDX
+                                           FRR-CUR-AGENT-IDX)
+                      FRR-AGENT-SUPP-ALAE(FRR-CUR-STATE-IDX
+                                           FRR-CUR-AGENT-IDX)
+                      FRR-AGENT-SUPP-ULAE(FRR-CUR-STATE-IDX
+                                           FRR-CUR-AGENT-IDX)
+                      FRR-AGENT-IBNR-INDM(FRR-CUR-STATE-IDX
+                                           FRR-CUR-AGENT-IDX)
+                      FRR-AGENT-IBNR-ALAE(FRR-CUR-STATE-IDX
+                                           FRR-CUR-AGENT-IDX)
+                      FRR-AGENT-IBNR-ULAE(FRR-CUR-STATE-IDX
+                                           FRR-CUR-AGENT-IDX)
+                      FRR-AGENT-OS-INDM(FRR-CUR-STATE-IDX
+                                         FRR-CUR-AGENT-IDX)
+                      FRR-AGENT-OS-ALAE(FRR-CUR-STATE-IDX
+                                         FRR-CUR-AGENT-IDX)
+                      FRR-AGENT-OS-ULAE(FRR-CUR-STATE-IDX
+                                         FRR-CUR-AGENT-IDX)
+           END-IF.
+       2200-EXIT.
+           EXIT.
+      *
+       2210-SEARCH-ONE-AGENT.
+           IF FRR-AGENT-CD(FRR-CUR-STATE-IDX FRR-AGENT-IDX) = AGENT
+               MOVE FRR-AGENT-IDX TO FRR-CUR-AGENT-IDX
+           END-IF.
+      *
+      ******************************************************************
+      *  2300-ACCUMULATE-AMOUNTS - ADDS EACH OF THE NINE RESERVE       *
+      *  COMPONENTS, ONE FIELD AT A TIME, INTO BOTH THE STATE AND      *
+      *  AGENT RUNNING TOTALS.  PAF-AMT-NUM/LAF-AMT-NUM ARE THE        *
+      *  NUMERIC REDEFINES VIEW OVER THE X(19) DISPLAY AMOUNTS - SEE   *
+      *  FIREALOC.CPY.  INDM/ALAE/ULAE DO NOT LINE UP AT REGULAR       *
+      *  INTERVALS ACROSS PREM-ALLOC-FIELDS AND LOSS-ALLOC-FIELDS, SO  *
+      *  EACH CONTRIBUTING FIELD IS NAMED BY ITS OWN SUBSCRIPT RATHER  *
+      *  THAN WALKED BY A GENERIC LOOP.                                *
+      ******************************************************************
+       2300-ACCUMULATE-AMOUNTS.
+      *> SUPP-RSRV-INDM-AMT IS PAF-AMT-NUM(7); SUPP-CAT-INDM-AMT IS
+      *> LAF-AMT-NUM(1).
+           ADD PAF-AMT-NUM(7) LAF-AMT-NUM(1)
+               TO FRR-STATE-SUPP-INDM(FRR-CUR-STATE-IDX)
+                  FRR-AGENT-SUPP-INDM(FRR-CUR-STATE-IDX
+                                       FRR-CUR-AGENT-IDX)
+      *> SUPP-RSRV-ALAE-AMT IS PAF-AMT-NUM(8); SUPP-CAT-ALAE-AMT IS
+      *> LAF-AMT-NUM(2).
+           ADD PAF-AMT-NUM(8) LAF-AMT-NUM(2)
+               TO FRR-STATE-SUPP-ALAE(FRR-CUR-STATE-IDX)
+                  FRR-AGENT-SUPP-ALAE(FRR-CUR-STATE-IDX
+                                       FRR-CUR-AGENT-IDX)
+      *> SUPP-RSRV-ULAE-AMT IS PAF-AMT-NUM(9); SUPP-CAT-ULAE-AMT IS
+      *> LAF-AMT-NUM(3).
+           ADD PAF-AMT-NUM(9) LAF-AMT-NUM(3)
+               TO FRR-STATE-SUPP-ULAE(FRR-CUR-STATE-IDX)
+                  FRR-AGENT-SUPP-ULAE(FRR-CUR-STATE-IDX
+                                       FRR-CUR-AGENT-IDX)
+      *> IBNR-RSRV-INDM-AMT IS PAF-AMT-NUM(10); IBNR-CAT-INDM-AMT IS
+      *> LAF-AMT-NUM(4).
+           ADD PAF-AMT-NUM(10) LAF-AMT-NUM(4)
+               TO FRR-STATE-IBNR-INDM(FRR-CUR-STATE-IDX)
+                  FRR-AGENT-IBNR-INDM(FRR-CUR-STATE-IDX
+                                       FRR-CUR-AGENT-IDX)
+      *> IBNR-RSRV-ALAE-AMT IS PAF-AMT-NUM(11); IBNR-CAT-ALAE-AMT IS
+      *> LAF-AMT-NUM(5).
+           ADD PAF-AMT-NUM(11) LAF-AMT-NUM(5)
+               TO FRR-STATE-IBNR-ALAE(FRR-CUR-STATE-IDX)
+                  FRR-AGENT-IBNR-ALAE(FRR-CUR-STATE-IDX
+                                       FRR-CUR-AGENT-IDX)
+      *> IBNR-RSRV-ULAE-AMT IS PAF-AMT-NUM(12); IBNR-CAT-ULAE-AMT IS
+      *> LAF-AMT-NUM(6).
+           ADD PAF-AMT-NUM(12) LAF-AMT-NUM(6)
+               TO FRR-STATE-IBNR-ULAE(FRR-CUR-STATE-IDX)
+                  FRR-AGENT-IBNR-ULAE(FRR-CUR-STATE-IDX
+                                       FRR-CUR-AGENT-IDX)
+      *> NEITHER GROUP CARRIES AN OUTSTANDING-INDEMNITY FIELD, SO
+      *> OS-INDM HAS NOTHING TO ADD - IT STAYS AT ITS INITIAL ZERO.
+      *> OS-RSRV-ALAE-AMT IS PAF-AMT-NUM(13); OS-CAT-R-ALAE-AMT IS
+      *> LAF-AMT-NUM(7).
+           ADD PAF-AMT-NUM(13) LAF-AMT-NUM(7)
+               TO FRR-STATE-OS-ALAE(FRR-CUR-STATE-IDX)
+                  FRR-AGENT-OS-ALAE(FRR-CUR-STATE-IDX
+                                     FRR-CUR-AGENT-IDX)
+      *> OS-RSRV-ULAE-AMT IS PAF-AMT-NUM(14); OS-CAT-R-ULAE-AMT IS
+      *> LAF-AMT-NUM(8).
+           ADD PAF-AMT-NUM(14) LAF-AMT-NUM(8)
+               TO FRR-STATE-OS-ULAE(FRR-CUR-STATE-IDX)
+                  FRR-AGENT-OS-ULAE(FRR-CUR-STATE-IDX
+                                     FRR-CUR-AGENT-IDX).
+       2300-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  3000-WRITE-REPORT - ONE ROLL-UP LINE PER STATE, FOLLOWED BY   *
+      *  ITS AGENT BREAKDOWN LINES.                                    *
+      ******************************************************************
+       3000-WRITE-REPORT.
+           PERFORM 3100-WRITE-ONE-STATE THRU 3100-EXIT
+               VARYING FRR-STATE-IDX FROM 1 BY 1
+                   UNTIL FRR-STATE-IDX > FRR-STATE-TOP.
+       3000-EXIT.
+           EXIT.
+      *
+       3100-WRITE-ONE-STATE.
+           MOVE SPACES TO FRR-OUT-LINE
+           MOVE FRR-STATE-SUPP-INDM(FRR-STATE-IDX) TO FRR-SUPP-INDM-TXT
+           MOVE FRR-STATE-SUPP-ALAE(FRR-STATE-IDX) TO FRR-SUPP-ALAE-TXT
+           MOVE FRR-STATE-SUPP-ULAE(FRR-STATE-IDX) TO FRR-SUPP-ULAE-TXT
+           MOVE FRR-STATE-IBNR-INDM(FRR-STATE-IDX) TO FRR-IBNR-INDM-TXT
+           MOVE FRR-STATE-IBNR-ALAE(FRR-STATE-IDX) TO FRR-IBNR-ALAE-TXT
+           MOVE FRR-STATE-IBNR-ULAE(FRR-STATE-IDX) TO FRR-IBNR-ULAE-TXT
+           MOVE FRR-STATE-OS-INDM(FRR-STATE-IDX)   TO FRR-OS-INDM-TXT
+           MOVE FRR-STATE-OS-ALAE(FRR-STATE-IDX)   TO FRR-OS-ALAE-TXT
+           MOVE FRR-STATE-OS-ULAE(FRR-STATE-IDX)   TO FRR-OS-ULAE-TXT
+           STRING "STATE=" DELIMITED BY SIZE
+               FRR-STATE-CD(FRR-STATE-IDX) DELIMITED BY SIZE
+               " SUPP-INDM=" DELIMITED BY SIZE
+               FRR-SUPP-INDM-TXT DELIMITED BY SIZE
+               " SUPP-ALAE=" DELIMITED BY SIZE
+               FRR-SUPP-ALAE-TXT DELIMITED BY SIZE
+               " SUPP-ULAE=" DELIMITED BY SIZE
+               FRR-SUPP-ULAE-TXT DELIMITED BY SIZE
+               " IBNR-INDM=" DELIMITED BY SIZE
+               FRR-IBNR-INDM-TXT DELIMITED BY SIZE
+               " IBNR-ALAE=" DELIMITED BY SIZE
+               FRR-IBNR-ALAE-TXT DELIMITED BY SIZE
+               " IBNR-ULAE=" DELIMITED BY SIZE
+               FRR-IBNR-ULAE-TXT DELIMITED BY SIZE
+               " OS-INDM=" DELIMITED BY SIZE
+               FRR-OS-INDM-TXT DELIMITED BY SIZE
+               " OS-ALAE=" DELIMITED BY SIZE
+               FRR-OS-ALAE-TXT DELIMITED BY SIZE
+               " OS-ULAE=" DELIMITED BY SIZE
+               FRR-OS-ULAE-TXT DELIMITED BY SIZE
+               INTO FRR-OUT-LINE
+           END-STRING
+           WRITE RSRVRPT-RECORD FROM FRR-OUT-LINE
+           PERFORM 3200-WRITE-ONE-AGENT THRU 3200-EXIT
+               VARYING FRR-AGENT-IDX FROM 1 BY 1
+                   UNTIL FRR-AGENT-IDX > FRR-AGENT-TOP(FRR-STATE-IDX).
+       3100-EXIT.
+           EXIT.
+      *
+       3200-WRITE-ONE-AGENT.
+           MOVE SPACES TO FRR-OUT-LINE
+           MOVE FRR-AGENT-SUPP-INDM(FRR-STATE-IDX FRR-AGENT-IDX)
+               TO FRR-SUPP-INDM-TXT
+           MOVE FRR-AGENT-SUPP-ALAE(FRR-STATE-IDX FRR-AGENT-IDX)
+               TO FRR-SUPP-ALAE-TXT
+           MOVE FRR-AGENT-SUPP-ULAE(FRR-STATE-IDX FRR-AGENT-IDX)
+               TO FRR-SUPP-ULAE-TXT
+           MOVE FRR-AGENT-IBNR-INDM(FRR-STATE-IDX FRR-AGENT-IDX)
+               TO FRR-IBNR-INDM-TXT
+           MOVE FRR-AGENT-IBNR-ALAE(FRR-STATE-IDX FRR-AGENT-IDX)
+               TO FRR-IBNR-ALAE-TXT
+           MOVE FRR-AGENT-IBNR-ULAE(FRR-STATE-IDX FRR-AGENT-IDX)
+               TO FRR-IBNR-ULAE-TXT
+           MOVE FRR-AGENT-OS-INDM(FRR-STATE-IDX FRR-AGENT-IDX)
+               TO FRR-OS-INDM-TXT
+           MOVE FRR-AGENT-OS-ALAE(FRR-STATE-IDX FRR-AGENT-IDX)
+               TO FRR-OS-ALAE-TXT
+           MOVE FRR-AGENT-OS-ULAE(FRR-STATE-IDX FRR-AGENT-IDX)
+               TO FRR-OS-ULAE-TXT
+           STRING "  AGENT=" DELIMITED BY SIZE
+               FRR-AGENT-CD(FRR-STATE-IDX FRR-AGENT-IDX)
+                   DELIMITED BY SIZE
+               " SUPP-INDM=" DELIMITED BY SIZE
+               FRR-SUPP-INDM-TXT DELIMITED BY SIZE
+               " SUPP-ALAE=" DELIMITED BY SIZE
+               FRR-SUPP-ALAE-TXT DELIMITED BY SIZE
+               " SUPP-ULAE=" DELIMITED BY SIZE
+               FRR-SUPP-ULAE-TXT DELIMITED BY SIZE
+               " IBNR-INDM=" DELIMITED BY SIZE
+               FRR-IBNR-INDM-TXT DELIMITED BY SIZE
+               " IBNR-ALAE=" DELIMITED BY SIZE
+               FRR-IBNR-ALAE-TXT DELIMITED BY SIZE
+               " IBNR-ULAE=" DELIMITED BY SIZE
+               FRR-IBNR-ULAE-TXT DELIMITED BY SIZE
+               " OS-INDM=" DELIMITED BY SIZE
+               FRR-OS-INDM-TXT DELIMITED BY SIZE
+               " OS-ALAE=" DELIMITED BY SIZE
+               FRR-OS-ALAE-TXT DELIMITED BY SIZE
+               " OS-ULAE=" DELIMITED BY SIZE
+               FRR-OS-ULAE-TXT DELIMITED BY SIZE
+               INTO FRR-OUT-LINE
+           END-STRING
+           WRITE RSRVRPT-RECORD FROM FRR-OUT-LINE.
+       3200-EXIT.
+           EXIT.
+      *
+       9000-TERMINATE.
+           DISPLAY "FIRRSRV - " FRR-TOTAL-RECS " RECORDS PROCESSED"
+           IF FRR-FIREXT-OPENED
+               CLOSE FIREXT-FILE
+           END-IF
+           CLOSE RSRVRPT-FILE.
