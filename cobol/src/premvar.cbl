@@ -0,0 +1,156 @@
+      ******************************************************************
+      **                                                              *
+      **  PROGRAM      PREMVAR                                        *
+      **  AUTHOR       D. OKAFOR - DATA LIBRARY SERVICES               *
+      **  INSTALLATION GENEVA EXTRACT SYSTEMS                          *
+      **  DATE-WRITTEN 2024/08/08                                      *
+      **                                                               *
+      **  DESCRIPTION.  READS A PREMIUM-HIST-DATA EXTRACT (DD PREMEXT, *
+      **      SUCCESSIVE RECORDS ASSUMED TO BE IN RECORD-FORMAT/        *
+      **      FILE-DATE ORDER) AND, FOR EACH RECORD, REPORTS AMT AND    *
+      **      ANOTHER-AMT FROM EXPANDED-AREA SIDE BY SIDE WITH THEIR    *
+      **      VARIANCE (AMT MINUS ANOTHER-AMT) AND THE CHANGE IN THAT   *
+      **      VARIANCE SINCE THE PRIOR RECORD FOR THE SAME RECORD-      *
+      **      FORMAT, TO DD VARRPT.  A NEW RECORD-FORMAT STARTS A NEW   *
+      **      VARIANCE TREND OF ITS OWN, SO AMT/ANOTHER-AMT FROM ONE    *
+      **      RECORD-FORMAT IS NEVER COMPARED AGAINST ANOTHER'S - THE   *
+      **      FIRST RECORD SEEN FOR A GIVEN RECORD-FORMAT HAS NO PRIOR  *
+      **      PERIOD TO COMPARE TO, SO ITS CHANGE COLUMN READS N/A      *
+      **      RATHER THAN A MISLEADING ZERO.                            *
+      **                                                               *
+      **  MODIFICATION HISTORY.                                       *
+      **  DATE       INIT  DESCRIPTION                                 *
+      **  2024/08/08 DAO   INITIAL VERSION.                            *
+      **                                                               *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PREMVAR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PREMEXT-FILE ASSIGN TO "PREMEXT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS PVR-PREMEXT-STATUS.
+           SELECT VARRPT-FILE  ASSIGN TO "VARRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PVR-VARRPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PREMEXT-FILE.
+       COPY PREMHIST.
+       FD  VARRPT-FILE.
+       01  VARRPT-RECORD                     PIC X(132).
+       WORKING-STORAGE SECTION.
+       01  PVR-PREMEXT-STATUS                PIC XX.
+           88  PVR-PREMEXT-OK                VALUE "00".
+      *> THE FINAL READ'S AT END DRIVES PVR-PREMEXT-STATUS TO "10",
+      *> SO WHETHER THE FILE IS STILL OPEN AT TERMINATION TIME IS
+      *> TRACKED HERE INSTEAD OF BY RE-TESTING THE LIVE STATUS.
+       01  PVR-PREMEXT-OPENED-SW             PIC X(01)     VALUE "N".
+           88  PVR-PREMEXT-OPENED            VALUE "Y".
+       01  PVR-VARRPT-STATUS                 PIC XX.
+       01  PVR-EOF-SW                        PIC X(01)      VALUE "N".
+           88  PVR-EOF                       VALUE "Y".
+       01  PVR-TOTAL-RECS                    PIC 9(08)      VALUE 0.
+       01  PVR-FIRST-SW                      PIC X(01)      VALUE "Y".
+           88  PVR-FIRST-RECORD              VALUE "Y".
+       01  PVR-PRIOR-FORMAT                  PIC X(06)      VALUE SPACES.
+       01  PVR-PRIOR-VARIANCE                PIC S9(8)V99.
+       01  PVR-CUR-VARIANCE                  PIC S9(8)V99.
+       01  PVR-VARIANCE-CHG                  PIC S9(8)V99.
+       01  PVR-OUT-LINE                      PIC X(132)     VALUE SPACES.
+       01  PVR-FILE-DATE-TXT                 PIC X(10).
+       01  PVR-AMT-TXT                       PIC -9(7).99.
+       01  PVR-ANOTHER-AMT-TXT               PIC -9(5).
+       01  PVR-VARIANCE-TXT                  PIC -9(8).99.
+       01  PVR-CHG-EDIT                      PIC -9(8).99.
+       01  PVR-CHG-TXT                       PIC X(12).
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-ONE-RECORD THRU 2000-EXIT
+               UNTIL PVR-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           OPEN INPUT  PREMEXT-FILE
+           OPEN OUTPUT VARRPT-FILE
+           IF NOT PVR-PREMEXT-OK
+               DISPLAY "PREMVAR - UNABLE TO OPEN PREMEXT, STATUS="
+                   PVR-PREMEXT-STATUS
+               MOVE "Y" TO PVR-EOF-SW
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE "Y" TO PVR-PREMEXT-OPENED-SW
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  2000-PROCESS-ONE-RECORD - REPORTS AMT/ANOTHER-AMT AND THEIR   *
+      *  VARIANCE FOR ONE RECORD, RESETTING THE TREND WHENEVER          *
+      *  RECORD-FORMAT CHANGES FROM THE PRIOR RECORD READ.              *
+      ******************************************************************
+       2000-PROCESS-ONE-RECORD.
+           READ PREMEXT-FILE
+               AT END
+                   MOVE "Y" TO PVR-EOF-SW
+           END-READ
+           IF PVR-EOF
+               GO TO 2000-EXIT
+           END-IF
+           ADD 1 TO PVR-TOTAL-RECS
+           COMPUTE PVR-CUR-VARIANCE =
+               AMT OF SECTION-01 - ANOTHER-AMT OF EXPANDED-AREA
+           IF PVR-FIRST-RECORD OR RECORD-FORMAT NOT = PVR-PRIOR-FORMAT
+               MOVE "Y" TO PVR-FIRST-SW
+           END-IF
+           PERFORM 2100-WRITE-VARIANCE-LINE THRU 2100-EXIT
+           MOVE RECORD-FORMAT TO PVR-PRIOR-FORMAT
+           MOVE PVR-CUR-VARIANCE TO PVR-PRIOR-VARIANCE
+           MOVE "N" TO PVR-FIRST-SW.
+       2000-EXIT.
+           EXIT.
+      *
+       2100-WRITE-VARIANCE-LINE.
+           MOVE SPACES TO PVR-OUT-LINE
+           STRING FILE-DATE (1:4) "-" FILE-DATE (5:2) "-"
+               FILE-DATE (7:2) DELIMITED BY SIZE
+               INTO PVR-FILE-DATE-TXT
+           END-STRING
+           MOVE AMT OF SECTION-01 TO PVR-AMT-TXT
+           MOVE ANOTHER-AMT OF EXPANDED-AREA TO PVR-ANOTHER-AMT-TXT
+           MOVE PVR-CUR-VARIANCE TO PVR-VARIANCE-TXT
+           IF PVR-FIRST-RECORD
+               MOVE "N/A" TO PVR-CHG-TXT
+           ELSE
+               SUBTRACT PVR-PRIOR-VARIANCE FROM PVR-CUR-VARIANCE
+                   GIVING PVR-VARIANCE-CHG
+               MOVE PVR-VARIANCE-CHG TO PVR-CHG-EDIT
+               MOVE PVR-CHG-EDIT TO PVR-CHG-TXT
+           END-IF
+           STRING "RECORD-FORMAT=" DELIMITED BY SIZE
+               RECORD-FORMAT DELIMITED BY SIZE
+               " FILE-DATE=" DELIMITED BY SIZE
+               PVR-FILE-DATE-TXT DELIMITED BY SIZE
+               " AMT=" DELIMITED BY SIZE
+               PVR-AMT-TXT DELIMITED BY SIZE
+               " ANOTHER-AMT=" DELIMITED BY SIZE
+               PVR-ANOTHER-AMT-TXT DELIMITED BY SIZE
+               " VARIANCE=" DELIMITED BY SIZE
+               PVR-VARIANCE-TXT DELIMITED BY SIZE
+               " CHG=" DELIMITED BY SIZE
+               PVR-CHG-TXT DELIMITED BY SIZE
+               INTO PVR-OUT-LINE
+           END-STRING
+           WRITE VARRPT-RECORD FROM PVR-OUT-LINE.
+       2100-EXIT.
+           EXIT.
+      *
+       9000-TERMINATE.
+           DISPLAY "PREMVAR - " PVR-TOTAL-RECS " RECORDS PROCESSED"
+           IF PVR-PREMEXT-OPENED
+               CLOSE PREMEXT-FILE
+           END-IF
+           CLOSE VARRPT-FILE.
