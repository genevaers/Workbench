@@ -0,0 +1,321 @@
+      ******************************************************************
+      **                                                              *
+      **  PROGRAM      LRDIFF                                         *
+      **  AUTHOR       D. OKAFOR - DATA LIBRARY SERVICES               *
+      **  INSTALLATION GENEVA EXTRACT SYSTEMS                          *
+      **  DATE-WRITTEN 2024/04/30                                      *
+      **                                                               *
+      **  DESCRIPTION.  COMPARES TWO SAVED LOGICAL RECORD CATALOGS     *
+      **      (DD LRCATOLD AND DD LRCATNEW, BOTH THE SAME LRCATREC     *
+      **      LAYOUT CCB2LR PRODUCES) AND WRITES A STRUCTURAL DIFF     *
+      **      REPORT (DD DIFFRPT) LISTING FIELDS ADDED, REMOVED,       *
+      **      RESIZED OR REORDERED BETWEEN THE TWO VERSIONS - E.G.     *
+      **      ONE CATALOG FROM GVBRH-HEADER-RECORD AND ONE FROM THE    *
+      **      LATER RLHL-HEADER-RECORD.  FIELDS ARE MATCHED BY NAME;   *
+      **      FILLER ENTRIES ARE NOT NAMED UNIQUELY AND ARE EXCLUDED   *
+      **      FROM THE COMPARISON.                                    *
+      **                                                               *
+      **  MODIFICATION HISTORY.                                       *
+      **  DATE       INIT  DESCRIPTION                                 *
+      **  2024/04/30 DAO   INITIAL VERSION.                            *
+      **                                                               *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LRDIFF.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-LRCAT-FILE ASSIGN TO "LRCATOLD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LRD-OLD-STATUS.
+           SELECT NEW-LRCAT-FILE ASSIGN TO "LRCATNEW"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LRD-NEW-STATUS.
+           SELECT DIFF-RPT-FILE  ASSIGN TO "DIFFRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LRD-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OLD-LRCAT-FILE.
+       COPY LRCATREC
+           REPLACING LR-CATALOG-RECORD BY OLD-CATALOG-RECORD.
+       FD  NEW-LRCAT-FILE.
+       COPY LRCATREC
+           REPLACING LR-CATALOG-RECORD BY NEW-CATALOG-RECORD.
+       FD  DIFF-RPT-FILE.
+       01  DIFF-RPT-RECORD                  PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  LRD-OLD-STATUS                  PIC XX.
+           88  LRD-OLD-OK                  VALUE "00".
+       01  LRD-NEW-STATUS                  PIC XX.
+           88  LRD-NEW-OK                  VALUE "00".
+       01  LRD-RPT-STATUS                  PIC XX.
+       01  LRD-OLD-EOF-SW                  PIC X(01)       VALUE "N".
+           88  LRD-OLD-EOF                 VALUE "Y".
+       01  LRD-NEW-EOF-SW                  PIC X(01)       VALUE "N".
+           88  LRD-NEW-EOF                 VALUE "Y".
+      *> -------------- ONE ROW PER NAMED FIELD, EITHER VERSION --------
+       01  LRD-OLD-TAB.
+           05  LRD-OLD-ENTRY                OCCURS 200.
+               10  LRD-OLD-NAME             PIC X(30).
+               10  LRD-OLD-LEVEL             PIC 9(02).
+               10  LRD-OLD-PICTURE           PIC X(30).
+               10  LRD-OLD-LEN               PIC 9(05).
+               10  LRD-OLD-MATCHED-SW        PIC X(01)   VALUE "N".
+               10  LRD-OLD-NEWIDX            PIC 9(03)   VALUE 0.
+       01  LRD-OLD-CNT                     PIC 9(03)       VALUE 0.
+       01  LRD-OLD-IDX                     PIC 9(03).
+       01  LRD-NEW-TAB.
+           05  LRD-NEW-ENTRY                OCCURS 200.
+               10  LRD-NEW-NAME             PIC X(30).
+               10  LRD-NEW-LEVEL             PIC 9(02).
+               10  LRD-NEW-PICTURE           PIC X(30).
+               10  LRD-NEW-LEN               PIC 9(05).
+               10  LRD-NEW-MATCHED-SW        PIC X(01)   VALUE "N".
+       01  LRD-NEW-CNT                     PIC 9(03)       VALUE 0.
+       01  LRD-NEW-IDX                     PIC 9(03).
+      *> ----------------- MATCH / RANK WORK AREA ----------------------
+       01  LRD-FOUND-IDX                   PIC 9(03)       VALUE 0.
+       01  LRD-OLD-RANK                    PIC 9(03)       VALUE 0.
+       01  LRD-NEW-RANK                    PIC 9(03)       VALUE 0.
+       01  LRD-RANK-IDX                    PIC 9(03).
+      *> --------------------- REPORT LINE BUILDER ---------------------
+       01  LRD-OUT-LINE                    PIC X(80)       VALUE SPACES.
+       01  LRD-LEN-OLD-TXT                 PIC ZZZZ9.
+       01  LRD-LEN-NEW-TXT                 PIC ZZZZ9.
+       01  LRD-DIFF-COUNT                  PIC 9(05)       VALUE 0.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-COMPARE-CATALOGS
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           OPEN INPUT  OLD-LRCAT-FILE
+           OPEN INPUT  NEW-LRCAT-FILE
+           OPEN OUTPUT DIFF-RPT-FILE
+           IF NOT LRD-OLD-OK OR NOT LRD-NEW-OK
+               DISPLAY "LRDIFF - UNABLE TO OPEN AN LRCAT INPUT"
+               MOVE "Y" TO LRD-OLD-EOF-SW
+               MOVE "Y" TO LRD-NEW-EOF-SW
+           END-IF
+           PERFORM 1100-LOAD-OLD-TABLE THRU 1100-EXIT
+           PERFORM 1200-LOAD-NEW-TABLE THRU 1200-EXIT.
+      *
+      ******************************************************************
+      *  1100/1200-LOAD-*-TABLE - READS ONE CATALOG TO EOF, KEEPING    *
+      *  ONLY NAMED FIELD ROWS (GROUP OR ELEMENTARY).  FILLER DOES NOT *
+      *  HAVE A UNIQUE NAME AND IS LEFT OUT OF THE COMPARISON.        *
+      ******************************************************************
+       1100-LOAD-OLD-TABLE.
+           READ OLD-LRCAT-FILE
+               AT END
+                   MOVE "Y" TO LRD-OLD-EOF-SW
+           END-READ
+           PERFORM 1110-KEEP-OLD-ROW
+               UNTIL LRD-OLD-EOF.
+       1100-EXIT.
+           EXIT.
+      *
+       1110-KEEP-OLD-ROW.
+           IF LRC-IS-FIELD OF OLD-CATALOG-RECORD
+                   AND LRC-FIELD-NAME OF OLD-CATALOG-RECORD
+                       NOT = "FILLER"
+                   AND LRD-OLD-CNT < 200
+               ADD 1 TO LRD-OLD-CNT
+               MOVE LRC-FIELD-NAME OF OLD-CATALOG-RECORD
+                   TO LRD-OLD-NAME(LRD-OLD-CNT)
+               MOVE LRC-LEVEL-NO OF OLD-CATALOG-RECORD
+                   TO LRD-OLD-LEVEL(LRD-OLD-CNT)
+               MOVE LRC-PICTURE OF OLD-CATALOG-RECORD
+                   TO LRD-OLD-PICTURE(LRD-OLD-CNT)
+               MOVE LRC-BYTE-LEN OF OLD-CATALOG-RECORD
+                   TO LRD-OLD-LEN(LRD-OLD-CNT)
+           END-IF
+           READ OLD-LRCAT-FILE
+               AT END
+                   MOVE "Y" TO LRD-OLD-EOF-SW
+           END-READ.
+      *
+       1200-LOAD-NEW-TABLE.
+           READ NEW-LRCAT-FILE
+               AT END
+                   MOVE "Y" TO LRD-NEW-EOF-SW
+           END-READ
+           PERFORM 1210-KEEP-NEW-ROW
+               UNTIL LRD-NEW-EOF.
+       1200-EXIT.
+           EXIT.
+      *
+       1210-KEEP-NEW-ROW.
+           IF LRC-IS-FIELD OF NEW-CATALOG-RECORD
+                   AND LRC-FIELD-NAME OF NEW-CATALOG-RECORD
+                       NOT = "FILLER"
+                   AND LRD-NEW-CNT < 200
+               ADD 1 TO LRD-NEW-CNT
+               MOVE LRC-FIELD-NAME OF NEW-CATALOG-RECORD
+                   TO LRD-NEW-NAME(LRD-NEW-CNT)
+               MOVE LRC-LEVEL-NO OF NEW-CATALOG-RECORD
+                   TO LRD-NEW-LEVEL(LRD-NEW-CNT)
+               MOVE LRC-PICTURE OF NEW-CATALOG-RECORD
+                   TO LRD-NEW-PICTURE(LRD-NEW-CNT)
+               MOVE LRC-BYTE-LEN OF NEW-CATALOG-RECORD
+                   TO LRD-NEW-LEN(LRD-NEW-CNT)
+           END-IF
+           READ NEW-LRCAT-FILE
+               AT END
+                   MOVE "Y" TO LRD-NEW-EOF-SW
+           END-READ.
+      *
+      ******************************************************************
+      *  2000-COMPARE-CATALOGS - THREE PASSES OVER THE TWO TABLES:     *
+      *  REMOVED/RESIZED (OLD FIELDS), ADDED (UNMATCHED NEW FIELDS),   *
+      *  AND REORDERED (MATCHED FIELDS WHOSE RELATIVE POSITION AMONG   *
+      *  THE FIELDS COMMON TO BOTH VERSIONS HAS CHANGED).              *
+      ******************************************************************
+       2000-COMPARE-CATALOGS.
+           PERFORM 2900-WRITE-HEADING
+           PERFORM 2100-CHECK-ONE-OLD-ROW THRU 2100-EXIT
+               VARYING LRD-OLD-IDX FROM 1 BY 1
+               UNTIL LRD-OLD-IDX > LRD-OLD-CNT
+           PERFORM 2200-CHECK-ONE-NEW-ROW THRU 2200-EXIT
+               VARYING LRD-NEW-IDX FROM 1 BY 1
+               UNTIL LRD-NEW-IDX > LRD-NEW-CNT
+           PERFORM 2300-CHECK-ONE-REORDER THRU 2300-EXIT
+               VARYING LRD-OLD-IDX FROM 1 BY 1
+               UNTIL LRD-OLD-IDX > LRD-OLD-CNT
+           PERFORM 2950-WRITE-SUMMARY.
+      *
+       2100-CHECK-ONE-OLD-ROW.
+           MOVE 0 TO LRD-FOUND-IDX
+           PERFORM 2110-SEARCH-NEW THRU 2110-EXIT
+               VARYING LRD-NEW-IDX FROM 1 BY 1
+               UNTIL LRD-NEW-IDX > LRD-NEW-CNT
+           IF LRD-FOUND-IDX = 0
+               PERFORM 2120-WRITE-REMOVED
+           ELSE
+               MOVE "Y" TO LRD-OLD-MATCHED-SW(LRD-OLD-IDX)
+               MOVE "Y" TO LRD-NEW-MATCHED-SW(LRD-FOUND-IDX)
+               MOVE LRD-FOUND-IDX TO LRD-OLD-NEWIDX(LRD-OLD-IDX)
+               IF LRD-OLD-LEN(LRD-OLD-IDX)
+                       NOT = LRD-NEW-LEN(LRD-FOUND-IDX)
+                   PERFORM 2130-WRITE-RESIZED
+               END-IF
+           END-IF.
+       2100-EXIT.
+           EXIT.
+      *
+       2110-SEARCH-NEW.
+           IF LRD-FOUND-IDX = 0
+               AND LRD-NEW-NAME(LRD-NEW-IDX) = LRD-OLD-NAME(LRD-OLD-IDX)
+               MOVE LRD-NEW-IDX TO LRD-FOUND-IDX
+           END-IF.
+       2110-EXIT.
+           EXIT.
+      *
+       2120-WRITE-REMOVED.
+           MOVE SPACES TO LRD-OUT-LINE
+           STRING "REMOVED    "              DELIMITED BY SIZE
+                  LRD-OLD-NAME(LRD-OLD-IDX)  DELIMITED BY SPACE
+               INTO LRD-OUT-LINE
+           END-STRING
+           WRITE DIFF-RPT-RECORD FROM LRD-OUT-LINE
+           ADD 1 TO LRD-DIFF-COUNT.
+      *
+       2130-WRITE-RESIZED.
+           MOVE SPACES TO LRD-OUT-LINE
+           MOVE LRD-OLD-LEN(LRD-OLD-IDX)   TO LRD-LEN-OLD-TXT
+           MOVE LRD-NEW-LEN(LRD-FOUND-IDX) TO LRD-LEN-NEW-TXT
+           STRING "RESIZED    "              DELIMITED BY SIZE
+                  LRD-OLD-NAME(LRD-OLD-IDX)  DELIMITED BY SPACE
+                  "  "                       DELIMITED BY SIZE
+                  LRD-LEN-OLD-TXT            DELIMITED BY SIZE
+                  " BYTES -> "                DELIMITED BY SIZE
+                  LRD-LEN-NEW-TXT            DELIMITED BY SIZE
+                  " BYTES"                    DELIMITED BY SIZE
+               INTO LRD-OUT-LINE
+           END-STRING
+           WRITE DIFF-RPT-RECORD FROM LRD-OUT-LINE
+           ADD 1 TO LRD-DIFF-COUNT.
+      *
+       2200-CHECK-ONE-NEW-ROW.
+           IF LRD-NEW-MATCHED-SW(LRD-NEW-IDX) NOT = "Y"
+               MOVE SPACES TO LRD-OUT-LINE
+               STRING "ADDED      "              DELIMITED BY SIZE
+                      LRD-NEW-NAME(LRD-NEW-IDX)  DELIMITED BY SPACE
+                   INTO LRD-OUT-LINE
+               END-STRING
+               WRITE DIFF-RPT-RECORD FROM LRD-OUT-LINE
+               ADD 1 TO LRD-DIFF-COUNT
+           END-IF.
+       2200-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  2300-CHECK-ONE-REORDER - A MATCHED FIELD'S RANK AMONG ALL     *
+      *  MATCHED FIELDS IS COMPARED BETWEEN THE TWO CATALOGS; A        *
+      *  DIFFERENT RANK MEANS THE FIELD MOVED RELATIVE TO THE OTHER    *
+      *  FIELDS BOTH VERSIONS HAVE IN COMMON.                          *
+      ******************************************************************
+       2300-CHECK-ONE-REORDER.
+           IF LRD-OLD-MATCHED-SW(LRD-OLD-IDX) = "Y"
+               MOVE 0 TO LRD-OLD-RANK
+               PERFORM 2310-RANK-IN-OLD THRU 2310-EXIT
+                   VARYING LRD-RANK-IDX FROM 1 BY 1
+                   UNTIL LRD-RANK-IDX > LRD-OLD-IDX
+               MOVE 0 TO LRD-NEW-RANK
+               PERFORM 2320-RANK-IN-NEW THRU 2320-EXIT
+                   VARYING LRD-RANK-IDX FROM 1 BY 1
+                   UNTIL LRD-RANK-IDX > LRD-OLD-NEWIDX(LRD-OLD-IDX)
+               IF LRD-OLD-RANK NOT = LRD-NEW-RANK
+                   PERFORM 2330-WRITE-REORDERED
+               END-IF
+           END-IF.
+       2300-EXIT.
+           EXIT.
+      *
+       2310-RANK-IN-OLD.
+           IF LRD-OLD-MATCHED-SW(LRD-RANK-IDX) = "Y"
+               ADD 1 TO LRD-OLD-RANK
+           END-IF.
+       2310-EXIT.
+           EXIT.
+      *
+       2320-RANK-IN-NEW.
+           IF LRD-NEW-MATCHED-SW(LRD-RANK-IDX) = "Y"
+               ADD 1 TO LRD-NEW-RANK
+           END-IF.
+       2320-EXIT.
+           EXIT.
+      *
+       2330-WRITE-REORDERED.
+           MOVE SPACES TO LRD-OUT-LINE
+           STRING "REORDERED  "              DELIMITED BY SIZE
+                  LRD-OLD-NAME(LRD-OLD-IDX)  DELIMITED BY SPACE
+               INTO LRD-OUT-LINE
+           END-STRING
+           WRITE DIFF-RPT-RECORD FROM LRD-OUT-LINE
+           ADD 1 TO LRD-DIFF-COUNT.
+      *
+       2900-WRITE-HEADING.
+           MOVE SPACES TO LRD-OUT-LINE
+           STRING "LOGICAL RECORD DIFF - "  DELIMITED BY SIZE
+                  LRC-LR-NAME OF OLD-CATALOG-RECORD DELIMITED BY SPACE
+                  " VS "                    DELIMITED BY SIZE
+                  LRC-LR-NAME OF NEW-CATALOG-RECORD DELIMITED BY SPACE
+               INTO LRD-OUT-LINE
+           END-STRING
+           WRITE DIFF-RPT-RECORD FROM LRD-OUT-LINE.
+      *
+       2950-WRITE-SUMMARY.
+           MOVE SPACES TO LRD-OUT-LINE
+           IF LRD-DIFF-COUNT = 0
+               STRING "NO DIFFERENCES FOUND" DELIMITED BY SIZE
+                   INTO LRD-OUT-LINE
+               END-STRING
+               WRITE DIFF-RPT-RECORD FROM LRD-OUT-LINE
+           END-IF.
+      *
+       9000-TERMINATE.
+           CLOSE OLD-LRCAT-FILE NEW-LRCAT-FILE DIFF-RPT-FILE.
