@@ -0,0 +1,165 @@
+      ******************************************************************
+      **                                                              *
+      **  PROGRAM      MAILBRW                                        *
+      **  AUTHOR       D. OKAFOR - DATA LIBRARY SERVICES               *
+      **  INSTALLATION GENEVA EXTRACT SYSTEMS                          *
+      **  DATE-WRITTEN 2024/07/05                                      *
+      **                                                               *
+      **  DESCRIPTION.  READS A MAILING-RECORD EXTRACT (DD MAILEXT)    *
+      **      AND LISTS EACH RECORD'S COMPANY, ADDRESS, AND EVERY      *
+      **      ONE OF ITS CONTACTS (DD MAILRPT) - AS MANY AS            *
+      **      CONTACT-COUNT SAYS ARE PRESENT, EACH SHOWN WITH ITS      *
+      **      ROLE, NOT JUST THE OLD FIXED PRESIDENT/VP-MARKETING/     *
+      **      ALTERNATE-CONTACT THREE.  A RECORD WHOSE CONTACT-COUNT   *
+      **      EXCEEDS THE 10-SLOT TABLE IS LISTED AS FAR AS THE TABLE  *
+      **      GOES AND THE OVERAGE IS CALLED OUT RATHER THAN SILENTLY  *
+      **      DROPPED.  THE RUN ENDS WITH RETURN-CODE 16 IF ANY        *
+      **      RECORD OVERRAN THE TABLE.                                *
+      **                                                               *
+      **  MODIFICATION HISTORY.                                       *
+      **  DATE       INIT  DESCRIPTION                                 *
+      **  2024/07/05 DAO   INITIAL VERSION.                            *
+      **                                                               *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAILBRW.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MAILEXT-FILE  ASSIGN TO "MAILEXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MLB-MAILEXT-STATUS.
+           SELECT MAILRPT-FILE  ASSIGN TO "MAILRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MLB-MAILRPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MAILEXT-FILE.
+       COPY MAILREC.
+       FD  MAILRPT-FILE.
+       01  MAILRPT-RECORD                  PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  MLB-MAILEXT-STATUS              PIC XX.
+           88  MLB-MAILEXT-OK              VALUE "00".
+      *> THE FINAL READ'S AT END DRIVES MLB-MAILEXT-STATUS TO "10",
+      *> SO WHETHER THE FILE IS STILL OPEN AT TERMINATION TIME IS
+      *> TRACKED HERE INSTEAD OF BY RE-TESTING THE LIVE STATUS.
+       01  MLB-MAILEXT-OPENED-SW           PIC X(01)       VALUE "N".
+           88  MLB-MAILEXT-OPENED          VALUE "Y".
+       01  MLB-MAILRPT-STATUS              PIC XX.
+       01  MLB-EOF-SW                      PIC X(01)      VALUE "N".
+           88  MLB-EOF                     VALUE "Y".
+       01  MLB-CONTACT-IDX                 PIC 9(02).
+       01  MLB-LISTED-CNT                  PIC 9(02).
+       01  MLB-OVERAGE-CNT                 PIC 9(02).
+       01  MLB-TOTAL-CNT                   PIC 9(08)      VALUE 0.
+       01  MLB-OVERRUN-CNT                 PIC 9(08)      VALUE 0.
+       01  MLB-TOTAL-TXT                   PIC ZZZZZZZ9.
+       01  MLB-OVERRUN-TXT                 PIC ZZZZZZZ9.
+       01  MLB-OUT-LINE                    PIC X(80)      VALUE SPACES.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-BROWSE-RECORDS THRU 2000-EXIT
+               UNTIL MLB-EOF
+           PERFORM 4000-SUMMARIZE THRU 4000-EXIT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           OPEN INPUT  MAILEXT-FILE
+           OPEN OUTPUT MAILRPT-FILE
+           IF NOT MLB-MAILEXT-OK
+               DISPLAY "MAILBRW - UNABLE TO OPEN MAILEXT, STATUS="
+                   MLB-MAILEXT-STATUS
+               MOVE "Y" TO MLB-EOF-SW
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE "Y" TO MLB-MAILEXT-OPENED-SW
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  2000-BROWSE-RECORDS - LISTS ONE MAILING-RECORD AND ALL OF    *
+      *  ITS CONTACTS, AS FAR AS THE TABLE HOLDS THEM.                *
+      ******************************************************************
+       2000-BROWSE-RECORDS.
+           READ MAILEXT-FILE
+               AT END
+                   MOVE "Y" TO MLB-EOF-SW
+           END-READ
+           IF MLB-EOF
+               GO TO 2000-EXIT
+           END-IF
+           ADD 1 TO MLB-TOTAL-CNT
+           MOVE SPACES TO MLB-OUT-LINE
+           STRING "COMPANY: " DELIMITED BY SIZE
+               COMPANY-NAME DELIMITED BY SIZE
+               INTO MLB-OUT-LINE
+           END-STRING
+           WRITE MAILRPT-RECORD FROM MLB-OUT-LINE
+           MOVE SPACES TO MLB-OUT-LINE
+           STRING STREET-ADDRESS DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               CITY DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               STATE DELIMITED BY SIZE
+               INTO MLB-OUT-LINE
+           END-STRING
+           WRITE MAILRPT-RECORD FROM MLB-OUT-LINE
+           IF CONTACT-COUNT > 10
+               MOVE 10 TO MLB-LISTED-CNT
+               COMPUTE MLB-OVERAGE-CNT = CONTACT-COUNT - 10
+               ADD 1 TO MLB-OVERRUN-CNT
+           ELSE
+               MOVE CONTACT-COUNT TO MLB-LISTED-CNT
+               MOVE 0 TO MLB-OVERAGE-CNT
+           END-IF
+           PERFORM 2100-LIST-ONE-CONTACT THRU 2100-EXIT
+               VARYING MLB-CONTACT-IDX FROM 1 BY 1
+               UNTIL MLB-CONTACT-IDX > MLB-LISTED-CNT
+           IF MLB-OVERAGE-CNT > 0
+               MOVE SPACES TO MLB-OUT-LINE
+               STRING "  ... " MLB-OVERAGE-CNT
+                   " ADDITIONAL CONTACT(S) DID NOT FIT THE TABLE"
+                   DELIMITED BY SIZE
+                   INTO MLB-OUT-LINE
+               END-STRING
+               WRITE MAILRPT-RECORD FROM MLB-OUT-LINE
+           END-IF
+           MOVE SPACES TO MAILRPT-RECORD
+           WRITE MAILRPT-RECORD.
+       2000-EXIT.
+           EXIT.
+      *
+       2100-LIST-ONE-CONTACT.
+           MOVE SPACES TO MLB-OUT-LINE
+           STRING "  " DELIMITED BY SIZE
+               CONTACT-ROLE(MLB-CONTACT-IDX) DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               CONTACT-FIRST-NAME(MLB-CONTACT-IDX) DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               CONTACT-LAST-NAME(MLB-CONTACT-IDX) DELIMITED BY SIZE
+               INTO MLB-OUT-LINE
+           END-STRING
+           WRITE MAILRPT-RECORD FROM MLB-OUT-LINE.
+       2100-EXIT.
+           EXIT.
+      *
+       4000-SUMMARIZE.
+           MOVE MLB-TOTAL-CNT   TO MLB-TOTAL-TXT
+           MOVE MLB-OVERRUN-CNT TO MLB-OVERRUN-TXT
+           DISPLAY "MAILBRW - " MLB-TOTAL-TXT " RECORDS LISTED, "
+               MLB-OVERRUN-TXT " OVERRAN THE CONTACT TABLE"
+           IF MLB-OVERRUN-CNT > 0
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+       4000-EXIT.
+           EXIT.
+      *
+       9000-TERMINATE.
+           IF MLB-MAILEXT-OPENED
+               CLOSE MAILEXT-FILE
+           END-IF
+           CLOSE MAILRPT-FILE.
