@@ -0,0 +1,123 @@
+      ******************************************************************
+      **                                                              *
+      **  PROGRAM      FIRMSMCH                                       *
+      **  AUTHOR       D. OKAFOR - DATA LIBRARY SERVICES               *
+      **  INSTALLATION GENEVA EXTRACT SYSTEMS                          *
+      **  DATE-WRITTEN 2024/07/15                                      *
+      **                                                               *
+      **  DESCRIPTION.  READS A FIRE ALLOCATION EXTRACT (DD FIREXT,   *
+      **      FDW-FIRE-ALLOC-REC) AND LISTS EVERY RECORD WHOSE         *
+      **      WRITING-MIS-STATE DOES NOT MATCH ITS MIS-STATE, ALONG    *
+      **      WITH THE AGENT AND H-CODE, SO AN ANALYST CAN CONFIRM     *
+      **      EACH ONE IS A GENUINE MULTI-STATE RISK RATHER THAN A     *
+      **      DATA-ENTRY ERROR.                                       *
+      **                                                               *
+      **  MODIFICATION HISTORY.                                       *
+      **  DATE       INIT  DESCRIPTION                                 *
+      **  2024/07/15 DAO   INITIAL VERSION.                            *
+      **                                                               *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FIRMSMCH.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIREXT-FILE  ASSIGN TO "FIREXT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FMS-FIREXT-STATUS.
+           SELECT MSMRPT-FILE  ASSIGN TO "MSMRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FMS-MSMRPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FIREXT-FILE.
+       COPY FIREALOC.
+       FD  MSMRPT-FILE.
+       01  MSMRPT-RECORD                    PIC X(60).
+       WORKING-STORAGE SECTION.
+       01  FMS-FIREXT-STATUS                PIC XX.
+           88  FMS-FIREXT-OK                VALUE "00".
+      *> THE FINAL READ'S AT END DRIVES FMS-FIREXT-STATUS TO "10", SO
+      *> WHETHER THE FILE IS STILL OPEN AT TERMINATION TIME IS
+      *> TRACKED HERE INSTEAD OF BY RE-TESTING THE LIVE STATUS.
+       01  FMS-FIREXT-OPENED-SW             PIC X(01)      VALUE "N".
+           88  FMS-FIREXT-OPENED            VALUE "Y".
+       01  FMS-MSMRPT-STATUS                PIC XX.
+       01  FMS-EOF-SW                       PIC X(01)      VALUE "N".
+           88  FMS-EOF                      VALUE "Y".
+       01  FMS-TOTAL-RECS                   PIC 9(08)      VALUE 0.
+       01  FMS-MISMATCH-CNT                 PIC 9(08)      VALUE 0.
+       01  FMS-OUT-LINE                     PIC X(60)      VALUE SPACES.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-CHECK-RECORDS THRU 2000-EXIT
+               UNTIL FMS-EOF
+           PERFORM 4000-SUMMARIZE THRU 4000-EXIT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           OPEN INPUT  FIREXT-FILE
+           OPEN OUTPUT MSMRPT-FILE
+           IF NOT FMS-FIREXT-OK
+               DISPLAY "FIRMSMCH - UNABLE TO OPEN FIREXT, STATUS="
+                   FMS-FIREXT-STATUS
+               MOVE "Y" TO FMS-EOF-SW
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE "Y" TO FMS-FIREXT-OPENED-SW
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  2000-CHECK-RECORDS - FLAGS EVERY RECORD WHOSE WRITING-MIS-   *
+      *  STATE DOES NOT MATCH ITS MIS-STATE.                           *
+      ******************************************************************
+       2000-CHECK-RECORDS.
+           READ FIREXT-FILE
+               AT END
+                   MOVE "Y" TO FMS-EOF-SW
+           END-READ
+           IF FMS-EOF
+               GO TO 2000-EXIT
+           END-IF
+           ADD 1 TO FMS-TOTAL-RECS
+           IF WRITING-MIS-STATE NOT = MIS-STATE
+               ADD 1 TO FMS-MISMATCH-CNT
+               PERFORM 2100-WRITE-MISMATCH THRU 2100-EXIT
+           END-IF.
+       2000-EXIT.
+           EXIT.
+      *
+       2100-WRITE-MISMATCH.
+           MOVE SPACES TO FMS-OUT-LINE
+           STRING "WRITING-MIS-STATE=" DELIMITED BY SIZE
+               WRITING-MIS-STATE DELIMITED BY SIZE
+               " MIS-STATE=" DELIMITED BY SIZE
+               MIS-STATE DELIMITED BY SIZE
+               " AGENT=" DELIMITED BY SIZE
+               AGENT DELIMITED BY SIZE
+               " H-CODE=" DELIMITED BY SIZE
+               H-CODE DELIMITED BY SIZE
+               INTO FMS-OUT-LINE
+           END-STRING
+           WRITE MSMRPT-RECORD FROM FMS-OUT-LINE.
+       2100-EXIT.
+           EXIT.
+      *
+       4000-SUMMARIZE.
+           DISPLAY "FIRMSMCH - " FMS-TOTAL-RECS " RECORDS, "
+               FMS-MISMATCH-CNT " STATE MISMATCHES"
+           IF FMS-MISMATCH-CNT > 0
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+       4000-EXIT.
+           EXIT.
+      *
+       9000-TERMINATE.
+           IF FMS-FIREXT-OPENED
+               CLOSE FIREXT-FILE
+           END-IF
+           CLOSE MSMRPT-FILE.
