@@ -0,0 +1,151 @@
+      ******************************************************************
+      **                                                              *
+      **  PROGRAM      PREMTRND                                       *
+      **  AUTHOR       D. OKAFOR - DATA LIBRARY SERVICES               *
+      **  INSTALLATION GENEVA EXTRACT SYSTEMS                          *
+      **  DATE-WRITTEN 2024/08/05                                      *
+      **                                                               *
+      **  DESCRIPTION.  READS A PREMIUM-HIST-DATA EXTRACT (DD PREMEXT, *
+      **      SUCCESSIVE RECORDS ASSUMED TO BE IN FILE-DATE ORDER) AND *
+      **      LISTS VALUE-01/VALUE-02 FROM ITS NUMBERED-FILL GROUP BY  *
+      **      FILE-DATE, ONE LINE PER RECORD, TO DD TRENDRPT.  EACH    *
+      **      LINE ALSO SHOWS THE CHANGE IN VALUE-01/VALUE-02 SINCE    *
+      **      THE PRIOR RECORD SO PERIOD-OVER-PERIOD MOVEMENT IS       *
+      **      VISIBLE WITHOUT STITCHING EXTRACTS TOGETHER BY HAND -    *
+      **      THE FIRST RECORD HAS NO PRIOR PERIOD TO COMPARE TO, SO   *
+      **      ITS CHANGE COLUMNS READ N/A RATHER THAN A MISLEADING     *
+      **      ZERO.                                                   *
+      **                                                               *
+      **  MODIFICATION HISTORY.                                       *
+      **  DATE       INIT  DESCRIPTION                                 *
+      **  2024/08/05 DAO   INITIAL VERSION.                            *
+      **                                                               *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PREMTRND.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PREMEXT-FILE  ASSIGN TO "PREMEXT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS PTR-PREMEXT-STATUS.
+           SELECT TRENDRPT-FILE ASSIGN TO "TRENDRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PTR-TRENDRPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PREMEXT-FILE.
+       COPY PREMHIST.
+       FD  TRENDRPT-FILE.
+       01  TRENDRPT-RECORD                  PIC X(132).
+       WORKING-STORAGE SECTION.
+       01  PTR-PREMEXT-STATUS               PIC XX.
+           88  PTR-PREMEXT-OK               VALUE "00".
+      *> THE FINAL READ'S AT END DRIVES PTR-PREMEXT-STATUS TO "10",
+      *> SO WHETHER THE FILE IS STILL OPEN AT TERMINATION TIME IS
+      *> TRACKED HERE INSTEAD OF BY RE-TESTING THE LIVE STATUS.
+       01  PTR-PREMEXT-OPENED-SW            PIC X(01)      VALUE "N".
+           88  PTR-PREMEXT-OPENED           VALUE "Y".
+       01  PTR-TRENDRPT-STATUS              PIC XX.
+       01  PTR-EOF-SW                       PIC X(01)      VALUE "N".
+           88  PTR-EOF                      VALUE "Y".
+       01  PTR-TOTAL-RECS                   PIC 9(08)      VALUE 0.
+       01  PTR-FIRST-SW                     PIC X(01)      VALUE "Y".
+           88  PTR-FIRST-RECORD             VALUE "Y".
+       01  PTR-PRIOR-VALUE-01               PIC S9(9)V99.
+       01  PTR-PRIOR-VALUE-02               PIC S9(9)V99.
+       01  PTR-DELTA-01                     PIC S9(9)V99.
+       01  PTR-DELTA-02                     PIC S9(9)V99.
+       01  PTR-OUT-LINE                     PIC X(132)     VALUE SPACES.
+       01  PTR-FILE-DATE-TXT                PIC X(10).
+       01  PTR-VALUE-01-TXT                 PIC -9(9).99.
+       01  PTR-VALUE-02-TXT                 PIC -9(9).99.
+       01  PTR-DELTA-01-EDIT                PIC -9(9).99.
+       01  PTR-DELTA-02-EDIT                PIC -9(9).99.
+       01  PTR-DELTA-01-TXT                 PIC X(13).
+       01  PTR-DELTA-02-TXT                 PIC X(13).
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-ONE-RECORD THRU 2000-EXIT
+               UNTIL PTR-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           OPEN INPUT  PREMEXT-FILE
+           OPEN OUTPUT TRENDRPT-FILE
+           IF NOT PTR-PREMEXT-OK
+               DISPLAY "PREMTRND - UNABLE TO OPEN PREMEXT, STATUS="
+                   PTR-PREMEXT-STATUS
+               MOVE "Y" TO PTR-EOF-SW
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE "Y" TO PTR-PREMEXT-OPENED-SW
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  2000-PROCESS-ONE-RECORD - LISTS VALUE-01/VALUE-02 FOR ONE     *
+      *  RECORD ALONGSIDE THEIR CHANGE FROM THE PRIOR RECORD, THEN     *
+      *  CARRIES THIS RECORD'S VALUES FORWARD AS THE NEXT ONE'S PRIOR. *
+      ******************************************************************
+       2000-PROCESS-ONE-RECORD.
+           READ PREMEXT-FILE
+               AT END
+                   MOVE "Y" TO PTR-EOF-SW
+           END-READ
+           IF PTR-EOF
+               GO TO 2000-EXIT
+           END-IF
+           ADD 1 TO PTR-TOTAL-RECS
+           PERFORM 2100-WRITE-TREND-LINE THRU 2100-EXIT
+           MOVE VALUE-01 OF NUMBERED-FILL TO PTR-PRIOR-VALUE-01
+           MOVE VALUE-02 OF NUMBERED-FILL TO PTR-PRIOR-VALUE-02
+           MOVE "N" TO PTR-FIRST-SW.
+       2000-EXIT.
+           EXIT.
+      *
+       2100-WRITE-TREND-LINE.
+           MOVE SPACES TO PTR-OUT-LINE
+           STRING FILE-DATE (1:4) "-" FILE-DATE (5:2) "-"
+               FILE-DATE (7:2) DELIMITED BY SIZE
+               INTO PTR-FILE-DATE-TXT
+           END-STRING
+           MOVE VALUE-01 OF NUMBERED-FILL TO PTR-VALUE-01-TXT
+           MOVE VALUE-02 OF NUMBERED-FILL TO PTR-VALUE-02-TXT
+           IF PTR-FIRST-RECORD
+               MOVE "N/A" TO PTR-DELTA-01-TXT PTR-DELTA-02-TXT
+           ELSE
+               SUBTRACT PTR-PRIOR-VALUE-01 FROM
+                   VALUE-01 OF NUMBERED-FILL GIVING PTR-DELTA-01
+               SUBTRACT PTR-PRIOR-VALUE-02 FROM
+                   VALUE-02 OF NUMBERED-FILL GIVING PTR-DELTA-02
+               MOVE PTR-DELTA-01 TO PTR-DELTA-01-EDIT
+               MOVE PTR-DELTA-02 TO PTR-DELTA-02-EDIT
+               MOVE PTR-DELTA-01-EDIT TO PTR-DELTA-01-TXT
+               MOVE PTR-DELTA-02-EDIT TO PTR-DELTA-02-TXT
+           END-IF
+           STRING "FILE-DATE=" DELIMITED BY SIZE
+               PTR-FILE-DATE-TXT DELIMITED BY SIZE
+               " VALUE-01=" DELIMITED BY SIZE
+               PTR-VALUE-01-TXT DELIMITED BY SIZE
+               " CHG-01=" DELIMITED BY SIZE
+               PTR-DELTA-01-TXT DELIMITED BY SIZE
+               " VALUE-02=" DELIMITED BY SIZE
+               PTR-VALUE-02-TXT DELIMITED BY SIZE
+               " CHG-02=" DELIMITED BY SIZE
+               PTR-DELTA-02-TXT DELIMITED BY SIZE
+               INTO PTR-OUT-LINE
+           END-STRING
+           WRITE TRENDRPT-RECORD FROM PTR-OUT-LINE.
+       2100-EXIT.
+           EXIT.
+      *
+       9000-TERMINATE.
+           DISPLAY "PREMTRND - " PTR-TOTAL-RECS " RECORDS PROCESSED"
+           IF PTR-PREMEXT-OPENED
+               CLOSE PREMEXT-FILE
+           END-IF
+           CLOSE TRENDRPT-FILE.
