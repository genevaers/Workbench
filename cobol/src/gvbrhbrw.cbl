@@ -0,0 +1,220 @@
+      ******************************************************************
+      **                                                              *
+      **  PROGRAM      GVBRHBRW                                       *
+      **  AUTHOR       D. OKAFOR - DATA LIBRARY SERVICES               *
+      **  INSTALLATION GENEVA EXTRACT SYSTEMS                          *
+      **  DATE-WRITTEN 2024/06/11                                      *
+      **                                                               *
+      **  DESCRIPTION.  BROWSES A GVBRH-HEADER-RECORD EXTRACT FILE    *
+      **      (DD EXTRACT) AND WRITES ONE LISTING LINE PER DETAIL      *
+      **      RECORD (DD BRWSRPT).  RH-TEXT-DATA-FLAG ON THE HEADER    *
+      **      SAYS WHETHER THE DETAIL RECORDS BEHIND IT ARE TEXT OR    *
+      **      BINARY/PACKED - A TEXT-FLAGGED GROUP (RH-TEXT-DATA-FLAG  *
+      **      = "T") RENDERS AS READABLE TEXT, AND EVERYTHING ELSE     *
+      **      RENDERS AS A HEX DUMP, SO AN AUDITOR DOES NOT HAVE TO    *
+      **      EYEBALL RAW BYTES TO TELL WHICH VIEW APPLIES.            *
+      **                                                               *
+      **  MODIFICATION HISTORY.                                       *
+      **  DATE       INIT  DESCRIPTION                                 *
+      **  2024/06/11 DAO   INITIAL VERSION.                            *
+      **  2024/06/18 DAO   ADDED RH-EFF-DATE-IND FILTERING - DD        *
+      **                   BRWSPARM, WHEN PRESENT, CARRIES A ONE-      *
+      **                   CHARACTER FILTER CODE ("E" EFFECTIVE-DATED  *
+      **                   ONLY, "N" NON-EFFECTIVE-DATED ONLY) SO A    *
+      **                   RUN CAN BE NARROWED TO JUST ONE KIND OF     *
+      **                   SECTION WITHOUT SCROLLING PAST THE OTHER.   *
+      **                                                               *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GVBRHBRW.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> SEQUENTIAL, NOT LINE SEQUENTIAL - THE HEADER CARRIES COMP
+      *> FIELDS WHOSE BYTES CAN LEGITIMATELY COLLIDE WITH THE LINE
+      *> SEQUENTIAL END-OF-RECORD MARKER.
+           SELECT EXTRACT-FILE  ASSIGN TO "EXTRACT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS GVB-EXTRACT-STATUS.
+           SELECT BRWSRPT-FILE  ASSIGN TO "BRWSRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GVB-BRWSRPT-STATUS.
+      *> OPTIONAL - A RUN WITH NO FILTER PREFERENCE LISTS EVERYTHING,
+      *> THE SAME AS BEFORE THIS FILTER WAS ADDED.
+           SELECT OPTIONAL PARM-FILE ASSIGN TO "BRWSPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GVB-PARM-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXTRACT-FILE.
+       01  EXTRACT-RECORD                  PIC X(80).
+       FD  BRWSRPT-FILE.
+       01  BRWSRPT-RECORD                  PIC X(80).
+       FD  PARM-FILE.
+       01  PARM-RECORD                     PIC X(01).
+       WORKING-STORAGE SECTION.
+       01  GVB-EXTRACT-STATUS              PIC XX.
+           88  GVB-EXTRACT-OK              VALUE "00".
+      *> THE FINAL READ'S AT END DRIVES GVB-EXTRACT-STATUS TO "10",
+      *> SO WHETHER THE FILE IS STILL OPEN AT TERMINATION TIME IS
+      *> TRACKED HERE INSTEAD OF BY RE-TESTING THE LIVE STATUS.
+       01  GVB-EXTRACT-OPENED-SW           PIC X(01)       VALUE "N".
+           88  GVB-EXTRACT-OPENED          VALUE "Y".
+       01  GVB-BRWSRPT-STATUS              PIC XX.
+       01  GVB-PARM-STATUS                 PIC XX.
+           88  GVB-PARM-OK                 VALUE "00".
+       01  GVB-EOF-SW                      PIC X(01)       VALUE "N".
+           88  GVB-EOF                     VALUE "Y".
+       01  GVB-HEADER-SEEN-SW              PIC X(01)       VALUE "N".
+           88  GVB-HEADER-SEEN             VALUE "Y".
+      *> "A" LISTS EVERYTHING (THE DEFAULT WHEN BRWSPARM IS ABSENT OR
+      *> EMPTY), "E" RESTRICTS THE LISTING TO EFFECTIVE-DATED GROUPS,
+      *> "N" TO NON-EFFECTIVE-DATED GROUPS.
+       01  GVB-FILTER-CD                   PIC X(01)       VALUE "A".
+           88  GVB-FILTER-ALL              VALUE "A".
+           88  GVB-FILTER-EFF-ONLY         VALUE "E".
+           88  GVB-FILTER-NONEFF-ONLY      VALUE "N".
+      *> THE HEADER RECORD IS READ INTO THE SAME SLOT THE DETAIL
+      *> RECORDS COME THROUGH, THEN REINTERPRETED AS GVBRH.
+       COPY GVBRH.
+       01  GVB-DETAIL-RECORD               PIC X(80).
+       01  GVB-RECORD-NBR                  PIC 9(08)       VALUE 0.
+       01  GVB-RECORD-NBR-TXT               PIC ZZZZZZZ9.
+      *> UP TO THIS MANY BYTES OF A BINARY-FLAGGED RECORD ARE SHOWN
+      *> ON ONE HEX-DUMP LISTING LINE.
+       01  GVB-DUMP-WIDTH                  PIC 9(02)       VALUE 20.
+       01  GVB-DUMP-IDX                    PIC 9(02)       VALUE 0.
+       01  GVB-HEXBUF.
+           05  GVB-HEXBUF-CHAR              PIC X(01).
+       01  GVB-HEXBUF-NUM REDEFINES GVB-HEXBUF.
+           05  GVB-HEXBUF-VAL               BINARY-CHAR UNSIGNED.
+       01  GVB-HEX-DIGITS                  PIC X(16)       VALUE
+           "0123456789ABCDEF".
+       01  GVB-HEX-Q                       PIC 9(03).
+       01  GVB-HEX-R                       PIC 9(03).
+       01  GVB-HEX-LINE                    PIC X(60)       VALUE SPACES.
+       01  GVB-OUT-LINE                    PIC X(80)       VALUE SPACES.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-BROWSE-DETAILS THRU 2000-EXIT
+               UNTIL GVB-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           PERFORM 1100-READ-FILTER-PARM THRU 1100-EXIT
+           OPEN INPUT  EXTRACT-FILE
+           OPEN OUTPUT BRWSRPT-FILE
+           IF NOT GVB-EXTRACT-OK
+               DISPLAY "GVBRHBRW - UNABLE TO OPEN EXTRACT, STATUS="
+                   GVB-EXTRACT-STATUS
+               MOVE "Y" TO GVB-EOF-SW
+               MOVE 16 TO RETURN-CODE
+               GO TO 1000-EXIT
+           END-IF
+           MOVE "Y" TO GVB-EXTRACT-OPENED-SW
+           READ EXTRACT-FILE INTO GVBRH-HEADER-RECORD
+               AT END
+                   DISPLAY "GVBRHBRW - EXTRACT FILE IS EMPTY"
+                   MOVE "Y" TO GVB-EOF-SW
+                   MOVE 16 TO RETURN-CODE
+           END-READ
+           IF NOT GVB-EOF
+               MOVE "Y" TO GVB-HEADER-SEEN-SW
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  1100-READ-FILTER-PARM - AN OPTIONAL ONE-CHARACTER FILTER      *
+      *  CODE FROM DD BRWSPARM.  MISSING, EMPTY OR UNRECOGNIZED        *
+      *  LEAVES THE FILTER AT "A" - LIST EVERYTHING.                   *
+      ******************************************************************
+       1100-READ-FILTER-PARM.
+           OPEN INPUT PARM-FILE
+           IF NOT GVB-PARM-OK
+               GO TO 1100-EXIT
+           END-IF
+           READ PARM-FILE
+               AT END
+                   CLOSE PARM-FILE
+                   GO TO 1100-EXIT
+           END-READ
+           IF PARM-RECORD = "E" OR PARM-RECORD = "N"
+               MOVE PARM-RECORD TO GVB-FILTER-CD
+           END-IF
+           CLOSE PARM-FILE.
+       1100-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  2000-BROWSE-DETAILS - WRITES ONE LISTING LINE PER DETAIL      *
+      *  RECORD, TEXT OR HEX DUMP DEPENDING ON RH-TEXT-DATA-FLAG.      *
+      ******************************************************************
+       2000-BROWSE-DETAILS.
+           READ EXTRACT-FILE INTO GVB-DETAIL-RECORD
+               AT END
+                   MOVE "Y" TO GVB-EOF-SW
+           END-READ
+           IF GVB-EOF
+               GO TO 2000-EXIT
+           END-IF
+           ADD 1 TO GVB-RECORD-NBR
+           MOVE GVB-RECORD-NBR TO GVB-RECORD-NBR-TXT
+           IF GVB-FILTER-EFF-ONLY AND RH-EFF-DATE-IND NOT = "Y"
+               GO TO 2000-EXIT
+           END-IF
+           IF GVB-FILTER-NONEFF-ONLY AND RH-EFF-DATE-IND = "Y"
+               GO TO 2000-EXIT
+           END-IF
+           IF RH-TEXT-DATA-FLAG = "T"
+               PERFORM 2100-RENDER-TEXT THRU 2100-EXIT
+           ELSE
+               PERFORM 2200-RENDER-BINARY THRU 2200-EXIT
+           END-IF
+           WRITE BRWSRPT-RECORD FROM GVB-OUT-LINE.
+       2000-EXIT.
+           EXIT.
+      *
+       2100-RENDER-TEXT.
+           MOVE SPACES TO GVB-OUT-LINE
+           STRING GVB-RECORD-NBR-TXT    DELIMITED BY SIZE
+               " TEXT "                 DELIMITED BY SIZE
+               GVB-DETAIL-RECORD        DELIMITED BY SIZE
+               INTO GVB-OUT-LINE
+           END-STRING.
+       2100-EXIT.
+           EXIT.
+      *
+       2200-RENDER-BINARY.
+           MOVE SPACES TO GVB-HEX-LINE
+           MOVE 1 TO GVB-DUMP-IDX
+           PERFORM 2210-DUMP-ONE-BYTE THRU 2210-EXIT
+               VARYING GVB-DUMP-IDX FROM 1 BY 1
+               UNTIL GVB-DUMP-IDX > GVB-DUMP-WIDTH
+           MOVE SPACES TO GVB-OUT-LINE
+           STRING GVB-RECORD-NBR-TXT    DELIMITED BY SIZE
+               " HEX  "                 DELIMITED BY SIZE
+               GVB-HEX-LINE             DELIMITED BY SIZE
+               INTO GVB-OUT-LINE
+           END-STRING.
+       2200-EXIT.
+           EXIT.
+      *
+       2210-DUMP-ONE-BYTE.
+           MOVE GVB-DETAIL-RECORD(GVB-DUMP-IDX:1) TO GVB-HEXBUF-CHAR
+           DIVIDE GVB-HEXBUF-VAL BY 16
+               GIVING GVB-HEX-Q REMAINDER GVB-HEX-R
+           MOVE GVB-HEX-DIGITS(GVB-HEX-Q + 1 : 1)
+               TO GVB-HEX-LINE((GVB-DUMP-IDX * 3) - 2 : 1)
+           MOVE GVB-HEX-DIGITS(GVB-HEX-R + 1 : 1)
+               TO GVB-HEX-LINE((GVB-DUMP-IDX * 3) - 1 : 1).
+       2210-EXIT.
+           EXIT.
+      *
+       9000-TERMINATE.
+           IF GVB-EXTRACT-OPENED
+               CLOSE EXTRACT-FILE
+           END-IF
+           CLOSE BRWSRPT-FILE.
