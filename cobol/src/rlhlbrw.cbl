@@ -0,0 +1,146 @@
+      ******************************************************************
+      **                                                              *
+      **  PROGRAM      RLHLBRW                                        *
+      **  AUTHOR       D. OKAFOR - DATA LIBRARY SERVICES               *
+      **  INSTALLATION GENEVA EXTRACT SYSTEMS                          *
+      **  DATE-WRITTEN 2024/05/28                                      *
+      **                                                               *
+      **  DESCRIPTION.  BROWSES AN RLHL-HEADER-RECORD EXTRACT FILE    *
+      **      (DD EXTRACT) AND WRITES ONE LISTING LINE PER DETAIL      *
+      **      RECORD (DD BRWSRPT) SHOWING THE RECORD NUMBER AND ITS    *
+      **      EFFECTIVE START/END DATES.  THE DATES ARE LOCATED BY     *
+      **      READING RLHL-START-DATE-OFFSET AND RLHL-END-DATE-OFFSET  *
+      **      OFF THE HEADER RATHER THAN ASSUMING A FIXED COLUMN, SO   *
+      **      THE LISTING STAYS CORRECT NO MATTER WHERE A GIVEN        *
+      **      LOGICAL RECORD HAPPENS TO CARRY ITS DATE FIELDS.  AN     *
+      **      OFFSET OF ZERO MEANS THE HEADER CARRIES NO DATE FIELDS   *
+      **      FOR THIS EXTRACT AND THE CORRESPONDING DATE IS LISTED    *
+      **      AS N/A RATHER THAN READ OFF POSITION ONE.                *
+      **                                                               *
+      **  MODIFICATION HISTORY.                                       *
+      **  DATE       INIT  DESCRIPTION                                 *
+      **  2024/05/28 DAO   INITIAL VERSION.                            *
+      **                                                               *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RLHLBRW.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> SEQUENTIAL, NOT LINE SEQUENTIAL - THE HEADER AND DETAIL
+      *> RECORDS CARRY COMP FIELDS WHOSE BYTES CAN LEGITIMATELY
+      *> COLLIDE WITH THE LINE SEQUENTIAL END-OF-RECORD MARKER.
+           SELECT EXTRACT-FILE  ASSIGN TO "EXTRACT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS RLB-EXTRACT-STATUS.
+           SELECT BRWSRPT-FILE  ASSIGN TO "BRWSRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RLB-BRWSRPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXTRACT-FILE.
+       01  EXTRACT-RECORD                  PIC X(100).
+       FD  BRWSRPT-FILE.
+       01  BRWSRPT-RECORD                  PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  RLB-EXTRACT-STATUS              PIC XX.
+           88  RLB-EXTRACT-OK              VALUE "00".
+      *> THE FINAL READ'S AT END DRIVES RLB-EXTRACT-STATUS TO "10",
+      *> SO WHETHER THE FILE IS STILL OPEN AT TERMINATION TIME IS
+      *> TRACKED HERE INSTEAD OF BY RE-TESTING THE LIVE STATUS.
+       01  RLB-EXTRACT-OPENED-SW           PIC X(01)       VALUE "N".
+           88  RLB-EXTRACT-OPENED          VALUE "Y".
+       01  RLB-BRWSRPT-STATUS              PIC XX.
+       01  RLB-EOF-SW                      PIC X(01)       VALUE "N".
+           88  RLB-EOF                     VALUE "Y".
+       01  RLB-HEADER-SEEN-SW              PIC X(01)       VALUE "N".
+           88  RLB-HEADER-SEEN             VALUE "Y".
+      *> THE HEADER RECORD IS READ INTO THE SAME SLOT THE DETAIL
+      *> RECORDS COME THROUGH, THEN REINTERPRETED AS RLHL.
+       COPY RLHL.
+       01  RLB-DETAIL-RECORD               PIC X(100).
+       01  RLB-RECORD-NBR                  PIC 9(08)       VALUE 0.
+      *> DATE FIELDS LOCATED OFF THE HEADER'S OFFSETS ARE ASSUMED TO
+      *> BE AN 8-BYTE YYYYMMDD FIELD, THE HOUSE STANDARD DATE WIDTH.
+       01  RLB-DATE-FLD-LEN                PIC 9(02)       VALUE 8.
+       01  RLB-START-DATE                  PIC X(08).
+       01  RLB-END-DATE                    PIC X(08).
+       01  RLB-RECORD-NBR-TXT               PIC ZZZZZZZ9.
+       01  RLB-OUT-LINE.
+           05  RLB-OUT-NBR                  PIC ZZZZZZZ9.
+           05  FILLER                       PIC X(02)  VALUE SPACES.
+           05  RLB-OUT-START-DATE           PIC X(08).
+           05  FILLER                       PIC X(02)  VALUE SPACES.
+           05  RLB-OUT-END-DATE             PIC X(08).
+           05  FILLER                       PIC X(53)  VALUE SPACES.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-BROWSE-DETAILS THRU 2000-EXIT
+               UNTIL RLB-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           OPEN INPUT  EXTRACT-FILE
+           OPEN OUTPUT BRWSRPT-FILE
+           IF NOT RLB-EXTRACT-OK
+               DISPLAY "RLHLBRW - UNABLE TO OPEN EXTRACT, STATUS="
+                   RLB-EXTRACT-STATUS
+               MOVE "Y" TO RLB-EOF-SW
+               MOVE 16 TO RETURN-CODE
+               GO TO 1000-EXIT
+           END-IF
+           MOVE "Y" TO RLB-EXTRACT-OPENED-SW
+           READ EXTRACT-FILE INTO RLHL-HEADER-RECORD
+               AT END
+                   DISPLAY "RLHLBRW - EXTRACT FILE IS EMPTY"
+                   MOVE "Y" TO RLB-EOF-SW
+                   MOVE 16 TO RETURN-CODE
+           END-READ
+           IF NOT RLB-EOF
+               MOVE "Y" TO RLB-HEADER-SEEN-SW
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  2000-BROWSE-DETAILS - WRITES ONE LISTING LINE PER DETAIL      *
+      *  RECORD, PULLING THE EFFECTIVE DATES OUT AT WHATEVER OFFSET    *
+      *  THE HEADER SAYS THEY LIVE AT RATHER THAN A FIXED COLUMN.      *
+      ******************************************************************
+       2000-BROWSE-DETAILS.
+           READ EXTRACT-FILE INTO RLB-DETAIL-RECORD
+               AT END
+                   MOVE "Y" TO RLB-EOF-SW
+           END-READ
+           IF RLB-EOF
+               GO TO 2000-EXIT
+           END-IF
+           ADD 1 TO RLB-RECORD-NBR
+           IF RLHL-START-DATE-OFFSET > 0
+               MOVE RLB-DETAIL-RECORD
+                   (RLHL-START-DATE-OFFSET + 1 : RLB-DATE-FLD-LEN)
+                   TO RLB-START-DATE
+           ELSE
+               MOVE "N/A     " TO RLB-START-DATE
+           END-IF
+           IF RLHL-END-DATE-OFFSET > 0
+               MOVE RLB-DETAIL-RECORD
+                   (RLHL-END-DATE-OFFSET + 1 : RLB-DATE-FLD-LEN)
+                   TO RLB-END-DATE
+           ELSE
+               MOVE "N/A     " TO RLB-END-DATE
+           END-IF
+           MOVE RLB-RECORD-NBR     TO RLB-OUT-NBR
+           MOVE RLB-START-DATE     TO RLB-OUT-START-DATE
+           MOVE RLB-END-DATE       TO RLB-OUT-END-DATE
+           WRITE BRWSRPT-RECORD FROM RLB-OUT-LINE.
+       2000-EXIT.
+           EXIT.
+      *
+       9000-TERMINATE.
+           IF RLB-EXTRACT-OPENED
+               CLOSE EXTRACT-FILE
+           END-IF
+           CLOSE BRWSRPT-FILE.
