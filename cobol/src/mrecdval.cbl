@@ -0,0 +1,255 @@
+      ******************************************************************
+      **                                                              *
+      **  PROGRAM      MRECDVAL                                       *
+      **  AUTHOR       D. OKAFOR - DATA LIBRARY SERVICES               *
+      **  INSTALLATION GENEVA EXTRACT SYSTEMS                          *
+      **  DATE-WRITTEN 2024/06/27                                      *
+      **                                                               *
+      **  DESCRIPTION.  READS A MASTER_REC EXTRACT FILE (DD EXTRACT)  *
+      **      AND, FOR EACH RECORD, CHECKS BOTH VIEWS OF EACH DATE -   *
+      **      THE GROUPED DATE-YY/DATE-MM/DATE-DD (AND ODATE-YY/       *
+      **      ODATE-MM/ODATE-DD) FIELDS, AND THE REDEFINED MASTER-DOB/ *
+      **      OTHER-DOB STRING VIEWS OVER THE SAME BYTES.  A RECORD IS *
+      **      FLAGGED WHEN THE GROUPED VIEW DOES NOT MAKE A SANE       *
+      **      CALENDAR DATE (MONTH NOT 01-12, OR DAY NOT VALID FOR     *
+      **      THAT MONTH, LEAP YEARS INCLUDED - DATE-YY/ODATE-YY ARE   *
+      **      WINDOWED TO A FULL 4-DIGIT YEAR WITH THE SHARED CENTPVT/ *
+      **      CENTWIN PIVOT-YEAR RULE BEFORE THE LEAP-YEAR TEST) OR    *
+      **      WHEN THE REDEFINED VIEW IS NOT EVEN NUMERIC, SINCE EITHER*
+      **      ONE CAN GO BAD WHILE THE OTHER STILL LOOKS FINE.  FLAGGED*
+      **      RECORDS ARE LISTED ON DD VALRPT WITH THE CHECKS THEY     *
+      **      FAILED; A SUMMARY LINE WITH THE TOTAL AND FLAGGED COUNTS *
+      **      FOLLOWS, AND THE RUN ENDS WITH RETURN-CODE 16 IF ANY     *
+      **      RECORD WAS FLAGGED.                                      *
+      **                                                               *
+      **  MODIFICATION HISTORY.                                       *
+      **  DATE       INIT  DESCRIPTION                                 *
+      **  2024/06/27 DAO   INITIAL VERSION.                            *
+      **                                                               *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MRECDVAL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> SEQUENTIAL, NOT LINE SEQUENTIAL - THE RECORD CARRIES COMP AND
+      *> COMP-3 FIELDS WHOSE BYTES CAN LEGITIMATELY COLLIDE WITH THE
+      *> LINE SEQUENTIAL END-OF-RECORD MARKER.
+           SELECT EXTRACT-FILE  ASSIGN TO "EXTRACT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS MDV-EXTRACT-STATUS.
+           SELECT VALRPT-FILE   ASSIGN TO "VALRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MDV-VALRPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXTRACT-FILE.
+       COPY MASTERREC.
+       FD  VALRPT-FILE.
+       01  VALRPT-RECORD                   PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  MDV-EXTRACT-STATUS               PIC XX.
+           88  MDV-EXTRACT-OK               VALUE "00".
+      *> THE FINAL READ'S AT END DRIVES MDV-EXTRACT-STATUS TO "10",
+      *> SO WHETHER THE FILE IS STILL OPEN AT TERMINATION TIME IS
+      *> TRACKED HERE INSTEAD OF BY RE-TESTING THE LIVE STATUS.
+       01  MDV-EXTRACT-OPENED-SW            PIC X(01)      VALUE "N".
+           88  MDV-EXTRACT-OPENED           VALUE "Y".
+       01  MDV-VALRPT-STATUS                PIC XX.
+       01  MDV-EOF-SW                       PIC X(01)      VALUE "N".
+           88  MDV-EOF                      VALUE "Y".
+      *> THE SHARED CENTURY-WINDOWING PIVOT AND WORKING FIELDS - SEE
+      *> CENTPVT.cpy.  CENTWIN'S PARAGRAPH (8900-CENTURY-WINDOW) IS
+      *> COPIED INTO THE PROCEDURE DIVISION BELOW.
+       COPY CENTPVT.
+      *> MAXIMUM DAY-OF-MONTH TABLE, JANUARY THROUGH DECEMBER, WITH
+      *> FEBRUARY CARRIED AS THE NON-LEAP-YEAR VALUE AND BUMPED TO 29
+      *> AT CHECK TIME WHEN THE WINDOWED YEAR IS A LEAP YEAR.
+       01  MDV-MONTH-DAYS-STR               PIC X(24)      VALUE
+           "312831303130313130313031".
+       01  MDV-MONTH-DAYS-TBL REDEFINES MDV-MONTH-DAYS-STR.
+           05  MDV-MAX-DAY                  PIC 9(02) OCCURS 12 TIMES.
+       01  MDV-LEAP-SW                      PIC X(01)      VALUE "N".
+           88  MDV-LEAP-YEAR                VALUE "Y".
+       01  MDV-MOD4-Q                       PIC 9(04).
+       01  MDV-MOD4-R                       PIC 9(04).
+       01  MDV-MOD100-Q                     PIC 9(04).
+       01  MDV-MOD100-R                     PIC 9(04).
+       01  MDV-MOD400-Q                     PIC 9(04).
+       01  MDV-MOD400-R                     PIC 9(04).
+       01  MDV-THIS-MAX-DAY                 PIC 9(02).
+       01  MDV-CK-MM                        PIC 9(02).
+       01  MDV-CK-DD                        PIC 9(02).
+       01  MDV-GROUP-OK-SW                  PIC X(01)      VALUE "Y".
+           88  MDV-GROUP-OK                  VALUE "Y".
+       01  MDV-DOB-OK-SW                    PIC X(01)      VALUE "Y".
+           88  MDV-DOB-OK                    VALUE "Y".
+       01  MDV-TOTAL-CNT                    PIC 9(08)      VALUE 0.
+       01  MDV-FLAGGED-CNT                  PIC 9(08)      VALUE 0.
+       01  MDV-TOTAL-TXT                    PIC ZZZZZZZ9.
+       01  MDV-FLAGGED-TXT                  PIC ZZZZZZZ9.
+       01  MDV-OUT-LINE                     PIC X(80)      VALUE SPACES.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-VALIDATE-RECORDS THRU 2000-EXIT
+               UNTIL MDV-EOF
+           PERFORM 3000-SUMMARIZE
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           OPEN INPUT  EXTRACT-FILE
+           OPEN OUTPUT VALRPT-FILE
+           IF NOT MDV-EXTRACT-OK
+               DISPLAY "MRECDVAL - UNABLE TO OPEN EXTRACT, STATUS="
+                   MDV-EXTRACT-STATUS
+               MOVE "Y" TO MDV-EOF-SW
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE "Y" TO MDV-EXTRACT-OPENED-SW
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  2000-VALIDATE-RECORDS - CHECKS BOTH DATE GROUPS' GROUPED AND  *
+      *  REDEFINED VIEWS AND LISTS ANY RECORD WHERE EITHER VIEW OF     *
+      *  EITHER DATE FAILS.                                           *
+      ******************************************************************
+       2000-VALIDATE-RECORDS.
+           READ EXTRACT-FILE
+               AT END
+                   MOVE "Y" TO MDV-EOF-SW
+           END-READ
+           IF MDV-EOF
+               GO TO 2000-EXIT
+           END-IF
+           ADD 1 TO MDV-TOTAL-CNT
+           MOVE "Y" TO MDV-GROUP-OK-SW
+           MOVE "Y" TO MDV-DOB-OK-SW
+           MOVE SPACES TO MDV-OUT-LINE
+           PERFORM 2100-CHECK-MASTER-DATE THRU 2100-EXIT
+           PERFORM 2200-CHECK-OTHER-DATE  THRU 2200-EXIT.
+       2000-EXIT.
+           EXIT.
+      *
+       2100-CHECK-MASTER-DATE.
+           MOVE "Y" TO MDV-GROUP-OK-SW
+           MOVE DATE-YY TO CENTPVT-YY-IN
+           PERFORM 8900-CENTURY-WINDOW THRU 8900-EXIT
+           MOVE DATE-MM TO MDV-CK-MM
+           MOVE DATE-DD TO MDV-CK-DD
+           PERFORM 8800-CHECK-MONTH-DAY THRU 8800-EXIT
+           IF NOT MDV-GROUP-OK
+               MOVE SPACES TO MDV-OUT-LINE
+               STRING "ACCOUNT " ACCOUNT_NO
+                   " MASTER-DATE NOT A SANE CALENDAR DATE"
+                   DELIMITED BY SIZE
+                   INTO MDV-OUT-LINE
+               END-STRING
+               PERFORM 2900-FLAG-RECORD THRU 2900-EXIT
+           END-IF
+           IF NOT YYMMDD IS NUMERIC
+               MOVE "N" TO MDV-DOB-OK-SW
+               MOVE SPACES TO MDV-OUT-LINE
+               STRING "ACCOUNT " ACCOUNT_NO
+                   " MASTER-DOB IS NOT NUMERIC" DELIMITED BY SIZE
+                   INTO MDV-OUT-LINE
+               END-STRING
+               PERFORM 2900-FLAG-RECORD THRU 2900-EXIT
+           END-IF.
+       2100-EXIT.
+           EXIT.
+      *
+       2200-CHECK-OTHER-DATE.
+           MOVE "Y" TO MDV-GROUP-OK-SW
+           MOVE ODATE-YY TO CENTPVT-YY-IN
+           PERFORM 8900-CENTURY-WINDOW THRU 8900-EXIT
+           MOVE ODATE-MM TO MDV-CK-MM
+           MOVE ODATE-DD TO MDV-CK-DD
+           PERFORM 8800-CHECK-MONTH-DAY THRU 8800-EXIT
+           IF NOT MDV-GROUP-OK
+               MOVE SPACES TO MDV-OUT-LINE
+               STRING "ACCOUNT " ACCOUNT_NO
+                   " OTHER-DATE NOT A SANE CALENDAR DATE"
+                   DELIMITED BY SIZE
+                   INTO MDV-OUT-LINE
+               END-STRING
+               PERFORM 2900-FLAG-RECORD THRU 2900-EXIT
+           END-IF
+           IF NOT OTHER-DOB IS NUMERIC
+               MOVE SPACES TO MDV-OUT-LINE
+               STRING "ACCOUNT " ACCOUNT_NO
+                   " OTHER-DOB IS NOT NUMERIC" DELIMITED BY SIZE
+                   INTO MDV-OUT-LINE
+               END-STRING
+               PERFORM 2900-FLAG-RECORD THRU 2900-EXIT
+           END-IF.
+       2200-EXIT.
+           EXIT.
+      *
+       2900-FLAG-RECORD.
+           WRITE VALRPT-RECORD FROM MDV-OUT-LINE
+           ADD 1 TO MDV-FLAGGED-CNT.
+       2900-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  8800-CHECK-MONTH-DAY - SETS MDV-GROUP-OK-SW TO "N" WHEN       *
+      *  MDV-CK-MM/MDV-CK-DD DO NOT FORM A SANE CALENDAR DATE, GIVEN   *
+      *  THE LEAP-YEAR STATUS OF CENTPVT-CCYY-OUT.  CALLERS MOVE THE   *
+      *  MONTH AND DAY TO MDV-CK-MM/MDV-CK-DD AND RUN CENTWIN FIRST.   *
+      ******************************************************************
+       8800-CHECK-MONTH-DAY.
+           IF MDV-CK-MM < 1 OR MDV-CK-MM > 12
+               MOVE "N" TO MDV-GROUP-OK-SW
+               GO TO 8800-EXIT
+           END-IF
+           DIVIDE CENTPVT-CCYY-OUT BY 4   GIVING MDV-MOD4-Q
+               REMAINDER MDV-MOD4-R
+           DIVIDE CENTPVT-CCYY-OUT BY 100 GIVING MDV-MOD100-Q
+               REMAINDER MDV-MOD100-R
+           DIVIDE CENTPVT-CCYY-OUT BY 400 GIVING MDV-MOD400-Q
+               REMAINDER MDV-MOD400-R
+           MOVE "N" TO MDV-LEAP-SW
+           IF MDV-MOD4-R = 0
+               IF MDV-MOD100-R NOT = 0 OR MDV-MOD400-R = 0
+                   MOVE "Y" TO MDV-LEAP-SW
+               END-IF
+           END-IF
+           MOVE MDV-MAX-DAY(MDV-CK-MM) TO MDV-THIS-MAX-DAY
+           IF MDV-CK-MM = 2 AND MDV-LEAP-YEAR
+               MOVE 29 TO MDV-THIS-MAX-DAY
+           END-IF
+           IF MDV-CK-DD < 1 OR MDV-CK-DD > MDV-THIS-MAX-DAY
+               MOVE "N" TO MDV-GROUP-OK-SW
+           END-IF.
+       8800-EXIT.
+           EXIT.
+      *
+      *> SHARED CENTURY-WINDOWING PARAGRAPH - SEE CENTWIN.cpy.
+       COPY CENTWIN.
+      *
+       3000-SUMMARIZE.
+           MOVE MDV-TOTAL-CNT    TO MDV-TOTAL-TXT
+           MOVE MDV-FLAGGED-CNT  TO MDV-FLAGGED-TXT
+           MOVE SPACES TO MDV-OUT-LINE
+           STRING "TOTAL=" MDV-TOTAL-TXT
+               " FLAGGED=" MDV-FLAGGED-TXT DELIMITED BY SIZE
+               INTO MDV-OUT-LINE
+           END-STRING
+           WRITE VALRPT-RECORD FROM MDV-OUT-LINE
+           DISPLAY "MRECDVAL - " MDV-TOTAL-TXT " RECORDS READ, "
+               MDV-FLAGGED-TXT " FLAGGED"
+           IF MDV-FLAGGED-CNT > 0
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+       3000-EXIT.
+           EXIT.
+      *
+       9000-TERMINATE.
+           IF MDV-EXTRACT-OPENED
+               CLOSE EXTRACT-FILE
+           END-IF
+           CLOSE VALRPT-FILE.
