@@ -0,0 +1,132 @@
+      ******************************************************************
+      **                                                              *
+      **  PROGRAM      MRECBRW                                        *
+      **  AUTHOR       D. OKAFOR - DATA LIBRARY SERVICES               *
+      **  INSTALLATION GENEVA EXTRACT SYSTEMS                          *
+      **  DATE-WRITTEN 2024/06/25                                      *
+      **                                                               *
+      **  DESCRIPTION.  BROWSES A MASTER_REC EXTRACT FILE (DD EXTRACT)*
+      **      AND WRITES ONE LISTING LINE PER RECORD (DD BRWSRPT)      *
+      **      SHOWING THE ACCOUNT NUMBER TOGETHER WITH MASTER-DATE     *
+      **      AND OTHER-DATE, EACH WINDOWED TO A FULL 4-DIGIT YEAR BY  *
+      **      THE SHARED CENTPVT/CENTWIN PIVOT-YEAR RULE RATHER THAN   *
+      **      TAKING DATE-YY/ODATE-YY AT FACE VALUE.  EVERY REPORT OR  *
+      **      VIEW BUILT ON MASTER_REC SHOULD COPY THE SAME CENTPVT/   *
+      **      CENTWIN PAIR SO AN ACCOUNT'S DATES ALWAYS LAND IN THE    *
+      **      SAME CENTURY NO MATTER WHICH PROGRAM IS LOOKING AT IT.   *
+      **                                                               *
+      **  MODIFICATION HISTORY.                                       *
+      **  DATE       INIT  DESCRIPTION                                 *
+      **  2024/06/25 DAO   INITIAL VERSION.                            *
+      **                                                               *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MRECBRW.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> SEQUENTIAL, NOT LINE SEQUENTIAL - THE RECORD CARRIES COMP AND
+      *> COMP-3 FIELDS WHOSE BYTES CAN LEGITIMATELY COLLIDE WITH THE
+      *> LINE SEQUENTIAL END-OF-RECORD MARKER.
+           SELECT EXTRACT-FILE  ASSIGN TO "EXTRACT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS MRB-EXTRACT-STATUS.
+           SELECT BRWSRPT-FILE  ASSIGN TO "BRWSRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MRB-BRWSRPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXTRACT-FILE.
+       COPY MASTERREC.
+       FD  BRWSRPT-FILE.
+       01  BRWSRPT-RECORD                  PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  MRB-EXTRACT-STATUS               PIC XX.
+           88  MRB-EXTRACT-OK               VALUE "00".
+      *> THE FINAL READ'S AT END DRIVES MRB-EXTRACT-STATUS TO "10",
+      *> SO WHETHER THE FILE IS STILL OPEN AT TERMINATION TIME IS
+      *> TRACKED HERE INSTEAD OF BY RE-TESTING THE LIVE STATUS.
+       01  MRB-EXTRACT-OPENED-SW            PIC X(01)      VALUE "N".
+           88  MRB-EXTRACT-OPENED           VALUE "Y".
+       01  MRB-BRWSRPT-STATUS               PIC XX.
+       01  MRB-EOF-SW                       PIC X(01)      VALUE "N".
+           88  MRB-EOF                      VALUE "Y".
+      *> THE SHARED CENTURY-WINDOWING PIVOT AND WORKING FIELDS - SEE
+      *> CENTPVT.cpy.  CENTWIN'S PARAGRAPH (8900-CENTURY-WINDOW) IS
+      *> COPIED INTO THE PROCEDURE DIVISION BELOW.
+       COPY CENTPVT.
+       01  MRB-MASTER-CCYYMMDD              PIC X(08).
+       01  MRB-OTHER-CCYYMMDD               PIC X(08).
+       01  MRB-CCYY-TXT                     PIC 9(04).
+       01  MRB-OUT-LINE.
+           05  MRB-OUT-ACCOUNT               PIC X(09).
+           05  FILLER                        PIC X(02)  VALUE SPACES.
+           05  MRB-OUT-MASTER-DATE           PIC X(08).
+           05  FILLER                        PIC X(02)  VALUE SPACES.
+           05  MRB-OUT-OTHER-DATE            PIC X(08).
+           05  FILLER                        PIC X(51)  VALUE SPACES.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-BROWSE-RECORDS THRU 2000-EXIT
+               UNTIL MRB-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           OPEN INPUT  EXTRACT-FILE
+           OPEN OUTPUT BRWSRPT-FILE
+           IF NOT MRB-EXTRACT-OK
+               DISPLAY "MRECBRW - UNABLE TO OPEN EXTRACT, STATUS="
+                   MRB-EXTRACT-STATUS
+               MOVE "Y" TO MRB-EOF-SW
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE "Y" TO MRB-EXTRACT-OPENED-SW
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  2000-BROWSE-RECORDS - WINDOWS MASTER-DATE AND OTHER-DATE TO   *
+      *  A FULL 4-DIGIT YEAR AND WRITES ONE LISTING LINE PER RECORD.   *
+      ******************************************************************
+       2000-BROWSE-RECORDS.
+           READ EXTRACT-FILE
+               AT END
+                   MOVE "Y" TO MRB-EOF-SW
+           END-READ
+           IF MRB-EOF
+               GO TO 2000-EXIT
+           END-IF
+           MOVE DATE-YY TO CENTPVT-YY-IN
+           PERFORM 8900-CENTURY-WINDOW THRU 8900-EXIT
+           MOVE CENTPVT-CCYY-OUT TO MRB-CCYY-TXT
+           STRING MRB-CCYY-TXT DELIMITED BY SIZE
+               DATE-MM          DELIMITED BY SIZE
+               DATE-DD          DELIMITED BY SIZE
+               INTO MRB-MASTER-CCYYMMDD
+           END-STRING
+           MOVE ODATE-YY TO CENTPVT-YY-IN
+           PERFORM 8900-CENTURY-WINDOW THRU 8900-EXIT
+           MOVE CENTPVT-CCYY-OUT TO MRB-CCYY-TXT
+           STRING MRB-CCYY-TXT DELIMITED BY SIZE
+               ODATE-MM         DELIMITED BY SIZE
+               ODATE-DD         DELIMITED BY SIZE
+               INTO MRB-OTHER-CCYYMMDD
+           END-STRING
+           MOVE ACCOUNT_NO           TO MRB-OUT-ACCOUNT
+           MOVE MRB-MASTER-CCYYMMDD  TO MRB-OUT-MASTER-DATE
+           MOVE MRB-OTHER-CCYYMMDD   TO MRB-OUT-OTHER-DATE
+           WRITE BRWSRPT-RECORD FROM MRB-OUT-LINE.
+       2000-EXIT.
+           EXIT.
+      *
+      *> SHARED CENTURY-WINDOWING PARAGRAPH - SEE CENTWIN.cpy.
+       COPY CENTWIN.
+      *
+       9000-TERMINATE.
+           IF MRB-EXTRACT-OPENED
+               CLOSE EXTRACT-FILE
+           END-IF
+           CLOSE BRWSRPT-FILE.
