@@ -0,0 +1,264 @@
+      ******************************************************************
+      **                                                              *
+      **  PROGRAM      USGQMSTR                                       *
+      **  AUTHOR       D. OKAFOR - DATA LIBRARY SERVICES               *
+      **  INSTALLATION GENEVA EXTRACT SYSTEMS                          *
+      **  DATE-WRITTEN 2024/07/09                                      *
+      **                                                               *
+      **  DESCRIPTION.  READS A USAGE-RECORD EXTRACT (DD USGEXT) AND   *
+      **      BUCKETS EACH RECORD INTO A MATCH-QUALITY TIER BY ITS     *
+      **      QMS-MTCH-CD/QMS-LOC-CD COMBINATION, SO LOW-CONFIDENCE    *
+      **      GEOCODE MATCHES SHOW UP AS THEIR OWN TIER INSTEAD OF     *
+      **      BEING BURIED IN THE RAW EXTRACT.  EVERY DISTINCT         *
+      **      COMBINATION SEEN IS KEPT IN A SMALL IN-MEMORY TABLE      *
+      **      (LINEAR-SEARCHED, NOT SORTED), AND WITHIN EACH TIER A    *
+      **      SECOND, NESTED TABLE BREAKS THE TIER'S VOLUME DOWN BY    *
+      **      TYPE-MATCH-ACCY-CD.  ONE HEADER LINE PER TIER - THE      *
+      **      COMBINATION AND ITS TOTAL COUNT - FOLLOWED BY ONE LINE   *
+      **      PER TYPE CODE SEEN WITHIN THAT TIER IS WRITTEN TO DD     *
+      **      QMSTRRPT.  A COMBINATION OR TYPE CODE THAT WOULD         *
+      **      OVERFLOW ITS TABLE IS COUNTED AND CALLED OUT ON THE      *
+      **      CONSOLE AND RETURN-CODE 16 RATHER THAN SILENTLY DROPPED. *
+      **                                                               *
+      **  MODIFICATION HISTORY.                                       *
+      **  DATE       INIT  DESCRIPTION                                 *
+      **  2024/07/09 DAO   INITIAL VERSION.                            *
+      **                                                               *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. USGQMSTR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> SEQUENTIAL, NOT LINE SEQUENTIAL - THE RECORD CARRIES COMP AND
+      *> COMP-3 FIELDS WHOSE BYTES CAN LEGITIMATELY COLLIDE WITH THE
+      *> LINE SEQUENTIAL END-OF-RECORD MARKER.
+           SELECT USGEXT-FILE  ASSIGN TO "USGEXT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS QTR-USGEXT-STATUS.
+           SELECT QMSTRRPT-FILE  ASSIGN TO "QMSTRRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS QTR-QMSTRRPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  USGEXT-FILE.
+       COPY USAGEREC.
+       FD  QMSTRRPT-FILE.
+       01  QMSTRRPT-RECORD                 PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  QTR-USGEXT-STATUS               PIC XX.
+           88  QTR-USGEXT-OK               VALUE "00".
+      *> THE FINAL READ'S AT END DRIVES QTR-USGEXT-STATUS TO "10",
+      *> SO WHETHER THE FILE IS STILL OPEN AT TERMINATION TIME IS
+      *> TRACKED HERE INSTEAD OF BY RE-TESTING THE LIVE STATUS.
+       01  QTR-USGEXT-OPENED-SW            PIC X(01)       VALUE "N".
+           88  QTR-USGEXT-OPENED           VALUE "Y".
+       01  QTR-QMSTRRPT-STATUS             PIC XX.
+       01  QTR-EOF-SW                      PIC X(01)      VALUE "N".
+           88  QTR-EOF                     VALUE "Y".
+      *> UP TO 64 DISTINCT QMS-MTCH-CD/QMS-LOC-CD COMBINATIONS (TIERS)
+      *> ARE TRACKED.  WITHIN EACH TIER, UP TO 20 DISTINCT
+      *> TYPE-MATCH-ACCY-CD VALUES ARE TRACKED.  EITHER LIMIT BEING
+      *> EXCEEDED IS AN OVERFLOW, NOT SILENTLY MERGED INTO ANOTHER ROW.
+       01  QTR-COMBO-TAB.
+           05  QTR-COMBO-ENTRY             OCCURS 64 TIMES.
+               10  QTR-MTCH-CD              PIC X(05).
+               10  QTR-LOC-CD               PIC X(05).
+               10  QTR-COMBO-COUNT          PIC 9(08).
+               10  QTR-TYPE-TOP             PIC 9(02).
+               10  QTR-TYPE-ENTRY           OCCURS 20 TIMES.
+                   15  QTR-TYPE-CD           PIC X(01).
+                   15  QTR-TYPE-COUNT        PIC 9(08).
+       01  QTR-COMBO-TOP                   PIC 9(02)      VALUE 0.
+       01  QTR-COMBO-IDX                   PIC 9(02).
+       01  QTR-TYPE-IDX                    PIC 9(02).
+       01  QTR-FOUND-SW                    PIC X(01)      VALUE "N".
+           88  QTR-FOUND                   VALUE "Y".
+       01  QTR-COMBO-OVERFLOW-CNT          PIC 9(04)      VALUE 0.
+       01  QTR-TYPE-OVERFLOW-CNT           PIC 9(04)      VALUE 0.
+       01  QTR-TOTAL-CNT                   PIC 9(08)      VALUE 0.
+       01  QTR-TOTAL-TXT                   PIC ZZZZZZZ9.
+       01  QTR-COUNT-TXT                   PIC ZZZZZZZ9.
+       01  QTR-OUT-LINE                    PIC X(80)      VALUE SPACES.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-TABULATE-RECORDS THRU 2000-EXIT
+               UNTIL QTR-EOF
+           PERFORM 3000-WRITE-REPORT THRU 3000-EXIT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           OPEN INPUT  USGEXT-FILE
+           OPEN OUTPUT QMSTRRPT-FILE
+           IF NOT QTR-USGEXT-OK
+               DISPLAY "USGQMSTR - UNABLE TO OPEN USGEXT, STATUS="
+                   QTR-USGEXT-STATUS
+               MOVE "Y" TO QTR-EOF-SW
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE "Y" TO QTR-USGEXT-OPENED-SW
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  2000-TABULATE-RECORDS - FOLDS EACH RECORD INTO ITS            *
+      *  QMS-MTCH-CD/QMS-LOC-CD TIER AND THAT TIER'S                   *
+      *  TYPE-MATCH-ACCY-CD BREAKDOWN.                                 *
+      ******************************************************************
+       2000-TABULATE-RECORDS.
+           READ USGEXT-FILE
+               AT END
+                   MOVE "Y" TO QTR-EOF-SW
+           END-READ
+           IF QTR-EOF
+               GO TO 2000-EXIT
+           END-IF
+           ADD 1 TO QTR-TOTAL-CNT
+           PERFORM 2100-FIND-OR-ADD-COMBO THRU 2100-EXIT
+           IF QTR-COMBO-IDX > 0
+               PERFORM 2200-FIND-OR-ADD-TYPE THRU 2200-EXIT
+           END-IF.
+       2000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  2100-FIND-OR-ADD-COMBO - LINEAR-SEARCHES QTR-COMBO-TAB FOR    *
+      *  THIS RECORD'S QMS-MTCH-CD/QMS-LOC-CD PAIR, ADDS A NEW ENTRY   *
+      *  IF NOT FOUND AND ROOM REMAINS, AND ROLLS THE RECORD'S COUNT   *
+      *  INTO THAT ENTRY.  QTR-COMBO-IDX IS LEFT AT ZERO WHEN THE      *
+      *  TABLE IS FULL AND THE PAIR COULD NOT BE ADDED.                *
+      ******************************************************************
+       2100-FIND-OR-ADD-COMBO.
+           MOVE "N" TO QTR-FOUND-SW
+           PERFORM 2110-SEARCH-ONE-SLOT THRU 2110-EXIT
+               VARYING QTR-COMBO-IDX FROM 1 BY 1
+               UNTIL QTR-COMBO-IDX > QTR-COMBO-TOP OR QTR-FOUND
+      *> THE VARYING LOOP ABOVE INCREMENTS QTR-COMBO-IDX ONE LAST TIME
+      *> BEFORE RE-TESTING AND EXITING ON QTR-FOUND, SO ON A MATCH IT
+      *> LEAVES QTR-COMBO-IDX ONE PAST THE SLOT THAT ACTUALLY MATCHED.
+           IF QTR-FOUND
+               SUBTRACT 1 FROM QTR-COMBO-IDX
+           ELSE
+               IF QTR-COMBO-TOP < 64
+                   ADD 1 TO QTR-COMBO-TOP
+                   MOVE QTR-COMBO-TOP TO QTR-COMBO-IDX
+                   MOVE QMS-MTCH-CD TO QTR-MTCH-CD(QTR-COMBO-IDX)
+                   MOVE QMS-LOC-CD  TO QTR-LOC-CD(QTR-COMBO-IDX)
+                   MOVE 0           TO QTR-COMBO-COUNT(QTR-COMBO-IDX)
+                   MOVE 0           TO QTR-TYPE-TOP(QTR-COMBO-IDX)
+               ELSE
+                   ADD 1 TO QTR-COMBO-OVERFLOW-CNT
+                   MOVE 0 TO QTR-COMBO-IDX
+                   GO TO 2100-EXIT
+               END-IF
+           END-IF
+           ADD 1 TO QTR-COMBO-COUNT(QTR-COMBO-IDX).
+       2100-EXIT.
+           EXIT.
+      *
+       2110-SEARCH-ONE-SLOT.
+           IF QTR-MTCH-CD(QTR-COMBO-IDX) = QMS-MTCH-CD
+              AND QTR-LOC-CD(QTR-COMBO-IDX) = QMS-LOC-CD
+               MOVE "Y" TO QTR-FOUND-SW
+           END-IF.
+       2110-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  2200-FIND-OR-ADD-TYPE - SAME LINEAR FIND-OR-ADD, BUT AGAINST  *
+      *  THE NESTED TYPE-MATCH-ACCY-CD TABLE WITHIN THE TIER THAT      *
+      *  2100-FIND-OR-ADD-COMBO JUST LOCATED.                          *
+      ******************************************************************
+       2200-FIND-OR-ADD-TYPE.
+           MOVE "N" TO QTR-FOUND-SW
+           PERFORM 2210-SEARCH-ONE-TYPE THRU 2210-EXIT
+               VARYING QTR-TYPE-IDX FROM 1 BY 1
+               UNTIL QTR-TYPE-IDX > QTR-TYPE-TOP(QTR-COMBO-IDX)
+               OR QTR-FOUND
+           IF QTR-FOUND
+               SUBTRACT 1 FROM QTR-TYPE-IDX
+           ELSE
+               IF QTR-TYPE-TOP(QTR-COMBO-IDX) < 20
+                   ADD 1 TO QTR-TYPE-TOP(QTR-COMBO-IDX)
+                   MOVE QTR-TYPE-TOP(QTR-COMBO-IDX) TO QTR-TYPE-IDX
+                   MOVE TYPE-MATCH-ACCY-CD
+                       TO QTR-TYPE-CD(QTR-COMBO-IDX QTR-TYPE-IDX)
+                   MOVE 0
+                       TO QTR-TYPE-COUNT(QTR-COMBO-IDX QTR-TYPE-IDX)
+               ELSE
+                   ADD 1 TO QTR-TYPE-OVERFLOW-CNT
+                   GO TO 2200-EXIT
+               END-IF
+           END-IF
+           ADD 1 TO QTR-TYPE-COUNT(QTR-COMBO-IDX QTR-TYPE-IDX).
+       2200-EXIT.
+           EXIT.
+      *
+       2210-SEARCH-ONE-TYPE.
+           IF QTR-TYPE-CD(QTR-COMBO-IDX QTR-TYPE-IDX)
+                   = TYPE-MATCH-ACCY-CD
+               MOVE "Y" TO QTR-FOUND-SW
+           END-IF.
+       2210-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  3000-WRITE-REPORT - ONE HEADER LINE PER TIER FOLLOWED BY ONE  *
+      *  BREAKDOWN LINE PER TYPE-MATCH-ACCY-CD SEEN WITHIN IT.         *
+      ******************************************************************
+       3000-WRITE-REPORT.
+           PERFORM 3100-WRITE-ONE-TIER THRU 3100-EXIT
+               VARYING QTR-COMBO-IDX FROM 1 BY 1
+               UNTIL QTR-COMBO-IDX > QTR-COMBO-TOP
+           MOVE QTR-TOTAL-CNT TO QTR-TOTAL-TXT
+           DISPLAY "USGQMSTR - " QTR-TOTAL-TXT " RECORDS, "
+               QTR-COMBO-TOP " TIERS"
+           IF QTR-COMBO-OVERFLOW-CNT > 0 OR QTR-TYPE-OVERFLOW-CNT > 0
+               DISPLAY "USGQMSTR - WARNING, " QTR-COMBO-OVERFLOW-CNT
+                   " RECORDS CARRIED A NEW TIER AND "
+                   QTR-TYPE-OVERFLOW-CNT
+                   " CARRIED A NEW TYPE CODE THAT COULD NOT BE "
+                   "TABULATED"
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+       3000-EXIT.
+           EXIT.
+      *
+       3100-WRITE-ONE-TIER.
+           MOVE QTR-COMBO-COUNT(QTR-COMBO-IDX) TO QTR-COUNT-TXT
+           MOVE SPACES TO QTR-OUT-LINE
+           STRING "QMS-MTCH-CD=" QTR-MTCH-CD(QTR-COMBO-IDX)
+               " QMS-LOC-CD=" QTR-LOC-CD(QTR-COMBO-IDX)
+               " COUNT=" QTR-COUNT-TXT
+               DELIMITED BY SIZE
+               INTO QTR-OUT-LINE
+           END-STRING
+           WRITE QMSTRRPT-RECORD FROM QTR-OUT-LINE
+           PERFORM 3110-WRITE-ONE-TYPE-LINE THRU 3110-EXIT
+               VARYING QTR-TYPE-IDX FROM 1 BY 1
+               UNTIL QTR-TYPE-IDX > QTR-TYPE-TOP(QTR-COMBO-IDX).
+       3100-EXIT.
+           EXIT.
+      *
+       3110-WRITE-ONE-TYPE-LINE.
+           MOVE QTR-TYPE-COUNT(QTR-COMBO-IDX QTR-TYPE-IDX)
+               TO QTR-COUNT-TXT
+           MOVE SPACES TO QTR-OUT-LINE
+           STRING "  TYPE-MATCH-ACCY-CD="
+                   QTR-TYPE-CD(QTR-COMBO-IDX QTR-TYPE-IDX)
+               " COUNT=" QTR-COUNT-TXT
+               DELIMITED BY SIZE
+               INTO QTR-OUT-LINE
+           END-STRING
+           WRITE QMSTRRPT-RECORD FROM QTR-OUT-LINE.
+       3110-EXIT.
+           EXIT.
+      *
+       9000-TERMINATE.
+           IF QTR-USGEXT-OPENED
+               CLOSE USGEXT-FILE
+           END-IF
+           CLOSE QMSTRRPT-FILE.
