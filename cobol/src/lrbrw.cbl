@@ -0,0 +1,425 @@
+      ******************************************************************
+      **                                                              *
+      **  PROGRAM      LRBRW                                         *
+      **  AUTHOR       D. OKAFOR - DATA LIBRARY SERVICES               *
+      **  INSTALLATION GENEVA EXTRACT SYSTEMS                          *
+      **  DATE-WRITTEN 2024/06/04                                      *
+      **                                                               *
+      **  DESCRIPTION.  BROWSES A LOGICAL RECORD CATALOG (DD LRCAT,    *
+      **      CCB2LR'S OUTPUT) AND THE PERSISTENT REGISTRATION AUDIT   *
+      **      TRAIL (DD CCBAUDIT) TOGETHER, AND WRITES ONE LISTING     *
+      **      LINE PER LOGICAL RECORD FOUND - ITS SOURCE COPYBOOK,     *
+      **      TOTAL LENGTH, FIELD COUNT AND LAST-UPDATED RUN/ANALYST - *
+      **      FOLLOWED BY ITS FULL FIELD LIST, TO DD LRBRPT.  AN       *
+      **      OPTIONAL SEARCH PARAMETER RECORD (DD LRBRPARM,           *
+      **      LRBPARM.CPY) NARROWS THE LISTING BY FIELD NAME, SOURCE   *
+      **      COPYBOOK AND/OR TOTAL RECORD LENGTH, SO AN ANALYST CAN   *
+      **      CHECK WHETHER A LOGICAL RECORD ALREADY COVERS A GIVEN    *
+      **      FIELD BEFORE IMPORTING A NEAR-DUPLICATE COPYBOOK.        *
+      **                                                               *
+      **  MODIFICATION HISTORY.                                       *
+      **  DATE       INIT  DESCRIPTION                                 *
+      **  2024/06/04 DAO   INITIAL VERSION.                            *
+      **                                                               *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LRBRW.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LRCAT-FILE    ASSIGN TO "LRCAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LRB-LRCAT-STATUS.
+      *> OPTIONAL - A SITE RUNNING LRBRW BEFORE ANY CCB2LR IMPORT HAS
+      *> EVER APPENDED TO CCBAUDIT SIMPLY SEES "LAST-UPDATED=UNKNOWN"
+      *> ON EVERY LINE RATHER THAN FAILING THE RUN.
+           SELECT OPTIONAL CCBAUDIT-FILE ASSIGN TO "CCBAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LRB-CCBAUDIT-STATUS.
+           SELECT LRBRPT-FILE   ASSIGN TO "LRBRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LRB-LRBRPT-STATUS.
+      *> OPTIONAL - A RUN WITH NO SEARCH PARAMETER LISTS EVERY
+      *> REGISTERED LOGICAL RECORD, THE SAME AS GVBRHBRW'S BRWSPARM.
+           SELECT OPTIONAL PARM-FILE ASSIGN TO "LRBRPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LRB-PARM-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LRCAT-FILE.
+       COPY LRCATREC.
+       FD  CCBAUDIT-FILE.
+       COPY CCBAUDREC.
+       FD  LRBRPT-FILE.
+       01  LRBRPT-RECORD                   PIC X(132).
+       FD  PARM-FILE.
+       COPY LRBPARM.
+       WORKING-STORAGE SECTION.
+       01  LRB-LRCAT-STATUS                PIC XX.
+           88  LRB-LRCAT-OK                VALUE "00".
+      *> THE FINAL READ'S AT END DRIVES LRB-LRCAT-STATUS TO "10", SO
+      *> WHETHER THE FILE IS STILL OPEN AT TERMINATION TIME IS
+      *> TRACKED HERE INSTEAD OF BY RE-TESTING THE LIVE STATUS.
+       01  LRB-LRCAT-OPENED-SW             PIC X(01)       VALUE "N".
+           88  LRB-LRCAT-OPENED            VALUE "Y".
+       01  LRB-CCBAUDIT-STATUS             PIC XX.
+           88  LRB-CCBAUDIT-OK             VALUE "00".
+      *> SAME REASONING AS LRB-LRCAT-OPENED-SW ABOVE.
+       01  LRB-CCBAUDIT-OPENED-SW          PIC X(01)       VALUE "N".
+           88  LRB-CCBAUDIT-OPENED         VALUE "Y".
+       01  LRB-LRBRPT-STATUS               PIC XX.
+       01  LRB-PARM-STATUS                 PIC XX.
+           88  LRB-PARM-OK                 VALUE "00".
+       01  LRB-EOF-SW                      PIC X(01)       VALUE "N".
+           88  LRB-EOF                     VALUE "Y".
+       01  LRB-AUD-EOF-SW                  PIC X(01)       VALUE "N".
+           88  LRB-AUD-EOF                 VALUE "Y".
+      *> THE THREE OPTIONAL SEARCH CRITERIA - SPACES/ZERO MEANS "DO
+      *> NOT FILTER ON THIS ONE" - LEFT AT THEIR DEFAULT VALUES WHEN
+      *> LRBRPARM IS ABSENT OR EMPTY SO THE RUN LISTS EVERYTHING.
+       01  LRB-SEARCH-PARM-WS.
+           05  LRB-WS-FIELD-NAME           PIC X(30)       VALUE SPACES.
+           05  LRB-WS-SOURCE-COPYBOOK      PIC X(30)       VALUE SPACES.
+           05  LRB-WS-REC-LEN              PIC 9(05)       VALUE 0.
+      *> ---------------- REGISTERED LOGICAL RECORD TABLE --------------
+      *> ONE ENTRY PER DISTINCT LR-NAME/SOURCE-COPYBOOK PAIR SEEN ON
+      *> LRCAT, BUILT WITH THE SAME FIND-OR-ADD APPROACH FIRRSRV USES
+      *> FOR ITS STATE/AGENT ROLL-UP, WITH A NESTED FIELD-NAME TABLE
+      *> FOR THE FIELD LIST LINE.
+       01  LRB-LR-TAB.
+           05  LRB-LR-ENTRY                OCCURS 100 TIMES.
+               10  LRB-LR-NAME              PIC X(30).
+               10  LRB-SOURCE-COPYBOOK      PIC X(30).
+               10  LRB-REC-LEN              PIC 9(05).
+               10  LRB-FIELD-TOP            PIC 9(03)      VALUE 0.
+               10  LRB-FIELD-ENTRY          OCCURS 200 TIMES
+                                             PIC X(30).
+       01  LRB-LR-TOP                      PIC 9(03)       VALUE 0.
+       01  LRB-LR-IDX                      PIC 9(03).
+       01  LRB-CUR-LR-IDX                  PIC 9(03)       VALUE 0.
+       01  LRB-FLD-IDX                     PIC 9(03).
+       01  LRB-FIELD-MATCH-IDX             PIC 9(03)       VALUE 0.
+       01  LRB-CAND-LEN                    PIC 9(05)       VALUE 0.
+      *> --------------- REGISTRATION AUDIT TRAIL TABLE ----------------
+      *> ALL OF CCBAUDIT HELD IN MEMORY SO THE LATEST (LAST-APPENDED)
+      *> ENTRY FOR A GIVEN LR CAN BE FOUND WITHOUT RE-READING THE FILE
+      *> ONCE PER LOGICAL RECORD.
+       01  LRB-AUD-TAB.
+           05  LRB-AUD-ENTRY                OCCURS 500 TIMES.
+               10  LRB-AUD-SOURCE-COPYBOOK  PIC X(30).
+               10  LRB-AUD-LR-NAME          PIC X(30).
+               10  LRB-AUD-RUN-DATE         PIC 9(08).
+               10  LRB-AUD-RUN-TIME         PIC 9(08).
+               10  LRB-AUD-ANALYST-ID       PIC X(10).
+               10  LRB-AUD-LR-VERSION       PIC 9(04).
+       01  LRB-AUD-TOP                     PIC 9(03)       VALUE 0.
+       01  LRB-AUD-OVERFLOW-CNT            PIC 9(04)       VALUE 0.
+       01  LRB-AUD-IDX                     PIC 9(03).
+       01  LRB-AUD-MATCH-IDX               PIC 9(03)       VALUE 0.
+       01  LRB-MATCH-SW                    PIC X(01)       VALUE "Y".
+           88  LRB-MATCHES                 VALUE "Y".
+       01  LRB-LISTED-CNT                  PIC 9(04)       VALUE 0.
+       01  LRB-REC-LEN-TXT                 PIC ZZZZ9.
+       01  LRB-FIELD-CNT-TXT               PIC ZZZ9.
+       01  LRB-RUN-DATE-TXT                PIC 9(08).
+       01  LRB-RUN-TIME-TXT                PIC 9(08).
+       01  LRB-OUT-LINE                    PIC X(132)      VALUE SPACES.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-LOAD-CATALOG THRU 2000-EXIT
+               UNTIL LRB-EOF
+           PERFORM 2500-LOAD-AUDIT-TRAIL THRU 2500-EXIT
+               UNTIL LRB-AUD-EOF
+           PERFORM 3000-REPORT-ONE-LR THRU 3000-EXIT
+               VARYING LRB-LR-IDX FROM 1 BY 1
+               UNTIL LRB-LR-IDX > LRB-LR-TOP
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           PERFORM 1100-READ-SEARCH-PARM THRU 1100-EXIT
+           OPEN INPUT  LRCAT-FILE
+           OPEN OUTPUT LRBRPT-FILE
+           IF NOT LRB-LRCAT-OK
+               DISPLAY "LRBRW - UNABLE TO OPEN LRCAT, STATUS="
+                   LRB-LRCAT-STATUS
+               MOVE "Y" TO LRB-EOF-SW
+               MOVE 16 TO RETURN-CODE
+               GO TO 1000-EXIT
+           END-IF
+           MOVE "Y" TO LRB-LRCAT-OPENED-SW
+           OPEN INPUT CCBAUDIT-FILE
+           IF NOT LRB-CCBAUDIT-OK
+               MOVE "Y" TO LRB-AUD-EOF-SW
+           ELSE
+               MOVE "Y" TO LRB-CCBAUDIT-OPENED-SW
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  1100-READ-SEARCH-PARM - AN OPTIONAL STRUCTURED SEARCH         *
+      *  RECORD FROM DD LRBRPARM.  MISSING OR EMPTY LEAVES ALL THREE   *
+      *  CRITERIA AT THEIR "DO NOT FILTER" DEFAULTS.                   *
+      ******************************************************************
+       1100-READ-SEARCH-PARM.
+           OPEN INPUT PARM-FILE
+           IF NOT LRB-PARM-OK
+               GO TO 1100-EXIT
+           END-IF
+           READ PARM-FILE INTO LRB-SEARCH-PARM-WS
+               AT END
+                   CLOSE PARM-FILE
+                   GO TO 1100-EXIT
+           END-READ
+           CLOSE PARM-FILE.
+       1100-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  2000-LOAD-CATALOG - FOLDS EVERY "F" FIELD ROW ON LRCAT INTO   *
+      *  THE IN-MEMORY LOGICAL RECORD TABLE, FINDING OR ADDING THE     *
+      *  OWNING LR, APPENDING THE FIELD TO ITS FIELD LIST AND          *
+      *  WIDENING ITS TOTAL LENGTH WHEN THIS FIELD EXTENDS PAST IT.    *
+      *  "V" AND "X" ROWS DO NOT DESCRIBE A FIELD AND ARE SKIPPED.     *
+      ******************************************************************
+       2000-LOAD-CATALOG.
+           READ LRCAT-FILE
+               AT END
+                   MOVE "Y" TO LRB-EOF-SW
+           END-READ
+           IF LRB-EOF
+               GO TO 2000-EXIT
+           END-IF
+           IF LRC-IS-FIELD
+               PERFORM 2100-FIND-OR-ADD-LR THRU 2100-EXIT
+               PERFORM 2200-ADD-FIELD-TO-LR THRU 2200-EXIT
+               PERFORM 2300-WIDEN-REC-LEN THRU 2300-EXIT
+           END-IF.
+       2000-EXIT.
+           EXIT.
+      *
+       2100-FIND-OR-ADD-LR.
+           MOVE 0 TO LRB-CUR-LR-IDX
+           PERFORM 2110-SEARCH-ONE-LR
+               VARYING LRB-LR-IDX FROM 1 BY 1
+               UNTIL LRB-LR-IDX > LRB-LR-TOP
+               OR LRB-CUR-LR-IDX NOT = 0
+           IF LRB-CUR-LR-IDX = 0 AND LRB-LR-TOP < 100
+               ADD 1 TO LRB-LR-TOP
+               MOVE LRB-LR-TOP TO LRB-CUR-LR-IDX
+               MOVE LRC-LR-NAME TO LRB-LR-NAME(LRB-CUR-LR-IDX)
+               MOVE LRC-SOURCE-COPYBOOK
+                   TO LRB-SOURCE-COPYBOOK(LRB-CUR-LR-IDX)
+               MOVE 0 TO LRB-REC-LEN(LRB-CUR-LR-IDX)
+               MOVE 0 TO LRB-FIELD-TOP(LRB-CUR-LR-IDX)
+           END-IF.
+       2100-EXIT.
+           EXIT.
+      *
+       2110-SEARCH-ONE-LR.
+           IF LRB-LR-NAME(LRB-LR-IDX) = LRC-LR-NAME
+               AND LRB-SOURCE-COPYBOOK(LRB-LR-IDX) = LRC-SOURCE-COPYBOOK
+               MOVE LRB-LR-IDX TO LRB-CUR-LR-IDX
+           END-IF.
+      *
+      *> LEVEL 01 IS THE RECORD'S OWN SELF-REFERENCING ROW (FIELD-NAME
+      *> EQUAL TO THE LR NAME ITSELF) RATHER THAN A REAL FIELD, AND IS
+      *> EXCLUDED FROM THE FIELD LIST FOR THE SAME REASON FILLER IS.
+       2200-ADD-FIELD-TO-LR.
+           IF LRC-FIELD-NAME NOT = "FILLER"
+               AND LRC-LEVEL-NO NOT = 01
+               AND LRB-FIELD-TOP(LRB-CUR-LR-IDX) < 200
+               ADD 1 TO LRB-FIELD-TOP(LRB-CUR-LR-IDX)
+               MOVE LRC-FIELD-NAME
+                   TO LRB-FIELD-ENTRY(LRB-CUR-LR-IDX
+                       LRB-FIELD-TOP(LRB-CUR-LR-IDX))
+           END-IF.
+       2200-EXIT.
+           EXIT.
+      *
+       2300-WIDEN-REC-LEN.
+           COMPUTE LRB-CAND-LEN = LRC-OFFSET + LRC-EFFECTIVE-LEN
+           IF LRB-CAND-LEN > LRB-REC-LEN(LRB-CUR-LR-IDX)
+               MOVE LRB-CAND-LEN TO LRB-REC-LEN(LRB-CUR-LR-IDX)
+           END-IF.
+       2300-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  2500-LOAD-AUDIT-TRAIL - READS THE ENTIRE PERSISTENT           *
+      *  REGISTRATION AUDIT TRAIL INTO MEMORY.  ENTRIES BEYOND THE     *
+      *  500-ROW TABLE ARE COUNTED BUT DROPPED RATHER THAN ABENDING    *
+      *  THE RUN - THE SAME OVERFLOW-COUNTING APPROACH STUFFDEC USES   *
+      *  FOR ITS REFERENCE TABLE.                                      *
+      ******************************************************************
+       2500-LOAD-AUDIT-TRAIL.
+           IF NOT LRB-CCBAUDIT-OK
+               GO TO 2500-EXIT
+           END-IF
+           READ CCBAUDIT-FILE
+               AT END
+                   MOVE "Y" TO LRB-AUD-EOF-SW
+           END-READ
+           IF LRB-AUD-EOF
+               GO TO 2500-EXIT
+           END-IF
+           IF LRB-AUD-TOP < 500
+               ADD 1 TO LRB-AUD-TOP
+               MOVE CAU-SOURCE-COPYBOOK
+                   TO LRB-AUD-SOURCE-COPYBOOK(LRB-AUD-TOP)
+               MOVE CAU-LR-NAME   TO LRB-AUD-LR-NAME(LRB-AUD-TOP)
+               MOVE CAU-RUN-DATE  TO LRB-AUD-RUN-DATE(LRB-AUD-TOP)
+               MOVE CAU-RUN-TIME  TO LRB-AUD-RUN-TIME(LRB-AUD-TOP)
+               MOVE CAU-ANALYST-ID TO LRB-AUD-ANALYST-ID(LRB-AUD-TOP)
+               MOVE CAU-LR-VERSION TO LRB-AUD-LR-VERSION(LRB-AUD-TOP)
+           ELSE
+               ADD 1 TO LRB-AUD-OVERFLOW-CNT
+           END-IF.
+       2500-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  3000-REPORT-ONE-LR - CHECKS ONE CATALOG ENTRY AGAINST THE     *
+      *  SEARCH CRITERIA AND, WHEN IT MATCHES, WRITES ITS HEADER LINE  *
+      *  (SOURCE COPYBOOK, LENGTH, FIELD COUNT, LAST-UPDATED) AND      *
+      *  ITS FULL FIELD LIST.                                         *
+      ******************************************************************
+       3000-REPORT-ONE-LR.
+           PERFORM 3100-CHECK-FILTERS THRU 3100-EXIT
+           IF LRB-MATCHES
+               ADD 1 TO LRB-LISTED-CNT
+               PERFORM 3200-FIND-LAST-UPDATED THRU 3200-EXIT
+               PERFORM 3300-WRITE-LR-HEADER-LINE THRU 3300-EXIT
+               PERFORM 3400-WRITE-ONE-FIELD-LINE THRU 3400-EXIT
+                   VARYING LRB-FLD-IDX FROM 1 BY 1
+                   UNTIL LRB-FLD-IDX > LRB-FIELD-TOP(LRB-LR-IDX)
+           END-IF.
+       3000-EXIT.
+           EXIT.
+      *
+       3100-CHECK-FILTERS.
+           MOVE "Y" TO LRB-MATCH-SW
+           IF LRB-WS-SOURCE-COPYBOOK NOT = SPACES
+               AND LRB-WS-SOURCE-COPYBOOK
+                   NOT = LRB-SOURCE-COPYBOOK(LRB-LR-IDX)
+               MOVE "N" TO LRB-MATCH-SW
+           END-IF
+           IF LRB-MATCHES AND LRB-WS-REC-LEN NOT = 0
+               AND LRB-WS-REC-LEN NOT = LRB-REC-LEN(LRB-LR-IDX)
+               MOVE "N" TO LRB-MATCH-SW
+           END-IF
+           IF LRB-MATCHES AND LRB-WS-FIELD-NAME NOT = SPACES
+               MOVE 0 TO LRB-FIELD-MATCH-IDX
+               PERFORM 3110-SEARCH-FIELD-NAME
+                   VARYING LRB-FLD-IDX FROM 1 BY 1
+                   UNTIL LRB-FLD-IDX > LRB-FIELD-TOP(LRB-LR-IDX)
+                   OR LRB-FIELD-MATCH-IDX NOT = 0
+               IF LRB-FIELD-MATCH-IDX = 0
+                   MOVE "N" TO LRB-MATCH-SW
+               END-IF
+           END-IF.
+       3100-EXIT.
+           EXIT.
+      *
+       3110-SEARCH-FIELD-NAME.
+           IF LRB-FIELD-ENTRY(LRB-LR-IDX LRB-FLD-IDX)
+                   = LRB-WS-FIELD-NAME
+               MOVE LRB-FLD-IDX TO LRB-FIELD-MATCH-IDX
+           END-IF.
+      *
+      ******************************************************************
+      *  3200-FIND-LAST-UPDATED - SCANS THE WHOLE AUDIT TABLE FOR      *
+      *  THIS LR RATHER THAN STOPPING AT THE FIRST HIT, SINCE CCBAUDIT *
+      *  IS APPENDED TO ON EVERY RUN - THE LAST MATCH LEFT IN          *
+      *  LRB-AUD-MATCH-IDX IS THEREFORE THE MOST RECENT GENERATION.    *
+      ******************************************************************
+       3200-FIND-LAST-UPDATED.
+           MOVE 0 TO LRB-AUD-MATCH-IDX
+           PERFORM 3210-CHECK-ONE-AUDIT-ENTRY
+               VARYING LRB-AUD-IDX FROM 1 BY 1
+               UNTIL LRB-AUD-IDX > LRB-AUD-TOP.
+       3200-EXIT.
+           EXIT.
+      *
+       3210-CHECK-ONE-AUDIT-ENTRY.
+           IF LRB-AUD-SOURCE-COPYBOOK(LRB-AUD-IDX)
+                   = LRB-SOURCE-COPYBOOK(LRB-LR-IDX)
+               AND LRB-AUD-LR-NAME(LRB-AUD-IDX)
+                   = LRB-LR-NAME(LRB-LR-IDX)
+               MOVE LRB-AUD-IDX TO LRB-AUD-MATCH-IDX
+           END-IF.
+      *
+       3300-WRITE-LR-HEADER-LINE.
+           MOVE LRB-REC-LEN(LRB-LR-IDX)     TO LRB-REC-LEN-TXT
+           MOVE LRB-FIELD-TOP(LRB-LR-IDX)   TO LRB-FIELD-CNT-TXT
+           MOVE SPACES TO LRB-OUT-LINE
+           IF LRB-AUD-MATCH-IDX NOT = 0
+               MOVE LRB-AUD-RUN-DATE(LRB-AUD-MATCH-IDX)
+                   TO LRB-RUN-DATE-TXT
+               MOVE LRB-AUD-RUN-TIME(LRB-AUD-MATCH-IDX)
+                   TO LRB-RUN-TIME-TXT
+               STRING "LR=" DELIMITED BY SIZE
+                   LRB-LR-NAME(LRB-LR-IDX) DELIMITED BY SPACE
+                   " COPYBOOK=" DELIMITED BY SIZE
+                   LRB-SOURCE-COPYBOOK(LRB-LR-IDX) DELIMITED BY SPACE
+                   " LEN=" DELIMITED BY SIZE
+                   LRB-REC-LEN-TXT DELIMITED BY SIZE
+                   " FIELDS=" DELIMITED BY SIZE
+                   LRB-FIELD-CNT-TXT DELIMITED BY SIZE
+                   " LAST-UPDATED=" DELIMITED BY SIZE
+                   LRB-RUN-DATE-TXT DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   LRB-RUN-TIME-TXT DELIMITED BY SIZE
+                   " BY " DELIMITED BY SIZE
+                   LRB-AUD-ANALYST-ID(LRB-AUD-MATCH-IDX)
+                       DELIMITED BY SPACE
+                   " VER=" DELIMITED BY SIZE
+                   LRB-AUD-LR-VERSION(LRB-AUD-MATCH-IDX)
+                       DELIMITED BY SIZE
+                   INTO LRB-OUT-LINE
+               END-STRING
+           ELSE
+               STRING "LR=" DELIMITED BY SIZE
+                   LRB-LR-NAME(LRB-LR-IDX) DELIMITED BY SPACE
+                   " COPYBOOK=" DELIMITED BY SIZE
+                   LRB-SOURCE-COPYBOOK(LRB-LR-IDX) DELIMITED BY SPACE
+                   " LEN=" DELIMITED BY SIZE
+                   LRB-REC-LEN-TXT DELIMITED BY SIZE
+                   " FIELDS=" DELIMITED BY SIZE
+                   LRB-FIELD-CNT-TXT DELIMITED BY SIZE
+                   " LAST-UPDATED=UNKNOWN" DELIMITED BY SIZE
+                   INTO LRB-OUT-LINE
+               END-STRING
+           END-IF
+           WRITE LRBRPT-RECORD FROM LRB-OUT-LINE.
+       3300-EXIT.
+           EXIT.
+      *
+       3400-WRITE-ONE-FIELD-LINE.
+           MOVE SPACES TO LRB-OUT-LINE
+           STRING "    FIELD: " DELIMITED BY SIZE
+               LRB-FIELD-ENTRY(LRB-LR-IDX LRB-FLD-IDX)
+                   DELIMITED BY SIZE
+               INTO LRB-OUT-LINE
+           END-STRING
+           WRITE LRBRPT-RECORD FROM LRB-OUT-LINE.
+       3400-EXIT.
+           EXIT.
+      *
+       9000-TERMINATE.
+           DISPLAY "LRBRW - " LRB-LR-TOP " LOGICAL RECORDS CATALOGED, "
+               LRB-LISTED-CNT " MATCHED THE SEARCH CRITERIA"
+           IF LRB-AUD-OVERFLOW-CNT > 0
+               DISPLAY "LRBRW - " LRB-AUD-OVERFLOW-CNT
+                   " CCBAUDIT ROWS EXCEEDED THE IN-MEMORY TABLE AND "
+                   "WERE NOT CONSIDERED FOR LAST-UPDATED LOOKUP"
+           END-IF
+           IF LRB-LRCAT-OPENED
+               CLOSE LRCAT-FILE
+           END-IF
+           IF LRB-CCBAUDIT-OPENED
+               CLOSE CCBAUDIT-FILE
+           END-IF
+           CLOSE LRBRPT-FILE.
