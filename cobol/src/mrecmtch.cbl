@@ -0,0 +1,301 @@
+      ******************************************************************
+      **                                                              *
+      **  PROGRAM      MRECMTCH                                       *
+      **  AUTHOR       D. OKAFOR - DATA LIBRARY SERVICES               *
+      **  INSTALLATION GENEVA EXTRACT SYSTEMS                          *
+      **  DATE-WRITTEN 2024/06/30                                      *
+      **                                                               *
+      **  DESCRIPTION.  MATCHES TWO MASTER_REC EXTRACTS ON ACCOUNT_NO- *
+      **      DD OLDEXTR (THE "BEFORE" EXTRACT) AND DD NEWEXTR (THE    *
+      **      "AFTER" EXTRACT) - AND TIES OUT THE PACKED AMOUNT (PIC   *
+      **      S9(4)V99 COMP-3) BETWEEN THEM FOR EVERY MATCHED ACCOUNT. *
+      **      OLDEXTR IS READ INTO AN IN-MEMORY TABLE FIRST (NEITHER   *
+      **      EXTRACT IS ASSUMED TO BE IN ACCOUNT_NO ORDER, SO THIS IS *
+      **      A TABLE LOOKUP MATCH, NOT A SORTED CONTROL-BREAK MATCH), *
+      **      THEN NEWEXTR IS READ ONCE AND EACH RECORD LOOKED UP IN   *
+      **      THAT TABLE.  AN ACCOUNT ON NEWEXTR NOT FOUND IN THE TABLE*
+      **      IS A NEW ACCOUNT; AN ACCOUNT LEFT UNMATCHED IN THE TABLE *
+      **      AFTER NEWEXTR IS EXHAUSTED EXISTED BEFORE BUT IS GONE    *
+      **      AFTERWARD.  A MATCHED ACCOUNT WHOSE AMOUNT MOVED IS      *
+      **      CALLED OUT AS A DISCREPANCY.  ALL OF THIS IS LISTED ON   *
+      **      DD MTCHRPT, FOLLOWED BY A SUMMARY LINE, AND THE RUN ENDS *
+      **      WITH RETURN-CODE 16 IF ANY DISCREPANCY OR UNMATCHED      *
+      **      ACCOUNT TURNED UP ON EITHER SIDE.                       *
+      **                                                               *
+      **  MODIFICATION HISTORY.                                       *
+      **  DATE       INIT  DESCRIPTION                                 *
+      **  2024/06/30 DAO   INITIAL VERSION.                            *
+      **                                                               *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MRECMTCH.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> SEQUENTIAL, NOT LINE SEQUENTIAL - THE RECORD CARRIES COMP AND
+      *> COMP-3 FIELDS WHOSE BYTES CAN LEGITIMATELY COLLIDE WITH THE
+      *> LINE SEQUENTIAL END-OF-RECORD MARKER.
+           SELECT OLDEXTR-FILE  ASSIGN TO "OLDEXTR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS MMU-OLDEXTR-STATUS.
+           SELECT NEWEXTR-FILE  ASSIGN TO "NEWEXTR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS MMU-NEWEXTR-STATUS.
+           SELECT MTCHRPT-FILE  ASSIGN TO "MTCHRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MMU-MTCHRPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OLDEXTR-FILE.
+       COPY MASTERREC
+           REPLACING MASTER_REC BY OLD-MASTER-REC.
+       FD  NEWEXTR-FILE.
+       COPY MASTERREC
+           REPLACING MASTER_REC BY NEW-MASTER-REC.
+       FD  MTCHRPT-FILE.
+       01  MTCHRPT-RECORD                  PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  MMU-OLDEXTR-STATUS              PIC XX.
+           88  MMU-OLDEXTR-OK              VALUE "00".
+       01  MMU-NEWEXTR-STATUS              PIC XX.
+           88  MMU-NEWEXTR-OK              VALUE "00".
+      *> EACH FINAL READ'S AT END DRIVES ITS OWN STATUS TO "10", SO
+      *> WHETHER A FILE IS STILL OPEN AT TERMINATION TIME IS TRACKED
+      *> HERE INSTEAD OF BY RE-TESTING THE LIVE STATUS.
+       01  MMU-OLDEXTR-OPENED-SW            PIC X(01)      VALUE "N".
+           88  MMU-OLDEXTR-OPENED           VALUE "Y".
+       01  MMU-NEWEXTR-OPENED-SW            PIC X(01)      VALUE "N".
+           88  MMU-NEWEXTR-OPENED           VALUE "Y".
+       01  MMU-MTCHRPT-STATUS               PIC XX.
+       01  MMU-OLD-EOF-SW                   PIC X(01)      VALUE "N".
+           88  MMU-OLD-EOF                  VALUE "Y".
+       01  MMU-NEW-EOF-SW                   PIC X(01)      VALUE "N".
+           88  MMU-NEW-EOF                  VALUE "Y".
+      *> OLDEXTR IS LOADED HERE IN FULL BEFORE NEWEXTR IS READ.  UP TO
+      *> 2000 ACCOUNTS ARE HELD - AN OLDEXTR LARGER THAN THAT OVERFLOWS
+      *> THE TABLE, WHICH IS COUNTED AND CALLED OUT RATHER THAN LEFT
+      *> OUT OF THE TIE-OUT SILENTLY.
+       01  MMU-OLD-TAB.
+           05  MMU-OLD-ENTRY                OCCURS 2000 TIMES.
+               10  MMU-OLD-ACCOUNT          PIC X(09).
+               10  MMU-OLD-AMOUNT           PIC S9(4)V99 COMP-3.
+               10  MMU-OLD-MATCHED-SW       PIC X(01)  VALUE "N".
+                   88  MMU-OLD-MATCHED      VALUE "Y".
+       01  MMU-OLD-TOP                     PIC 9(04)      VALUE 0.
+       01  MMU-OLD-IDX                     PIC 9(04).
+       01  MMU-OLD-OVERFLOW-CNT             PIC 9(04)      VALUE 0.
+       01  MMU-FOUND-SW                     PIC X(01)      VALUE "N".
+           88  MMU-FOUND                    VALUE "Y".
+       01  MMU-DELTA-AMOUNT                 PIC S9(5)V99.
+       01  MMU-OLD-CNT                      PIC 9(08)      VALUE 0.
+       01  MMU-NEW-CNT                      PIC 9(08)      VALUE 0.
+       01  MMU-MATCHED-CNT                  PIC 9(08)      VALUE 0.
+       01  MMU-DISCREP-CNT                  PIC 9(08)      VALUE 0.
+       01  MMU-NEW-ONLY-CNT                 PIC 9(08)      VALUE 0.
+       01  MMU-OLD-ONLY-CNT                 PIC 9(08)      VALUE 0.
+       01  MMU-OLD-TXT                      PIC ZZZZZZZ9.
+       01  MMU-NEW-TXT                      PIC ZZZZZZZ9.
+       01  MMU-MATCHED-TXT                  PIC ZZZZZZZ9.
+       01  MMU-DISCREP-TXT                  PIC ZZZZZZZ9.
+       01  MMU-NEW-ONLY-TXT                 PIC ZZZZZZZ9.
+       01  MMU-OLD-ONLY-TXT                 PIC ZZZZZZZ9.
+       01  MMU-OLD-AMT-TXT                  PIC -9999.99.
+       01  MMU-NEW-AMT-TXT                  PIC -9999.99.
+       01  MMU-DELTA-TXT                    PIC -99999.99.
+       01  MMU-OUT-LINE                     PIC X(80)      VALUE SPACES.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 1100-LOAD-OLD-RECORDS THRU 1100-EXIT
+               UNTIL MMU-OLD-EOF
+           PERFORM 2000-MATCH-NEW-RECORDS THRU 2000-EXIT
+               UNTIL MMU-NEW-EOF
+           PERFORM 3000-REPORT-UNMATCHED-OLD THRU 3000-EXIT
+               VARYING MMU-OLD-IDX FROM 1 BY 1
+               UNTIL MMU-OLD-IDX > MMU-OLD-TOP
+           PERFORM 4000-SUMMARIZE THRU 4000-EXIT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           OPEN INPUT  OLDEXTR-FILE
+           OPEN INPUT  NEWEXTR-FILE
+           OPEN OUTPUT MTCHRPT-FILE
+           IF NOT MMU-OLDEXTR-OK
+               DISPLAY "MRECMTCH - UNABLE TO OPEN OLDEXTR, STATUS="
+                   MMU-OLDEXTR-STATUS
+               MOVE "Y" TO MMU-OLD-EOF-SW
+               MOVE "Y" TO MMU-NEW-EOF-SW
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE "Y" TO MMU-OLDEXTR-OPENED-SW
+           END-IF
+           IF NOT MMU-NEWEXTR-OK
+               DISPLAY "MRECMTCH - UNABLE TO OPEN NEWEXTR, STATUS="
+                   MMU-NEWEXTR-STATUS
+               MOVE "Y" TO MMU-OLD-EOF-SW
+               MOVE "Y" TO MMU-NEW-EOF-SW
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE "Y" TO MMU-NEWEXTR-OPENED-SW
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  1100-LOAD-OLD-RECORDS - READS OLDEXTR IN FULL INTO MMU-OLD-TAB*
+      ******************************************************************
+       1100-LOAD-OLD-RECORDS.
+           READ OLDEXTR-FILE
+               AT END
+                   MOVE "Y" TO MMU-OLD-EOF-SW
+           END-READ
+           IF MMU-OLD-EOF
+               GO TO 1100-EXIT
+           END-IF
+           ADD 1 TO MMU-OLD-CNT
+           IF MMU-OLD-TOP < 2000
+               ADD 1 TO MMU-OLD-TOP
+               MOVE ACCOUNT_NO OF OLD-MASTER-REC
+                   TO MMU-OLD-ACCOUNT(MMU-OLD-TOP)
+               MOVE AMOUNT OF OLD-MASTER-REC
+                   TO MMU-OLD-AMOUNT(MMU-OLD-TOP)
+               MOVE "N"    TO MMU-OLD-MATCHED-SW(MMU-OLD-TOP)
+           ELSE
+               ADD 1 TO MMU-OLD-OVERFLOW-CNT
+           END-IF.
+       1100-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  2000-MATCH-NEW-RECORDS - LOOKS UP EACH NEWEXTR RECORD'S       *
+      *  ACCOUNT_NO IN MMU-OLD-TAB AND TIES OUT THE AMOUNT WHEN FOUND. *
+      ******************************************************************
+       2000-MATCH-NEW-RECORDS.
+           READ NEWEXTR-FILE
+               AT END
+                   MOVE "Y" TO MMU-NEW-EOF-SW
+           END-READ
+           IF MMU-NEW-EOF
+               GO TO 2000-EXIT
+           END-IF
+           ADD 1 TO MMU-NEW-CNT
+           PERFORM 2100-FIND-IN-OLD-TABLE THRU 2100-EXIT
+           IF MMU-FOUND
+               PERFORM 2200-TIE-OUT-MATCH THRU 2200-EXIT
+           ELSE
+               ADD 1 TO MMU-NEW-ONLY-CNT
+               MOVE SPACES TO MMU-OUT-LINE
+               STRING "ACCOUNT " ACCOUNT_NO OF NEW-MASTER-REC
+                   " IS NEW - NOT FOUND ON OLDEXTR" DELIMITED BY SIZE
+                   INTO MMU-OUT-LINE
+               END-STRING
+               WRITE MTCHRPT-RECORD FROM MMU-OUT-LINE
+           END-IF.
+       2000-EXIT.
+           EXIT.
+      *
+       2100-FIND-IN-OLD-TABLE.
+           MOVE "N" TO MMU-FOUND-SW
+           PERFORM 2110-SEARCH-ONE-SLOT THRU 2110-EXIT
+               VARYING MMU-OLD-IDX FROM 1 BY 1
+               UNTIL MMU-OLD-IDX > MMU-OLD-TOP OR MMU-FOUND
+      *> AS WITH ANY PERFORM ... VARYING ... UNTIL ... OR <COND> LOOP,
+      *> THE SUBSCRIPT IS INCREMENTED ONE LAST TIME BEFORE THE EXIT
+      *> TEST SEES THE CONDITION GO TRUE, SO ON A MATCH IT IS LEFT ONE
+      *> PAST THE SLOT THAT ACTUALLY MATCHED.
+           IF MMU-FOUND
+               SUBTRACT 1 FROM MMU-OLD-IDX
+           END-IF.
+       2100-EXIT.
+           EXIT.
+      *
+       2110-SEARCH-ONE-SLOT.
+           IF MMU-OLD-ACCOUNT(MMU-OLD-IDX)
+                   = ACCOUNT_NO OF NEW-MASTER-REC
+               MOVE "Y" TO MMU-FOUND-SW
+           END-IF.
+       2110-EXIT.
+           EXIT.
+      *
+       2200-TIE-OUT-MATCH.
+           ADD 1 TO MMU-MATCHED-CNT
+           MOVE "Y" TO MMU-OLD-MATCHED-SW(MMU-OLD-IDX)
+           COMPUTE MMU-DELTA-AMOUNT =
+               AMOUNT OF NEW-MASTER-REC - MMU-OLD-AMOUNT(MMU-OLD-IDX)
+           IF MMU-DELTA-AMOUNT NOT = 0
+               ADD 1 TO MMU-DISCREP-CNT
+               MOVE MMU-OLD-AMOUNT(MMU-OLD-IDX)   TO MMU-OLD-AMT-TXT
+               MOVE AMOUNT OF NEW-MASTER-REC       TO MMU-NEW-AMT-TXT
+               MOVE MMU-DELTA-AMOUNT                TO MMU-DELTA-TXT
+               MOVE SPACES TO MMU-OUT-LINE
+               STRING "ACCOUNT " ACCOUNT_NO OF NEW-MASTER-REC
+                   " AMOUNT DISCREPANCY - OLD=" MMU-OLD-AMT-TXT
+                   " NEW=" MMU-NEW-AMT-TXT
+                   " DELTA=" MMU-DELTA-TXT
+                   DELIMITED BY SIZE
+                   INTO MMU-OUT-LINE
+               END-STRING
+               WRITE MTCHRPT-RECORD FROM MMU-OUT-LINE
+           END-IF.
+       2200-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  3000-REPORT-UNMATCHED-OLD - ANY OLDEXTR ACCOUNT NEVER MATCHED *
+      *  BY A NEWEXTR RECORD EXISTED BEFORE BUT IS GONE AFTERWARD.     *
+      ******************************************************************
+       3000-REPORT-UNMATCHED-OLD.
+           IF NOT MMU-OLD-MATCHED(MMU-OLD-IDX)
+               ADD 1 TO MMU-OLD-ONLY-CNT
+               MOVE SPACES TO MMU-OUT-LINE
+               STRING "ACCOUNT " MMU-OLD-ACCOUNT(MMU-OLD-IDX)
+                   " IS ON OLDEXTR BUT NOT FOUND ON NEWEXTR"
+                   DELIMITED BY SIZE
+                   INTO MMU-OUT-LINE
+               END-STRING
+               WRITE MTCHRPT-RECORD FROM MMU-OUT-LINE
+           END-IF.
+       3000-EXIT.
+           EXIT.
+      *
+       4000-SUMMARIZE.
+           MOVE MMU-OLD-CNT      TO MMU-OLD-TXT
+           MOVE MMU-NEW-CNT      TO MMU-NEW-TXT
+           MOVE MMU-MATCHED-CNT  TO MMU-MATCHED-TXT
+           MOVE MMU-DISCREP-CNT  TO MMU-DISCREP-TXT
+           MOVE MMU-NEW-ONLY-CNT TO MMU-NEW-ONLY-TXT
+           MOVE MMU-OLD-ONLY-CNT TO MMU-OLD-ONLY-TXT
+           MOVE SPACES TO MMU-OUT-LINE
+           STRING "OLD=" MMU-OLD-TXT
+               " NEW=" MMU-NEW-TXT
+               " MATCHED=" MMU-MATCHED-TXT
+               " DISCREPANCIES=" MMU-DISCREP-TXT
+               " NEW-ONLY=" MMU-NEW-ONLY-TXT
+               " OLD-ONLY=" MMU-OLD-ONLY-TXT
+               DELIMITED BY SIZE
+               INTO MMU-OUT-LINE
+           END-STRING
+           WRITE MTCHRPT-RECORD FROM MMU-OUT-LINE
+           DISPLAY "MRECMTCH - " MMU-OUT-LINE
+           IF MMU-OLD-OVERFLOW-CNT > 0
+               DISPLAY "MRECMTCH - WARNING, OLDEXTR TABLE FULL, "
+                   MMU-OLD-OVERFLOW-CNT
+                   " OLDEXTR RECORDS WERE NEVER LOADED FOR MATCHING"
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           IF MMU-DISCREP-CNT > 0 OR MMU-NEW-ONLY-CNT > 0
+              OR MMU-OLD-ONLY-CNT > 0
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+       4000-EXIT.
+           EXIT.
+      *
+       9000-TERMINATE.
+           IF MMU-OLDEXTR-OPENED
+               CLOSE OLDEXTR-FILE
+           END-IF
+           IF MMU-NEWEXTR-OPENED
+               CLOSE NEWEXTR-FILE
+           END-IF
+           CLOSE MTCHRPT-FILE.
