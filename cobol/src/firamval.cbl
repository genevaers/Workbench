@@ -0,0 +1,334 @@
+      ******************************************************************
+      **                                                              *
+      **  PROGRAM      FIRAMVAL                                       *
+      **  AUTHOR       D. OKAFOR - DATA LIBRARY SERVICES               *
+      **  INSTALLATION GENEVA EXTRACT SYSTEMS                          *
+      **  DATE-WRITTEN 2024/07/22                                      *
+      **                                                               *
+      **  DESCRIPTION.  AN EDIT PASS FOR THE FIRE ALLOCATION EXTRACT  *
+      **      (DD FIREXT, FDW-FIRE-ALLOC-REC) THAT CONFIRMS EVERY ONE  *
+      **      OF THE FOURTEEN PREM-ALLOC-FIELDS AND EIGHT              *
+      **      LOSS-ALLOC-FIELDS NINETEEN-BYTE AMOUNTS ACTUALLY HOLDS   *
+      **      A VALID SIGNED NUMERIC STRING, USING THE PREM-ALLOC-NUM/ *
+      **      LOSS-ALLOC-NUM REDEFINES VIEW OVER THOSE SAME BYTES.     *
+      **      RECORDS WHERE EVERY AMOUNT IS NUMERIC ARE WRITTEN TO     *
+      **      DD FIRGOOD FOR THE ALLOCATION THAT FOLLOWS; RECORDS      *
+      **      WITH ANY MALFORMED AMOUNT ARE ROUTED TO THE SUSPENSE     *
+      **      EXTRACT DD FIRSUSP INSTEAD, WITH THE OFFENDING FIELDS    *
+      **      LISTED ON DD SUSPRPT.                                   *
+      **                                                               *
+      **      THE RUN CHECKPOINTS ITS POSITION BY AGENT/CO-CD TO DD    *
+      **      AMVCKPT EVERY SO MANY RECORDS (DD AMVPRM, DEFAULTING TO  *
+      **      5000 WHEN ABSENT) SO A RUN THAT ABENDS PARTWAY THROUGH   *
+      **      CAN BE RESTARTED FROM THE LAST CHECKPOINT INSTEAD OF     *
+      **      FROM THE FIRST RECORD.  A RUN THAT REACHES END OF FILE   *
+      **      CLEARS THE CHECKPOINT SO THE NEXT RUN STARTS OVER.       *
+      **                                                               *
+      **  MODIFICATION HISTORY.                                       *
+      **  DATE       INIT  DESCRIPTION                                 *
+      **  2024/07/22 DAO   INITIAL VERSION.                            *
+      **  2024/08/05 DAO   ADD CHECKPOINT/RESTART BY AGENT/CO-CD.      *
+      **                                                               *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FIRAMVAL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIREXT-FILE  ASSIGN TO "FIREXT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FAV-FIREXT-STATUS.
+           SELECT FIRGOOD-FILE  ASSIGN TO "FIRGOOD"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FAV-FIRGOOD-STATUS.
+           SELECT FIRSUSP-FILE  ASSIGN TO "FIRSUSP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FAV-FIRSUSP-STATUS.
+           SELECT SUSPRPT-FILE  ASSIGN TO "SUSPRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FAV-SUSPRPT-STATUS.
+      *> OPTIONAL - A RUN WITH NO OVERRIDE CHECKPOINTS EVERY 5000
+      *> RECORDS.
+           SELECT OPTIONAL AMVPRM-FILE  ASSIGN TO "AMVPRM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FAV-AMVPRM-STATUS.
+      *> OPTIONAL - HOLDS THE SINGLE LAST-CHECKPOINTED AGENT/CO-CD
+      *> POSITION.  ABSENT MEANS START FROM THE FIRST RECORD.
+           SELECT OPTIONAL AMVCKPT-FILE ASSIGN TO "AMVCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FAV-AMVCKPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FIREXT-FILE.
+       COPY FIREALOC.
+       FD  FIRGOOD-FILE.
+       COPY FIREALOC REPLACING FDW-FIRE-ALLOC-REC BY FIRGOOD-RECORD.
+       FD  FIRSUSP-FILE.
+       COPY FIREALOC REPLACING FDW-FIRE-ALLOC-REC BY FIRSUSP-RECORD.
+       FD  SUSPRPT-FILE.
+       01  SUSPRPT-RECORD                   PIC X(90).
+       FD  AMVPRM-FILE.
+       01  AMVPRM-RECORD                    PIC 9(08).
+       FD  AMVCKPT-FILE.
+       01  AMVCKPT-RECORD.
+           05  AMVCKPT-AGENT                PIC X(04).
+           05  AMVCKPT-CO-CD                PIC X(04).
+           05  AMVCKPT-REC-COUNT            PIC 9(08).
+       WORKING-STORAGE SECTION.
+       01  FAV-FIREXT-STATUS                PIC XX.
+           88  FAV-FIREXT-OK                VALUE "00".
+       01  FAV-FIRGOOD-STATUS                PIC XX.
+       01  FAV-FIRSUSP-STATUS                PIC XX.
+       01  FAV-SUSPRPT-STATUS                PIC XX.
+       01  FAV-AMVPRM-STATUS                 PIC XX.
+           88  FAV-AMVPRM-OK                 VALUE "00".
+       01  FAV-AMVCKPT-STATUS                PIC XX.
+           88  FAV-AMVCKPT-OK                VALUE "00".
+       01  FAV-EOF-SW                       PIC X(01)      VALUE "N".
+           88  FAV-EOF                      VALUE "Y".
+      *> SET ONCE, RIGHT AFTER FIREXT-FILE IS OPENED, SO 9000-TERMINATE
+      *> CAN TELL A NORMAL RUN FROM AN OPEN FAILURE - FAV-FIREXT-STATUS
+      *> ITSELF IS NOT RELIABLE THERE BECAUSE THE LAST READ AT END OF
+      *> FILE LEAVES IT AT "10", NOT "00".
+       01  FAV-FIREXT-OPENED-SW             PIC X(01)      VALUE "N".
+           88  FAV-FIREXT-WAS-OPENED        VALUE "Y".
+      *> ---------------- CHECKPOINT/RESTART WORK AREA -----------------
+      *> ON A RESTARTED RUN, RECORDS ARE READ BUT NOT RE-EDITED UNTIL
+      *> THE ONE MATCHING THE LAST CHECKPOINTED AGENT/CO-CD HAS GONE BY
+      *> - THAT RECORD WAS ALREADY WRITTEN TO FIRGOOD OR FIRSUSP BEFORE
+      *> THE PRIOR RUN STOPPED, SO PROCESSING RESUMES WITH THE NEXT ONE.
+       01  FAV-CKPT-INTERVAL                 PIC 9(08)      VALUE 5000.
+       01  FAV-CKPT-DUE-CNT                  PIC 9(08)      VALUE 0.
+       01  FAV-RESTART-SW                    PIC X(01)      VALUE "N".
+           88  FAV-RESTARTING                VALUE "Y".
+       01  FAV-CKPT-AGENT                    PIC X(04).
+       01  FAV-CKPT-CO-CD                    PIC X(04).
+       01  FAV-AMT-IDX                      PIC 9(02).
+       01  FAV-BAD-CNT                      PIC 9(02)      VALUE 0.
+       01  FAV-BAD-GROUP                    PIC X(04).
+       01  FAV-BAD-IDX-TXT                  PIC Z9.
+       01  FAV-TOTAL-RECS                   PIC 9(08)      VALUE 0.
+       01  FAV-SUSPENDED-CNT                PIC 9(08)      VALUE 0.
+       01  FAV-REASON-TXT                   PIC X(50)      VALUE SPACES.
+       01  FAV-OUT-LINE                     PIC X(90)      VALUE SPACES.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-EDIT-RECORDS THRU 2000-EXIT
+               UNTIL FAV-EOF
+           PERFORM 4000-SUMMARIZE THRU 4000-EXIT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           OPEN INPUT  FIREXT-FILE
+           OPEN OUTPUT FIRGOOD-FILE
+           OPEN OUTPUT FIRSUSP-FILE
+           OPEN OUTPUT SUSPRPT-FILE
+           IF NOT FAV-FIREXT-OK
+               DISPLAY "FIRAMVAL - UNABLE TO OPEN FIREXT, STATUS="
+                   FAV-FIREXT-STATUS
+               MOVE "Y" TO FAV-EOF-SW
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE "Y" TO FAV-FIREXT-OPENED-SW
+           END-IF
+           PERFORM 1150-READ-CKPT-INTERVAL THRU 1150-EXIT
+           PERFORM 1160-READ-CKPT-POSITION THRU 1160-EXIT.
+       1000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  1150-READ-CKPT-INTERVAL - AN OPTIONAL EIGHT-DIGIT CHECKPOINT  *
+      *  INTERVAL OVERRIDE FROM DD AMVPRM.  MISSING LEAVES THE         *
+      *  INTERVAL AT 5000 RECORDS.                                     *
+      ******************************************************************
+       1150-READ-CKPT-INTERVAL.
+           OPEN INPUT AMVPRM-FILE
+           IF NOT FAV-AMVPRM-OK
+               CLOSE AMVPRM-FILE
+               GO TO 1150-EXIT
+           END-IF
+           READ AMVPRM-FILE
+               AT END
+                   CLOSE AMVPRM-FILE
+                   GO TO 1150-EXIT
+           END-READ
+           MOVE AMVPRM-RECORD TO FAV-CKPT-INTERVAL
+           CLOSE AMVPRM-FILE.
+       1150-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  1160-READ-CKPT-POSITION - AN OPTIONAL LAST-CHECKPOINTED       *
+      *  AGENT/CO-CD FROM DD AMVCKPT.  MISSING OR EMPTY LEAVES THE RUN *
+      *  STARTING FROM THE FIRST RECORD.                               *
+      ******************************************************************
+       1160-READ-CKPT-POSITION.
+           OPEN INPUT AMVCKPT-FILE
+           IF NOT FAV-AMVCKPT-OK
+               CLOSE AMVCKPT-FILE
+               GO TO 1160-EXIT
+           END-IF
+           READ AMVCKPT-FILE
+               AT END
+                   CLOSE AMVCKPT-FILE
+                   GO TO 1160-EXIT
+           END-READ
+           MOVE AMVCKPT-AGENT TO FAV-CKPT-AGENT
+           MOVE AMVCKPT-CO-CD TO FAV-CKPT-CO-CD
+           MOVE "Y" TO FAV-RESTART-SW
+           CLOSE AMVCKPT-FILE
+           DISPLAY "FIRAMVAL - RESTARTING AFTER AGENT=" FAV-CKPT-AGENT
+               " CO-CD=" FAV-CKPT-CO-CD.
+       1160-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  2000-EDIT-RECORDS - CONFIRMS EVERY PREM-ALLOC-NUM/LOSS-ALLOC-*
+      *  NUM ENTRY IS A VALID SIGNED NUMERIC AMOUNT AND ROUTES THE     *
+      *  RECORD TO FIRGOOD OR FIRSUSP ACCORDINGLY.  ON A RESTARTED RUN *
+      *  RECORDS ARE READ AND SKIPPED UNTIL THE LAST CHECKPOINTED      *
+      *  AGENT/CO-CD HAS GONE BY.                                      *
+      ******************************************************************
+       2000-EDIT-RECORDS.
+           READ FIREXT-FILE
+               AT END
+                   MOVE "Y" TO FAV-EOF-SW
+           END-READ
+           IF FAV-EOF
+               GO TO 2000-EXIT
+           END-IF
+           IF FAV-RESTARTING
+               PERFORM 2050-CHECK-RESTART-POINT THRU 2050-EXIT
+               GO TO 2000-EXIT
+           END-IF
+           ADD 1 TO FAV-TOTAL-RECS
+           MOVE SPACES TO FAV-REASON-TXT
+           MOVE 0 TO FAV-BAD-CNT
+           PERFORM 2100-CHECK-ONE-PREM-AMT THRU 2100-EXIT
+               VARYING FAV-AMT-IDX FROM 1 BY 1 UNTIL FAV-AMT-IDX > 14
+           PERFORM 2200-CHECK-ONE-LOSS-AMT THRU 2200-EXIT
+               VARYING FAV-AMT-IDX FROM 1 BY 1 UNTIL FAV-AMT-IDX > 8
+           IF FAV-BAD-CNT = 0
+               MOVE FDW-FIRE-ALLOC-REC TO FIRGOOD-RECORD
+               WRITE FIRGOOD-RECORD
+           ELSE
+               ADD 1 TO FAV-SUSPENDED-CNT
+               MOVE FDW-FIRE-ALLOC-REC TO FIRSUSP-RECORD
+               WRITE FIRSUSP-RECORD
+               PERFORM 2300-WRITE-SUSPENSE-LINE THRU 2300-EXIT
+           END-IF
+           PERFORM 2400-CHECKPOINT-IF-DUE THRU 2400-EXIT.
+       2000-EXIT.
+           EXIT.
+      *
+      *> A RECORD MATCHING THE CHECKPOINTED AGENT/CO-CD IS THE LAST ONE
+      *> THE PRIOR RUN PROCESSED - PROCESSING RESUMES WITH THE NEXT
+      *> RECORD READ, NOT THIS ONE.
+       2050-CHECK-RESTART-POINT.
+           IF AGENT OF FDW-FIRE-ALLOC-REC = FAV-CKPT-AGENT
+               AND CO-CD OF FDW-FIRE-ALLOC-REC = FAV-CKPT-CO-CD
+               MOVE "N" TO FAV-RESTART-SW
+           END-IF.
+       2050-EXIT.
+           EXIT.
+      *
+       2100-CHECK-ONE-PREM-AMT.
+           IF PAF-AMT-NUM OF FDW-FIRE-ALLOC-REC(FAV-AMT-IDX) NOT NUMERIC
+               ADD 1 TO FAV-BAD-CNT
+               IF FAV-BAD-CNT = 1
+                   MOVE "PREM" TO FAV-BAD-GROUP
+                   MOVE FAV-AMT-IDX TO FAV-BAD-IDX-TXT
+                   PERFORM 2310-APPEND-REASON THRU 2310-EXIT
+               END-IF
+           END-IF.
+       2100-EXIT.
+           EXIT.
+      *
+       2200-CHECK-ONE-LOSS-AMT.
+           IF LAF-AMT-NUM OF FDW-FIRE-ALLOC-REC(FAV-AMT-IDX) NOT NUMERIC
+               ADD 1 TO FAV-BAD-CNT
+               IF FAV-BAD-CNT = 1
+                   MOVE "LOSS" TO FAV-BAD-GROUP
+                   MOVE FAV-AMT-IDX TO FAV-BAD-IDX-TXT
+                   PERFORM 2310-APPEND-REASON THRU 2310-EXIT
+               END-IF
+           END-IF.
+       2200-EXIT.
+           EXIT.
+      *
+       2300-WRITE-SUSPENSE-LINE.
+           MOVE SPACES TO FAV-OUT-LINE
+           STRING "AGENT=" DELIMITED BY SIZE
+               AGENT OF FDW-FIRE-ALLOC-REC DELIMITED BY SIZE
+               " CO-CD=" DELIMITED BY SIZE
+               CO-CD OF FDW-FIRE-ALLOC-REC DELIMITED BY SIZE
+               " BAD-AMOUNTS=" DELIMITED BY SIZE
+               FAV-BAD-CNT DELIMITED BY SIZE
+               " - " DELIMITED BY SIZE
+               FAV-REASON-TXT DELIMITED BY SIZE
+               INTO FAV-OUT-LINE
+           END-STRING
+           WRITE SUSPRPT-RECORD FROM FAV-OUT-LINE.
+       2300-EXIT.
+           EXIT.
+      *
+      *> RECORDS THE FIRST BAD FIELD ENCOUNTERED; SUBSEQUENT BAD FIELDS
+      *> ON THE SAME RECORD ARE STILL COUNTED BUT NOT NAMED.
+       2310-APPEND-REASON.
+           STRING "FIRST BAD FIELD IS " DELIMITED BY SIZE
+               FAV-BAD-GROUP DELIMITED BY SIZE
+               "-ALLOC-NUM(" DELIMITED BY SIZE
+               FAV-BAD-IDX-TXT DELIMITED BY SIZE
+               ") NOT NUMERIC" DELIMITED BY SIZE
+               INTO FAV-REASON-TXT
+           END-STRING.
+       2310-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  2400-CHECKPOINT-IF-DUE - EVERY FAV-CKPT-INTERVAL RECORDS      *
+      *  PROCESSED, SAVES THE JUST-WRITTEN RECORD'S AGENT/CO-CD TO DD  *
+      *  AMVCKPT AS THE RESTART POSITION.                              *
+      ******************************************************************
+       2400-CHECKPOINT-IF-DUE.
+           ADD 1 TO FAV-CKPT-DUE-CNT
+           IF FAV-CKPT-DUE-CNT >= FAV-CKPT-INTERVAL
+               PERFORM 2410-WRITE-CHECKPOINT THRU 2410-EXIT
+               MOVE 0 TO FAV-CKPT-DUE-CNT
+           END-IF.
+       2400-EXIT.
+           EXIT.
+      *
+       2410-WRITE-CHECKPOINT.
+           OPEN OUTPUT AMVCKPT-FILE
+           MOVE AGENT OF FDW-FIRE-ALLOC-REC TO AMVCKPT-AGENT
+           MOVE CO-CD OF FDW-FIRE-ALLOC-REC TO AMVCKPT-CO-CD
+           MOVE FAV-TOTAL-RECS              TO AMVCKPT-REC-COUNT
+           WRITE AMVCKPT-RECORD
+           CLOSE AMVCKPT-FILE.
+       2410-EXIT.
+           EXIT.
+      *
+       4000-SUMMARIZE.
+           DISPLAY "FIRAMVAL - " FAV-TOTAL-RECS " RECORDS, "
+               FAV-SUSPENDED-CNT " SUSPENDED"
+           IF FAV-SUSPENDED-CNT > 0
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+       4000-EXIT.
+           EXIT.
+      *
+      *> A RUN THAT REACHES END OF FILE RAN TO COMPLETION, SO THE
+      *> CHECKPOINT IS CLEARED - THE NEXT RUN STARTS FROM THE FIRST
+      *> RECORD RATHER THAN RESTARTING PARTWAY THROUGH.
+       9000-TERMINATE.
+           IF FAV-FIREXT-WAS-OPENED
+               CLOSE FIREXT-FILE
+               OPEN OUTPUT AMVCKPT-FILE
+               CLOSE AMVCKPT-FILE
+           END-IF
+           CLOSE FIRGOOD-FILE
+           CLOSE FIRSUSP-FILE
+           CLOSE SUSPRPT-FILE.
