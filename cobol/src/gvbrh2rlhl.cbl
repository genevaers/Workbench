@@ -0,0 +1,118 @@
+      ******************************************************************
+      **                                                              *
+      **  PROGRAM      GVBRH2RLHL                                     *
+      **  AUTHOR       D. OKAFOR - DATA LIBRARY SERVICES               *
+      **  INSTALLATION GENEVA EXTRACT SYSTEMS                          *
+      **  DATE-WRITTEN 2024/05/14                                      *
+      **                                                               *
+      **  DESCRIPTION.  MIGRATES AN OLDER GVBRH-HEADER-RECORD (DD     *
+      **      OLDHDR) INTO THE CURRENT RLHL-HEADER-RECORD LAYOUT (DD  *
+      **      NEWHDR), MAPPING EVERY FIELD GVBRH-HEADER-RECORD AND    *
+      **      RLHL-HEADER-RECORD HAVE IN COMMON AND DERIVING THE      *
+      **      RECORDS-ABOVE/BELOW COUNTS AND DATE-OFFSET FIELDS THAT  *
+      **      GVBRH NEVER CARRIED.  THE KEY RECORD IS THE FIRST       *
+      **      DETAIL RECORD IN THE OLD LAYOUT, SO RECORDS-ABOVE IS    *
+      **      ALWAYS ZERO AND RECORDS-BELOW IS THE OLD RECORD COUNT.  *
+      **      THE DATE-OFFSET FIELDS HAVE NO GVBRH EQUIVALENT AND ARE *
+      **      DEFAULTED TO ZERO, WITH A WARNING WRITTEN SO THE        *
+      **      MIGRATED HEADER GETS A MANUAL LOOK BEFORE IT IS RELIED  *
+      **      ON FOR DATE LOOKUPS.                                    *
+      **                                                               *
+      **  MODIFICATION HISTORY.                                       *
+      **  DATE       INIT  DESCRIPTION                                 *
+      **  2024/05/14 DAO   INITIAL VERSION.                            *
+      **                                                               *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GVBRH2RLHL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> OLDHDR/NEWHDR CARRY THE BINARY GVBRH/RLHL HEADER LAYOUTS
+      *> FIELD-FOR-FIELD, COMP FIELDS AND ALL - ORGANIZATION IS
+      *> SEQUENTIAL RATHER THAN LINE SEQUENTIAL SO THE COMP FIELDS
+      *> ROUND-TRIP AS THE RAW BYTES THEY ARE, NOT AS DISPLAY TEXT.
+           SELECT OLDHDR-FILE   ASSIGN TO "OLDHDR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS G2R-OLDHDR-STATUS.
+           SELECT NEWHDR-FILE   ASSIGN TO "NEWHDR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS G2R-NEWHDR-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OLDHDR-FILE.
+       COPY GVBRH.
+       FD  NEWHDR-FILE.
+       COPY RLHL.
+       WORKING-STORAGE SECTION.
+       01  G2R-OLDHDR-STATUS               PIC XX.
+           88  G2R-OLDHDR-OK               VALUE "00".
+      *> THE HEADER READ'S AT END DRIVES G2R-OLDHDR-STATUS TO "10", SO
+      *> WHETHER THE FILE IS STILL OPEN AT TERMINATION TIME IS
+      *> TRACKED HERE INSTEAD OF BY RE-TESTING THE LIVE STATUS.
+       01  G2R-OLDHDR-OPENED-SW            PIC X(01)       VALUE "N".
+           88  G2R-OLDHDR-OPENED           VALUE "Y".
+       01  G2R-NEWHDR-STATUS               PIC XX.
+       01  G2R-FILE-ID-NUM                 PIC 9(08)       VALUE 0.
+       01  G2R-LR-ID-NUM                   PIC 9(08)       VALUE 0.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-MIGRATE-HEADER THRU 2000-EXIT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           OPEN INPUT  OLDHDR-FILE
+           OPEN OUTPUT NEWHDR-FILE
+           IF NOT G2R-OLDHDR-OK
+               DISPLAY "GVBRH2RLHL - UNABLE TO OPEN OLDHDR, STATUS="
+                   G2R-OLDHDR-STATUS
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE "Y" TO G2R-OLDHDR-OPENED-SW
+           END-IF.
+      *
+      ******************************************************************
+      *  2000-MIGRATE-HEADER - READS THE ONE GVBRH HEADER RECORD AND   *
+      *  WRITES ITS RLHL EQUIVALENT.  FIELDS WITH NO GVBRH SOURCE ARE  *
+      *  DEFAULTED AND CALLED OUT ON THE CONSOLE.                      *
+      ******************************************************************
+       2000-MIGRATE-HEADER.
+           IF RETURN-CODE NOT = 0
+               GO TO 2000-EXIT
+           END-IF
+           READ OLDHDR-FILE
+               AT END
+                   DISPLAY "GVBRH2RLHL - OLDHDR IS EMPTY"
+                   MOVE 16 TO RETURN-CODE
+                   GO TO 2000-EXIT
+           END-READ
+           MOVE RH-FILE-ID    TO G2R-FILE-ID-NUM
+           MOVE RH-LR-ID      TO G2R-LR-ID-NUM
+           MOVE SPACES        TO RLHL-HEADER-RECORD
+           MOVE G2R-FILE-ID-NUM            TO RLHL-FILE-ID
+           MOVE G2R-LR-ID-NUM(5:4)         TO RLHL-LOGICAL-RECORD
+           MOVE RH-RECORD-CNT              TO RLHL-RECORD-COUNT
+           MOVE RH-RECORD-LEN              TO RLHL-RECORD-LENGTH
+           MOVE RH-KEY-OFFSET              TO RLHL-KEY-OFFSET
+           MOVE RH-KEY-LEN                 TO RLHL-KEY-LENGTH
+           MOVE SPACE                      TO RLHL-DSAM-FLAG
+           MOVE RH-EFF-DATE-IND            TO RLHL-EFFECTIVE-DATE-FLAG
+           MOVE 0                          TO RLHL-RECORDS-ABOVE
+           MOVE RH-RECORD-CNT              TO RLHL-RECORDS-BELOW
+           MOVE 0                          TO RLHL-START-DATE-OFFSET
+           MOVE 0                          TO RLHL-END-DATE-OFFSET
+           WRITE RLHL-HEADER-RECORD
+           DISPLAY "GVBRH2RLHL - MIGRATED FILE-ID " G2R-FILE-ID-NUM
+               " - RLHL-DSAM-FLAG AND THE DATE-OFFSET FIELDS HAVE NO"
+           DISPLAY "    GVBRH SOURCE AND WERE DEFAULTED - CONFIRM"
+               " BEFORE THIS HEADER IS RELIED ON DOWNSTREAM".
+       2000-EXIT.
+           EXIT.
+      *
+       9000-TERMINATE.
+           IF G2R-OLDHDR-OPENED
+               CLOSE OLDHDR-FILE
+           END-IF
+           CLOSE NEWHDR-FILE.
