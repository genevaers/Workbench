@@ -0,0 +1,194 @@
+      ******************************************************************
+      **                                                              *
+      **  PROGRAM      MAILDUPE                                       *
+      **  AUTHOR       D. OKAFOR - DATA LIBRARY SERVICES               *
+      **  INSTALLATION GENEVA EXTRACT SYSTEMS                          *
+      **  DATE-WRITTEN 2024/07/06                                      *
+      **                                                               *
+      **  DESCRIPTION.  READS A MAILING-NESTED-RECORD EXTRACT (DD      *
+      **      MAILNEXT) CARRYING UP TO NINE CONTACT NAME SLOTS PER     *
+      **      RECORD (CONTACTS OCCURS 3 TIMES OF FULLNAME OCCURS 3     *
+      **      TIMES) AND FLAGS ANY RECORD WHERE THE SAME PERSON WAS    *
+      **      ENTERED INTO MORE THAN ONE OF THOSE NINE SLOTS.  TWO     *
+      **      SLOTS ARE CONSIDERED THE SAME PERSON WHEN THEIR          *
+      **      P-LAST-NAME AND P-FIRST-NAME BOTH MATCH; BLANK SLOTS     *
+      **      ARE IGNORED.  FLAGGED RECORDS ARE LISTED ON MAILDUPR     *
+      **      TOGETHER WITH THE DUPLICATED NAME, SO THEY CAN BE        *
+      **      CLEANED UP BEFORE A MAILING GOES OUT.                    *
+      **                                                               *
+      **  MODIFICATION HISTORY.                                       *
+      **  DATE       INIT  DESCRIPTION                                 *
+      **  2024/07/06 DAO   INITIAL VERSION.                            *
+      **                                                               *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAILDUPE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MAILNEXT-FILE  ASSIGN TO "MAILNEXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MDP-MAILNEXT-STATUS.
+           SELECT MAILDUPR-FILE  ASSIGN TO "MAILDUPR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MDP-MAILDUPR-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MAILNEXT-FILE.
+       COPY MAILNREC.
+       FD  MAILDUPR-FILE.
+       01  MAILDUPR-RECORD                 PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  MDP-MAILNEXT-STATUS             PIC XX.
+           88  MDP-MAILNEXT-OK             VALUE "00".
+      *> THE FINAL READ'S AT END DRIVES MDP-MAILNEXT-STATUS TO "10",
+      *> SO WHETHER THE FILE IS STILL OPEN AT TERMINATION TIME IS
+      *> TRACKED HERE INSTEAD OF BY RE-TESTING THE LIVE STATUS.
+       01  MDP-MAILNEXT-OPENED-SW          PIC X(01)       VALUE "N".
+           88  MDP-MAILNEXT-OPENED         VALUE "Y".
+       01  MDP-MAILDUPR-STATUS             PIC XX.
+       01  MDP-EOF-SW                      PIC X(01)      VALUE "N".
+           88  MDP-EOF                     VALUE "Y".
+       01  MDP-OUTER-IDX                   PIC 9(02).
+       01  MDP-INNER-IDX                   PIC 9(02).
+       01  MDP-SLOT-TOP                    PIC 9(02)      VALUE 0.
+       01  MDP-START-IDX                   PIC 9(02).
+       01  MDP-DUP-SW                      PIC X(01)      VALUE "N".
+           88  MDP-HAS-DUP                 VALUE "Y".
+       01  MDP-TOTAL-CNT                   PIC 9(08)      VALUE 0.
+       01  MDP-FLAGGED-CNT                 PIC 9(08)      VALUE 0.
+       01  MDP-TOTAL-TXT                   PIC ZZZZZZZ9.
+       01  MDP-FLAGGED-TXT                 PIC ZZZZZZZ9.
+       01  MDP-OUT-LINE                    PIC X(80)      VALUE SPACES.
+       01  MDP-SLOT-TAB.
+           05  MDP-SLOT-ENTRY OCCURS 9 TIMES.
+               10  MDP-SLOT-LAST            PIC X(15).
+               10  MDP-SLOT-FIRST           PIC X(08).
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+               UNTIL MDP-EOF
+           PERFORM 4000-SUMMARIZE THRU 4000-EXIT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           OPEN INPUT  MAILNEXT-FILE
+           OPEN OUTPUT MAILDUPR-FILE
+           IF NOT MDP-MAILNEXT-OK
+               DISPLAY "MAILDUPE - UNABLE TO OPEN MAILNEXT, STATUS="
+                   MDP-MAILNEXT-STATUS
+               MOVE "Y" TO MDP-EOF-SW
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE "Y" TO MDP-MAILNEXT-OPENED-SW
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  2000-PROCESS-RECORDS - CHECKS ONE MAILING-NESTED-RECORD FOR   *
+      *  CONTACTS REPEATED ACROSS ITS NINE NAME SLOTS.                *
+      ******************************************************************
+       2000-PROCESS-RECORDS.
+           READ MAILNEXT-FILE
+               AT END
+                   MOVE "Y" TO MDP-EOF-SW
+           END-READ
+           IF MDP-EOF
+               GO TO 2000-EXIT
+           END-IF
+           ADD 1 TO MDP-TOTAL-CNT
+           MOVE "N" TO MDP-DUP-SW
+           PERFORM 2100-BUILD-SLOT-TABLE THRU 2100-EXIT
+           PERFORM 2200-OUTER-SCAN THRU 2200-EXIT
+               VARYING MDP-OUTER-IDX FROM 1 BY 1
+               UNTIL MDP-OUTER-IDX > MDP-SLOT-TOP
+           IF MDP-HAS-DUP
+               ADD 1 TO MDP-FLAGGED-CNT
+           END-IF.
+       2000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  2100-BUILD-SLOT-TABLE - FLATTENS THE NESTED CONTACTS/FULLNAME *
+      *  GROUP INTO A SIMPLE NINE-ENTRY TABLE, SKIPPING BLANK SLOTS.   *
+      ******************************************************************
+       2100-BUILD-SLOT-TABLE.
+           MOVE 0 TO MDP-SLOT-TOP
+           PERFORM 2110-COPY-ONE-CONTACT THRU 2110-EXIT
+               VARYING MDP-OUTER-IDX FROM 1 BY 1
+               UNTIL MDP-OUTER-IDX > 3.
+       2100-EXIT.
+           EXIT.
+      *
+       2110-COPY-ONE-CONTACT.
+           PERFORM 2120-COPY-ONE-NAME THRU 2120-EXIT
+               VARYING MDP-INNER-IDX FROM 1 BY 1
+               UNTIL MDP-INNER-IDX > 3.
+       2110-EXIT.
+           EXIT.
+      *
+       2120-COPY-ONE-NAME.
+           IF P-LAST-NAME(MDP-OUTER-IDX MDP-INNER-IDX) = SPACES
+               AND P-FIRST-NAME(MDP-OUTER-IDX MDP-INNER-IDX) = SPACES
+               GO TO 2120-EXIT
+           END-IF
+           ADD 1 TO MDP-SLOT-TOP
+           MOVE P-LAST-NAME(MDP-OUTER-IDX MDP-INNER-IDX)
+               TO MDP-SLOT-LAST(MDP-SLOT-TOP)
+           MOVE P-FIRST-NAME(MDP-OUTER-IDX MDP-INNER-IDX)
+               TO MDP-SLOT-FIRST(MDP-SLOT-TOP).
+       2120-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  2200-OUTER-SCAN / 2210-COMPARE-REST - PAIRWISE COMPARE EVERY  *
+      *  FLATTENED SLOT AGAINST EVERY SLOT AFTER IT, FLAGGING A        *
+      *  MATCHING LAST/FIRST NAME PAIR AS A DUPLICATE CONTACT.         *
+      ******************************************************************
+       2200-OUTER-SCAN.
+           COMPUTE MDP-START-IDX = MDP-OUTER-IDX + 1
+           PERFORM 2210-COMPARE-REST THRU 2210-EXIT
+               VARYING MDP-INNER-IDX FROM MDP-START-IDX BY 1
+               UNTIL MDP-INNER-IDX > MDP-SLOT-TOP.
+       2200-EXIT.
+           EXIT.
+      *
+       2210-COMPARE-REST.
+           IF MDP-SLOT-LAST(MDP-OUTER-IDX) =
+                   MDP-SLOT-LAST(MDP-INNER-IDX)
+               AND MDP-SLOT-FIRST(MDP-OUTER-IDX) =
+                   MDP-SLOT-FIRST(MDP-INNER-IDX)
+               MOVE "Y" TO MDP-DUP-SW
+               MOVE SPACES TO MDP-OUT-LINE
+               STRING "DUPLICATE CONTACT ON " DELIMITED BY SIZE
+                   COMPANY-NAME DELIMITED BY SIZE
+                   " - " DELIMITED BY SIZE
+                   MDP-SLOT-FIRST(MDP-OUTER-IDX) DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   MDP-SLOT-LAST(MDP-OUTER-IDX) DELIMITED BY SIZE
+                   INTO MDP-OUT-LINE
+               END-STRING
+               WRITE MAILDUPR-RECORD FROM MDP-OUT-LINE
+           END-IF.
+       2210-EXIT.
+           EXIT.
+      *
+       4000-SUMMARIZE.
+           MOVE MDP-TOTAL-CNT   TO MDP-TOTAL-TXT
+           MOVE MDP-FLAGGED-CNT TO MDP-FLAGGED-TXT
+           DISPLAY "MAILDUPE - " MDP-TOTAL-TXT " RECORDS CHECKED, "
+               MDP-FLAGGED-TXT " HAD A DUPLICATE CONTACT"
+           IF MDP-FLAGGED-CNT > 0
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+       4000-EXIT.
+           EXIT.
+      *
+       9000-TERMINATE.
+           IF MDP-MAILNEXT-OPENED
+               CLOSE MAILNEXT-FILE
+           END-IF
+           CLOSE MAILDUPR-FILE.
