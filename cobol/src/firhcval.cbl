@@ -0,0 +1,308 @@
+      ******************************************************************
+      **                                                              *
+      **  PROGRAM      FIRHCVAL                                       *
+      **  AUTHOR       D. OKAFOR - DATA LIBRARY SERVICES               *
+      **  INSTALLATION GENEVA EXTRACT SYSTEMS                          *
+      **  DATE-WRITTEN 2024/07/18                                      *
+      **                                                               *
+      **  DESCRIPTION.  A PRE-ALLOCATION EDIT STEP FOR THE FIRE       *
+      **      ALLOCATION EXTRACT (DD FIREXT, FDW-FIRE-ALLOC-REC).     *
+      **      EVERY RECORD'S H-CODE AND CO-CD IS VALIDATED AGAINST     *
+      **      THE REFERENCE TABLES LOADED FROM DD HCODEREF AND DD      *
+      **      COCDREF.  RECORDS WHERE BOTH CODES ARE RECOGNIZED ARE    *
+      **      WRITTEN TO DD FIRGOOD FOR THE GRP2/GRP3/GRP4/GRP5        *
+      **      EXPENSE ALLOCATION THAT FOLLOWS; RECORDS WITH AN         *
+      **      UNRECOGNIZED H-CODE OR CO-CD ARE ROUTED TO THE SUSPENSE  *
+      **      EXTRACT DD FIRSUSP INSTEAD, WITH THE REASON LISTED ON    *
+      **      DD SUSPRPT.                                             *
+      **                                                               *
+      **  MODIFICATION HISTORY.                                       *
+      **  DATE       INIT  DESCRIPTION                                 *
+      **  2024/07/18 DAO   INITIAL VERSION.                            *
+      **                                                               *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FIRHCVAL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIREXT-FILE  ASSIGN TO "FIREXT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS HCV-FIREXT-STATUS.
+           SELECT HCODEREF-FILE  ASSIGN TO "HCODEREF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HCV-HCODEREF-STATUS.
+           SELECT COCDREF-FILE  ASSIGN TO "COCDREF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HCV-COCDREF-STATUS.
+           SELECT FIRGOOD-FILE  ASSIGN TO "FIRGOOD"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS HCV-FIRGOOD-STATUS.
+           SELECT FIRSUSP-FILE  ASSIGN TO "FIRSUSP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS HCV-FIRSUSP-STATUS.
+           SELECT SUSPRPT-FILE  ASSIGN TO "SUSPRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HCV-SUSPRPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FIREXT-FILE.
+       COPY FIREALOC.
+       FD  HCODEREF-FILE.
+       COPY HCODEREF.
+       FD  COCDREF-FILE.
+       COPY COCDREF.
+       FD  FIRGOOD-FILE.
+       COPY FIREALOC REPLACING FDW-FIRE-ALLOC-REC BY FIRGOOD-RECORD.
+       FD  FIRSUSP-FILE.
+       COPY FIREALOC REPLACING FDW-FIRE-ALLOC-REC BY FIRSUSP-RECORD.
+       FD  SUSPRPT-FILE.
+       01  SUSPRPT-RECORD                   PIC X(70).
+       WORKING-STORAGE SECTION.
+       01  HCV-FIREXT-STATUS                PIC XX.
+           88  HCV-FIREXT-OK                VALUE "00".
+      *> THE FINAL READ'S AT END DRIVES HCV-FIREXT-STATUS TO "10", SO
+      *> WHETHER THE FILE IS STILL OPEN AT TERMINATION TIME IS
+      *> TRACKED HERE INSTEAD OF BY RE-TESTING THE LIVE STATUS.
+       01  HCV-FIREXT-OPENED-SW             PIC X(01)      VALUE "N".
+           88  HCV-FIREXT-OPENED            VALUE "Y".
+       01  HCV-HCODEREF-STATUS              PIC XX.
+           88  HCV-HCODEREF-OK              VALUE "00".
+      *> SAME REASONING AS HCV-FIREXT-OPENED-SW ABOVE.
+       01  HCV-HCODEREF-OPENED-SW           PIC X(01)      VALUE "N".
+           88  HCV-HCODEREF-OPENED          VALUE "Y".
+       01  HCV-COCDREF-STATUS               PIC XX.
+           88  HCV-COCDREF-OK               VALUE "00".
+      *> SAME REASONING AS HCV-FIREXT-OPENED-SW ABOVE.
+       01  HCV-COCDREF-OPENED-SW            PIC X(01)      VALUE "N".
+           88  HCV-COCDREF-OPENED           VALUE "Y".
+       01  HCV-FIRGOOD-STATUS               PIC XX.
+       01  HCV-FIRSUSP-STATUS                PIC XX.
+       01  HCV-SUSPRPT-STATUS               PIC XX.
+       01  HCV-EOF-SW                       PIC X(01)      VALUE "N".
+           88  HCV-EOF                      VALUE "Y".
+       01  HCV-HCODEREF-EOF-SW              PIC X(01)      VALUE "N".
+           88  HCV-HCODEREF-EOF             VALUE "Y".
+       01  HCV-COCDREF-EOF-SW               PIC X(01)      VALUE "N".
+           88  HCV-COCDREF-EOF              VALUE "Y".
+      *> UP TO 500 VALID HAZARD CODES AND 500 VALID COMPANY CODES ARE
+      *> HELD IN MEMORY AT ONCE.
+       01  HCV-HCODE-TAB.
+           05  HCV-HCODE-ENTRY OCCURS 500 TIMES
+                                             PIC X(06).
+       01  HCV-HCODE-TOP                    PIC 9(03)      VALUE 0.
+       01  HCV-HCODE-OVERFLOW-CNT           PIC 9(04)      VALUE 0.
+       01  HCV-COCD-TAB.
+           05  HCV-COCD-ENTRY OCCURS 500 TIMES
+                                             PIC X(04).
+       01  HCV-COCD-TOP                     PIC 9(03)      VALUE 0.
+       01  HCV-COCD-OVERFLOW-CNT            PIC 9(04)      VALUE 0.
+       01  HCV-SEARCH-IDX                   PIC 9(03).
+       01  HCV-HCODE-FOUND-SW               PIC X(01).
+           88  HCV-HCODE-FOUND              VALUE "Y".
+       01  HCV-COCD-FOUND-SW                PIC X(01).
+           88  HCV-COCD-FOUND               VALUE "Y".
+       01  HCV-TOTAL-RECS                   PIC 9(08)      VALUE 0.
+       01  HCV-SUSPENDED-CNT                PIC 9(08)      VALUE 0.
+       01  HCV-REASON-TXT                   PIC X(40)      VALUE SPACES.
+       01  HCV-OUT-LINE                     PIC X(70)      VALUE SPACES.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 1100-LOAD-HCODE-TAB THRU 1100-EXIT
+               UNTIL HCV-HCODEREF-EOF
+           PERFORM 1200-LOAD-COCD-TAB THRU 1200-EXIT
+               UNTIL HCV-COCDREF-EOF
+           PERFORM 2000-EDIT-RECORDS THRU 2000-EXIT
+               UNTIL HCV-EOF
+           PERFORM 4000-SUMMARIZE THRU 4000-EXIT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           OPEN INPUT  FIREXT-FILE
+           OPEN INPUT  HCODEREF-FILE
+           OPEN INPUT  COCDREF-FILE
+           OPEN OUTPUT FIRGOOD-FILE
+           OPEN OUTPUT FIRSUSP-FILE
+           OPEN OUTPUT SUSPRPT-FILE
+           IF NOT HCV-FIREXT-OK
+               DISPLAY "FIRHCVAL - UNABLE TO OPEN FIREXT, STATUS="
+                   HCV-FIREXT-STATUS
+               MOVE "Y" TO HCV-EOF-SW
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE "Y" TO HCV-FIREXT-OPENED-SW
+           END-IF
+           IF NOT HCV-HCODEREF-OK
+               DISPLAY "FIRHCVAL - UNABLE TO OPEN HCODEREF, STATUS="
+                   HCV-HCODEREF-STATUS
+               MOVE "Y" TO HCV-HCODEREF-EOF-SW
+               MOVE "Y" TO HCV-EOF-SW
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE "Y" TO HCV-HCODEREF-OPENED-SW
+           END-IF
+           IF NOT HCV-COCDREF-OK
+               DISPLAY "FIRHCVAL - UNABLE TO OPEN COCDREF, STATUS="
+                   HCV-COCDREF-STATUS
+               MOVE "Y" TO HCV-COCDREF-EOF-SW
+               MOVE "Y" TO HCV-EOF-SW
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE "Y" TO HCV-COCDREF-OPENED-SW
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *
+       1100-LOAD-HCODE-TAB.
+           READ HCODEREF-FILE
+               AT END
+                   MOVE "Y" TO HCV-HCODEREF-EOF-SW
+                   GO TO 1100-EXIT
+           END-READ
+           IF HCV-HCODE-TOP < 500
+               ADD 1 TO HCV-HCODE-TOP
+               MOVE HCR-H-CODE TO HCV-HCODE-ENTRY(HCV-HCODE-TOP)
+           ELSE
+               ADD 1 TO HCV-HCODE-OVERFLOW-CNT
+           END-IF.
+       1100-EXIT.
+           EXIT.
+      *
+       1200-LOAD-COCD-TAB.
+           READ COCDREF-FILE
+               AT END
+                   MOVE "Y" TO HCV-COCDREF-EOF-SW
+                   GO TO 1200-EXIT
+           END-READ
+           IF HCV-COCD-TOP < 500
+               ADD 1 TO HCV-COCD-TOP
+               MOVE CCR-CO-CD TO HCV-COCD-ENTRY(HCV-COCD-TOP)
+           ELSE
+               ADD 1 TO HCV-COCD-OVERFLOW-CNT
+           END-IF.
+       1200-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  2000-EDIT-RECORDS - VALIDATES H-CODE AND CO-CD AGAINST THEIR *
+      *  REFERENCE TABLES AND ROUTES THE RECORD TO FIRGOOD OR         *
+      *  FIRSUSP ACCORDINGLY.                                         *
+      ******************************************************************
+       2000-EDIT-RECORDS.
+           READ FIREXT-FILE
+               AT END
+                   MOVE "Y" TO HCV-EOF-SW
+           END-READ
+           IF HCV-EOF
+               GO TO 2000-EXIT
+           END-IF
+           ADD 1 TO HCV-TOTAL-RECS
+           PERFORM 2100-CHECK-HCODE THRU 2100-EXIT
+           PERFORM 2200-CHECK-COCD THRU 2200-EXIT
+           IF HCV-HCODE-FOUND AND HCV-COCD-FOUND
+               MOVE FDW-FIRE-ALLOC-REC TO FIRGOOD-RECORD
+               WRITE FIRGOOD-RECORD
+           ELSE
+               ADD 1 TO HCV-SUSPENDED-CNT
+               MOVE SPACES TO HCV-REASON-TXT
+               IF NOT HCV-HCODE-FOUND AND NOT HCV-COCD-FOUND
+                   STRING "H-CODE AND CO-CD BOTH UNRECOGNIZED"
+                       DELIMITED BY SIZE
+                       INTO HCV-REASON-TXT
+                   END-STRING
+               ELSE
+                   IF NOT HCV-HCODE-FOUND
+                       STRING "H-CODE NOT ON REFERENCE TABLE"
+                           DELIMITED BY SIZE
+                           INTO HCV-REASON-TXT
+                       END-STRING
+                   ELSE
+                       STRING "CO-CD NOT ON REFERENCE TABLE"
+                           DELIMITED BY SIZE
+                           INTO HCV-REASON-TXT
+                       END-STRING
+                   END-IF
+               END-IF
+               MOVE FDW-FIRE-ALLOC-REC TO FIRSUSP-RECORD
+               WRITE FIRSUSP-RECORD
+               PERFORM 2300-WRITE-SUSPENSE-LINE THRU 2300-EXIT
+           END-IF.
+       2000-EXIT.
+           EXIT.
+      *
+       2100-CHECK-HCODE.
+           MOVE "N" TO HCV-HCODE-FOUND-SW
+           PERFORM 2110-SEARCH-ONE-HCODE THRU 2110-EXIT
+               VARYING HCV-SEARCH-IDX FROM 1 BY 1
+               UNTIL HCV-SEARCH-IDX > HCV-HCODE-TOP
+               OR HCV-HCODE-FOUND.
+       2100-EXIT.
+           EXIT.
+      *
+       2110-SEARCH-ONE-HCODE.
+           IF HCV-HCODE-ENTRY(HCV-SEARCH-IDX)
+                   = H-CODE OF FDW-FIRE-ALLOC-REC
+               MOVE "Y" TO HCV-HCODE-FOUND-SW
+           END-IF.
+       2110-EXIT.
+           EXIT.
+      *
+       2200-CHECK-COCD.
+           MOVE "N" TO HCV-COCD-FOUND-SW
+           PERFORM 2210-SEARCH-ONE-COCD THRU 2210-EXIT
+               VARYING HCV-SEARCH-IDX FROM 1 BY 1
+               UNTIL HCV-SEARCH-IDX > HCV-COCD-TOP
+               OR HCV-COCD-FOUND.
+       2200-EXIT.
+           EXIT.
+      *
+       2210-SEARCH-ONE-COCD.
+           IF HCV-COCD-ENTRY(HCV-SEARCH-IDX)
+                   = CO-CD OF FDW-FIRE-ALLOC-REC
+               MOVE "Y" TO HCV-COCD-FOUND-SW
+           END-IF.
+       2210-EXIT.
+           EXIT.
+      *
+       2300-WRITE-SUSPENSE-LINE.
+           MOVE SPACES TO HCV-OUT-LINE
+           STRING "AGENT=" DELIMITED BY SIZE
+               AGENT OF FDW-FIRE-ALLOC-REC DELIMITED BY SIZE
+               " CO-CD=" DELIMITED BY SIZE
+               CO-CD OF FDW-FIRE-ALLOC-REC DELIMITED BY SIZE
+               " H-CODE=" DELIMITED BY SIZE
+               H-CODE OF FDW-FIRE-ALLOC-REC DELIMITED BY SIZE
+               " - " DELIMITED BY SIZE
+               HCV-REASON-TXT DELIMITED BY SIZE
+               INTO HCV-OUT-LINE
+           END-STRING
+           WRITE SUSPRPT-RECORD FROM HCV-OUT-LINE.
+       2300-EXIT.
+           EXIT.
+      *
+       4000-SUMMARIZE.
+           DISPLAY "FIRHCVAL - " HCV-TOTAL-RECS " RECORDS, "
+               HCV-SUSPENDED-CNT " SUSPENDED"
+           IF HCV-SUSPENDED-CNT > 0
+               OR HCV-HCODE-OVERFLOW-CNT > 0
+               OR HCV-COCD-OVERFLOW-CNT > 0
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+       4000-EXIT.
+           EXIT.
+      *
+       9000-TERMINATE.
+           IF HCV-FIREXT-OPENED
+               CLOSE FIREXT-FILE
+           END-IF
+           IF HCV-HCODEREF-OPENED
+               CLOSE HCODEREF-FILE
+           END-IF
+           IF HCV-COCDREF-OPENED
+               CLOSE COCDREF-FILE
+           END-IF
+           CLOSE FIRGOOD-FILE
+           CLOSE FIRSUSP-FILE
+           CLOSE SUSPRPT-FILE.
