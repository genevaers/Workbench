@@ -0,0 +1,177 @@
+      ******************************************************************
+      **                                                              *
+      **  PROGRAM      USGGEOCK                                       *
+      **  AUTHOR       D. OKAFOR - DATA LIBRARY SERVICES               *
+      **  INSTALLATION GENEVA EXTRACT SYSTEMS                          *
+      **  DATE-WRITTEN 2024/07/08                                      *
+      **                                                               *
+      **  DESCRIPTION.  READS A USAGE-RECORD EXTRACT (DD USGEXT) AND   *
+      **      VALIDATES THAT EACH RECORD'S LATUD/LNGTD PACKED          *
+      **      COORDINATES FALL WITHIN PLAUSIBLE REAL-WORLD RANGES -    *
+      **      LATUD BETWEEN -90 AND +90 DEGREES, LNGTD BETWEEN -180    *
+      **      AND +180 DEGREES - AND THAT THE TWO ARE NOT BOTH ZERO,   *
+      **      WHICH IS A KNOWN BAD-GEOCODE SENTINEL RATHER THAN A      *
+      **      REAL LOCATION.  RECORDS THAT PASS ARE COPIED TO DD       *
+      **      USGGOOD SO ONLY VALIDATED COORDINATES REACH A            *
+      **      DOWNSTREAM LOCATION-BASED REPORT; RECORDS THAT FAIL ARE  *
+      **      NOT COPIED AND ARE LISTED WITH THEIR REASON ON DD        *
+      **      USGGEORPT INSTEAD.                                      *
+      **                                                               *
+      **  MODIFICATION HISTORY.                                       *
+      **  DATE       INIT  DESCRIPTION                                 *
+      **  2024/07/08 DAO   INITIAL VERSION.                            *
+      **                                                               *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. USGGEOCK.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> SEQUENTIAL, NOT LINE SEQUENTIAL - THE RECORD CARRIES COMP AND
+      *> COMP-3 FIELDS WHOSE BYTES CAN LEGITIMATELY COLLIDE WITH THE
+      *> LINE SEQUENTIAL END-OF-RECORD MARKER.
+           SELECT USGEXT-FILE  ASSIGN TO "USGEXT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS UGK-USGEXT-STATUS.
+           SELECT USGGOOD-FILE  ASSIGN TO "USGGOOD"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS UGK-USGGOOD-STATUS.
+           SELECT USGGEORPT-FILE  ASSIGN TO "USGGEORPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS UGK-USGGEORPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  USGEXT-FILE.
+       COPY USAGEREC.
+       FD  USGGOOD-FILE.
+       COPY USAGEREC REPLACING USAGE-RECORD BY USGGOOD-RECORD.
+       FD  USGGEORPT-FILE.
+       01  USGGEORPT-RECORD                PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  UGK-USGEXT-STATUS               PIC XX.
+           88  UGK-USGEXT-OK               VALUE "00".
+      *> THE FINAL READ'S AT END DRIVES UGK-USGEXT-STATUS TO "10",
+      *> SO WHETHER THE FILE IS STILL OPEN AT TERMINATION TIME IS
+      *> TRACKED HERE INSTEAD OF BY RE-TESTING THE LIVE STATUS.
+       01  UGK-USGEXT-OPENED-SW            PIC X(01)       VALUE "N".
+           88  UGK-USGEXT-OPENED           VALUE "Y".
+       01  UGK-USGGOOD-STATUS              PIC XX.
+           88  UGK-USGGOOD-OK              VALUE "00".
+       01  UGK-USGGEORPT-STATUS            PIC XX.
+       01  UGK-EOF-SW                      PIC X(01)      VALUE "N".
+           88  UGK-EOF                     VALUE "Y".
+       01  UGK-VALID-SW                    PIC X(01)      VALUE "Y".
+           88  UGK-VALID                   VALUE "Y".
+       01  UGK-REASON-TXT                  PIC X(40)      VALUE SPACES.
+       01  UGK-LATUD-TXT                   PIC -9(4).9(7).
+       01  UGK-LNGTD-TXT                   PIC -9(4).9(7).
+       01  UGK-TOTAL-CNT                   PIC 9(08)      VALUE 0.
+       01  UGK-PASSED-CNT                  PIC 9(08)      VALUE 0.
+       01  UGK-FAILED-CNT                  PIC 9(08)      VALUE 0.
+       01  UGK-OUT-LINE                    PIC X(80)      VALUE SPACES.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-VALIDATE-RECORDS THRU 2000-EXIT
+               UNTIL UGK-EOF
+           PERFORM 4000-SUMMARIZE THRU 4000-EXIT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           OPEN INPUT  USGEXT-FILE
+           OPEN OUTPUT USGGOOD-FILE
+           OPEN OUTPUT USGGEORPT-FILE
+           IF NOT UGK-USGEXT-OK
+               DISPLAY "USGGEOCK - UNABLE TO OPEN USGEXT, STATUS="
+                   UGK-USGEXT-STATUS
+               MOVE "Y" TO UGK-EOF-SW
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE "Y" TO UGK-USGEXT-OPENED-SW
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  2000-VALIDATE-RECORDS - CHECKS ONE RECORD'S LATUD/LNGTD AND   *
+      *  ROUTES IT TO USGGOOD IF VALID OR TO USGGEORPT IF NOT.         *
+      ******************************************************************
+       2000-VALIDATE-RECORDS.
+           READ USGEXT-FILE
+               AT END
+                   MOVE "Y" TO UGK-EOF-SW
+           END-READ
+           IF UGK-EOF
+               GO TO 2000-EXIT
+           END-IF
+           ADD 1 TO UGK-TOTAL-CNT
+           PERFORM 2100-CHECK-COORDINATES THRU 2100-EXIT
+           IF UGK-VALID
+               ADD 1 TO UGK-PASSED-CNT
+               MOVE USAGE-RECORD TO USGGOOD-RECORD
+               WRITE USGGOOD-RECORD
+           ELSE
+               ADD 1 TO UGK-FAILED-CNT
+               PERFORM 2200-WRITE-EXCEPTION THRU 2200-EXIT
+           END-IF.
+       2000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  2100-CHECK-COORDINATES - LATUD MUST FALL BETWEEN -90 AND +90  *
+      *  DEGREES, LNGTD BETWEEN -180 AND +180, AND THE TWO MUST NOT    *
+      *  BOTH BE ZERO, WHICH IS A KNOWN BAD-GEOCODE SENTINEL.          *
+      ******************************************************************
+       2100-CHECK-COORDINATES.
+           MOVE "Y" TO UGK-VALID-SW
+           MOVE SPACES TO UGK-REASON-TXT
+           IF LATUD OF USAGE-RECORD < -90
+                   OR LATUD OF USAGE-RECORD > 90
+               MOVE "N" TO UGK-VALID-SW
+               MOVE "LATUD OUT OF RANGE" TO UGK-REASON-TXT
+           ELSE
+               IF LNGTD OF USAGE-RECORD < -180
+                       OR LNGTD OF USAGE-RECORD > 180
+                   MOVE "N" TO UGK-VALID-SW
+                   MOVE "LNGTD OUT OF RANGE" TO UGK-REASON-TXT
+               ELSE
+                   IF LATUD OF USAGE-RECORD = 0
+                       AND LNGTD OF USAGE-RECORD = 0
+                       MOVE "N" TO UGK-VALID-SW
+                       MOVE "LATUD/LNGTD BOTH ZERO" TO UGK-REASON-TXT
+                   END-IF
+               END-IF
+           END-IF.
+       2100-EXIT.
+           EXIT.
+      *
+       2200-WRITE-EXCEPTION.
+           MOVE LATUD OF USAGE-RECORD TO UGK-LATUD-TXT
+           MOVE LNGTD OF USAGE-RECORD TO UGK-LNGTD-TXT
+           MOVE SPACES TO UGK-OUT-LINE
+           STRING "REJECTED - LATUD=" UGK-LATUD-TXT
+               " LNGTD=" UGK-LNGTD-TXT
+               " REASON=" UGK-REASON-TXT
+               DELIMITED BY SIZE
+               INTO UGK-OUT-LINE
+           END-STRING
+           WRITE USGGEORPT-RECORD FROM UGK-OUT-LINE.
+       2200-EXIT.
+           EXIT.
+      *
+       4000-SUMMARIZE.
+           DISPLAY "USGGEOCK - " UGK-TOTAL-CNT " RECORDS, "
+               UGK-PASSED-CNT " PASSED, " UGK-FAILED-CNT " REJECTED"
+           IF UGK-FAILED-CNT > 0
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+       4000-EXIT.
+           EXIT.
+      *
+       9000-TERMINATE.
+           IF UGK-USGEXT-OPENED
+               CLOSE USGEXT-FILE
+           END-IF
+           CLOSE USGGOOD-FILE
+           CLOSE USGGEORPT-FILE.
