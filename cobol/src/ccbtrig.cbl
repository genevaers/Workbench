@@ -0,0 +1,213 @@
+      ******************************************************************
+      **                                                              *
+      **  PROGRAM      CCBTRIG                                        *
+      **  AUTHOR       D. OKAFOR - DATA LIBRARY SERVICES               *
+      **  INSTALLATION GENEVA EXTRACT SYSTEMS                          *
+      **  DATE-WRITTEN 2024/06/11                                      *
+      **                                                               *
+      **  DESCRIPTION.  READS THE COPY-LIBRARY CHECK-IN MANIFEST (DD   *
+      **      CPYCKIN) PRODUCED WHEN MEMBERS ARE CHECKED INTO THE      *
+      **      COPYBOOK LIBRARY AND COMPARES EACH MEMBER'S CHECK-IN     *
+      **      TIMESTAMP AGAINST THE LAST-PROCESSED TIMESTAMP ON ITS    *
+      **      OWN CONTROL FILE (DD CCBCTL) FROM THE PRIOR RUN.  EVERY  *
+      **      MEMBER THAT IS NEW OR HAS A NEWER CHECK-IN TIMESTAMP     *
+      **      THAN LAST SEEN IS WRITTEN TO A TRIGGER QUEUE (DD         *
+      **      CCBQUEUE) FOR A DOWNSTREAM JOB-SCHEDULER STEP TO LOOP    *
+      **      OVER, SUBMITTING ONE CCB2LR RUN PER QUEUED MEMBER.  A    *
+      **      FRESH CONTROL FILE (DD CCBCTLNEW) IS WRITTEN EVERY RUN - *
+      **      THE USUAL OLD-MASTER/NEW-MASTER CONVENTION - FOR THE     *
+      **      SCHEDULER STEP TO ROLL INTO CCBCTL AHEAD OF THE NEXT     *
+      **      RUN.                                                     *
+      **                                                               *
+      **  MODIFICATION HISTORY.                                       *
+      **  DATE       INIT  DESCRIPTION                                 *
+      **  2024/06/11 DAO   INITIAL VERSION.                            *
+      **                                                               *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CCBTRIG.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CPYCKIN-FILE  ASSIGN TO "CPYCKIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CBT-CPYCKIN-STATUS.
+      *> OPTIONAL - A SITE'S FIRST-EVER RUN HAS NO PRIOR CONTROL FILE,
+      *> SO EVERY CHECKED-IN MEMBER IS TREATED AS NEW AND QUEUED.
+           SELECT OPTIONAL CCBCTL-FILE ASSIGN TO "CCBCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CBT-CCBCTL-STATUS.
+           SELECT CCBCTLNEW-FILE ASSIGN TO "CCBCTLNEW"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CBT-CCBCTLNEW-STATUS.
+           SELECT CCBQUEUE-FILE ASSIGN TO "CCBQUEUE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CBT-CCBQUEUE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CPYCKIN-FILE.
+       COPY CPYCKINREC.
+       FD  CCBCTL-FILE.
+       COPY CCBCTLREC.
+       FD  CCBCTLNEW-FILE.
+       COPY CCBCTLREC REPLACING CONTROL-RECORD BY NEW-CONTROL-RECORD.
+       FD  CCBQUEUE-FILE.
+       01  QUEUE-RECORD                    PIC X(30).
+       WORKING-STORAGE SECTION.
+       01  CBT-CPYCKIN-STATUS              PIC XX.
+           88  CBT-CPYCKIN-OK              VALUE "00".
+       01  CBT-CCBCTL-STATUS               PIC XX.
+           88  CBT-CCBCTL-OK               VALUE "00".
+           88  CBT-CCBCTL-NOT-FOUND        VALUE "35".
+       01  CBT-CCBCTLNEW-STATUS            PIC XX.
+       01  CBT-CCBQUEUE-STATUS             PIC XX.
+       01  CBT-CKIN-EOF-SW                 PIC X(01)       VALUE "N".
+           88  CBT-CKIN-EOF                VALUE "Y".
+       01  CBT-CTL-EOF-SW                  PIC X(01)       VALUE "N".
+           88  CBT-CTL-EOF                 VALUE "Y".
+       01  CBT-DUE-SW                      PIC X(01)       VALUE "N".
+           88  CBT-DUE                     VALUE "Y".
+      *> ------------------- LAST-PROCESSED CONTROL TABLE --------------
+      *> THE ENTIRE PRIOR CONTROL FILE IS LOADED HERE, UPDATED IN
+      *> PLACE AS EACH CHECK-IN IS PROCESSED, THEN WRITTEN BACK OUT IN
+      *> FULL TO CCBCTLNEW - THE CONTROL-FILE EQUIVALENT OF STUFFDEC'S
+      *> FIXED REFERENCE TABLE, WITH AN OVERFLOW COUNT RATHER THAN
+      *> ABENDING IF MORE THAN 500 DISTINCT MEMBERS ARE ON FILE.
+       01  CBT-CTL-TAB.
+           05  CBT-CTL-ENTRY                OCCURS 500 TIMES.
+               10  CBT-CTL-NAME             PIC X(30).
+               10  CBT-CTL-TS               PIC 9(14).
+       01  CBT-CTL-TOP                     PIC 9(03)       VALUE 0.
+       01  CBT-CTL-OVERFLOW-CNT            PIC 9(03)       VALUE 0.
+       01  CBT-CTL-IDX                     PIC 9(03).
+       01  CBT-CTL-MATCH-IDX               PIC 9(03)       VALUE 0.
+       01  CBT-CHECKIN-CNT                 PIC 9(05)       VALUE 0.
+       01  CBT-QUEUED-CNT                  PIC 9(05)       VALUE 0.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-PROCESS-ONE-CHECKIN THRU 2000-EXIT
+               UNTIL CBT-CKIN-EOF
+           PERFORM 3000-WRITE-ONE-CONTROL-ROW THRU 3000-EXIT
+               VARYING CBT-CTL-IDX FROM 1 BY 1
+               UNTIL CBT-CTL-IDX > CBT-CTL-TOP
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+      *
+      ******************************************************************
+      *  1000-INITIALIZE - OPENS EVERY FILE AND LOADS WHATEVER PRIOR   *
+      *  CONTROL FILE EXISTS INTO MEMORY.  A MISSING CCBCTL IS NOT AN  *
+      *  ERROR - IT SIMPLY MEANS EVERY CHECKED-IN MEMBER IS NEW.       *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT CCBCTL-FILE
+           IF CBT-CCBCTL-OK
+               PERFORM 1100-LOAD-ONE-CONTROL-ROW THRU 1100-EXIT
+                   UNTIL CBT-CTL-EOF
+               CLOSE CCBCTL-FILE
+           END-IF
+           OPEN INPUT CPYCKIN-FILE
+           IF NOT CBT-CPYCKIN-OK
+               DISPLAY "CCBTRIG - UNABLE TO OPEN CPYCKIN, STATUS="
+                   CBT-CPYCKIN-STATUS
+               MOVE "Y" TO CBT-CKIN-EOF-SW
+           END-IF
+           OPEN OUTPUT CCBQUEUE-FILE
+           OPEN OUTPUT CCBCTLNEW-FILE.
+       1000-EXIT.
+           EXIT.
+      *
+       1100-LOAD-ONE-CONTROL-ROW.
+           READ CCBCTL-FILE
+               AT END
+                   MOVE "Y" TO CBT-CTL-EOF-SW
+                   GO TO 1100-EXIT
+           END-READ
+           IF CBT-CTL-TOP < 500
+               ADD 1 TO CBT-CTL-TOP
+               MOVE CTL-MEMBER-NAME OF CONTROL-RECORD
+                   TO CBT-CTL-NAME(CBT-CTL-TOP)
+               MOVE CTL-LAST-PROCESSED-TS OF CONTROL-RECORD
+                   TO CBT-CTL-TS(CBT-CTL-TOP)
+           ELSE
+               ADD 1 TO CBT-CTL-OVERFLOW-CNT
+           END-IF.
+       1100-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  2000-PROCESS-ONE-CHECKIN - FINDS OR ADDS THE CHECKED-IN       *
+      *  MEMBER IN THE CONTROL TABLE, QUEUES IT WHEN IT IS NEW OR ITS  *
+      *  CHECK-IN TIMESTAMP IS NEWER THAN THE LAST ONE PROCESSED, AND  *
+      *  ADVANCES THE TABLE'S TIMESTAMP TO MATCH.                      *
+      ******************************************************************
+       2000-PROCESS-ONE-CHECKIN.
+           READ CPYCKIN-FILE
+               AT END
+                   MOVE "Y" TO CBT-CKIN-EOF-SW
+                   GO TO 2000-EXIT
+           END-READ
+           ADD 1 TO CBT-CHECKIN-CNT
+           PERFORM 2100-FIND-OR-ADD-MEMBER THRU 2100-EXIT
+           IF CBT-DUE
+               PERFORM 2200-QUEUE-MEMBER THRU 2200-EXIT
+               MOVE CKI-CHECKIN-TS TO CBT-CTL-TS(CBT-CTL-MATCH-IDX)
+           END-IF.
+       2000-EXIT.
+           EXIT.
+      *
+       2100-FIND-OR-ADD-MEMBER.
+           MOVE 0 TO CBT-CTL-MATCH-IDX
+           PERFORM 2110-SEARCH-ONE-MEMBER
+               VARYING CBT-CTL-IDX FROM 1 BY 1
+               UNTIL CBT-CTL-IDX > CBT-CTL-TOP
+                   OR CBT-CTL-MATCH-IDX NOT = 0
+           IF CBT-CTL-MATCH-IDX = 0
+               IF CBT-CTL-TOP < 500
+                   ADD 1 TO CBT-CTL-TOP
+                   MOVE CKI-MEMBER-NAME TO CBT-CTL-NAME(CBT-CTL-TOP)
+                   MOVE 0 TO CBT-CTL-TS(CBT-CTL-TOP)
+                   MOVE CBT-CTL-TOP TO CBT-CTL-MATCH-IDX
+               ELSE
+                   ADD 1 TO CBT-CTL-OVERFLOW-CNT
+                   GO TO 2100-EXIT
+               END-IF
+           END-IF
+           IF CKI-CHECKIN-TS > CBT-CTL-TS(CBT-CTL-MATCH-IDX)
+               MOVE "Y" TO CBT-DUE-SW
+           ELSE
+               MOVE "N" TO CBT-DUE-SW
+           END-IF.
+       2100-EXIT.
+           EXIT.
+      *
+       2110-SEARCH-ONE-MEMBER.
+           IF CBT-CTL-NAME(CBT-CTL-IDX) = CKI-MEMBER-NAME
+               MOVE CBT-CTL-IDX TO CBT-CTL-MATCH-IDX
+           END-IF.
+      *
+       2200-QUEUE-MEMBER.
+           MOVE CKI-MEMBER-NAME TO QUEUE-RECORD
+           WRITE QUEUE-RECORD
+           ADD 1 TO CBT-QUEUED-CNT.
+       2200-EXIT.
+           EXIT.
+      *
+       3000-WRITE-ONE-CONTROL-ROW.
+           MOVE CBT-CTL-NAME(CBT-CTL-IDX) TO
+               CTL-MEMBER-NAME OF NEW-CONTROL-RECORD
+           MOVE CBT-CTL-TS(CBT-CTL-IDX) TO
+               CTL-LAST-PROCESSED-TS OF NEW-CONTROL-RECORD
+           WRITE NEW-CONTROL-RECORD.
+       3000-EXIT.
+           EXIT.
+      *
+       9000-TERMINATE.
+           DISPLAY "CCBTRIG - CHECK-IN ROWS READ:   " CBT-CHECKIN-CNT
+           DISPLAY "CCBTRIG - MEMBERS QUEUED:       " CBT-QUEUED-CNT
+           DISPLAY "CCBTRIG - CONTROL ROWS WRITTEN: " CBT-CTL-TOP
+           IF CBT-CTL-OVERFLOW-CNT > 0
+               DISPLAY "CCBTRIG - CONTROL TABLE OVERFLOW, DROPPED: "
+                   CBT-CTL-OVERFLOW-CNT
+           END-IF
+           CLOSE CPYCKIN-FILE CCBQUEUE-FILE CCBCTLNEW-FILE.
