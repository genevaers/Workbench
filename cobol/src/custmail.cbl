@@ -0,0 +1,250 @@
+      ******************************************************************
+      **                                                              *
+      **  PROGRAM      CUSTMAIL                                       *
+      **  AUTHOR       D. OKAFOR - DATA LIBRARY SERVICES               *
+      **  INSTALLATION GENEVA EXTRACT SYSTEMS                          *
+      **  DATE-WRITTEN 2024/07/02                                      *
+      **                                                               *
+      **  DESCRIPTION.  READS A CUSTOMER-RECORD MAILING EXTRACT (DD    *
+      **      CUSTEXT) AND WRITES A DEDUPLICATED MAILING LABEL LISTING*
+      **      (DD MAILLBL).  CUSTOMER-TYPE-CD SAYS WHETHER A RECORD IS *
+      **      A CONSUMER ACCOUNT, WHOSE NAME LINE IS BUILT FROM THE    *
+      **      CUSTOMER-NAME VIEW (FIRST-NAME/LAST-NAME), OR A BUSINESS *
+      **      ACCOUNT, WHOSE NAME LINE IS BUILT FROM THE BUYER-NAME    *
+      **      REDEFINITION OF THE SAME BYTES (BUSINESS/AGENT-NAME) -   *
+      **      THE TWO VIEWS ARE NEVER BOTH PRINTED.  A RECORD WHOSE    *
+      **      STREET-ADDRESS/CITY/STATE/ZIP-CODE HAS ALREADY APPEARED  *
+      **      ON THIS RUN IS SUPPRESSED RATHER THAN LABELED AGAIN.     *
+      **      A SUMMARY LINE FOLLOWS THE LABELS; THE RUN ENDS WITH     *
+      **      RETURN-CODE 16 IF THE ADDRESS TABLE OVERFLOWED OR ANY    *
+      **      RECORD CARRIED A CUSTOMER-TYPE-CD OTHER THAN B OR C.     *
+      **                                                               *
+      **  MODIFICATION HISTORY.                                       *
+      **  DATE       INIT  DESCRIPTION                                 *
+      **  2024/07/02 DAO   INITIAL VERSION.                            *
+      **                                                               *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTMAIL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTEXT-FILE  ASSIGN TO "CUSTEXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CML-CUSTEXT-STATUS.
+           SELECT MAILLBL-FILE  ASSIGN TO "MAILLBL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CML-MAILLBL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTEXT-FILE.
+       COPY CUSTREC.
+       FD  MAILLBL-FILE.
+       01  MAILLBL-RECORD                  PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  CML-CUSTEXT-STATUS              PIC XX.
+           88  CML-CUSTEXT-OK              VALUE "00".
+      *> THE FINAL READ'S AT END DRIVES CML-CUSTEXT-STATUS TO "10",
+      *> SO WHETHER THE FILE IS STILL OPEN AT TERMINATION TIME IS
+      *> TRACKED HERE INSTEAD OF BY RE-TESTING THE LIVE STATUS.
+       01  CML-CUSTEXT-OPENED-SW           PIC X(01)       VALUE "N".
+           88  CML-CUSTEXT-OPENED          VALUE "Y".
+       01  CML-MAILLBL-STATUS              PIC XX.
+       01  CML-EOF-SW                      PIC X(01)      VALUE "N".
+           88  CML-EOF                     VALUE "Y".
+      *> THE DEDUP KEY IS THE FOUR ADDRESS FIELDS CONCATENATED, NOT A
+      *> HASH - THERE IS NO PRECEDENT IN THIS SUITE FOR HASHING, AND
+      *> A STRAIGHT X(44) COMPARE IS SIMPLE AND CHEAP ENOUGH FOR THIS
+      *> TABLE'S SIZE.
+       01  CML-KEY.
+           05  CML-KEY-ADDR                 PIC X(20).
+           05  CML-KEY-CITY                 PIC X(17).
+           05  CML-KEY-STATE                PIC X(02).
+           05  CML-KEY-ZIP                  PIC X(05).
+      *> UP TO 2000 DISTINCT ADDRESSES ARE REMEMBERED PER RUN - A RUN
+      *> WITH MORE DISTINCT ADDRESSES THAN THAT OVERFLOWS THE TABLE,
+      *> WHICH IS COUNTED AND CALLED OUT RATHER THAN LEFT UNDETECTED.
+       01  CML-SEEN-TAB.
+           05  CML-SEEN-ENTRY          PIC X(44)  OCCURS 2000 TIMES.
+       01  CML-SEEN-TOP                    PIC 9(04)      VALUE 0.
+       01  CML-SEEN-IDX                    PIC 9(04).
+       01  CML-SEEN-OVERFLOW-CNT            PIC 9(04)      VALUE 0.
+       01  CML-DUP-SW                       PIC X(01)      VALUE "N".
+           88  CML-IS-DUP                   VALUE "Y".
+       01  CML-NAME-LINE                    PIC X(80)      VALUE SPACES.
+       01  CML-ADDR-LINE                    PIC X(80)      VALUE SPACES.
+       01  CML-ZIP-BASE-TXT                 PIC 9(05).
+       01  CML-ZIPEXT-TXT                   PIC 9(04).
+       01  CML-ZIP-FULL                     PIC X(10)      VALUE SPACES.
+       01  CML-TOTAL-CNT                    PIC 9(08)      VALUE 0.
+       01  CML-LABEL-CNT                    PIC 9(08)      VALUE 0.
+       01  CML-DUP-CNT                      PIC 9(08)      VALUE 0.
+       01  CML-UNKNOWN-TYPE-CNT             PIC 9(08)      VALUE 0.
+       01  CML-TOTAL-TXT                    PIC ZZZZZZZ9.
+       01  CML-LABEL-TXT                    PIC ZZZZZZZ9.
+       01  CML-DUP-TXT                      PIC ZZZZZZZ9.
+       01  CML-UNKNOWN-TXT                  PIC ZZZZZZZ9.
+       01  CML-OUT-LINE                     PIC X(80)      VALUE SPACES.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+               UNTIL CML-EOF
+           PERFORM 4000-SUMMARIZE THRU 4000-EXIT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           OPEN INPUT  CUSTEXT-FILE
+           OPEN OUTPUT MAILLBL-FILE
+           IF NOT CML-CUSTEXT-OK
+               DISPLAY "CUSTMAIL - UNABLE TO OPEN CUSTEXT, STATUS="
+                   CML-CUSTEXT-STATUS
+               MOVE "Y" TO CML-EOF-SW
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE "Y" TO CML-CUSTEXT-OPENED-SW
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  2000-PROCESS-RECORDS - PICKS THE CORRECT NAME VIEW, APPLIES  *
+      *  THE ADDRESS DEDUP CHECK, AND WRITES A LABEL WHEN WARRANTED.  *
+      ******************************************************************
+       2000-PROCESS-RECORDS.
+           READ CUSTEXT-FILE
+               AT END
+                   MOVE "Y" TO CML-EOF-SW
+           END-READ
+           IF CML-EOF
+               GO TO 2000-EXIT
+           END-IF
+           ADD 1 TO CML-TOTAL-CNT
+           MOVE STREET-ADDRESS TO CML-KEY-ADDR
+           MOVE CITY           TO CML-KEY-CITY
+           MOVE STATE          TO CML-KEY-STATE
+           MOVE ZIP-CODE       TO CML-KEY-ZIP
+           PERFORM 2100-CHECK-DUPLICATE THRU 2100-EXIT
+           IF CML-IS-DUP
+               ADD 1 TO CML-DUP-CNT
+           ELSE
+               PERFORM 2200-ADD-TO-SEEN-TABLE THRU 2200-EXIT
+               PERFORM 2300-WRITE-LABEL THRU 2300-EXIT
+           END-IF.
+       2000-EXIT.
+           EXIT.
+      *
+       2100-CHECK-DUPLICATE.
+           MOVE "N" TO CML-DUP-SW
+           PERFORM 2110-COMPARE-ONE-SLOT THRU 2110-EXIT
+               VARYING CML-SEEN-IDX FROM 1 BY 1
+               UNTIL CML-SEEN-IDX > CML-SEEN-TOP OR CML-IS-DUP.
+       2100-EXIT.
+           EXIT.
+      *
+       2110-COMPARE-ONE-SLOT.
+           IF CML-SEEN-ENTRY(CML-SEEN-IDX) = CML-KEY
+               MOVE "Y" TO CML-DUP-SW
+           END-IF.
+       2110-EXIT.
+           EXIT.
+      *
+       2200-ADD-TO-SEEN-TABLE.
+           IF CML-SEEN-TOP < 2000
+               ADD 1 TO CML-SEEN-TOP
+               MOVE CML-KEY TO CML-SEEN-ENTRY(CML-SEEN-TOP)
+           ELSE
+               ADD 1 TO CML-SEEN-OVERFLOW-CNT
+           END-IF.
+       2200-EXIT.
+           EXIT.
+      *
+       2300-WRITE-LABEL.
+           EVALUATE TRUE
+               WHEN CUSTOMER-IS-BUSINESS
+                   MOVE SPACES TO CML-NAME-LINE
+                   STRING BUSINESS DELIMITED BY SIZE
+                       " ATTN: " AGENT-NAME DELIMITED BY SIZE
+                       INTO CML-NAME-LINE
+                   END-STRING
+               WHEN CUSTOMER-IS-CONSUMER
+                   MOVE SPACES TO CML-NAME-LINE
+                   STRING FIRST-NAME DELIMITED BY SIZE
+                       " " LAST-NAME DELIMITED BY SIZE
+                       INTO CML-NAME-LINE
+                   END-STRING
+               WHEN OTHER
+                   ADD 1 TO CML-UNKNOWN-TYPE-CNT
+                   MOVE SPACES TO CML-NAME-LINE
+                   STRING FIRST-NAME DELIMITED BY SIZE
+                       " " LAST-NAME DELIMITED BY SIZE
+                       " (TYPE UNKNOWN)" DELIMITED BY SIZE
+                       INTO CML-NAME-LINE
+                   END-STRING
+           END-EVALUATE
+           PERFORM 2310-FORMAT-ZIP THRU 2310-EXIT
+           MOVE SPACES TO CML-ADDR-LINE
+           STRING STREET-ADDRESS DELIMITED BY SIZE
+               INTO CML-ADDR-LINE
+           END-STRING
+           WRITE MAILLBL-RECORD FROM CML-NAME-LINE
+           WRITE MAILLBL-RECORD FROM CML-ADDR-LINE
+           MOVE SPACES TO CML-OUT-LINE
+           STRING CITY DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               STATE DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               CML-ZIP-FULL DELIMITED BY SPACE
+               INTO CML-OUT-LINE
+           END-STRING
+           WRITE MAILLBL-RECORD FROM CML-OUT-LINE
+           MOVE SPACES TO MAILLBL-RECORD
+           WRITE MAILLBL-RECORD
+           ADD 1 TO CML-LABEL-CNT.
+       2300-EXIT.
+           EXIT.
+      *
+       2310-FORMAT-ZIP.
+           MOVE ZIP-CODE TO CML-ZIP-BASE-TXT
+           MOVE SPACES TO CML-ZIP-FULL
+           IF ZIP-EXT > 0
+               MOVE ZIP-EXT TO CML-ZIPEXT-TXT
+               STRING CML-ZIP-BASE-TXT DELIMITED BY SIZE
+                   "-" CML-ZIPEXT-TXT DELIMITED BY SIZE
+                   INTO CML-ZIP-FULL
+               END-STRING
+           ELSE
+               STRING CML-ZIP-BASE-TXT DELIMITED BY SIZE
+                   INTO CML-ZIP-FULL
+               END-STRING
+           END-IF.
+       2310-EXIT.
+           EXIT.
+      *
+       4000-SUMMARIZE.
+           MOVE CML-TOTAL-CNT        TO CML-TOTAL-TXT
+           MOVE CML-LABEL-CNT        TO CML-LABEL-TXT
+           MOVE CML-DUP-CNT          TO CML-DUP-TXT
+           MOVE CML-UNKNOWN-TYPE-CNT TO CML-UNKNOWN-TXT
+           DISPLAY "CUSTMAIL - READ=" CML-TOTAL-TXT
+               " LABELED=" CML-LABEL-TXT
+               " DUPLICATES-SUPPRESSED=" CML-DUP-TXT
+               " UNKNOWN-TYPE=" CML-UNKNOWN-TXT
+           IF CML-SEEN-OVERFLOW-CNT > 0
+               DISPLAY "CUSTMAIL - WARNING, ADDRESS TABLE FULL, "
+                   CML-SEEN-OVERFLOW-CNT
+                   " ADDRESSES WERE NEVER CHECKED FOR DUPLICATES"
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           IF CML-UNKNOWN-TYPE-CNT > 0
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+       4000-EXIT.
+           EXIT.
+      *
+       9000-TERMINATE.
+           IF CML-CUSTEXT-OPENED
+               CLOSE CUSTEXT-FILE
+           END-IF
+           CLOSE MAILLBL-FILE.
