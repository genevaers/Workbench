@@ -0,0 +1,215 @@
+      ******************************************************************
+      **                                                              *
+      **  PROGRAM      MRECXTAB                                       *
+      **  AUTHOR       D. OKAFOR - DATA LIBRARY SERVICES               *
+      **  INSTALLATION GENEVA EXTRACT SYSTEMS                          *
+      **  DATE-WRITTEN 2024/06/29                                      *
+      **                                                               *
+      **  DESCRIPTION.  READS A MASTER_REC EXTRACT FILE (DD EXTRACT)  *
+      **      AND CROSS-TABULATES VOLUME AND AMOUNT TOTALS BY THE      *
+      **      REC_TYPE/ACT_TYPE/OTHER_TYPE COMBINATION EACH RECORD     *
+      **      CARRIES.  EVERY DISTINCT COMBINATION SEEN IS KEPT IN A   *
+      **      SMALL IN-MEMORY TABLE (LINEAR-SEARCHED, NOT SORTED -     *
+      **      THE NUMBER OF ONE-BYTE CODE COMBINATIONS THAT CAN ACTUAL-*
+      **      LY OCCUR IS SMALL) SO THE REPORT IS BUILT IN ONE PASS    *
+      **      OVER THE EXTRACT.  ONE LINE PER COMBINATION - COUNT AND  *
+      **      AMOUNT TOTAL - IS WRITTEN TO DD XTABRPT, FOLLOWED BY A   *
+      **      GRAND-TOTAL LINE.  IF MORE DISTINCT COMBINATIONS TURN UP *
+      **      THAN THE TABLE HOLDS, THE OVERFLOW IS COUNTED AND CALLED *
+      **      OUT ON THE CONSOLE AND RETURN-CODE 16 RATHER THAN SILENT-*
+      **      LY DROPPED - AN UNEXPECTED COMBINATION IS EXACTLY WHAT   *
+      **      THIS REPORT EXISTS TO SURFACE.                           *
+      **                                                               *
+      **  MODIFICATION HISTORY.                                       *
+      **  DATE       INIT  DESCRIPTION                                 *
+      **  2024/06/29 DAO   INITIAL VERSION.                            *
+      **                                                               *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MRECXTAB.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> SEQUENTIAL, NOT LINE SEQUENTIAL - THE RECORD CARRIES COMP AND
+      *> COMP-3 FIELDS WHOSE BYTES CAN LEGITIMATELY COLLIDE WITH THE
+      *> LINE SEQUENTIAL END-OF-RECORD MARKER.
+           SELECT EXTRACT-FILE  ASSIGN TO "EXTRACT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS MXT-EXTRACT-STATUS.
+           SELECT XTABRPT-FILE  ASSIGN TO "XTABRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MXT-XTABRPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXTRACT-FILE.
+       COPY MASTERREC.
+       FD  XTABRPT-FILE.
+       01  XTABRPT-RECORD                  PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  MXT-EXTRACT-STATUS              PIC XX.
+           88  MXT-EXTRACT-OK              VALUE "00".
+      *> THE FINAL READ'S AT END DRIVES MXT-EXTRACT-STATUS TO "10",
+      *> SO WHETHER THE FILE IS STILL OPEN AT TERMINATION TIME IS
+      *> TRACKED HERE INSTEAD OF BY RE-TESTING THE LIVE STATUS.
+       01  MXT-EXTRACT-OPENED-SW           PIC X(01)      VALUE "N".
+           88  MXT-EXTRACT-OPENED          VALUE "Y".
+       01  MXT-XTABRPT-STATUS               PIC XX.
+       01  MXT-EOF-SW                       PIC X(01)      VALUE "N".
+           88  MXT-EOF                      VALUE "Y".
+      *> UP TO 64 DISTINCT REC_TYPE/ACT_TYPE/OTHER_TYPE COMBINATIONS
+      *> ARE TRACKED - FAR MORE THAN THE HANDFUL OF ONE-BYTE CODE
+      *> COMBINATIONS ANY REAL FEED ACTUALLY PRODUCES.  A COMBINATION
+      *> BEYOND THAT IS AN OVERFLOW, NOT SILENTLY MERGED INTO ANOTHER
+      *> ROW.
+       01  MXT-COMBO-TAB.
+           05  MXT-COMBO-ENTRY             OCCURS 64 TIMES.
+               10  MXT-REC-TYPE             PIC X(01).
+               10  MXT-ACT-TYPE             PIC X(01).
+               10  MXT-OTHER-TYPE           PIC X(01).
+               10  MXT-COMBO-COUNT          PIC 9(08).
+               10  MXT-COMBO-AMOUNT         PIC S9(9)V99 COMP-3.
+       01  MXT-COMBO-TOP                   PIC 9(02)      VALUE 0.
+       01  MXT-COMBO-IDX                   PIC 9(02).
+       01  MXT-FOUND-SW                    PIC X(01)      VALUE "N".
+           88  MXT-FOUND                   VALUE "Y".
+       01  MXT-OVERFLOW-CNT                PIC 9(04)      VALUE 0.
+       01  MXT-OVERFLOW-TXT                PIC ZZZ9.
+       01  MXT-TOTAL-CNT                   PIC 9(08)      VALUE 0.
+       01  MXT-TOTAL-TXT                   PIC ZZZZZZZ9.
+       01  MXT-COUNT-TXT                   PIC ZZZZZZZ9.
+       01  MXT-AMOUNT-TXT                  PIC -999999999.99.
+       01  MXT-OUT-LINE                    PIC X(80)      VALUE SPACES.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-TABULATE-RECORDS THRU 2000-EXIT
+               UNTIL MXT-EOF
+           PERFORM 3000-WRITE-REPORT THRU 3000-EXIT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           OPEN INPUT  EXTRACT-FILE
+           OPEN OUTPUT XTABRPT-FILE
+           IF NOT MXT-EXTRACT-OK
+               DISPLAY "MRECXTAB - UNABLE TO OPEN EXTRACT, STATUS="
+                   MXT-EXTRACT-STATUS
+               MOVE "Y" TO MXT-EOF-SW
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE "Y" TO MXT-EXTRACT-OPENED-SW
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  2000-TABULATE-RECORDS - FOLDS EACH RECORD INTO THE COMBINATION*
+      *  TABLE ENTRY FOR ITS REC_TYPE/ACT_TYPE/OTHER_TYPE TRIPLE.      *
+      ******************************************************************
+       2000-TABULATE-RECORDS.
+           READ EXTRACT-FILE
+               AT END
+                   MOVE "Y" TO MXT-EOF-SW
+           END-READ
+           IF MXT-EOF
+               GO TO 2000-EXIT
+           END-IF
+           ADD 1 TO MXT-TOTAL-CNT
+           PERFORM 2100-FIND-OR-ADD-COMBO THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  2100-FIND-OR-ADD-COMBO - LINEAR-SEARCHES MXT-COMBO-TAB FOR    *
+      *  THIS RECORD'S REC_TYPE/ACT_TYPE/OTHER_TYPE TRIPLE, ADDS A NEW *
+      *  ENTRY IF NOT FOUND AND ROOM REMAINS, AND ROLLS THE RECORD'S   *
+      *  COUNT AND AMOUNT INTO THAT ENTRY.  A TRIPLE THAT CANNOT BE    *
+      *  ADDED BECAUSE THE TABLE IS FULL IS COUNTED AS AN OVERFLOW     *
+      *  RATHER THAN MERGED INTO AN UNRELATED ROW.                    *
+      ******************************************************************
+       2100-FIND-OR-ADD-COMBO.
+           MOVE "N" TO MXT-FOUND-SW
+           PERFORM 2110-SEARCH-ONE-SLOT THRU 2110-EXIT
+               VARYING MXT-COMBO-IDX FROM 1 BY 1
+               UNTIL MXT-COMBO-IDX > MXT-COMBO-TOP OR MXT-FOUND
+      *> THE VARYING LOOP ABOVE INCREMENTS MXT-COMBO-IDX ONE LAST TIME
+      *> BEFORE RE-TESTING AND EXITING ON MXT-FOUND, SO ON A MATCH IT
+      *> LEAVES MXT-COMBO-IDX ONE PAST THE SLOT THAT ACTUALLY MATCHED.
+           IF MXT-FOUND
+               SUBTRACT 1 FROM MXT-COMBO-IDX
+           ELSE
+               IF MXT-COMBO-TOP < 64
+                   ADD 1 TO MXT-COMBO-TOP
+                   MOVE MXT-COMBO-TOP TO MXT-COMBO-IDX
+                   MOVE REC_TYPE      TO MXT-REC-TYPE(MXT-COMBO-IDX)
+                   MOVE ACT_TYPE      TO MXT-ACT-TYPE(MXT-COMBO-IDX)
+                   MOVE OTHER_TYPE    TO MXT-OTHER-TYPE(MXT-COMBO-IDX)
+                   MOVE 0             TO MXT-COMBO-COUNT(MXT-COMBO-IDX)
+                   MOVE 0             TO MXT-COMBO-AMOUNT(MXT-COMBO-IDX)
+               ELSE
+                   ADD 1 TO MXT-OVERFLOW-CNT
+                   GO TO 2100-EXIT
+               END-IF
+           END-IF
+           ADD 1      TO MXT-COMBO-COUNT(MXT-COMBO-IDX)
+           ADD AMOUNT TO MXT-COMBO-AMOUNT(MXT-COMBO-IDX).
+       2100-EXIT.
+           EXIT.
+      *
+       2110-SEARCH-ONE-SLOT.
+           IF MXT-REC-TYPE(MXT-COMBO-IDX)   = REC_TYPE
+              AND MXT-ACT-TYPE(MXT-COMBO-IDX)   = ACT_TYPE
+              AND MXT-OTHER-TYPE(MXT-COMBO-IDX) = OTHER_TYPE
+               MOVE "Y" TO MXT-FOUND-SW
+           END-IF.
+       2110-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  3000-WRITE-REPORT - ONE LISTING LINE PER DISTINCT COMBINATION *
+      *  FOLLOWED BY A GRAND-TOTAL LINE.                               *
+      ******************************************************************
+       3000-WRITE-REPORT.
+           PERFORM 3100-WRITE-ONE-COMBO-LINE THRU 3100-EXIT
+               VARYING MXT-COMBO-IDX FROM 1 BY 1
+               UNTIL MXT-COMBO-IDX > MXT-COMBO-TOP
+           MOVE MXT-TOTAL-CNT TO MXT-TOTAL-TXT
+           MOVE SPACES TO MXT-OUT-LINE
+           STRING "TOTAL=" MXT-TOTAL-TXT DELIMITED BY SIZE
+               INTO MXT-OUT-LINE
+           END-STRING
+           WRITE XTABRPT-RECORD FROM MXT-OUT-LINE
+           DISPLAY "MRECXTAB - " MXT-TOTAL-TXT " RECORDS, "
+               MXT-COMBO-TOP " COMBINATIONS"
+           IF MXT-OVERFLOW-CNT > 0
+               MOVE MXT-OVERFLOW-CNT TO MXT-OVERFLOW-TXT
+               DISPLAY "MRECXTAB - WARNING, COMBINATION TABLE FULL, "
+                   MXT-OVERFLOW-TXT
+                   " RECORDS CARRIED A NEW COMBINATION THAT COULD NOT "
+                   "BE TABULATED"
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+       3000-EXIT.
+           EXIT.
+      *
+       3100-WRITE-ONE-COMBO-LINE.
+           MOVE MXT-COMBO-COUNT(MXT-COMBO-IDX)  TO MXT-COUNT-TXT
+           MOVE MXT-COMBO-AMOUNT(MXT-COMBO-IDX) TO MXT-AMOUNT-TXT
+           MOVE SPACES TO MXT-OUT-LINE
+           STRING "REC_TYPE=" MXT-REC-TYPE(MXT-COMBO-IDX)
+               " ACT_TYPE="    MXT-ACT-TYPE(MXT-COMBO-IDX)
+               " OTHER_TYPE="  MXT-OTHER-TYPE(MXT-COMBO-IDX)
+               " COUNT="       MXT-COUNT-TXT
+               " AMOUNT="      MXT-AMOUNT-TXT
+               DELIMITED BY SIZE
+               INTO MXT-OUT-LINE
+           END-STRING
+           WRITE XTABRPT-RECORD FROM MXT-OUT-LINE.
+       3100-EXIT.
+           EXIT.
+      *
+       9000-TERMINATE.
+           IF MXT-EXTRACT-OPENED
+               CLOSE EXTRACT-FILE
+           END-IF
+           CLOSE XTABRPT-FILE.
