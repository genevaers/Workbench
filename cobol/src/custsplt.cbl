@@ -0,0 +1,148 @@
+      ******************************************************************
+      **                                                              *
+      **  PROGRAM      CUSTSPLT                                       *
+      **  AUTHOR       D. OKAFOR - DATA LIBRARY SERVICES               *
+      **  INSTALLATION GENEVA EXTRACT SYSTEMS                          *
+      **  DATE-WRITTEN 2024/07/07                                      *
+      **                                                               *
+      **  DESCRIPTION.  READS A CUSTOMER-RECORD EXTRACT (DD CUSTEXT)   *
+      **      AND CLASSIFIES EACH RECORD AS BUSINESS OR CONSUMER BY    *
+      **      CUSTOMER-TYPE-CD - THE ONLY INDEPENDENT FIELD THAT SAYS  *
+      **      WHICH VIEW OF THE CUSTOMER-NAME/BUYER-NAME REDEFINES     *
+      **      ACTUALLY APPLIES TO A GIVEN RECORD, RATHER THAN LETTING  *
+      **      A TOOL ASSUME EVERY RECORD IS A CONSUMER BECAUSE THAT'S  *
+      **      THE DEFAULT VIEW.  A RECORD WHOSE CUSTOMER-TYPE-CD IS    *
+      **      NEITHER "B" NOR "C" IS COUNTED SEPARATELY RATHER THAN    *
+      **      FORCED INTO ONE SIDE OF THE SPLIT.  VOLUMES FOR EACH OF  *
+      **      THE THREE BUCKETS, PLUS A GRAND TOTAL, ARE WRITTEN TO DD *
+      **      SPLTRPT.                                                 *
+      **                                                               *
+      **  MODIFICATION HISTORY.                                       *
+      **  DATE       INIT  DESCRIPTION                                 *
+      **  2024/07/07 DAO   INITIAL VERSION.                            *
+      **                                                               *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTSPLT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTEXT-FILE  ASSIGN TO "CUSTEXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CSP-CUSTEXT-STATUS.
+           SELECT SPLTRPT-FILE  ASSIGN TO "SPLTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CSP-SPLTRPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTEXT-FILE.
+       COPY CUSTREC.
+       FD  SPLTRPT-FILE.
+       01  SPLTRPT-RECORD                  PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  CSP-CUSTEXT-STATUS              PIC XX.
+           88  CSP-CUSTEXT-OK              VALUE "00".
+      *> THE FINAL READ'S AT END DRIVES CSP-CUSTEXT-STATUS TO "10",
+      *> SO WHETHER THE FILE IS STILL OPEN AT TERMINATION TIME IS
+      *> TRACKED HERE INSTEAD OF BY RE-TESTING THE LIVE STATUS.
+       01  CSP-CUSTEXT-OPENED-SW           PIC X(01)       VALUE "N".
+           88  CSP-CUSTEXT-OPENED          VALUE "Y".
+       01  CSP-SPLTRPT-STATUS              PIC XX.
+       01  CSP-EOF-SW                      PIC X(01)      VALUE "N".
+           88  CSP-EOF                     VALUE "Y".
+       01  CSP-BUSINESS-CNT                PIC 9(08)      VALUE 0.
+       01  CSP-CONSUMER-CNT                PIC 9(08)      VALUE 0.
+       01  CSP-UNKNOWN-CNT                 PIC 9(08)      VALUE 0.
+       01  CSP-TOTAL-CNT                   PIC 9(08)      VALUE 0.
+       01  CSP-COUNT-TXT                   PIC ZZZZZZZ9.
+       01  CSP-OUT-LINE                    PIC X(80)      VALUE SPACES.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-CLASSIFY-RECORDS THRU 2000-EXIT
+               UNTIL CSP-EOF
+           PERFORM 3000-WRITE-REPORT THRU 3000-EXIT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           OPEN INPUT  CUSTEXT-FILE
+           OPEN OUTPUT SPLTRPT-FILE
+           IF NOT CSP-CUSTEXT-OK
+               DISPLAY "CUSTSPLT - UNABLE TO OPEN CUSTEXT, STATUS="
+                   CSP-CUSTEXT-STATUS
+               MOVE "Y" TO CSP-EOF-SW
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE "Y" TO CSP-CUSTEXT-OPENED-SW
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  2000-CLASSIFY-RECORDS - ROLLS EACH RECORD INTO THE BUSINESS,  *
+      *  CONSUMER, OR UNKNOWN-TYPE BUCKET BY CUSTOMER-TYPE-CD.         *
+      ******************************************************************
+       2000-CLASSIFY-RECORDS.
+           READ CUSTEXT-FILE
+               AT END
+                   MOVE "Y" TO CSP-EOF-SW
+           END-READ
+           IF CSP-EOF
+               GO TO 2000-EXIT
+           END-IF
+           ADD 1 TO CSP-TOTAL-CNT
+           EVALUATE TRUE
+               WHEN CUSTOMER-IS-BUSINESS
+                   ADD 1 TO CSP-BUSINESS-CNT
+               WHEN CUSTOMER-IS-CONSUMER
+                   ADD 1 TO CSP-CONSUMER-CNT
+               WHEN OTHER
+                   ADD 1 TO CSP-UNKNOWN-CNT
+           END-EVALUATE.
+       2000-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *  3000-WRITE-REPORT - ONE LINE PER BUCKET PLUS A GRAND TOTAL.   *
+      ******************************************************************
+       3000-WRITE-REPORT.
+           MOVE CSP-BUSINESS-CNT TO CSP-COUNT-TXT
+           MOVE SPACES TO CSP-OUT-LINE
+           STRING "BUSINESS=" CSP-COUNT-TXT DELIMITED BY SIZE
+               INTO CSP-OUT-LINE
+           END-STRING
+           WRITE SPLTRPT-RECORD FROM CSP-OUT-LINE
+           MOVE CSP-CONSUMER-CNT TO CSP-COUNT-TXT
+           MOVE SPACES TO CSP-OUT-LINE
+           STRING "CONSUMER=" CSP-COUNT-TXT DELIMITED BY SIZE
+               INTO CSP-OUT-LINE
+           END-STRING
+           WRITE SPLTRPT-RECORD FROM CSP-OUT-LINE
+           MOVE CSP-UNKNOWN-CNT TO CSP-COUNT-TXT
+           MOVE SPACES TO CSP-OUT-LINE
+           STRING "UNKNOWN-TYPE=" CSP-COUNT-TXT DELIMITED BY SIZE
+               INTO CSP-OUT-LINE
+           END-STRING
+           WRITE SPLTRPT-RECORD FROM CSP-OUT-LINE
+           MOVE CSP-TOTAL-CNT TO CSP-COUNT-TXT
+           MOVE SPACES TO CSP-OUT-LINE
+           STRING "TOTAL=" CSP-COUNT-TXT DELIMITED BY SIZE
+               INTO CSP-OUT-LINE
+           END-STRING
+           WRITE SPLTRPT-RECORD FROM CSP-OUT-LINE
+           DISPLAY "CUSTSPLT - BUSINESS=" CSP-BUSINESS-CNT
+               " CONSUMER=" CSP-CONSUMER-CNT
+               " UNKNOWN=" CSP-UNKNOWN-CNT
+               " TOTAL=" CSP-TOTAL-CNT
+           IF CSP-UNKNOWN-CNT > 0
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+       3000-EXIT.
+           EXIT.
+      *
+       9000-TERMINATE.
+           IF CSP-CUSTEXT-OPENED
+               CLOSE CUSTEXT-FILE
+           END-IF
+           CLOSE SPLTRPT-FILE.
