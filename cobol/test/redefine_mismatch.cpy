@@ -0,0 +1,7 @@
+       01  CLAIM-RECORD.
+           05  CLAIM-KEY.
+               10  CLAIM-YY              PIC 9(02).
+               10  CLAIM-MM              PIC 9(02).
+               10  CLAIM-DD              PIC 9(02).
+           05  CLAIM-DATE-NUM REDEFINES CLAIM-KEY  PIC 9(05).
+           05  CLAIM-AMOUNT               PIC 9(07)V99.
