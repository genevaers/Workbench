@@ -0,0 +1,6 @@
+       01  HEADER-RECORD.
+           05  HDR-TYPE                  PIC X(02).
+           05  HDR-FILE-DATE              PIC 9(08).
+       01  TRAILER-RECORD.
+           05  TRL-TYPE                  PIC X(02).
+           05  TRL-RECORD-COUNT           PIC 9(08) COMP-3.
