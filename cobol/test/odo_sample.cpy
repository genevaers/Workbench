@@ -0,0 +1,5 @@
+       01  CLAIM-DETAIL-RECORD.
+           05  CLAIM-NO                PIC X(10).
+           05  CONTACT-COUNT           PIC 9(02).
+           05  CLAIM-CONTACTS OCCURS 1 TO 10 TIMES DEPENDING ON CONTACT-COUNT.
+               10  CONTACT-NAME         PIC X(20).
