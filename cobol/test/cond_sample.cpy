@@ -0,0 +1,6 @@
+       01  POLICY-RECORD.
+           05  POLICY-NO                PIC X(10).
+           05  POLICY-STATUS             PIC X(01).
+               88  POLICY-ACTIVE          VALUE "A".
+               88  POLICY-LAPSED          VALUE "L".
+               88  POLICY-CANCELLED       VALUE "C".
