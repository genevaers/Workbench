@@ -0,0 +1,4 @@
+       01  MASTER-RECORD.
+           05  MASTER-KEY                PIC X(08).
+           COPY DATEGRP REPLACING ==PFX== BY ==MASTER==.
+           COPY DATEGRP REPLACING ==PFX== BY ==OTHER==.
