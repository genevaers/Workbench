@@ -0,0 +1,4 @@
+       01  LOSS-FACTOR-RECORD.
+           05  LF-KEY             PIC X(06).
+           05  LF-SINGLE-FACTOR   COMP-1.
+           05  LF-DOUBLE-FACTOR   COMP-2.
