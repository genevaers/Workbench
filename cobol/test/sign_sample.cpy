@@ -0,0 +1,5 @@
+       01  FINANCE-RECORD.
+           05  FIN-KEY          PIC X(06).
+           05  FIN-AMOUNT       PIC S9(7)V99 SIGN LEADING SEPARATE.
+           05  FIN-BALANCE      PIC S9(5) SIGN IS TRAILING SEPARATE.
+           05  FIN-EMBEDDED-AMT PIC S9(5).
