@@ -0,0 +1,4 @@
+           05  PFX-DATE-GROUP.
+               10  PFX-YY                   PIC 9(02).
+               10  PFX-MM                   PIC 9(02).
+               10  PFX-DD                   PIC 9(02).
