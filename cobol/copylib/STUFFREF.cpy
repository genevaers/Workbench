@@ -0,0 +1,12 @@
+      *> ------------------------------------------------------------
+      *> STUFFREF-RECORD - ONE KNOWN STUFF CODE PER RECORD, THE
+      *> REFERENCE TABLE STUFFDEC DECODES EVERY PREMIUM-HIST-DATA
+      *> STUFF VALUE AGAINST.  THIS IS A NEW INTERCHANGE LAYOUT, NOT
+      *> NORMALIZED FROM A TEST FIXTURE, SO ITS FIELDS TAKE THE SAME
+      *> SHORT RECORD-NAME PREFIX (SRF-) THAT GVBRH.CPY USES FOR ITS
+      *> OWN FIELDS, THE SAME CONVENTION HCODEREF.CPY/COCDREF.CPY
+      *> FOLLOW.
+      *> ------------------------------------------------------------
+       01  STUFFREF-RECORD.
+           05  SRF-STUFF-CODE                PIC X(22).
+           05  SRF-MEANING                   PIC X(40).
