@@ -0,0 +1,21 @@
+      ******************************************************************
+      **                                                              *
+      **  CCBAUDREC  -  COPYBOOK REGISTRATION AUDIT TRAIL ENTRY        *
+      **                                                               *
+      **  ONE ROW PER LOGICAL RECORD CCB2LR GENERATES, CARRYING THE    *
+      **  RUN DATE/TIME, THE ANALYST WHO RAN THE IMPORT, THE SOURCE    *
+      **  COPYBOOK NAME, AND THE RESULTING LOGICAL RECORD'S NAME AND   *
+      **  SEQUENCE NUMBER WITHIN THIS CATALOG - SO IF TWO ANALYSTS     *
+      **  IMPORT REVISED COPIES OF THE SAME COPYBOOK WITHIN THE SAME   *
+      **  WEEK, IT IS STILL POSSIBLE TO TELL AFTERWARD WHO PRODUCED    *
+      **  WHICH GENERATION.  CCB2LR APPENDS TO THIS FILE ON EVERY RUN  *
+      **  RATHER THAN REPLACING IT.                                    *
+      **                                                               *
+      ******************************************************************
+       01  AUDIT-LOG-RECORD.
+           05  CAU-RUN-DATE                PIC 9(08).
+           05  CAU-RUN-TIME                PIC 9(08).
+           05  CAU-ANALYST-ID              PIC X(10).
+           05  CAU-SOURCE-COPYBOOK         PIC X(30).
+           05  CAU-LR-NAME                 PIC X(30).
+           05  CAU-LR-VERSION              PIC 9(04).
