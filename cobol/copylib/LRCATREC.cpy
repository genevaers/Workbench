@@ -0,0 +1,41 @@
+      ******************************************************************
+      **                                                              *
+      **  LRCATREC  -  LOGICAL RECORD CATALOG ENTRY                   *
+      **                                                               *
+      **  ONE RECORD TYPE CARRIES EVERYTHING CCB2LR PRODUCES FOR A     *
+      **  SUBMITTED COPYBOOK: ONE FIELD ENTRY PER ELEMENTARY OR GROUP  *
+      **  ITEM (INCLUDING THE 01-LEVEL RECORD ITSELF), ONE VALUE       *
+      **  ENTRY PER 88-LEVEL CONDITION NAME AND ONE EXCEPTION ENTRY    *
+      **  PER CLAUSE CCB2LR COULD NOT HANDLE.                          *
+      **                                                               *
+      ******************************************************************
+       01  LR-CATALOG-RECORD.
+           05  LRC-REC-TYPE                PIC X(01).
+               88  LRC-IS-FIELD             VALUE 'F'.
+               88  LRC-IS-VALUE             VALUE 'V'.
+               88  LRC-IS-EXCEPTION         VALUE 'X'.
+           05  LRC-LR-SEQ                   PIC 9(04).
+           05  LRC-LR-NAME                  PIC X(30).
+           05  LRC-SOURCE-COPYBOOK          PIC X(30).
+           05  LRC-FIELD-SEQ                PIC 9(04).
+           05  LRC-LEVEL-NO                 PIC 9(02).
+           05  LRC-FIELD-NAME               PIC X(30).
+           05  LRC-PICTURE                  PIC X(30).
+           05  LRC-USAGE-CD                 PIC X(10).
+           05  LRC-SIGN-CD                  PIC X(01).
+               88  LRC-SIGN-EMBEDDED        VALUE 'S'.
+               88  LRC-SIGN-LEADING-SEP     VALUE 'L'.
+               88  LRC-SIGN-TRAILING-SEP    VALUE 'T'.
+               88  LRC-SIGN-NONE            VALUE 'N'.
+           05  LRC-BYTE-LEN                 PIC 9(05).
+           05  LRC-EFFECTIVE-LEN            PIC 9(05).
+           05  LRC-OFFSET                   PIC 9(05).
+           05  LRC-OCCURS-MIN               PIC 9(05).
+           05  LRC-OCCURS-MAX               PIC 9(05).
+           05  LRC-OCCURS-OWN-SW            PIC X(01).
+               88  LRC-OCCURS-IS-OWN         VALUE 'Y'.
+           05  LRC-ODO-FIELD-NAME           PIC X(30).
+           05  LRC-REDEFINES-NAME           PIC X(30).
+           05  LRC-VALUE-LITERAL            PIC X(30).
+           05  LRC-CONDITION-NAME           PIC X(30).
+           05  LRC-EXCEPTION-TEXT           PIC X(60).
