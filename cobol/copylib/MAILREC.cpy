@@ -0,0 +1,27 @@
+      *> ------------------------------------------------------------
+      *> MAILING-RECORD - THE BUSINESS MAILING RECORD LAYOUT, ONE PER
+      *> MAILING EXTRACT DETAIL RECORD.  NORMALIZED FROM
+      *> GROUPATTHEEND.CPY FOR REUSE ACROSS THE BATCH SUITE.  THAT
+      *> FIXTURE HARDCODED EXACTLY THREE NAMED CONTACT SLOTS UNDER
+      *> CONTACTS (PRESIDENT, VP-MARKETING, ALTERNATE-CONTACT), SO A
+      *> FOURTH CONTACT OR ONE WHOSE ROLE DIDN'T FIT ONE OF THE THREE
+      *> NAMES WAS SIMPLY LOST.  CONTACTS IS REPLACED HERE WITH A
+      *> VARIABLE, ROLE-TAGGED TABLE - A FIXED OCCURS WITH A SEPARATE
+      *> COUNT FIELD, THE SAME STYLE THIS SUITE ALREADY USES FOR EVERY
+      *> OTHER IN-MEMORY TABLE, RATHER THAN OCCURS ... DEPENDING ON,
+      *> FOR WHICH THIS REPO HAS NO PRECEDENT.  CONTACT-ROLE CARRIES
+      *> WHAT USED TO BE THE SLOT NAME ("PRESIDENT", "VP-MARKETING",
+      *> "ALTERNATE-CONTACT", OR ANYTHING ELSE) SO NO ROLE IS TURNED
+      *> AWAY FOR NOT MATCHING ONE OF THE OLD FIXED NAMES.
+      *> ------------------------------------------------------------
+       01  MAILING-RECORD.
+           05  COMPANY-NAME                 PIC X(30).
+           05  STREET-ADDRESS                PIC X(15).
+           05  CITY                          PIC X(15).
+           05  STATE                         PIC XX.
+           05  ZIP                           PIC 9(05).
+           05  CONTACT-COUNT                 PIC 9(02).
+           05  CONTACTS                      OCCURS 10 TIMES.
+               10  CONTACT-ROLE               PIC X(10).
+               10  CONTACT-LAST-NAME          PIC X(15).
+               10  CONTACT-FIRST-NAME         PIC X(08).
