@@ -0,0 +1,17 @@
+      *> ------------------------------------------------------------
+      *> REGEOFIX-RECORD - A RE-GEOCODE RESPONSE RECORD, ONE PER
+      *> KEY-ID1 THAT THE GEOCODING VENDOR HAS RETURNED AN IMPROVED
+      *> LATUD/LNGTD AND MATCH-QUALITY CODE PAIR FOR.  THIS IS A NEW
+      *> INTERCHANGE LAYOUT FOR THE RE-GEOCODE REQUEST/RESPONSE
+      *> HANDSHAKE, NOT NORMALIZED FROM A TEST FIXTURE, SO ITS FIELDS
+      *> TAKE THE SAME SHORT RECORD-NAME PREFIX (RGF-) THAT GVBRH.CPY
+      *> USES FOR ITS OWN FIELDS.
+      *> ------------------------------------------------------------
+       01  REGEOFIX-RECORD.
+           05  RGF-KEY-ID1                  PIC S9(9)      COMP.
+           05  RGF-LATUD                    PIC S9(4)V9(7)
+                                                   COMP-3.
+           05  RGF-LNGTD                    PIC S9(4)V9(7)
+                                                   COMP-3.
+           05  RGF-QMS-LOC-CD                PIC X(05).
+           05  RGF-QMS-MTCH-CD               PIC X(05).
