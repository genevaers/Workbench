@@ -0,0 +1,17 @@
+      ******************************************************************
+      **                                                              *
+      **  CPYEXCREC  -  CCB2LR PARSE EXCEPTION REPORT ENTRY            *
+      **                                                               *
+      **  ONE ROW PER CONDITION CCB2LR COULD NOT HANDLE WHILE          *
+      **  IMPORTING A COPYBOOK - A MISSING NESTED COPY MEMBER, A       *
+      **  DANGLING REDEFINES TARGET, OR SIMILAR - CARRYING THE SOURCE  *
+      **  COPYBOOK, THE LINE NUMBER AND TEXT OF THE OFFENDING CLAUSE,  *
+      **  AND A SHORT REASON, SO THE FAILURE CAN BE HANDED STRAIGHT TO *
+      **  THE MAINFRAME TEAM INSTEAD OF BEING RECONSTRUCTED FROM LOGS. *
+      **                                                               *
+      ******************************************************************
+       01  EXCEPTION-REPORT-RECORD.
+           05  CPX-SOURCE-COPYBOOK         PIC X(30).
+           05  CPX-LINE-NO                 PIC 9(06).
+           05  CPX-CLAUSE-TEXT             PIC X(80).
+           05  CPX-REASON-TEXT             PIC X(60).
