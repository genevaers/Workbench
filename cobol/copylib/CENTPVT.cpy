@@ -0,0 +1,18 @@
+      *> ------------------------------------------------------------
+      *> CENTPVT - THE SHARED CENTURY-WINDOWING PIVOT YEAR AND ITS
+      *> WORKING FIELDS.  A 2-DIGIT YEAR AT OR BELOW THE PIVOT IS
+      *> TAKEN TO BE IN THE CURRENT CENTURY (20XX), AND A 2-DIGIT
+      *> YEAR ABOVE THE PIVOT IS TAKEN TO BE IN THE PRIOR CENTURY
+      *> (19XX).  THE SAME PIVOT MUST BE USED EVERYWHERE A DATE-YY
+      *> OR ODATE-YY STYLE FIELD IS WINDOWED SO A GIVEN 2-DIGIT YEAR
+      *> IS ASSIGNED THE SAME CENTURY NO MATTER WHICH REPORT OR VIEW
+      *> IS LOOKING AT IT.  COPY THIS INTO WORKING-STORAGE AND COPY
+      *> CENTWIN INTO THE PROCEDURE DIVISION OF ANY PROGRAM THAT
+      *> INTERPRETS A 2-DIGIT YEAR OFF MASTER_REC OR A SIMILAR
+      *> RECORD.  CENTWIN'S PARAGRAPH NUMBER (8900) IS RESERVED FOR
+      *> THIS COPYBOOK - A PROGRAM THAT COPIES CENTWIN MAY NOT ALSO
+      *> DEFINE A PARAGRAPH OF ITS OWN IN THE 8900 RANGE.
+      *> ------------------------------------------------------------
+       01  CENTPVT-PIVOT-YEAR               PIC 9(02)       VALUE 49.
+       01  CENTPVT-YY-IN                    PIC 9(02).
+       01  CENTPVT-CCYY-OUT                 PIC 9(04).
