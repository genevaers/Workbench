@@ -0,0 +1,24 @@
+      *> ------------------------------------------------------------
+      *> USAGE-RECORD - THE GEOCODED USAGE RECORD LAYOUT, ONE PER
+      *> LOCATION-MATCH EXTRACT DETAIL RECORD.  NORMALIZED FROM
+      *> USAGE.CPY FOR REUSE ACROSS THE BATCH SUITE.  FIELD NAMES ARE
+      *> CARRIED OVER EXACTLY AS THE SOURCE COPYBOOK DEFINED THEM.
+      *> LNGTD/LATUD ARE THE PACKED GEOCODE COORDINATES; QMS-LOC-CD
+      *> AND QMS-MTCH-CD ARE THE GEOCODER'S LOCATION AND MATCH-QUALITY
+      *> CODES FOR THAT GEOCODE; KEY-ID1/KEY-ID2 UNDER
+      *> OTHER-KEY-FIELDS ARE A SEPARATE PAIR OF BINARY CROSS-
+      *> REFERENCE KEYS CARRIED ALONGSIDE THE GEOCODE.
+      *> ------------------------------------------------------------
+       01  USAGE-RECORD.
+           05  SECTION-05.
+               10  AMOUNT                    PIC S9(7)V99  COMP-3.
+               10  TYPE-MATCH-ACCY-CD        PIC X(01).
+               10  LNGTD                     PIC S9(4)V9(7)
+                                                     COMP-3.
+               10  LATUD                     PIC S9(4)V9(7)
+                                                     COMP-3.
+               10  QMS-LOC-CD                PIC X(05).
+               10  QMS-MTCH-CD               PIC X(05).
+               10  OTHER-KEY-FIELDS.
+                   15  KEY-ID1               PIC S9(9)   USAGE COMP.
+                   15  KEY-ID2               PIC S9(9)   USAGE IS COMP.
