@@ -0,0 +1,10 @@
+      *> ------------------------------------------------------------
+      *> COCDREF-RECORD - ONE VALID COMPANY CODE PER RECORD, THE
+      *> REFERENCE TABLE FIRHCVAL VALIDATES EVERY FDW-FIRE-ALLOC-REC
+      *> CO-CD AGAINST.  THIS IS A NEW INTERCHANGE LAYOUT, NOT
+      *> NORMALIZED FROM A TEST FIXTURE, SO ITS FIELD TAKES THE SAME
+      *> SHORT RECORD-NAME PREFIX (CCR-) THAT GVBRH.CPY USES FOR ITS
+      *> OWN FIELDS.
+      *> ------------------------------------------------------------
+       01  COCDREF-RECORD.
+           05  CCR-CO-CD                    PIC X(04).
