@@ -0,0 +1,20 @@
+      ******************************************************************
+      **                                                              *
+      **  CHGLOGREC  -  LOGICAL RECORD CHANGE LOG ENTRY                *
+      **                                                               *
+      **  ONE ROW PER REVISION LISTED IN A COPYBOOK'S OWN HEADER       *
+      **  COMMENT BLOCK (THE VER/CONTROL/ANALYST/EFFECTIVE DATE        *
+      **  TABLE FOLLOWED BY ITS REASON: LINE), CARRIED FORWARD SO A    *
+      **  REVISION'S HISTORY CAN BE QUERIED WITHOUT RE-READING THE     *
+      **  COPYBOOK'S COMMENTS.  CCB2LR APPENDS TO THIS FILE EVERY TIME *
+      **  IT IMPORTS A MEMBER THAT CARRIES SUCH A BLOCK.               *
+      **                                                               *
+      ******************************************************************
+       01  CHG-LOG-RECORD.
+           05  CHG-LR-NAME                 PIC X(30).
+           05  CHG-SOURCE-COPYBOOK         PIC X(30).
+           05  CHG-VER                     PIC X(02).
+           05  CHG-CONTROL                 PIC X(10).
+           05  CHG-ANALYST                 PIC X(10).
+           05  CHG-EFFECTIVE-DATE          PIC X(10).
+           05  CHG-REASON                  PIC X(60).
