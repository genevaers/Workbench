@@ -0,0 +1,16 @@
+      *> ------------------------------------------------------------
+      *> CENTWIN - CENTURY-WINDOWING PARAGRAPH.  COPY THIS INTO THE
+      *> PROCEDURE DIVISION OF ANY PROGRAM THAT HAS ALSO COPIED
+      *> CENTPVT INTO WORKING-STORAGE.  MOVE THE 2-DIGIT YEAR TO
+      *> CENTPVT-YY-IN AND PERFORM 8900-CENTURY-WINDOW THRU
+      *> 8900-EXIT; THE WINDOWED 4-DIGIT YEAR COMES BACK IN
+      *> CENTPVT-CCYY-OUT.
+      *> ------------------------------------------------------------
+       8900-CENTURY-WINDOW.
+           IF CENTPVT-YY-IN > CENTPVT-PIVOT-YEAR
+               COMPUTE CENTPVT-CCYY-OUT = 1900 + CENTPVT-YY-IN
+           ELSE
+               COMPUTE CENTPVT-CCYY-OUT = 2000 + CENTPVT-YY-IN
+           END-IF.
+       8900-EXIT.
+           EXIT.
