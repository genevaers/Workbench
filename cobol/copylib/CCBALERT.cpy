@@ -0,0 +1,19 @@
+      ******************************************************************
+      **                                                              *
+      **  CCBALERT  -  CCB2LR FAILURE ALERT NOTICE                    *
+      **                                                               *
+      **  ONE ROW PER COPYBOOK PARSE OR LOGICAL RECORD GENERATION      *
+      **  FAILURE, WRITTEN THE MOMENT THE FAILURE IS DETECTED, FOR A   *
+      **  DOWNSTREAM JOB-SCHEDULER MAIL/MESSAGING STEP TO DELIVER TO   *
+      **  THE REQUESTING ANALYST AND THE SHARED OPS DISTRIBUTION LIST  *
+      **  WITHOUT WAITING FOR SOMEONE TO NOTICE THE RUN FAILED.        *
+      **                                                               *
+      ******************************************************************
+       01  ALERT-NOTICE-RECORD.
+           05  CAL-ALERT-DATE              PIC 9(08).
+           05  CAL-ALERT-TIME               PIC 9(08).
+           05  CAL-SEVERITY                 PIC X(08).
+           05  CAL-RECIPIENT-ANALYST        PIC X(10).
+           05  CAL-OPS-DIST-LIST            PIC X(20).
+           05  CAL-SOURCE-COPYBOOK          PIC X(30).
+           05  CAL-DETAIL-TEXT              PIC X(80).
