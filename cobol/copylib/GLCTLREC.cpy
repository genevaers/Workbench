@@ -0,0 +1,13 @@
+      *> ------------------------------------------------------------
+      *> GLCTL-RECORD - A GENERAL-LEDGER CONTROL TOTAL, ONE PER
+      *> WRITING-MIS-STATE, CARRYING THE LEDGER'S OWN ALLOCATION
+      *> TOTAL FOR THAT STATE TO TIE FIRE ALLOCATION EXTRACTS OUT
+      *> AGAINST.  THIS IS A NEW INTERCHANGE LAYOUT, NOT NORMALIZED
+      *> FROM A TEST FIXTURE, SO ITS FIELDS TAKE THE SAME SHORT
+      *> RECORD-NAME PREFIX (GLC-) THAT GVBRH.CPY USES FOR ITS OWN
+      *> FIELDS.
+      *> ------------------------------------------------------------
+       01  GLCTL-RECORD.
+           05  GLC-WRITING-MIS-STATE        PIC X(02).
+           05  GLC-CONTROL-TOTAL            PIC S9(15)V99
+                                                   COMP-3.
