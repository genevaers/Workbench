@@ -0,0 +1,39 @@
+      *> ------------------------------------------------------------
+      *> PREMIUM-HIST-DATA - THE PREMIUM HISTORY EXTRACT RECORD
+      *> LAYOUT, ONE PER RECORD-FORMAT/FILE-DATE PERIOD.  NORMALIZED
+      *> FROM RTC22777.CPY FOR REUSE ACROSS THE BATCH SUITE.  FIELD
+      *> NAMES ARE CARRIED OVER EXACTLY AS THE SOURCE COPYBOOK DEFINED
+      *> THEM, EXCEPT THE TWO REPEATED FILLER NAMES, WHICH COBOL DOES
+      *> NOT REQUIRE TO BE UNIQUE BUT WHICH A PROGRAM CANNOT QUALIFY
+      *> INDIVIDUALLY - RENAMED FILLER-CODES-FILLER AND
+      *> TRAILING-FILLER SO EACH RESERVED SPAN CAN STILL BE ADDRESSED
+      *> BY NAME IF IT IS EVER ACTIVATED.  NUMBERED-FILL'S "VALUES"
+      *> GROUP IS RENAMED VALUES-GROUP FOR THE SAME REASON ADDRESS WAS
+      *> RENAMED STREET-ADDRESS IN CUSTREC.CPY/MAILREC.CPY - VALUES IS
+      *> A COBOL RESERVED WORD.
+      *>
+      *> AMT/ANOTHER-AMT UNDER EXPANDED-AREA, STUFF UNDER
+      *> FILLER-CODES, AND VALUE-01/VALUE-02 UNDER NUMBERED-FILL ARE
+      *> ALL REPORTED ON ELSEWHERE IN THIS SUITE - SEE PREMTRND,
+      *> PREMVAR AND STUFFDEC.
+      *> ------------------------------------------------------------
+       01  PREMIUM-HIST-DATA.
+           05  RECORD-FORMAT                 PIC X(6).
+           05  FILE-DATE.
+               10  YEAR                      PIC 9(4).
+               10  MONTH                     PIC 99.
+               10  DAYS                      PIC 99.
+           05  EXPANDED-AREA.
+               10  SECTION-01.
+                   15  AMT                   PIC S9(7)V99.
+               10  ANOTHER-AMT               PIC S9(5).
+               10  FILLER                    PIC X(5).
+           05  FILLER-CODES.
+               10  STUFF                     PIC X(22).
+               10  FILLER-CODES-FILLER       PIC X(3).
+           05  NUMBERED-FILL.
+               10  VALUES-GROUP.
+                   15  VALUE-01              PIC S9(9)V99.
+                   15  VALUE-02              PIC S9(9)V99.
+                   15  FILLER-03             PIC X(3).
+           05  TRAILING-FILLER               PIC X(25).
