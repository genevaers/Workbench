@@ -0,0 +1,14 @@
+      ******************************************************************
+      **                                                              *
+      **  CPYCKINREC  -  COPYBOOK CHECK-IN MANIFEST ENTRY              *
+      **                                                               *
+      **  ONE ROW PER COPYBOOK MEMBER THE COPY-LIBRARY CHECK-IN        *
+      **  PROCESS HAS SEEN, CARRYING THE MEMBER NAME AND THE           *
+      **  TIMESTAMP IT WAS LAST CHECKED IN.  CCBTRIG COMPARES THIS     *
+      **  AGAINST ITS OWN CONTROL FILE TO DECIDE WHICH MEMBERS ARE     *
+      **  DUE FOR A CCB2LR IMPORT.                                     *
+      **                                                               *
+      ******************************************************************
+       01  CHECKIN-RECORD.
+           05  CKI-MEMBER-NAME             PIC X(30).
+           05  CKI-CHECKIN-TS              PIC 9(14).
