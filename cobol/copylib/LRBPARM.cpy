@@ -0,0 +1,16 @@
+      ******************************************************************
+      **                                                              *
+      **  LRBPARM  -  LRBRW SEARCH PARAMETER RECORD                   *
+      **                                                               *
+      **  ONE OPTIONAL RECORD (DD LRBRPARM) CARRYING UP TO THREE       *
+      **  INDEPENDENT, OPTIONAL SEARCH CRITERIA FOR LRBRW'S CATALOG    *
+      **  BROWSE - A FIELD NAME, A SOURCE COPYBOOK NAME, AND A TOTAL   *
+      **  RECORD LENGTH.  SPACES (OR ZERO FOR THE LENGTH) MEANS THAT   *
+      **  CRITERION IS NOT APPLIED.  ALL SUPPLIED CRITERIA MUST MATCH  *
+      **  FOR A LOGICAL RECORD TO BE LISTED.                           *
+      **                                                               *
+      ******************************************************************
+       01  LRB-SEARCH-PARM.
+           05  LRB-PARM-FIELD-NAME         PIC X(30).
+           05  LRB-PARM-SOURCE-COPYBOOK    PIC X(30).
+           05  LRB-PARM-REC-LEN            PIC 9(05).
