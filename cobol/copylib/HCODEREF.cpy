@@ -0,0 +1,10 @@
+      *> ------------------------------------------------------------
+      *> HCODEREF-RECORD - ONE VALID HAZARD CODE PER RECORD, THE
+      *> REFERENCE TABLE FIRHCVAL VALIDATES EVERY FDW-FIRE-ALLOC-REC
+      *> H-CODE AGAINST.  THIS IS A NEW INTERCHANGE LAYOUT, NOT
+      *> NORMALIZED FROM A TEST FIXTURE, SO ITS FIELD TAKES THE SAME
+      *> SHORT RECORD-NAME PREFIX (HCR-) THAT GVBRH.CPY USES FOR ITS
+      *> OWN FIELDS.
+      *> ------------------------------------------------------------
+       01  HCODEREF-RECORD.
+           05  HCR-H-CODE                   PIC X(06).
