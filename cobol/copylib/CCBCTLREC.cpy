@@ -0,0 +1,16 @@
+      ******************************************************************
+      **                                                              *
+      **  CCBCTLREC  -  CCBTRIG LAST-PROCESSED CONTROL RECORD          *
+      **                                                               *
+      **  ONE ROW PER COPYBOOK MEMBER CCBTRIG HAS EVER QUEUED FOR      *
+      **  IMPORT, CARRYING THE CHECK-IN TIMESTAMP IT LAST ACTED ON.    *
+      **  CCBTRIG READS ITS PRIOR RUN'S COPY OF THIS FILE (DD CCBCTL)  *
+      **  AND WRITES A FRESH COPY (DD CCBCTLNEW) EVERY RUN - THE SAME  *
+      **  OLD-MASTER/NEW-MASTER CONVENTION AS ANY OTHER SEQUENTIAL     *
+      **  MASTER FILE UPDATE, LEFT FOR THE SCHEDULER STEP TO ROLL      *
+      **  CCBCTLNEW INTO CCBCTL FOR THE NEXT RUN.                      *
+      **                                                               *
+      ******************************************************************
+       01  CONTROL-RECORD.
+           05  CTL-MEMBER-NAME             PIC X(30).
+           05  CTL-LAST-PROCESSED-TS       PIC 9(14).
