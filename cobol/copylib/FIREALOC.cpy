@@ -0,0 +1,58 @@
+      *> ------------------------------------------------------------
+      *> FDW-FIRE-ALLOC-REC - THE BIRA FIRE PROFIT/LOSS ALLOCATION
+      *> RECORD LAYOUT, ONE PER AGENT/CO-CD ALLOCATION DETAIL.
+      *> NORMALIZED FROM COPYBOOK EAQKC (NOINTERNALTERMINATOR.CPY)
+      *> FOR REUSE ACROSS THE BATCH SUITE.  FIELD NAMES ARE CARRIED
+      *> OVER EXACTLY AS THE SOURCE COPYBOOK DEFINED THEM.
+      *>
+      *> EVERY AMOUNT FIELD IN PREM-ALLOC-FIELDS AND LOSS-ALLOC-FIELDS
+      *> IS PUNCHED AS A PLAIN PIC X(19), THE CONSERVATIVE WAY A
+      *> LEGACY COPYBOOK SOMETIMES CARRIES A NUMERIC EXTRACT FIELD.
+      *> EACH ONE IS, IN FACT, A ZONED-DECIMAL DISPLAY AMOUNT WITH TWO
+      *> IMPLIED DECIMAL PLACES AND AN OVERPUNCHED SIGN ON ITS LAST
+      *> BYTE, SO PREM-ALLOC-NUM AND LOSS-ALLOC-NUM REDEFINE EACH
+      *> GROUP AS AN OCCURS TABLE OF PIC S9(17)V99 ITEMS (19 DIGITS,
+      *> NO BYTE ADDED FOR THE IMPLIED V) SO A TOTAL CAN BE WALKED AND
+      *> SUMMED WITHOUT NAMING EACH FIELD BY HAND.
+      *> ------------------------------------------------------------
+       01  FDW-FIRE-ALLOC-REC.
+           05  RECORD-FORMAT                PIC  X(05).
+           05  FILE-DATE.
+               10  YEAR                      PIC  X(04).
+               10  MONTH                     PIC  X(02).
+               10  DAYS                      PIC  X(02).
+           05  WRITING-MIS-STATE             PIC  X(02).
+           05  MIS-STATE                     PIC  X(02).
+           05  AGENT                         PIC  X(04).
+           05  CO-CD                         PIC  X(04).
+           05  H-CODE                        PIC  X(06).
+           05  PREM-ALLOC-FIELDS.
+               10  GRP2-ULAE-EXPNS-PD-AMT    PIC  X(19).
+               10  GRP2-ULAE-EXPNS-UNPD-AMT  PIC  X(19).
+               10  GRP3-COMS-EXPNS-AMT       PIC  X(19).
+               10  GRP3-OTH-ACQ-AMT          PIC  X(19).
+               10  GRP4-EXPNS-AMT            PIC  X(19).
+               10  GRP5-EXPNS-AMT            PIC  X(19).
+               10  SUPP-RSRV-INDM-AMT        PIC  X(19).
+               10  SUPP-RSRV-ALAE-AMT        PIC  X(19).
+               10  SUPP-RSRV-ULAE-AMT        PIC  X(19).
+               10  IBNR-RSRV-INDM-AMT        PIC  X(19).
+               10  IBNR-RSRV-ALAE-AMT        PIC  X(19).
+               10  IBNR-RSRV-ULAE-AMT        PIC  X(19).
+               10  OS-RSRV-ALAE-AMT          PIC  X(19).
+               10  OS-RSRV-ULAE-AMT          PIC  X(19).
+           05  PREM-ALLOC-NUM REDEFINES PREM-ALLOC-FIELDS.
+               10  PAF-AMT-NUM OCCURS 14 TIMES
+                                             PIC S9(17)V99.
+           05  LOSS-ALLOC-FIELDS.
+               10  SUPP-CAT-INDM-AMT         PIC  X(19).
+               10  SUPP-CAT-ALAE-AMT         PIC  X(19).
+               10  SUPP-CAT-ULAE-AMT         PIC  X(19).
+               10  IBNR-CAT-INDM-AMT         PIC  X(19).
+               10  IBNR-CAT-ALAE-AMT         PIC  X(19).
+               10  IBNR-CAT-ULAE-AMT         PIC  X(19).
+               10  OS-CAT-R-ALAE-AMT         PIC  X(19).
+               10  OS-CAT-R-ULAE-AMT         PIC  X(19).
+           05  LOSS-ALLOC-NUM REDEFINES LOSS-ALLOC-FIELDS.
+               10  LAF-AMT-NUM OCCURS 8 TIMES
+                                             PIC S9(17)V99.
