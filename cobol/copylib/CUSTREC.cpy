@@ -0,0 +1,29 @@
+      *> ------------------------------------------------------------
+      *> CUSTOMER-RECORD - THE MAILING CUSTOMER RECORD LAYOUT, ONE PER
+      *> MAILING EXTRACT DETAIL RECORD.  NORMALIZED FROM
+      *> GROUPREDEFINED.CPY FOR REUSE ACROSS THE BATCH SUITE.  FIELD
+      *> NAMES ARE CARRIED OVER EXACTLY AS THE SOURCE COPYBOOK DEFINED
+      *> THEM.  CUSTOMER-NAME HOLDS A PERSONAL NAME FOR A CONSUMER
+      *> ACCOUNT; BUYER-NAME REDEFINES THE SAME BYTES AS A BUSINESS
+      *> NAME FOR A COMMERCIAL ACCOUNT.  CUSTOMER-TYPE-CD AND ZIP-EXT,
+      *> BOTH TAKEN FROM THE TRAILING FILLER, SAY WHICH NAME VIEW
+      *> APPLIES TO A GIVEN RECORD AND CARRY THE ZIP+4 EXTENSION -
+      *> NEITHER WAS IN THE ORIGINAL LAYOUT, WHICH LEFT ZIP-CODE AS A
+      *> BASE-5 FIELD ONLY.
+      *> ------------------------------------------------------------
+       01  CUSTOMER-RECORD.
+           05  CUSTOMER-NAME.
+               10  LAST-NAME                PIC X(15).
+               10  FIRST-NAME                PIC X(08).
+           05  BUYER-NAME REDEFINES CUSTOMER-NAME.
+               10  BUSINESS                  PIC X(15).
+               10  AGENT-NAME                PIC X(08).
+           05  STREET-ADDRESS                PIC X(20).
+           05  CITY                          PIC X(17).
+           05  STATE                         PIC XX.
+           05  ZIP-CODE                      PIC 9(05).
+           05  CUSTOMER-TYPE-CD               PIC X(01).
+               88  CUSTOMER-IS-BUSINESS       VALUE "B".
+               88  CUSTOMER-IS-CONSUMER       VALUE "C".
+           05  ZIP-EXT                       PIC 9(04).
+           05  FILLER                        PIC X(05).
