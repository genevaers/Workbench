@@ -0,0 +1,26 @@
+      *> ------------------------------------------------------------
+      *> MAILING-NESTED-RECORD - THE BUSINESS MAILING RECORD LAYOUT
+      *> THAT CARRIES ITS CONTACTS AS A NESTED FULLNAME OCCURS 3 TIMES
+      *> INSIDE CONTACTS OCCURS 3 TIMES (UP TO NINE CONTACT NAME
+      *> SLOTS PER RECORD).  NORMALIZED FROM GROUPINGROUPOCCURS.CPY;
+      *> GROUPALLCONTACTS.CPY DEFINES THE IDENTICAL NINE SLOTS, ONLY
+      *> WRAPPED IN AN EXTRA ALL-CONTACTS GROUP THAT ADDS NO FIELD OF
+      *> ITS OWN, SO BOTH FEEDS MAP TO THIS ONE COPYBOOK.  THIS IS A
+      *> SEPARATE, STILL-LIVE LEGACY MAILING-RECORD SHAPE FROM
+      *> MAILREC.CPY'S ROLE-TAGGED VARIABLE CONTACTS TABLE - THE TWO
+      *> FEEDS ARE NOT VERSIONS OF ONE ANOTHER, SO THIS COPYBOOK KEEPS
+      *> FIELD NAMES CARRIED OVER EXACTLY AS THE SOURCE COPYBOOKS
+      *> DEFINED THEM.  ADDRESS IS RENAMED STREET-ADDRESS, MATCHING
+      *> CUSTREC.CPY AND MAILREC.CPY, SINCE ADDRESS COLLIDES WITH THE
+      *> ADDRESS OF SPECIAL REGISTER RESERVED WORD.
+      *> ------------------------------------------------------------
+       01  MAILING-NESTED-RECORD.
+           05  COMPANY-NAME                 PIC X(30).
+           05  CONTACTS                     OCCURS 3 TIMES.
+               10  FULLNAME                 OCCURS 3 TIMES.
+                   15  P-LAST-NAME           PIC X(15).
+                   15  P-FIRST-NAME          PIC X(08).
+           05  STREET-ADDRESS                PIC X(15).
+           05  CITY                          PIC X(15).
+           05  STATE                         PIC XX.
+           05  ZIP                           PIC 9(05).
