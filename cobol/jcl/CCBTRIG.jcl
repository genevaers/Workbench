@@ -0,0 +1,35 @@
+//CCBTRIG  JOB  (ACCTNO),'DATA LIBRARY SVCS',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* TRIGGERED BY THE COPY-LIBRARY CHECK-IN EVENT.  COMPARES THE   *
+//* CHECK-IN MANIFEST AGAINST THE LAST-PROCESSED CONTROL FILE AND *
+//* BUILDS A QUEUE OF MEMBERS DUE FOR IMPORT.  STEP CKBTOCKN      *
+//* ROLLS THE FRESH CONTROL FILE FORWARD FOR THE NEXT RUN.  THE   *
+//* QUEUED MEMBERS THEMSELVES ARE IMPORTED BY SEPARATE CCB2LR     *
+//* RUNS - SEE THE TRAILING NOTE BELOW.                           *
+//*--------------------------------------------------------------*
+//TRIG     EXEC PGM=CCBTRIG
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//CPYCKIN  DD   DSN=PROD.COPYLIB.CHECKIN.MANIFEST,DISP=SHR
+//CCBCTL   DD   DSN=PROD.CCBTRIG.CONTROL,DISP=SHR
+//CCBCTLNEW DD  DSN=PROD.CCBTRIG.CONTROL.NEW,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             LIKE=PROD.CCBTRIG.CONTROL
+//CCBQUEUE DD   DSN=PROD.CCBTRIG.QUEUE,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             LRECL=30,RECFM=FB
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//* ROLL THE NEW CONTROL FILE INTO PLACE FOR THE NEXT CHECK-IN.   *
+//*--------------------------------------------------------------*
+//CKBTOCKN EXEC PGM=IEFBR14,COND=(0,NE,TRIG)
+//OLDCTL   DD   DSN=PROD.CCBTRIG.CONTROL,DISP=(OLD,DELETE,DELETE)
+//NEWCTL   DD   DSN=PROD.CCBTRIG.CONTROL.NEW,
+//             DISP=(OLD,CATLG,CATLG)
+//*--------------------------------------------------------------*
+//* ONE CCB2LR STEP PER QUEUED MEMBER IS SUBMITTED BY THE         *
+//* SCHEDULER, READING PROD.CCBTRIG.QUEUE AND PASSING EACH        *
+//* MEMBER NAME IN AS ENV/DD CPYNAME ON ITS OWN CCB2LR RUN.        *
+//*--------------------------------------------------------------*
